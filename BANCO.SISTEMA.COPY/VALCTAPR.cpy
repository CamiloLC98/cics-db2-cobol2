@@ -0,0 +1,45 @@
+      ******************************************************************
+      * PARRAFO COMPARTIDO DE VALIDACION DE NUMERO DE CUENTA, VIA      *
+      * COPY, PARA CLNTCOB/DEPOCOB/RETRCOB/BLOQCOB/MOVSCOB. REQUIERE   *
+      * WORKING-STORAGE SECTION COPY VALCTACP.                         *
+      ******************************************************************
+       800-VALIDAR-DIGITO-VERIF.
+      *
+      *--- CALCULA EL DIGITO DE VERIFICACION (ALGORITMO DE LUHN, MOD
+      *--- 10) SOBRE LAS PRIMERAS 9 POSICIONES DE WS-VC-NUMERO Y LO
+      *--- COMPARA CONTRA LA DECIMA POSICION. WS-VC-NUMERO DEBE SER
+      *--- COMPLETAMENTE NUMERICO PARA CONSIDERARSE VALIDO. EL
+      *--- LLAMADOR DEBE MOVER EL NUMERO DE CUENTA A VALIDAR A
+      *--- WS-VC-NUMERO ANTES DE HACER PERFORM DE ESTE PARRAFO.
+      *
+           MOVE 'N' TO WS-VC-VALIDA
+           IF WS-VC-NUMERO IS NUMERIC
+              MOVE 0 TO WS-VC-SUMA
+              PERFORM VARYING WS-VC-INDICE FROM 1 BY 1
+                      UNTIL WS-VC-INDICE > 9
+                 DIVIDE WS-VC-INDICE BY 2
+                    GIVING WS-VC-COCIENTE
+                    REMAINDER WS-VC-RESTO
+                 IF WS-VC-RESTO = 1
+                    COMPUTE WS-VC-VALOR =
+                       WS-VC-DIGITO(WS-VC-INDICE) * 2
+                    IF WS-VC-VALOR > 9
+                       SUBTRACT 9 FROM WS-VC-VALOR
+                    END-IF
+                 ELSE
+                    MOVE WS-VC-DIGITO(WS-VC-INDICE) TO WS-VC-VALOR
+                 END-IF
+                 ADD WS-VC-VALOR TO WS-VC-SUMA
+              END-PERFORM
+              DIVIDE WS-VC-SUMA BY 10
+                 GIVING WS-VC-COCIENTE
+                 REMAINDER WS-VC-RESTO
+              IF WS-VC-RESTO = 0
+                 MOVE 0 TO WS-VC-DIGITO-VERIF
+              ELSE
+                 COMPUTE WS-VC-DIGITO-VERIF = 10 - WS-VC-RESTO
+              END-IF
+              IF WS-VC-DIGITO-VERIF = WS-VC-DIGITO(10)
+                 SET WS-VC-CUENTA-VALIDA TO TRUE
+              END-IF
+           END-IF.
