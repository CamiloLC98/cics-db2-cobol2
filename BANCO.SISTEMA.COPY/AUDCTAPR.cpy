@@ -0,0 +1,26 @@
+      ******************************************************************
+      * PARRAFO COMPARTIDO DE AUDITORIA DE SESION, VIA COPY, PARA      *
+      * CLNTCOB/DEPOCOB/RETRCOB/MOVSCOB/BLOQCOB. REQUIERE              *
+      * EXEC SQL INCLUDE TAAUDIT EN LA WORKING-STORAGE SECTION DEL     *
+      * PROGRAMA QUE LO INCLUYE (VER BANCO.SISTEMA.DCLGEN/TAAUDIT.cpy) *
+      ******************************************************************
+       820-REGISTRAR-AUDITORIA.
+      *
+      *--- DEJA UN RASTRO EN TAAUDIT DE CADA INVOCACION DE LA
+      *--- TRANSACCION: EL OPERADOR FIRMADO (EIBOPID, MISMO CAMPO QUE
+      *--- SE GUARDA COMO USUARIO EN TATRANS), LA TERMINAL (EIBTRMID)
+      *--- Y EL CODIGO DE TRANSACCION (EIBTRNID). SE IGNORA CUALQUIER
+      *--- ERROR SQL DE ESTE INSERT (NO SE VERIFICA SQLCODE NI SE LLAMA
+      *--- 999-ERROR-DB2) PARA QUE UN PROBLEMA DE AUDITORIA NUNCA
+      *--- IMPIDA QUE LA TRANSACCION DE NEGOCIO SIGA SU CURSO.
+      *
+           MOVE EIBOPID  TO CL-USUARIO-AUD
+           MOVE EIBTRMID TO CL-TERMINAL-AUD
+           MOVE EIBTRNID TO CL-TRANSACCION-AUD
+           EXEC SQL
+                INSERT INTO TAAUDIT
+                   (USUARIO, TERMINAL, TRANSACCION, FECHA_HORA)
+                VALUES
+                   (:CL-USUARIO-AUD, :CL-TERMINAL-AUD,
+                    :CL-TRANSACCION-AUD, CURRENT TIMESTAMP)
+           END-EXEC.
