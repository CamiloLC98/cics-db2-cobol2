@@ -0,0 +1,67 @@
+       01  ALTAMPI.
+           02  FILLER PIC X(12).
+           02  CAMPO1L    COMP  PIC  S9(4).
+           02  CAMPO1F    PICTURE X.
+           02  FILLER REDEFINES CAMPO1F.
+             03 CAMPO1A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  CAMPO1I  PIC X(1).
+           02  CUENTAL    COMP  PIC  S9(4).
+           02  CUENTAF    PICTURE X.
+           02  FILLER REDEFINES CUENTAF.
+             03 CUENTAA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  CUENTAI  PIC X(10).
+           02  CEDULAL    COMP  PIC  S9(4).
+           02  CEDULAF    PICTURE X.
+           02  FILLER REDEFINES CEDULAF.
+             03 CEDULAA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  CEDULAI  PIC X(10).
+           02  NOMBREL    COMP  PIC  S9(4).
+           02  NOMBREF    PICTURE X.
+           02  FILLER REDEFINES NOMBREF.
+             03 NOMBREA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  NOMBREI  PIC X(50).
+           02  SALDOL    COMP  PIC  S9(4).
+           02  SALDOF    PICTURE X.
+           02  FILLER REDEFINES SALDOF.
+             03 SALDOA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  SALDOI  PIC X(15).
+           02  MONEDAL    COMP  PIC  S9(4).
+           02  MONEDAF    PICTURE X.
+           02  FILLER REDEFINES MONEDAF.
+             03 MONEDAA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MONEDAI  PIC X(3).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MSGI  PIC X(60).
+       01  ALTAMPO REDEFINES ALTAMPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  CAMPO1H    PICTURE X.
+           02  CAMPO1O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CUENTAH    PICTURE X.
+           02  CUENTAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  CEDULAH    PICTURE X.
+           02  CEDULAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  NOMBREH    PICTURE X.
+           02  NOMBREO  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  SALDOH    PICTURE X.
+           02  SALDOO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  MONEDAH    PICTURE X.
+           02  MONEDAO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
