@@ -0,0 +1,46 @@
+      ******************************************************************
+      * CATALOGO COMPARTIDO DE SQLCODE A MENSAJE EN LENGUAJE CLARO,    *
+      * PARA 810-BUSCAR-ERROR-CATALOGO (VER ERRCTAPR.cpy). SE REUTILIZA*
+      * VIA COPY, EN CADA PROGRAMA QUE TIENE SU PROPIO 999-ERROR-DB2.  *
+      ******************************************************************
+       01  WS-ERR-CATALOGO.
+           03  FILLER.
+               05  FILLER PIC S9(9) COMP VALUE -180.
+               05  FILLER PIC X(60)
+                   VALUE 'FECHA U HORA INVALIDA EN LA CONSULTA'.
+           03  FILLER.
+               05  FILLER PIC S9(9) COMP VALUE -530.
+               05  FILLER PIC X(60)
+                   VALUE 'VIOLA UNA LLAVE FORANEA, VERIFIQUE LOS DATOS'.
+           03  FILLER.
+               05  FILLER PIC S9(9) COMP VALUE -532.
+               05  FILLER PIC X(60)
+                   VALUE 'NO SE PUEDE BORRAR, TIENE REGISTROS LIGADOS'.
+           03  FILLER.
+               05  FILLER PIC S9(9) COMP VALUE -803.
+               05  FILLER PIC X(60)
+                   VALUE 'LLAVE DUPLICADA, EL REGISTRO YA EXISTE'.
+           03  FILLER.
+               05  FILLER PIC S9(9) COMP VALUE -904.
+               05  FILLER PIC X(60)
+                   VALUE 'RECURSO DE BASE DE DATOS NO DISPONIBLE'.
+           03  FILLER.
+               05  FILLER PIC S9(9) COMP VALUE -911.
+               05  FILLER PIC X(60)
+                   VALUE 'TRANSACCION CANCELADA POR DEADLOCK'.
+           03  FILLER.
+               05  FILLER PIC S9(9) COMP VALUE -913.
+               05  FILLER PIC X(60)
+                   VALUE 'TRANSACCION CANCELADA POR TIMEOUT, REINTENTE'.
+           03  FILLER.
+               05  FILLER PIC S9(9) COMP VALUE -922.
+               05  FILLER PIC X(60)
+                   VALUE 'AUTORIZACION INSUFICIENTE EN BASE DE DATOS'.
+       01  WS-ERR-CATALOGO-R REDEFINES WS-ERR-CATALOGO.
+           03  WS-ERR-ENTRADA OCCURS 8 TIMES.
+               05  WS-ERR-SQLCODE      PIC S9(9) COMP.
+               05  WS-ERR-MENSAJE      PIC X(60).
+       01  WS-ERR-INDICE               PIC S9(4) COMP.
+       01  WS-ERR-MSG-CATALOGO         PIC X(60).
+       01  WS-ERR-ENCONTRADO           PIC X      VALUE 'N'.
+           88  WS-ERR-SI-ENCONTRADO               VALUE 'Y'.
