@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CAMPOS DE TRABAJO PARA 800-VALIDAR-DIGITO-VERIF (VER           *
+      * VALCTAPR.cpy). SE REUTILIZAN, VIA COPY, EN CADA PROGRAMA QUE   *
+      * VALIDA UN NUMERO DE CUENTA DIGITADO ANTES DE CONSULTAR DB2.    *
+      ******************************************************************
+       01  WS-VALIDAR-CUENTA.
+           03  WS-VC-NUMERO             PIC X(10).
+           03  WS-VC-DIGITOS REDEFINES WS-VC-NUMERO.
+               05  WS-VC-DIGITO         PIC 9  OCCURS 10 TIMES.
+           03  WS-VC-INDICE             PIC 9(2).
+           03  WS-VC-VALOR              PIC 9(2).
+           03  WS-VC-SUMA               PIC 9(4).
+           03  WS-VC-COCIENTE           PIC 9(4).
+           03  WS-VC-RESTO              PIC 9.
+           03  WS-VC-DIGITO-VERIF       PIC 9.
+           03  WS-VC-VALIDA             PIC X(1)   VALUE 'N'.
+               88  WS-VC-CUENTA-VALIDA             VALUE 'S'.
