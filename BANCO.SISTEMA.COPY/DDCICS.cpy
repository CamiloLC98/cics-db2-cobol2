@@ -0,0 +1,9 @@
+       01  CH-COMMAREA.
+           03  CH-TRANSACCION          PIC X(4).
+           03  CH-PROGRAMA-RETORNO     PIC X(8).
+           03  CH-TRANS-RETORNO        PIC X(4).
+           03  CH-XCTL                 PIC X(8).
+           03  CH-CONF-PENDIENTE       PIC X(1).
+           03  CH-CONF-CUENTA          PIC X(10).
+           03  CH-CONF-MONTO           PIC X(10).
+           03  CH-COMUN                PIC X(16).
