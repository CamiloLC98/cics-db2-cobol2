@@ -0,0 +1,68 @@
+       01  BAPRMPI.
+           02  FILLER PIC X(12).
+           02  CAMPO1L    COMP  PIC  S9(4).
+           02  CAMPO1F    PICTURE X.
+           02  FILLER REDEFINES CAMPO1F.
+             03 CAMPO1A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  CAMPO1I  PIC X(10).
+           02  CAMPO2L    COMP  PIC  S9(4).
+           02  CAMPO2F    PICTURE X.
+           02  FILLER REDEFINES CAMPO2F.
+             03 CAMPO2A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  CAMPO2I  PIC X(1).
+           02  ESTACL    COMP  PIC  S9(4).
+           02  ESTACF    PICTURE X.
+           02  FILLER REDEFINES ESTACF.
+             03 ESTACA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ESTACI  PIC X(1).
+           02  ESTNVL    COMP  PIC  S9(4).
+           02  ESTNVF    PICTURE X.
+           02  FILLER REDEFINES ESTNVF.
+             03 ESTNVA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ESTNVI  PIC X(1).
+           02  OPERSL    COMP  PIC  S9(4).
+           02  OPERSF    PICTURE X.
+           02  FILLER REDEFINES OPERSF.
+             03 OPERSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  OPERSI  PIC X(3).
+           02  FECHSL    COMP  PIC  S9(4).
+           02  FECHSF    PICTURE X.
+           02  FILLER REDEFINES FECHSF.
+             03 FECHSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  FECHSI  PIC X(19).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MSGI  PIC X(60).
+       01  BAPRMPO REDEFINES BAPRMPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  CAMPO1H    PICTURE X.
+           02  CAMPO1O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  CAMPO2H    PICTURE X.
+           02  CAMPO2O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  ESTACH    PICTURE X.
+           02  ESTACO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  ESTNVH    PICTURE X.
+           02  ESTNVO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  OPERSH    PICTURE X.
+           02  OPERSO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  FECHSH    PICTURE X.
+           02  FECHSO  PIC X(19).
+           02  FILLER PICTURE X(3).
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
+           02  FILLER PICTURE X(3).
