@@ -12,6 +12,12 @@
              03 CAMPO2A    PICTURE X.
            02  FILLER   PICTURE X(1).
            02  CAMPO2I  PIC X(1).
+           02  CAMPO3L    COMP  PIC  S9(4).
+           02  CAMPO3F    PICTURE X.
+           02  FILLER REDEFINES CAMPO3F.
+             03 CAMPO3A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  CAMPO3I  PIC X(40).
        01  BLOQMPO REDEFINES BLOQMPI.
            02  FILLER PIC X(12).
            02  FILLER PICTURE X(3).
@@ -20,3 +26,6 @@
            02  FILLER PICTURE X(3).
            02  CAMPO2H    PICTURE X.
            02  CAMPO2O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CAMPO3H    PICTURE X.
+           02  CAMPO3O  PIC X(40).
