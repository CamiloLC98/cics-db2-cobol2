@@ -0,0 +1,221 @@
+       01  ESTHMPI.
+           02  FILLER PIC X(12).
+           02  CAMPO1L    COMP  PIC  S9(4).
+           02  CAMPO1F    PICTURE X.
+           02  FILLER REDEFINES CAMPO1F.
+             03 CAMPO1A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  CAMPO1I  PIC X(10).
+           02  NUMPAGL    COMP  PIC  S9(4).
+           02  NUMPAGF    PICTURE X.
+           02  FILLER REDEFINES NUMPAGF.
+             03 NUMPAGA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  NUMPAGI  PIC X(1).
+           02  ALLPAGL    COMP  PIC  S9(4).
+           02  ALLPAGF    PICTURE X.
+           02  FILLER REDEFINES ALLPAGF.
+             03 ALLPAGA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ALLPAGI  PIC X(1).
+           02  LOG11L    COMP  PIC  S9(4).
+           02  LOG11F    PICTURE X.
+           02  FILLER REDEFINES LOG11F.
+             03 LOG11A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG11I  PIC X(10).
+           02  LOG21L    COMP  PIC  S9(4).
+           02  LOG21F    PICTURE X.
+           02  FILLER REDEFINES LOG21F.
+             03 LOG21A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG21I  PIC X(8).
+           02  LOG31L    COMP  PIC  S9(4).
+           02  LOG31F    PICTURE X.
+           02  FILLER REDEFINES LOG31F.
+             03 LOG31A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG31I  PIC X(1).
+           02  LOG41L    COMP  PIC  S9(4).
+           02  LOG41F    PICTURE X.
+           02  FILLER REDEFINES LOG41F.
+             03 LOG41A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG41I  PIC X(1).
+           02  LOG12L    COMP  PIC  S9(4).
+           02  LOG12F    PICTURE X.
+           02  FILLER REDEFINES LOG12F.
+             03 LOG12A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG12I  PIC X(10).
+           02  LOG22L    COMP  PIC  S9(4).
+           02  LOG22F    PICTURE X.
+           02  FILLER REDEFINES LOG22F.
+             03 LOG22A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG22I  PIC X(8).
+           02  LOG32L    COMP  PIC  S9(4).
+           02  LOG32F    PICTURE X.
+           02  FILLER REDEFINES LOG32F.
+             03 LOG32A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG32I  PIC X(1).
+           02  LOG42L    COMP  PIC  S9(4).
+           02  LOG42F    PICTURE X.
+           02  FILLER REDEFINES LOG42F.
+             03 LOG42A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG42I  PIC X(1).
+           02  LOG13L    COMP  PIC  S9(4).
+           02  LOG13F    PICTURE X.
+           02  FILLER REDEFINES LOG13F.
+             03 LOG13A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG13I  PIC X(10).
+           02  LOG23L    COMP  PIC  S9(4).
+           02  LOG23F    PICTURE X.
+           02  FILLER REDEFINES LOG23F.
+             03 LOG23A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG23I  PIC X(8).
+           02  LOG33L    COMP  PIC  S9(4).
+           02  LOG33F    PICTURE X.
+           02  FILLER REDEFINES LOG33F.
+             03 LOG33A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG33I  PIC X(1).
+           02  LOG43L    COMP  PIC  S9(4).
+           02  LOG43F    PICTURE X.
+           02  FILLER REDEFINES LOG43F.
+             03 LOG43A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG43I  PIC X(1).
+           02  LOG14L    COMP  PIC  S9(4).
+           02  LOG14F    PICTURE X.
+           02  FILLER REDEFINES LOG14F.
+             03 LOG14A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG14I  PIC X(10).
+           02  LOG24L    COMP  PIC  S9(4).
+           02  LOG24F    PICTURE X.
+           02  FILLER REDEFINES LOG24F.
+             03 LOG24A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG24I  PIC X(8).
+           02  LOG34L    COMP  PIC  S9(4).
+           02  LOG34F    PICTURE X.
+           02  FILLER REDEFINES LOG34F.
+             03 LOG34A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG34I  PIC X(1).
+           02  LOG44L    COMP  PIC  S9(4).
+           02  LOG44F    PICTURE X.
+           02  FILLER REDEFINES LOG44F.
+             03 LOG44A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG44I  PIC X(1).
+           02  LOG15L    COMP  PIC  S9(4).
+           02  LOG15F    PICTURE X.
+           02  FILLER REDEFINES LOG15F.
+             03 LOG15A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG15I  PIC X(10).
+           02  LOG25L    COMP  PIC  S9(4).
+           02  LOG25F    PICTURE X.
+           02  FILLER REDEFINES LOG25F.
+             03 LOG25A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG25I  PIC X(8).
+           02  LOG35L    COMP  PIC  S9(4).
+           02  LOG35F    PICTURE X.
+           02  FILLER REDEFINES LOG35F.
+             03 LOG35A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG35I  PIC X(1).
+           02  LOG45L    COMP  PIC  S9(4).
+           02  LOG45F    PICTURE X.
+           02  FILLER REDEFINES LOG45F.
+             03 LOG45A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOG45I  PIC X(1).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MSGI  PIC X(60).
+       01  ESTHMPO REDEFINES ESTHMPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  CAMPO1H    PICTURE X.
+           02  CAMPO1O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  NUMPAGH    PICTURE X.
+           02  NUMPAGO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  ALLPAGH    PICTURE X.
+           02  ALLPAGO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  LOG11H    PICTURE X.
+           02  LOG11O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  LOG21H    PICTURE X.
+           02  LOG21O  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LOG31H    PICTURE X.
+           02  LOG31O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  LOG41H    PICTURE X.
+           02  LOG41O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  LOG12H    PICTURE X.
+           02  LOG12O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  LOG22H    PICTURE X.
+           02  LOG22O  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LOG32H    PICTURE X.
+           02  LOG32O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  LOG42H    PICTURE X.
+           02  LOG42O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  LOG13H    PICTURE X.
+           02  LOG13O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  LOG23H    PICTURE X.
+           02  LOG23O  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LOG33H    PICTURE X.
+           02  LOG33O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  LOG43H    PICTURE X.
+           02  LOG43O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  LOG14H    PICTURE X.
+           02  LOG14O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  LOG24H    PICTURE X.
+           02  LOG24O  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LOG34H    PICTURE X.
+           02  LOG34O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  LOG44H    PICTURE X.
+           02  LOG44O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  LOG15H    PICTURE X.
+           02  LOG15O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  LOG25H    PICTURE X.
+           02  LOG25O  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LOG35H    PICTURE X.
+           02  LOG35O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  LOG45H    PICTURE X.
+           02  LOG45O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
+           02  FILLER PICTURE X(3).
