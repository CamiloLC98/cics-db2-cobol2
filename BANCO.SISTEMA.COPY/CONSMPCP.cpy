@@ -36,6 +36,72 @@
              03 ESTADOA    PICTURE X.
            02  FILLER   PICTURE X(1).
            02  ESTADOI  PIC X(1).
+           02  MONEDAL    COMP  PIC  S9(4).
+           02  MONEDAF    PICTURE X.
+           02  FILLER REDEFINES MONEDAF.
+             03 MONEDAA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MONEDAI  PIC X(3).
+           02  RES1L    COMP  PIC  S9(4).
+           02  RES1F    PICTURE X.
+           02  FILLER REDEFINES RES1F.
+             03 RES1A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  RES1I  PIC X(45).
+           02  RES2L    COMP  PIC  S9(4).
+           02  RES2F    PICTURE X.
+           02  FILLER REDEFINES RES2F.
+             03 RES2A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  RES2I  PIC X(45).
+           02  RES3L    COMP  PIC  S9(4).
+           02  RES3F    PICTURE X.
+           02  FILLER REDEFINES RES3F.
+             03 RES3A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  RES3I  PIC X(45).
+           02  RES4L    COMP  PIC  S9(4).
+           02  RES4F    PICTURE X.
+           02  FILLER REDEFINES RES4F.
+             03 RES4A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  RES4I  PIC X(45).
+           02  RES5L    COMP  PIC  S9(4).
+           02  RES5F    PICTURE X.
+           02  FILLER REDEFINES RES5F.
+             03 RES5A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  RES5I  PIC X(45).
+           02  TRN1L    COMP  PIC  S9(4).
+           02  TRN1F    PICTURE X.
+           02  FILLER REDEFINES TRN1F.
+             03 TRN1A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRN1I  PIC X(40).
+           02  TRN2L    COMP  PIC  S9(4).
+           02  TRN2F    PICTURE X.
+           02  FILLER REDEFINES TRN2F.
+             03 TRN2A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRN2I  PIC X(40).
+           02  TRN3L    COMP  PIC  S9(4).
+           02  TRN3F    PICTURE X.
+           02  FILLER REDEFINES TRN3F.
+             03 TRN3A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRN3I  PIC X(40).
+           02  TRN4L    COMP  PIC  S9(4).
+           02  TRN4F    PICTURE X.
+           02  FILLER REDEFINES TRN4F.
+             03 TRN4A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRN4I  PIC X(40).
+           02  TRN5L    COMP  PIC  S9(4).
+           02  TRN5F    PICTURE X.
+           02  FILLER REDEFINES TRN5F.
+             03 TRN5A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRN5I  PIC X(40).
            02  MSGL    COMP  PIC  S9(4).
            02  MSGF    PICTURE X.
            02  FILLER REDEFINES MSGF.
@@ -63,5 +129,38 @@
            02  ESTADOH    PICTURE X.
            02  ESTADOO  PIC X(1).
            02  FILLER PICTURE X(3).
+           02  MONEDAH    PICTURE X.
+           02  MONEDAO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  RES1H    PICTURE X.
+           02  RES1O  PIC X(45).
+           02  FILLER PICTURE X(3).
+           02  RES2H    PICTURE X.
+           02  RES2O  PIC X(45).
+           02  FILLER PICTURE X(3).
+           02  RES3H    PICTURE X.
+           02  RES3O  PIC X(45).
+           02  FILLER PICTURE X(3).
+           02  RES4H    PICTURE X.
+           02  RES4O  PIC X(45).
+           02  FILLER PICTURE X(3).
+           02  RES5H    PICTURE X.
+           02  RES5O  PIC X(45).
+           02  FILLER PICTURE X(3).
+           02  TRN1H    PICTURE X.
+           02  TRN1O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  TRN2H    PICTURE X.
+           02  TRN2O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  TRN3H    PICTURE X.
+           02  TRN3O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  TRN4H    PICTURE X.
+           02  TRN4O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  TRN5H    PICTURE X.
+           02  TRN5O  PIC X(40).
+           02  FILLER PICTURE X(3).
            02  MSGH    PICTURE X.
            02  MSGO  PIC X(60).
