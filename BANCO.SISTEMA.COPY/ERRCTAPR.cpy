@@ -0,0 +1,18 @@
+      ******************************************************************
+      * PARRAFO COMPARTIDO DE BUSQUEDA EN EL CATALOGO DE SQLCODE, VIA  *
+      * COPY, PARA CLNTCOB/DEPOCOB/RETRCOB/BLOQCOB/MOVSCOB. REQUIERE   *
+      * WORKING-STORAGE SECTION COPY ERRCTACP. EL LLAMADOR DEBE MOVER  *
+      * EL SQLCODE A DB2-SQLCODE ANTES DE HACER PERFORM DE ESTE        *
+      * PARRAFO, Y REVISAR WS-ERR-SI-ENCONTRADO AL TERMINAR            *
+      ******************************************************************
+       810-BUSCAR-ERROR-CATALOGO.
+           MOVE 'N' TO WS-ERR-ENCONTRADO
+           PERFORM VARYING WS-ERR-INDICE FROM 1 BY 1
+                   UNTIL WS-ERR-INDICE > 8
+              IF WS-ERR-SQLCODE(WS-ERR-INDICE) = DB2-SQLCODE
+                 MOVE WS-ERR-MENSAJE(WS-ERR-INDICE)
+                                         TO WS-ERR-MSG-CATALOGO
+                 SET WS-ERR-SI-ENCONTRADO TO TRUE
+                 MOVE 9 TO WS-ERR-INDICE
+              END-IF
+           END-PERFORM.
