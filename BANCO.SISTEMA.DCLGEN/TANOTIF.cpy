@@ -0,0 +1,45 @@
+      ******************************************************************
+      * DCLGEN TABLE(TANOTIF)                                          *
+      *        LIBRARY(BANCO1.SISTEMA.DCLGEN(TANOTIF))                 *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(CL-)                                              *
+      *        STRUCTURE(CL-ESTNOTIF)                                  *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      *--- COLA DE NOTIFICACIONES DE SALIDA (SMS/EMAIL) AL CLIENTE,
+      *--- ALIMENTADA POR BLOQCOB CUANDO CAMBIA ESTADO_CUENTA. UN JOB
+      *--- BATCH DE DESPACHO (AUN NO ESCRITO) RECORRE ESTADO_ENVIO = 'P'
+      *--- Y LAS MARCA 'E' AL ENVIARLAS. NUMERO_CUENTA_N, ESTADO_NUEVO_N
+      *--- Y FECHA_HORA_N LLEVAN SUFIJO _N PORQUE TAESTLOG SE INCLUYE
+      *--- JUNTO A ESTA TABLA EN BLOQCOB Y YA TIENE CAMPOS CON ESOS
+      *--- MISMOS NOMBRES SIN SUFIJO (MISMO RECURSO YA USADO EN
+      *--- TAFAVCTA CON EL SUFIJO _F)
+      ******************************************************************
+           EXEC SQL DECLARE TANOTIF TABLE
+           ( ID_NOTIFICACION                INTEGER NOT NULL,
+             NUMERO_CUENTA_N                CHAR(10) NOT NULL,
+             ESTADO_NUEVO_N                 CHAR(1) NOT NULL,
+             FECHA_HORA_N                   TIMESTAMP NOT NULL,
+             ESTADO_ENVIO                   CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TANOTIF                            *
+      ******************************************************************
+       01  CL-ESTNOTIF.
+      *                       ID_NOTIFICACION
+           10 CL-ID-NOTIFICACION   PIC S9(9) USAGE COMP.
+      *                       NUMERO_CUENTA_N
+           10 CL-NUMERO-CUENTA-N   PIC X(10).
+      *                       ESTADO_NUEVO_N
+           10 CL-ESTADO-NUEVO-N    PIC X(1).
+      *                       FECHA_HORA_N
+           10 CL-FECHA-HORA-N      PIC X(26).
+      *                       ESTADO_ENVIO
+           10 CL-ESTADO-ENVIO      PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
