@@ -15,7 +15,12 @@
              NUMERO_CUENTA_T                CHAR(10) NOT NULL,
              TIPO_TRANSACCION               CHAR(1) NOT NULL,
              MONTO                          DECIMAL(15, 2),
-             FECHA_HORA                     TIMESTAMP NOT NULL
+             FECHA_HORA                     TIMESTAMP NOT NULL,
+             USUARIO                        CHAR(3) NOT NULL,
+             TERMINAL                       CHAR(4) NOT NULL,
+             REFERENCIA_TRANSFERENCIA       INTEGER,
+             TASA_CAMBIO                    DECIMAL(9, 4),
+             TILL_ID_T                      CHAR(4)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE TATRANS                            *
@@ -31,6 +36,16 @@
            10 CL-MONTO             PIC S9(13)V9(2) USAGE COMP-3.
       *                       FECHA_HORA
            10 CL-FECHA-HORA        PIC X(26).
+      *                       USUARIO
+           10 CL-USUARIO           PIC X(3).
+      *                       TERMINAL
+           10 CL-TERMINAL          PIC X(4).
+      *                       REFERENCIA_TRANSFERENCIA
+           10 CL-REFERENCIA-TRANSFERENCIA PIC S9(9) USAGE COMP.
+      *                       TASA_CAMBIO
+           10 CL-TASA-CAMBIO       PIC S9(5)V9(4) USAGE COMP-3.
+      *                       TILL_ID_T
+           10 CL-TILL-ID-T         PIC X(4).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
       ******************************************************************
