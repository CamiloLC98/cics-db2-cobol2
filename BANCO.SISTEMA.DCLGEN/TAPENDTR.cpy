@@ -0,0 +1,56 @@
+      ******************************************************************
+      * DCLGEN TABLE(TAPENDTR)                                         *
+      *        LIBRARY(BANCO1.SISTEMA.DCLGEN(TAPENDTR))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(CL-)                                              *
+      *        STRUCTURE(CL-ESTPENDTR)                                 *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      *--- COLUMNAS CON SUFIJO _P: TAPENDTR SE INCLUYE JUNTO A TATRANS
+      *--- EN DEPOCOB/RETRCOB/el nuevo programa batch, Y NECESITA
+      *--- NOMBRES DE CAMPO DISTINTOS A LOS DE CL-ESTTRANS (MISMO
+      *--- RECURSO YA USADO EN NUMERO_CUENTA_T DE TATRANS)
+      ******************************************************************
+           EXEC SQL DECLARE TAPENDTR TABLE
+           ( ID_PENDIENTE                   INTEGER NOT NULL,
+             NUMERO_CUENTA_P                CHAR(10) NOT NULL,
+             TIPO_TRANSACCION_P             CHAR(1) NOT NULL,
+             MONTO_P                        DECIMAL(15, 2) NOT NULL,
+             TASA_CAMBIO_P                  DECIMAL(9, 4),
+             FECHA_PROGRAMADA               CHAR(8) NOT NULL,
+             FECHA_CREACION                 TIMESTAMP NOT NULL,
+             ESTADO_P                       CHAR(1) NOT NULL,
+             USUARIO_P                      CHAR(3) NOT NULL,
+             TERMINAL_P                     CHAR(4) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TAPENDTR                           *
+      ******************************************************************
+       01  CL-ESTPENDTR.
+      *                       ID_PENDIENTE
+           10 CL-ID-PENDIENTE      PIC S9(9) USAGE COMP.
+      *                       NUMERO_CUENTA_P
+           10 CL-NUMERO-CUENTA-P   PIC X(10).
+      *                       TIPO_TRANSACCION_P
+           10 CL-TIPO-TRANSACCION-P PIC X(1).
+      *                       MONTO_P
+           10 CL-MONTO-P           PIC S9(13)V9(2) USAGE COMP-3.
+      *                       TASA_CAMBIO_P
+           10 CL-TASA-CAMBIO-P     PIC S9(5)V9(4) USAGE COMP-3.
+      *                       FECHA_PROGRAMADA
+           10 CL-FECHA-PROGRAMADA  PIC X(8).
+      *                       FECHA_CREACION
+           10 CL-FECHA-CREACION    PIC X(26).
+      *                       ESTADO_P
+           10 CL-ESTADO-P          PIC X(1).
+      *                       USUARIO_P
+           10 CL-USUARIO-P         PIC X(3).
+      *                       TERMINAL_P
+           10 CL-TERMINAL-P        PIC X(4).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
+      ******************************************************************
