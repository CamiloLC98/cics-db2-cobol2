@@ -0,0 +1,59 @@
+      ******************************************************************
+      * DCLGEN TABLE(TATRANHS)                                         *
+      *        LIBRARY(BANCO1.SISTEMA.DCLGEN(TATRANHS))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(CL-)                                              *
+      *        STRUCTURE(CL-ESTTRANHS)                                 *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      *--- ARCHIVO HISTORICO DE TATRANS. COLUMNAS CON SUFIJO _H PORQUE
+      *--- SE INCLUYE JUNTO A TATRANS EN EL BATCH DE PURGA/ARCHIVO, Y
+      *--- NECESITA NOMBRES DE CAMPO DISTINTOS A LOS DE CL-ESTTRANS
+      *--- (MISMO RECURSO YA USADO EN TAPENDTR CON EL SUFIJO _P)
+      ******************************************************************
+           EXEC SQL DECLARE TATRANHS TABLE
+           ( ID_TRANSACTION_H               INTEGER NOT NULL,
+             NUMERO_CUENTA_H                CHAR(10) NOT NULL,
+             TIPO_TRANSACCION_H             CHAR(1) NOT NULL,
+             MONTO_H                        DECIMAL(15, 2),
+             FECHA_HORA_H                   TIMESTAMP NOT NULL,
+             USUARIO_H                      CHAR(3) NOT NULL,
+             TERMINAL_H                     CHAR(4) NOT NULL,
+             REFERENCIA_TRANSFERENCIA_H     INTEGER,
+             TASA_CAMBIO_H                  DECIMAL(9, 4),
+             FECHA_ARCHIVO                  TIMESTAMP NOT NULL,
+             TILL_ID_H                      CHAR(4)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TATRANHS                           *
+      ******************************************************************
+       01  CL-ESTTRANHS.
+      *                       ID_TRANSACTION_H
+           10 CL-ID-TRANSACTION-H  PIC S9(9) USAGE COMP.
+      *                       NUMERO_CUENTA_H
+           10 CL-NUMERO-CUENTA-H   PIC X(10).
+      *                       TIPO_TRANSACCION_H
+           10 CL-TIPO-TRANSACCION-H PIC X(1).
+      *                       MONTO_H
+           10 CL-MONTO-H           PIC S9(13)V9(2) USAGE COMP-3.
+      *                       FECHA_HORA_H
+           10 CL-FECHA-HORA-H      PIC X(26).
+      *                       USUARIO_H
+           10 CL-USUARIO-H         PIC X(3).
+      *                       TERMINAL_H
+           10 CL-TERMINAL-H        PIC X(4).
+      *                       REFERENCIA_TRANSFERENCIA_H
+           10 CL-REFERENCIA-TRANSFERENCIA-H PIC S9(9) USAGE COMP.
+      *                       TASA_CAMBIO_H
+           10 CL-TASA-CAMBIO-H     PIC S9(5)V9(4) USAGE COMP-3.
+      *                       FECHA_ARCHIVO
+           10 CL-FECHA-ARCHIVO     PIC X(26).
+      *                       TILL_ID_H
+           10 CL-TILL-ID-H         PIC X(4).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
+      ******************************************************************
