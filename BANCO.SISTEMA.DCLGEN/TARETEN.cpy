@@ -0,0 +1,53 @@
+      ******************************************************************
+      * DCLGEN TABLE(TARETEN)                                          *
+      *        LIBRARY(BANCO1.SISTEMA.DCLGEN(TARETEN))                 *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(CL-)                                              *
+      *        STRUCTURE(CL-ESTRETEN)                                  *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      *--- COLUMNAS CON SUFIJO _R: TARETEN SE INCLUYE JUNTO A TACUENT Y
+      *--- TATRANS/TAPENDTR EN DEPOCOB/RETNCOB, Y NECESITA NOMBRES DE
+      *--- CAMPO DISTINTOS A LOS DE CL-ESTCUENT/CL-ESTTRANS/CL-ESTPENDTR
+      *--- (MISMO RECURSO YA USADO EN NUMERO_CUENTA_T DE TATRANS)
+      *--- CADA FILA ES UN DEPOSITO RETENIDO POR SUPERAR EL UMBRAL DE
+      *--- RETENCION (VER DEPOCOB 226-SQL-CREAR-RETENCION); FECHA_
+      *--- LIBERACION ES EL DIA EN QUE EL BATCH RETNCOB LO LIBERA
+      ******************************************************************
+           EXEC SQL DECLARE TARETEN TABLE
+           ( ID_RETENCION                   INTEGER NOT NULL,
+             NUMERO_CUENTA_R                CHAR(10) NOT NULL,
+             MONTO_R                        DECIMAL(15, 2) NOT NULL,
+             FECHA_CREACION_R               TIMESTAMP NOT NULL,
+             FECHA_LIBERACION               DATE NOT NULL,
+             ESTADO_R                       CHAR(1) NOT NULL,
+             USUARIO_R                      CHAR(3) NOT NULL,
+             TERMINAL_R                     CHAR(4) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TARETEN                            *
+      ******************************************************************
+       01  CL-ESTRETEN.
+      *                       ID_RETENCION
+           10 CL-ID-RETENCION      PIC S9(9) USAGE COMP.
+      *                       NUMERO_CUENTA_R
+           10 CL-NUMERO-CUENTA-R   PIC X(10).
+      *                       MONTO_R
+           10 CL-MONTO-R           PIC S9(13)V9(2) USAGE COMP-3.
+      *                       FECHA_CREACION_R
+           10 CL-FECHA-CREACION-R  PIC X(26).
+      *                       FECHA_LIBERACION
+           10 CL-FECHA-LIBERACION  PIC X(10).
+      *                       ESTADO_R
+           10 CL-ESTADO-R          PIC X(1).
+      *                       USUARIO_R
+           10 CL-USUARIO-R         PIC X(3).
+      *                       TERMINAL_R
+           10 CL-TERMINAL-R        PIC X(4).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      ******************************************************************
