@@ -0,0 +1,35 @@
+      ******************************************************************
+      * DCLGEN TABLE(TATITULAR)                                        *
+      *        LIBRARY(BANCO1.SISTEMA.DCLGEN(TATITULAR))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(CL-)                                              *
+      *        STRUCTURE(CL-ESTTITULAR)                                *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      *--- COLUMNAS CON SUFIJO _H: TATITULAR SE INCLUYE JUNTO A TACUENT
+      *--- EN CLNTCOB, Y NECESITA NOMBRES DE CAMPO DISTINTOS A LOS DE
+      *--- CL-ESTCUENT (MISMO RECURSO YA USADO EN NUMERO_CUENTA_T DE
+      *--- TATRANS Y NUMERO_CUENTA_P DE TAPENDTR)
+      ******************************************************************
+           EXEC SQL DECLARE TATITULAR TABLE
+           ( NUMERO_CUENTA_H                CHAR(10) NOT NULL,
+             CEDULA_CLIENTE_H               CHAR(10) NOT NULL,
+             ROL_TITULAR                    CHAR(20) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TATITULAR                          *
+      ******************************************************************
+       01  CL-ESTTITULAR.
+      *                       NUMERO_CUENTA_H
+           10 CL-NUMERO-CUENTA-H   PIC X(10).
+      *                       CEDULA_CLIENTE_H
+           10 CL-CEDULA-CLIENTE-H  PIC X(10).
+      *                       ROL_TITULAR
+           10 CL-ROL-TITULAR       PIC X(20).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
