@@ -0,0 +1,53 @@
+      ******************************************************************
+      * DCLGEN TABLE(TAAUDIT)                                          *
+      *        LIBRARY(BANCO1.SISTEMA.DCLGEN(TAAUDIT))                 *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(CL-)                                              *
+      *        STRUCTURE(CL-ESTAUDIT)                                  *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * REQUIERE EL SIGUIENTE DDL, A CREAR POR EL DBA FUERA DE ESTE    *
+      * REPOSITORIO (NO HAY DDL EN ESTE REPOSITORIO, IGUAL QUE EL      *
+      * INDICE DOCUMENTADO EN MOVSCOB.cbl SOBRE C_TATRANS):            *
+      *                                                                *
+      *   CREATE TABLE TAAUDIT                                         *
+      *     ( USUARIO      CHAR(3)   NOT NULL,                         *
+      *       TERMINAL     CHAR(4)   NOT NULL,                         *
+      *       TRANSACCION  CHAR(4)   NOT NULL,                         *
+      *       FECHA_HORA   TIMESTAMP NOT NULL )                        *
+      *   CREATE INDEX IXTAAU01 ON TAAUDIT (USUARIO, FECHA_HORA)        *
+      *   CREATE INDEX IXTAAU02 ON TAAUDIT (TRANSACCION, FECHA_HORA)    *
+      *                                                                *
+      * UN RENGLON POR CADA VEZ QUE UN PROGRAMA TRANSACCIONAL ES       *
+      * INVOCADO (VER 820-REGISTRAR-AUDITORIA EN AUDCTAPR.cpy, LLAMADO *
+      * DESDE 100-INICIO DE CLNTCOB/DEPOCOB/RETRCOB/MOVSCOB/BLOQCOB),  *
+      * PARA PODER CONTESTAR "QUIEN USO LA CUENTA X HOY" O "QUIEN HA   *
+      * USADO LA TRANSACCION BLOQ" EN UNA AUDITORIA. NO LLEVA LLAVE    *
+      * PROPIA PORQUE SOLO SE CONSULTA POR USUARIO/TRANSACCION/FECHA,  *
+      * NUNCA SE ACTUALIZA NI BORRA UN RENGLON INDIVIDUAL.             *
+      ******************************************************************
+           EXEC SQL DECLARE TAAUDIT TABLE
+           ( USUARIO                        CHAR(3) NOT NULL,
+             TERMINAL                       CHAR(4) NOT NULL,
+             TRANSACCION                    CHAR(4) NOT NULL,
+             FECHA_HORA                     TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TAAUDIT                            *
+      ******************************************************************
+       01  CL-ESTAUDIT.
+      *                       USUARIO
+           10 CL-USUARIO-AUD       PIC X(3).
+      *                       TERMINAL
+           10 CL-TERMINAL-AUD      PIC X(4).
+      *                       TRANSACCION
+           10 CL-TRANSACCION-AUD   PIC X(4).
+      *                       FECHA_HORA
+           10 CL-FECHA-HORA-AUD    PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
