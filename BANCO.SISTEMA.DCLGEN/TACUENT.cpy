@@ -15,7 +15,14 @@
              CEDULA_CLIENTE                 CHAR(10) NOT NULL,
              NOMBRE_CLIENTE                 CHAR(50) NOT NULL,
              SALDO                          DECIMAL(15, 2) NOT NULL,
-             ESTADO_CUENTA                  CHAR(1) NOT NULL
+             ESTADO_CUENTA                  CHAR(1) NOT NULL,
+             LIMITE_SOBREGIRO               DECIMAL(15, 2) NOT NULL,
+             MONEDA_CUENTA                  CHAR(3) NOT NULL,
+             INTENTOS_FALLIDOS              SMALLINT NOT NULL,
+             LIMITE_RETIRO_SEMANAL          DECIMAL(15, 2) NOT NULL,
+             SALDO_MINIMO                   DECIMAL(15, 2) NOT NULL,
+             SALDO_RETENIDO                 DECIMAL(15, 2) NOT NULL,
+             ESTADO_DORMANTE                CHAR(1) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE TACUENT                            *
@@ -31,6 +38,20 @@
            10 CL-SALDO             PIC S9(13)V9(2) USAGE COMP-3.
       *                       ESTADO_CUENTA
            10 CL-ESTADO-CUENTA     PIC X(1).
+      *                       LIMITE_SOBREGIRO
+           10 CL-LIMITE-SOBREGIRO  PIC S9(13)V9(2) USAGE COMP-3.
+      *                       MONEDA_CUENTA
+           10 CL-MONEDA-CUENTA     PIC X(3).
+      *                       INTENTOS_FALLIDOS
+           10 CL-INTENTOS-FALLIDOS PIC S9(4) USAGE COMP.
+      *                       LIMITE_RETIRO_SEMANAL
+           10 CL-LIMITE-RETIRO-SEMANAL PIC S9(13)V9(2) USAGE COMP-3.
+      *                       SALDO_MINIMO
+           10 CL-SALDO-MINIMO      PIC S9(13)V9(2) USAGE COMP-3.
+      *                       SALDO_RETENIDO
+           10 CL-SALDO-RETENIDO    PIC S9(13)V9(2) USAGE COMP-3.
+      *                       ESTADO_DORMANTE
+           10 CL-ESTADO-DORMANTE   PIC X(1).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12      *
       ******************************************************************
