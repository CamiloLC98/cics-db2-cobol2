@@ -0,0 +1,40 @@
+      ******************************************************************
+      * DCLGEN TABLE(TAFAVCTA)                                         *
+      *        LIBRARY(BANCO1.SISTEMA.DCLGEN(TAFAVCTA))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(CL-)                                              *
+      *        STRUCTURE(CL-ESTFAVCTA)                                 *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      *--- CUENTAS FAVORITAS POR OPERADOR, PARA EL ACCESO RAPIDO DE
+      *--- FAVOCOB Y MENUPGM. CLAVE POR OPERADOR_ID_F (MISMO VALOR QUE
+      *--- EIBOPID) MAS ORDEN (POSICION 1 A WC-MAX-FAVORITOS EN LA
+      *--- LISTA DEL OPERADOR). OPERADOR_ID_F Y NUMERO_CUENTA_F LLEVAN
+      *--- SUFIJO _F PORQUE TAOPERA Y TACUENT SE INCLUYEN JUNTO A ESTA
+      *--- TABLA EN MENUPGM Y FAVOCOB
+      ******************************************************************
+           EXEC SQL DECLARE TAFAVCTA TABLE
+           ( OPERADOR_ID_F                  CHAR(3) NOT NULL,
+             ORDEN                          SMALLINT NOT NULL,
+             NUMERO_CUENTA_F                CHAR(10) NOT NULL,
+             FECHA_ALTA                     TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TAFAVCTA                           *
+      ******************************************************************
+       01  CL-ESTFAVCTA.
+      *                       OPERADOR_ID_F
+           10 CL-OPERADOR-ID-F     PIC X(3).
+      *                       ORDEN
+           10 CL-ORDEN             PIC S9(4) USAGE COMP.
+      *                       NUMERO_CUENTA_F
+           10 CL-NUMERO-CUENTA-F   PIC X(10).
+      *                       FECHA_ALTA
+           10 CL-FECHA-ALTA        PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
