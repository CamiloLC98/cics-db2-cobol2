@@ -15,7 +15,11 @@
              NUMERO_CUENTA_L                CHAR(10) NOT NULL,
              ESTADO_CUENTA                  CHAR(1) NOT NULL,
              ESTADO_NUEVO                   CHAR(1) NOT NULL,
-             FECHA_HORA                     TIMESTAMP NOT NULL
+             FECHA_HORA                     TIMESTAMP NOT NULL,
+             OPERADOR_SOLICITA              CHAR(3) NOT NULL,
+             ESTADO_APROBACION              CHAR(1) NOT NULL,
+             OPERADOR_APRUEBA               CHAR(3) NOT NULL,
+             MOTIVO_BLOQUEO                 CHAR(40) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE TAESTLOG                           *
@@ -31,6 +35,14 @@
            10 CL-ESTADO-NUEVO      PIC X(1).
       *                       FECHA_HORA
            10 CL-FECHA-HORA        PIC X(26).
+      *                       OPERADOR_SOLICITA
+           10 CL-OPERADOR-SOLICITA PIC X(3).
+      *                       ESTADO_APROBACION
+           10 CL-ESTADO-APROBACION PIC X(1).
+      *                       OPERADOR_APRUEBA
+           10 CL-OPERADOR-APRUEBA  PIC X(3).
+      *                       MOTIVO_BLOQUEO
+           10 CL-MOTIVO-BLOQUEO    PIC X(40).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
       ******************************************************************
