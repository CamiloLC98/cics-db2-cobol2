@@ -0,0 +1,42 @@
+      ******************************************************************
+      * DCLGEN TABLE(TAOPERA)                                          *
+      *        LIBRARY(BANCO1.SISTEMA.DCLGEN(TAOPERA))                 *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(CL-)                                              *
+      *        STRUCTURE(CL-ESTOPERA)                                  *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      *--- CATALOGO DE OPERADORES Y SU ROL, CLAVE POR OPERADOR_ID
+      *--- (MISMO VALOR QUE EIBOPID, 3 CARACTERES, YA USADO EN
+      *--- OPERADOR_SOLICITA/OPERADOR_APRUEBA DE TAESTLOG). ROL_OPERADOR
+      *--- 'T' = CAJERO (TELLER), 'S' = SUPERVISOR. USADO POR MENUPGM
+      *--- PARA AUTORIZAR LAS OPCIONES DE MENU SEGUN EL ROL. TILL_ID ES
+      *--- LA CAJA/GAVETA ASIGNADA AL OPERADOR, USADA POR DEPOCOB Y
+      *--- RETRCOB PARA ESTAMPAR TATRANS.TILL_ID_T Y POR CUADCOB PARA
+      *--- EL CUADRE DE CAJA DE FIN DE TURNO
+      ******************************************************************
+           EXEC SQL DECLARE TAOPERA TABLE
+           ( OPERADOR_ID                    CHAR(3) NOT NULL,
+             NOMBRE_OPERADOR                CHAR(30) NOT NULL,
+             ROL_OPERADOR                   CHAR(1) NOT NULL,
+             TILL_ID                        CHAR(4) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TAOPERA                            *
+      ******************************************************************
+       01  CL-ESTOPERA.
+      *                       OPERADOR_ID
+           10 CL-OPERADOR-ID       PIC X(3).
+      *                       NOMBRE_OPERADOR
+           10 CL-NOMBRE-OPERADOR   PIC X(30).
+      *                       ROL_OPERADOR
+           10 CL-ROL-OPERADOR      PIC X(1).
+      *                       TILL_ID
+           10 CL-TILL-ID           PIC X(4).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
