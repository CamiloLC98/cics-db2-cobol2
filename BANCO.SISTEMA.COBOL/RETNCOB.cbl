@@ -0,0 +1,227 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA BATCH LIBERACION DE RETENCIONES        *
+      *   DE DEPOSITOS (TARETEN) - SISTEMA BANCARIO       *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RETNCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+           EXEC SQL INCLUDE TARETEN END-EXEC.
+      *
+      *--- CURSOR QUE RECORRE LAS RETENCIONES AUN NO LIBERADAS CUYA
+      *--- FECHA DE LIBERACION YA LLEGO (ESTADO_R = 'R' Y
+      *--- FECHA_LIBERACION MENOR O IGUAL A LA FECHA DE CORRIDA DEL JOB)
+      *
+           EXEC SQL
+                DECLARE C_TARETEN CURSOR FOR
+                SELECT
+                   ID_RETENCION
+                  ,NUMERO_CUENTA_R
+                  ,MONTO_R
+                FROM
+                   TARETEN
+                WHERE
+                   ESTADO_R = 'R'
+                   AND FECHA_LIBERACION <= CURRENT DATE
+                ORDER BY
+                   FECHA_LIBERACION
+                  ,ID_RETENCION
+           END-EXEC.
+
+       01  WS-VARIABLES.
+           03 WS-RETEN-LEIDAS         PIC 9(9)        VALUE 0.
+           03 WS-RETEN-LIBERADAS      PIC 9(9)        VALUE 0.
+           03 WS-RETEN-RECHAZADAS     PIC 9(9)        VALUE 0.
+      *
+      *--- CAMPOS EDITADOS DISPLAY PARA PODER USAR EL ID (COMP) Y EL
+      *--- MONTO (COMP-3) DE TARETEN COMO OPERANDOS DE UN STRING (EL
+      *--- VERBO STRING EXIGE USAGE DISPLAY, IGUAL QUE DB2-SQLCODE-Z
+      *--- MAS ABAJO)
+      *
+           03 WS-ID-RETENCION-ED      PIC -ZZZZZZZZ9.
+           03 WS-MONTO-R-ED           PIC -ZZZ.ZZZ.ZZZ,ZZ.
+       01  SWITCHES.
+           03 WS-CONTINUAR            PIC X           VALUE 'N'.
+              88 WS-EXIT                              VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'RETNCOB'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-FIN.
+
+       100-INICIO.
+           OPEN OUTPUT RPT-FILE
+           MOVE 'REPORTE DE LIBERACION DE RETENCIONES DE DEPOSITO'
+                TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       200-PROCESO.
+           EXEC SQL OPEN C_TARETEN END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              EXEC SQL
+                   FETCH C_TARETEN INTO
+                      :CL-ID-RETENCION
+                     ,:CL-NUMERO-CUENTA-R
+                     ,:CL-MONTO-R
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-RETEN-LEIDAS
+                 PERFORM 210-LIBERAR-RETENCION
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_TARETEN END-EXEC.
+
+       210-LIBERAR-RETENCION.
+      *
+      *--- SE CONSULTA LA CUENTA PARA TOMAR SALDO Y SALDO_RETENIDO
+      *--- ANTES DE MOVER EL MONTO. SI LA CUENTA YA NO EXISTE SE
+      *--- RECHAZA LA RETENCION SIN DETENER EL RESTO DE LA CORRIDA
+      *
+           MOVE CL-NUMERO-CUENTA-R TO CL-NUMERO-CUENTA
+           EXEC SQL
+                SELECT
+                   SALDO
+                  ,SALDO_RETENIDO
+                INTO
+                   :CL-SALDO
+                  ,:CL-SALDO-RETENIDO
+                FROM
+                   TACUENT
+                WHERE
+                   NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE = 0
+              SUBTRACT CL-MONTO-R FROM CL-SALDO-RETENIDO
+              ADD      CL-MONTO-R TO   CL-SALDO
+              PERFORM 220-SQL-ACTUALIZAR-CUENTA
+              PERFORM 230-SQL-MARCAR-LIBERADA
+              ADD 1 TO WS-RETEN-LIBERADAS
+              PERFORM 250-ESCRIBIR-LIBERADA
+           ELSE
+              IF SQLCODE = 100
+                 ADD 1 TO WS-RETEN-RECHAZADAS
+                 PERFORM 260-ESCRIBIR-RECHAZADA
+              ELSE
+                 PERFORM 999-ERROR-DB2
+              END-IF
+           END-IF.
+
+       220-SQL-ACTUALIZAR-CUENTA.
+           EXEC SQL
+                UPDATE TACUENT
+                SET    SALDO          = :CL-SALDO
+                      ,SALDO_RETENIDO = :CL-SALDO-RETENIDO
+                WHERE  NUMERO_CUENTA  = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       230-SQL-MARCAR-LIBERADA.
+           EXEC SQL
+                UPDATE TARETEN
+                SET    ESTADO_R = 'L'
+                WHERE  ID_RETENCION = :CL-ID-RETENCION
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       250-ESCRIBIR-LIBERADA.
+           MOVE SPACES TO RPT-LINEA
+           MOVE CL-ID-RETENCION TO WS-ID-RETENCION-ED
+           MOVE CL-MONTO-R      TO WS-MONTO-R-ED
+           STRING 'RETENCION '      DELIMITED BY SIZE
+                  WS-ID-RETENCION-ED DELIMITED BY SIZE
+                  ' CUENTA='        DELIMITED BY SIZE
+                  CL-NUMERO-CUENTA-R DELIMITED BY SIZE
+                  ' MONTO='         DELIMITED BY SIZE
+                  WS-MONTO-R-ED     DELIMITED BY SIZE
+                  ' LIBERADA'       DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       260-ESCRIBIR-RECHAZADA.
+           MOVE SPACES TO RPT-LINEA
+           MOVE CL-ID-RETENCION TO WS-ID-RETENCION-ED
+           STRING 'RETENCION '      DELIMITED BY SIZE
+                  WS-ID-RETENCION-ED DELIMITED BY SIZE
+                  ' CUENTA='        DELIMITED BY SIZE
+                  CL-NUMERO-CUENTA-R DELIMITED BY SIZE
+                  ' RECHAZADA, CUENTA NO ENCONTRADA' DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       300-FIN.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'RETENCIONES LEIDAS: '     DELIMITED BY SIZE
+                  WS-RETEN-LEIDAS            DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'RETENCIONES LIBERADAS: '  DELIMITED BY SIZE
+                  WS-RETEN-LIBERADAS         DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'RETENCIONES RECHAZADAS: ' DELIMITED BY SIZE
+                  WS-RETEN-RECHAZADAS        DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE SPACES TO RPT-LINEA
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
