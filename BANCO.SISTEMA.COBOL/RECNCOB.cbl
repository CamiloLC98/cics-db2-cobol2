@@ -0,0 +1,198 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA BATCH CONCILIACION SALDOS TACUENT      *
+      *   VS HISTORICO TATRANS - SISTEMA BANCARIO         *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RECNCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+      *
+      *--- CURSOR QUE RECORRE TODAS LAS CUENTAS DE TACUENT
+      *
+           EXEC SQL
+                DECLARE C_TACUENT CURSOR FOR
+                SELECT
+                   NUMERO_CUENTA
+                  ,SALDO
+                FROM
+                   TACUENT
+                ORDER BY
+                   NUMERO_CUENTA
+           END-EXEC.
+
+       01  WS-VARIABLES.
+           03 WS-SALDO-CALCULADO      PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-TOTAL-D              PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-TOTAL-R              PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-TOTAL-T              PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-TOTAL-I              PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-DIFERENCIA           PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-CTA-LEIDAS           PIC 9(9)        VALUE 0.
+           03 WS-CTA-DESCUADRADAS     PIC 9(9)        VALUE 0.
+      *
+      *--- CAMPOS EDITADOS DISPLAY PARA PODER USAR LOS MONTOS COMP-3
+      *--- DE ARRIBA COMO OPERANDOS DE UN STRING (EL VERBO STRING EXIGE
+      *--- USAGE DISPLAY, IGUAL QUE DB2-SQLCODE-Z MAS ABAJO)
+      *
+           03 WS-SALDO-ED             PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-CALCULADO-ED         PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-DIFERENCIA-ED        PIC -ZZZ.ZZZ.ZZZ,ZZ.
+       01  SWITCHES.
+           03 WS-CONTINUAR            PIC X           VALUE 'N'.
+              88 WS-EXIT                              VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'RECNCOB'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-FIN.
+
+       100-INICIO.
+           OPEN OUTPUT RPT-FILE
+           MOVE 'REPORTE DE CONCILIACION DE SALDOS - TACUENT/TATRANS'
+                TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       200-PROCESO.
+           EXEC SQL OPEN C_TACUENT END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              EXEC SQL
+                   FETCH C_TACUENT INTO
+                      :CL-NUMERO-CUENTA
+                     ,:CL-SALDO
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-CTA-LEIDAS
+                 PERFORM 210-SUMAR-MOVIMIENTOS
+                 PERFORM 220-COMPARAR-SALDO
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_TACUENT END-EXEC.
+
+       210-SUMAR-MOVIMIENTOS.
+      *
+      *--- SUMA LOS MONTOS DE DEPOSITOS ('D'), RETIROS ('R') E INTERESES
+      *--- CAUSADOS ('I', VER INTRCOB) DE TATRANS PARA LA CUENTA ACTUAL
+      *--- Y CALCULA EL SALDO TEORICO. LOS MOVIMIENTOS TIPO 'T'
+      *--- (TRANSFERENCIAS DE TRNFCOB) YA VIENEN CON SIGNO (NEGATIVO EN
+      *--- LA CUENTA ORIGEN, POSITIVO EN LA DESTINO), POR LO QUE SE
+      *--- SUMAN DIRECTAMENTE
+      *
+           MOVE 0 TO WS-TOTAL-D
+           MOVE 0 TO WS-TOTAL-R
+           MOVE 0 TO WS-TOTAL-T
+           MOVE 0 TO WS-TOTAL-I
+           EXEC SQL
+                SELECT
+                   COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'D'
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'R'
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'T'
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'I'
+                                     THEN MONTO ELSE 0 END), 0)
+                INTO
+                  :WS-TOTAL-D
+                 ,:WS-TOTAL-R
+                 ,:WS-TOTAL-T
+                 ,:WS-TOTAL-I
+                FROM
+                   TATRANS
+                WHERE
+                   NUMERO_CUENTA_T = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM 999-ERROR-DB2
+           END-IF
+           COMPUTE WS-SALDO-CALCULADO = WS-TOTAL-D - WS-TOTAL-R
+                                       + WS-TOTAL-T + WS-TOTAL-I.
+
+       220-COMPARAR-SALDO.
+           COMPUTE WS-DIFERENCIA = CL-SALDO - WS-SALDO-CALCULADO
+           IF WS-DIFERENCIA NOT = 0
+              ADD 1 TO WS-CTA-DESCUADRADAS
+              PERFORM 230-ESCRIBIR-QUIEBRE
+           END-IF.
+
+       230-ESCRIBIR-QUIEBRE.
+           MOVE SPACES TO RPT-LINEA
+           MOVE CL-SALDO             TO WS-SALDO-ED
+           MOVE WS-SALDO-CALCULADO   TO WS-CALCULADO-ED
+           MOVE WS-DIFERENCIA        TO WS-DIFERENCIA-ED
+           STRING 'CUENTA '      DELIMITED BY SIZE
+                  CL-NUMERO-CUENTA DELIMITED BY SIZE
+                  ' SALDO-TACUENT=' DELIMITED BY SIZE
+                  WS-SALDO-ED      DELIMITED BY SIZE
+                  ' SALDO-CALCULADO=' DELIMITED BY SIZE
+                  WS-CALCULADO-ED  DELIMITED BY SIZE
+                  ' DIFERENCIA='   DELIMITED BY SIZE
+                  WS-DIFERENCIA-ED DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       300-FIN.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTAS PROCESADAS: ' DELIMITED BY SIZE
+                  WS-CTA-LEIDAS          DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTAS DESCUADRADAS: ' DELIMITED BY SIZE
+                  WS-CTA-DESCUADRADAS      DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE SPACES TO RPT-LINEA
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
