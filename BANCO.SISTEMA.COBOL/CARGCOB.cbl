@@ -0,0 +1,279 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA BATCH CARGA MASIVA DE CUENTAS NUEVAS   *
+      *   A TACUENT - SISTEMA BANCARIO                    *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CARGCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-FILE ASSIGN TO LOADIN
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *--- UN REGISTRO POR CUENTA NUEVA A CREAR. FORMATO FIJO, SIN
+      *--- SEPARADORES, IGUAL DE ESPIRITU A COMO CASHCOB/RECNCOB LEEN
+      *--- SUS DATOS DE DB2 EN UN UNICO PASO POR REGISTRO
+      *
+       FD  LOAD-FILE
+           RECORDING MODE IS F.
+       01  LOAD-REGISTRO.
+           03 LOAD-NUMERO-CUENTA       PIC X(10).
+           03 LOAD-CEDULA-CLIENTE      PIC X(10).
+           03 LOAD-NOMBRE-CLIENTE      PIC X(50).
+           03 LOAD-SALDO-INICIAL       PIC X(15).
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+           COPY VALCTACP.
+
+       01  WS-VARIABLES.
+           03 WS-SALDO-NUM             PIC S9(13)V9(2) COMP-3.
+           03 WS-REGISTROS-LEIDOS      PIC 9(9)        VALUE 0.
+           03 WS-CUENTAS-CREADAS       PIC 9(9)        VALUE 0.
+           03 WS-CUENTAS-RECHAZADAS    PIC 9(9)        VALUE 0.
+           03 WS-MOTIVO-RECHAZO        PIC X(40).
+       01  SWITCHES.
+           03 WS-CONTINUAR             PIC X           VALUE 'N'.
+              88 WS-EXIT                               VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE               PIC S9(9).
+          05 DB2-SQLCODE-Z             PIC -ZZZZZZZZ9.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA               PIC X(8)     VALUE 'CARGCOB'.
+      *
+      *--- VALORES POR DEFECTO PARA UNA CUENTA NUEVA, LOS MISMOS QUE
+      *--- USA ALTACOB EN 211-CREAR-CUENTA/223-SQL-INSERTAR-CUENTA
+      *
+          03 WC-MONEDA-LOCAL           PIC X(3)     VALUE 'COP'.
+          03 WC-ESTADO-ACTIVO          PIC X(1)     VALUE 'A'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-FIN.
+
+       100-INICIO.
+           OPEN INPUT LOAD-FILE
+           OPEN OUTPUT RPT-FILE
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CARGA MASIVA DE CUENTAS NUEVAS' DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       200-PROCESO.
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              READ LOAD-FILE
+                 AT END
+                    SET WS-EXIT TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-REGISTROS-LEIDOS
+                    PERFORM 210-VALIDAR-REGISTRO
+              END-READ
+           END-PERFORM.
+
+       210-VALIDAR-REGISTRO.
+      *
+      *--- UN REGISTRO MAL FORMADO (CAMPO OBLIGATORIO VACIO O SALDO
+      *--- INICIAL NO NUMERICO) SE RECHAZA Y SE REPORTA, SIN ABORTAR
+      *--- EL RESTO DE LA CORRIDA
+      *
+           IF LOAD-NUMERO-CUENTA = SPACES OR LOW-VALUES
+              MOVE 'NUMERO DE CUENTA VACIO' TO WS-MOTIVO-RECHAZO
+              PERFORM 260-ESCRIBIR-RECHAZO
+           ELSE
+           IF LOAD-NUMERO-CUENTA(1:9) NOT NUMERIC
+              MOVE 'NUMERO DE CUENTA INVALIDO' TO WS-MOTIVO-RECHAZO
+              PERFORM 260-ESCRIBIR-RECHAZO
+           ELSE
+              IF LOAD-CEDULA-CLIENTE = SPACES OR LOW-VALUES
+                 MOVE 'CEDULA DE CLIENTE VACIA' TO WS-MOTIVO-RECHAZO
+                 PERFORM 260-ESCRIBIR-RECHAZO
+              ELSE
+                 IF LOAD-NOMBRE-CLIENTE = SPACES OR LOW-VALUES
+                    MOVE 'NOMBRE DE CLIENTE VACIO' TO WS-MOTIVO-RECHAZO
+                    PERFORM 260-ESCRIBIR-RECHAZO
+                 ELSE
+                    IF LOAD-SALDO-INICIAL NOT NUMERIC
+                       MOVE 'SALDO INICIAL NO NUMERICO'
+                                                   TO WS-MOTIVO-RECHAZO
+                       PERFORM 260-ESCRIBIR-RECHAZO
+                    ELSE
+                       PERFORM 220-VERIFICAR-DUPLICADO
+                    END-IF
+                 END-IF
+              END-IF
+              END-IF
+           END-IF.
+
+       215-ASIGNAR-DIGITO-VERIF.
+      *
+      *--- CALCULA EL DIGITO DE VERIFICACION (ALGORITMO DE LUHN, VER
+      *--- 800-VALIDAR-DIGITO-VERIF) SOBRE LAS PRIMERAS 9 POSICIONES
+      *--- DE LOAD-NUMERO-CUENTA Y LO GRABA EN LA DECIMA POSICION DE
+      *--- CL-NUMERO-CUENTA, IGUAL QUE ALTACOB (214-ASIGNAR-DIGITO-
+      *--- VERIF), PARA QUE TODA CUENTA CARGADA POR ESTE BATCH PASE LA
+      *--- MISMA VALIDACION QUE DEPOCOB/RETRCOB/BLOQCOB/FAVOCOB/
+      *--- MOVSCOB/TRNFCOB LE HACEN AL NUMERO DE CUENTA. LA DECIMA
+      *--- POSICION DE WS-VC-NUMERO SE FUERZA A '0' SOLO PARA QUE EL
+      *--- CALCULO PUEDA HACERSE; LO QUE TRAIGA EL ARCHIVO DE CARGA EN
+      *--- ESA POSICION SE IGNORA Y SE REEMPLAZA POR EL DIGITO
+      *--- CALCULADO
+      *
+           MOVE LOAD-NUMERO-CUENTA TO WS-VC-NUMERO
+           MOVE 0                  TO WS-VC-DIGITO(10)
+           PERFORM 800-VALIDAR-DIGITO-VERIF
+           MOVE LOAD-NUMERO-CUENTA(1:9) TO CL-NUMERO-CUENTA(1:9)
+           MOVE WS-VC-DIGITO-VERIF       TO CL-NUMERO-CUENTA(10:1).
+
+       220-VERIFICAR-DUPLICADO.
+      *
+      *--- SE RECHAZA EL REGISTRO SI YA EXISTE UNA CUENTA CON EL MISMO
+      *--- NUMERO_CUENTA, SIN ABORTAR EL RESTO DE LA CORRIDA
+      *
+           PERFORM 215-ASIGNAR-DIGITO-VERIF
+           PERFORM 222-SQL-CONSULTA
+           IF SQLCODE = 0
+              MOVE 'CUENTA DUPLICADA' TO WS-MOTIVO-RECHAZO
+              PERFORM 260-ESCRIBIR-RECHAZO
+           ELSE
+              IF SQLCODE = 100
+                 PERFORM 230-INSERTAR-CUENTA
+              ELSE
+                 PERFORM 999-ERROR-DB2
+              END-IF
+           END-IF.
+
+       222-SQL-CONSULTA.
+           EXEC SQL
+                SELECT
+                   NUMERO_CUENTA
+                INTO
+                  :CL-NUMERO-CUENTA
+                FROM
+                  TACUENT
+                WHERE
+                  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC.
+
+       230-INSERTAR-CUENTA.
+      *
+      *--- MISMOS VALORES POR DEFECTO DE ALTACOB/223-SQL-INSERTAR-
+      *--- CUENTA PARA LAS COLUMNAS QUE EL ARCHIVO DE CARGA NO TRAE
+      *
+           MOVE LOAD-SALDO-INICIAL TO WS-SALDO-NUM
+           MOVE LOAD-CEDULA-CLIENTE TO CL-CEDULA-CLIENTE
+           MOVE LOAD-NOMBRE-CLIENTE TO CL-NOMBRE-CLIENTE
+           MOVE WS-SALDO-NUM        TO CL-SALDO
+           MOVE WC-ESTADO-ACTIVO    TO CL-ESTADO-CUENTA
+           MOVE 0                   TO CL-LIMITE-SOBREGIRO
+           MOVE WC-MONEDA-LOCAL     TO CL-MONEDA-CUENTA
+           MOVE 0                   TO CL-INTENTOS-FALLIDOS
+           MOVE 0                   TO CL-LIMITE-RETIRO-SEMANAL
+           MOVE 0                   TO CL-SALDO-MINIMO
+           MOVE 0                   TO CL-SALDO-RETENIDO
+           MOVE 'N'                 TO CL-ESTADO-DORMANTE
+           EXEC SQL
+                INSERT INTO TACUENT (
+                    NUMERO_CUENTA
+                   ,CEDULA_CLIENTE
+                   ,NOMBRE_CLIENTE
+                   ,SALDO
+                   ,ESTADO_CUENTA
+                   ,LIMITE_SOBREGIRO
+                   ,MONEDA_CUENTA
+                   ,INTENTOS_FALLIDOS
+                   ,LIMITE_RETIRO_SEMANAL
+                   ,SALDO_MINIMO
+                   ,SALDO_RETENIDO
+                   ,ESTADO_DORMANTE
+                ) VALUES (
+                    :CL-NUMERO-CUENTA
+                   ,:CL-CEDULA-CLIENTE
+                   ,:CL-NOMBRE-CLIENTE
+                   ,:CL-SALDO
+                   ,:CL-ESTADO-CUENTA
+                   ,:CL-LIMITE-SOBREGIRO
+                   ,:CL-MONEDA-CUENTA
+                   ,:CL-INTENTOS-FALLIDOS
+                   ,:CL-LIMITE-RETIRO-SEMANAL
+                   ,:CL-SALDO-MINIMO
+                   ,:CL-SALDO-RETENIDO
+                   ,:CL-ESTADO-DORMANTE
+                )
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO WS-CUENTAS-CREADAS
+           ELSE
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       260-ESCRIBIR-RECHAZO.
+           ADD 1 TO WS-CUENTAS-RECHAZADAS
+           MOVE SPACES TO RPT-LINEA
+           STRING 'RECHAZADO: CUENTA='      DELIMITED BY SIZE
+                  LOAD-NUMERO-CUENTA        DELIMITED BY SIZE
+                  ' MOTIVO='                DELIMITED BY SIZE
+                  WS-MOTIVO-RECHAZO         DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       300-FIN.
+           MOVE SPACES TO RPT-LINEA
+           STRING 'REGISTROS LEIDOS: '    DELIMITED BY SIZE
+                  WS-REGISTROS-LEIDOS     DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTAS CREADAS: '     DELIMITED BY SIZE
+                  WS-CUENTAS-CREADAS      DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTAS RECHAZADAS: '  DELIMITED BY SIZE
+                  WS-CUENTAS-RECHAZADAS   DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE LOAD-FILE
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       COPY VALCTAPR.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE SPACES TO RPT-LINEA
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE LOAD-FILE
+           CLOSE RPT-FILE
+           STOP RUN.
