@@ -0,0 +1,295 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA MANTENIMIENTO DE CUENTAS FAVORITAS     *
+      *   POR OPERADOR - SISTEMA BANCARIO                 *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. FAVOCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+           EXEC SQL INCLUDE TAFAVCTA END-EXEC.
+
+       01  SWITCHES.
+           03  WS-PRIMERA-FALG        PIC X           VALUE 'N'.
+               88 WS-PRIMERA-VEZ                      VALUE 'Y'.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'FAVOCOB'.
+          03 WC-TRANSACCION           PIC X(4)     VALUE 'FAVO'.
+          03 WC-ESTADO-ACTIVO         PIC X(1)     VALUE 'A'.
+      *
+      *--- CANTIDAD DE CUENTAS FAVORITAS QUE PUEDE FIJAR CADA OPERADOR.
+      *--- VER 210-PROCESAR-DATOS Y 215-MOSTRAR-FAVORITOS
+      *
+          03 WC-MAX-FAVORITOS         PIC 9(1)     VALUE 3.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+       01 WS-VARIABLES.
+          03 WS-FAV-INDICE            PIC 9(1).
+          03 WS-FAV-EXISTE            PIC 9(9)     VALUE 0.
+          03 WS-FAV-CUENTA-MSG        PIC X(10).
+          03 WS-FAV-SEGMENTO          PIC X(20).
+
+       COPY VALCTACP.
+       COPY FAVOMPCP.
+       COPY DFHAID.
+       COPY DDCICS.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-RETURN.
+
+       100-INICIO.
+      *
+      *--- SI SE RECIBE COMMAREA (EIBCALEN > 0), SE COPIA A UNA VARIABLE
+      *--- LOCAL, OCURRE CUANDO EL PROGRAMA ES LLAMADO CON XCTL O LINK
+      *
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA  TO  CH-COMMAREA
+           END-IF
+      *
+      *--- SI NO HAY COMMAREA (EIBCALEN = 0) SE INICIALIZA EL COMMAREA
+      *--- Y SE ENVIA EL MAPA LIMPIO
+      *
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO FAVOMPI
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              SET WS-PRIMERA-VEZ TO TRUE
+              PERFORM 300-RETURN
+           END-IF.
+      *
+      *--- HAY COMMAREA.
+      *--- EL PROGRAMA HA PODIDO ARRANCAR POR XCTL DESDE OTRO
+      *--- PROGRAMA COMO RETORNO ACTUAL.EN ESTE CASO EL CAMPO
+      *--- CH-TRANS-RETORNO CONTIENE ALGUN VALOR (TRANSACCIONDE RETORNO)
+      *--- EN ESTE CASO SE INICIALIZA EL COMMAREA Y ENVIAMOS
+      *--- EL MAPA LIMPIO.
+      *
+           IF EIBCALEN > 0 AND EIBTRNID NOT = 'FAVO'
+              MOVE LOW-VALUES TO FAVOMPI
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              SET WS-PRIMERA-VEZ TO TRUE
+              PERFORM 300-RETURN
+           END-IF.
+
+       110-ENVIAR-MAPA-VACIO.
+           EXEC CICS SEND MAP('FAVOMP')
+                MAPONLY
+                ERASE
+                NOHANDLE
+           END-EXEC.
+
+       200-PROCESO.
+           IF WS-PRIMERA-VEZ
+              CONTINUE
+           ELSE
+      *
+      *--- RECUPERAMOS EL MAPA DESDE EL TERMINAL
+      *
+              EXEC CICS RECEIVE
+                   MAP('FAVOMP')
+                   INTO(FAVOMPI)
+                   NOHANDLE
+              END-EXEC
+              EVALUATE EIBAID
+                   WHEN DFHPF3
+                        PERFORM 216-VOLVER-MENU
+                   WHEN DFHENTER
+                        PERFORM 210-PROCESAR-DATOS
+              END-EVALUATE
+           END-IF.
+
+       210-PROCESAR-DATOS.
+      *
+      *--- CAMPO1I ES LA POSICION (1 A WC-MAX-FAVORITOS) DENTRO DE LA
+      *--- LISTA DE FAVORITOS DEL OPERADOR. CAMPO2I ES LA CUENTA A FIJAR
+      *--- EN ESA POSICION. SI CAMPO2I VIENE EN BLANCO SE MUESTRA LA
+      *--- LISTA ACTUAL DE FAVORITOS EN VEZ DE GRABAR NADA
+      *
+           IF CAMPO1I = LOW-VALUES
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           IF CAMPO1I IS NOT NUMERIC
+              OR CAMPO1I = ZEROS
+              OR CAMPO1I > WC-MAX-FAVORITOS
+              MOVE 'POSICION INVALIDA' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           IF CAMPO2I = LOW-VALUES OR CAMPO2I = SPACES
+              PERFORM 215-MOSTRAR-FAVORITOS
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           MOVE CAMPO2I TO WS-VC-NUMERO
+           PERFORM 800-VALIDAR-DIGITO-VERIF
+           IF NOT WS-VC-CUENTA-VALIDA
+              MOVE 'NUMERO DE CUENTA INVALIDO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           MOVE CAMPO2I TO CL-NUMERO-CUENTA
+           EXEC SQL
+                SELECT ESTADO_CUENTA
+                INTO   :CL-ESTADO-CUENTA
+                FROM   TACUENT
+                WHERE  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE = 100
+              MOVE 'LA CUENTA NO EXISTE' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF
+           IF CL-ESTADO-CUENTA NOT = WC-ESTADO-ACTIVO
+              MOVE 'LA CUENTA NO ESTA ACTIVA' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           PERFORM 225-GUARDAR-FAVORITO
+           MOVE SPACES TO MSGO
+           STRING 'CUENTA '          DELIMITED BY SIZE
+                  CAMPO2I             DELIMITED BY SIZE
+                  ' GUARDADA EN FAVORITO ' DELIMITED BY SIZE
+                  CAMPO1I             DELIMITED BY SIZE
+             INTO MSGO
+           END-STRING
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       215-MOSTRAR-FAVORITOS.
+      *
+      *--- CADA POSICION OCUPA UN SEGMENTO FIJO DE 20 CARACTERES DE
+      *--- MSGO (1-20, 21-40, 41-60), IGUAL DE ESPIRITU A RES1O-RES5O
+      *--- EN CLNTCOB, PARA NO ARMAR MSGO CON UN STRING QUE SE
+      *--- REESCRIBE SOBRE SI MISMO EN CADA VUELTA DEL PERFORM
+      *
+           MOVE SPACES TO MSGO
+           MOVE EIBOPID TO CL-OPERADOR-ID-F
+           PERFORM VARYING WS-FAV-INDICE FROM 1 BY 1
+                   UNTIL WS-FAV-INDICE > WC-MAX-FAVORITOS
+              MOVE WS-FAV-INDICE TO CL-ORDEN
+              EXEC SQL
+                   SELECT NUMERO_CUENTA_F
+                   INTO   :CL-NUMERO-CUENTA-F
+                   FROM   TAFAVCTA
+                   WHERE  OPERADOR_ID_F = :CL-OPERADOR-ID-F
+                   AND    ORDEN = :CL-ORDEN
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE CL-NUMERO-CUENTA-F TO WS-FAV-CUENTA-MSG
+              ELSE
+                 MOVE '----------' TO WS-FAV-CUENTA-MSG
+              END-IF
+              MOVE SPACES TO WS-FAV-SEGMENTO
+              STRING WS-FAV-INDICE        DELIMITED BY SIZE
+                     ':'                  DELIMITED BY SIZE
+                     WS-FAV-CUENTA-MSG    DELIMITED BY SIZE
+                INTO WS-FAV-SEGMENTO
+              END-STRING
+              EVALUATE WS-FAV-INDICE
+                 WHEN 1
+                    MOVE WS-FAV-SEGMENTO TO MSGO(1:20)
+                 WHEN 2
+                    MOVE WS-FAV-SEGMENTO TO MSGO(21:20)
+                 WHEN 3
+                    MOVE WS-FAV-SEGMENTO TO MSGO(41:20)
+              END-EVALUATE
+           END-PERFORM.
+
+       225-GUARDAR-FAVORITO.
+      *
+      *--- UPSERT MANUAL: SI YA HAY UNA FILA PARA ESTE OPERADOR Y ESTA
+      *--- POSICION SE ACTUALIZA, SI NO EXISTE SE INSERTA
+      *
+           MOVE EIBOPID TO CL-OPERADOR-ID-F
+           MOVE CAMPO1I TO CL-ORDEN
+           MOVE 0 TO WS-FAV-EXISTE
+           EXEC SQL
+                SELECT COUNT(*)
+                INTO   :WS-FAV-EXISTE
+                FROM   TAFAVCTA
+                WHERE  OPERADOR_ID_F = :CL-OPERADOR-ID-F
+                AND    ORDEN = :CL-ORDEN
+           END-EXEC
+           MOVE CAMPO2I TO CL-NUMERO-CUENTA-F
+           IF WS-FAV-EXISTE > 0
+              EXEC SQL
+                   UPDATE TAFAVCTA
+                   SET    NUMERO_CUENTA_F = :CL-NUMERO-CUENTA-F,
+                          FECHA_ALTA = CURRENT TIMESTAMP
+                   WHERE  OPERADOR_ID_F = :CL-OPERADOR-ID-F
+                   AND    ORDEN = :CL-ORDEN
+              END-EXEC
+           ELSE
+              EXEC SQL
+                   INSERT INTO TAFAVCTA (
+                       OPERADOR_ID_F
+                      ,ORDEN
+                      ,NUMERO_CUENTA_F
+                      ,FECHA_ALTA
+                   ) VALUES (
+                       :CL-OPERADOR-ID-F
+                      ,:CL-ORDEN
+                      ,:CL-NUMERO-CUENTA-F
+                      ,CURRENT TIMESTAMP
+                   )
+              END-EXEC
+           END-IF
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       216-VOLVER-MENU.
+           MOVE 'MENUPGM'       TO CH-XCTL
+           MOVE WC-TRANSACCION  TO CH-TRANSACCION
+           MOVE WC-TRANSACCION  TO CH-TRANS-RETORNO
+           MOVE WC-PROGRAMA     TO CH-PROGRAMA-RETORNO
+           PERFORM 221-XCTL-PROGRAMA.
+
+       220-ENVIAR-MAPA.
+           EXEC CICS SEND
+                MAP('FAVOMP')
+                ERASE
+                FROM(FAVOMPO)
+                NOHANDLE
+           END-EXEC.
+
+       221-XCTL-PROGRAMA.
+           EXEC CICS
+                XCTL
+                PROGRAM(CH-XCTL)
+                COMMAREA(CH-COMMAREA)
+           END-EXEC.
+
+       300-RETURN.
+           EXEC CICS RETURN
+                TRANSID(WC-TRANSACCION)
+                COMMAREA(CH-COMMAREA)
+                LENGTH(61)
+           END-EXEC.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE     TO DB2-SQLCODE
+           MOVE DB2-SQLCODE TO DB2-SQLCODE-Z
+           MOVE SPACES TO MSGO
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO MSGO
+           END-STRING
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       COPY VALCTAPR.
