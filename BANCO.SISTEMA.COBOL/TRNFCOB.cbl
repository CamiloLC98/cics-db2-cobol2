@@ -0,0 +1,510 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA TRANSFERENCIA ENTRE CUENTAS CICS-DB2   *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TRNFCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+           EXEC SQL INCLUDE TATRANS END-EXEC.
+           EXEC SQL INCLUDE TAAUDIT END-EXEC.
+
+       01  WS-AUXILIARES.
+           03 WS-CAMPO3I-JUST         PIC X(10)   JUST RIGHT.
+           03 WS-CAMPO3I-NUM          PIC 9(10).
+           03 WS-ORIGEN-CUENTA        PIC X(10).
+           03 WS-ORIGEN-SALDO         PIC S9(13)V9(2) COMP-3.
+           03 WS-ORIGEN-LIMITE        PIC S9(13)V9(2) COMP-3.
+           03 WS-ORIGEN-RETENIDO      PIC S9(13)V9(2) COMP-3.
+           03 WS-ORIGEN-DISPONIBLE    PIC S9(13)V9(2) COMP-3.
+           03 WS-DESTINO-CUENTA       PIC X(10).
+           03 WS-DESTINO-SALDO        PIC S9(13)V9(2) COMP-3.
+       01  SWITCHES.
+           03  WS-PRIMERA-FALG        PIC X           VALUE 'N'.
+               88 WS-PRIMERA-VEZ                      VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+          05 DB2-ERROR-MSG.
+             06 DB2-ERR-MSG           PIC X(40).
+             06 DB2-ERR-CODE          PIC X(20).
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'TRNFCOB'.
+          03 WC-TRANSACCION           PIC X(4)     VALUE 'TRNF'.
+          03 WC-ESTADO-ACTIVO         PIC X(1)     VALUE 'A'.
+
+       COPY VALCTACP.
+       COPY TRNFMPCP.
+       COPY DFHAID.
+       COPY DDCICS.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                 PIC X(61).
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-RETURN.
+
+       100-INICIO.
+      *
+      *--- SE REGISTRA LA INVOCACION DE ESTA TRANSACCION EN TAAUDIT
+      *--- ANTES DE CUALQUIER OTRA COSA (VER 820-REGISTRAR-AUDITORIA
+      *--- EN AUDCTAPR.cpy)
+      *
+           PERFORM 820-REGISTRAR-AUDITORIA
+      *
+      *--- SI SE RECIBE COMMAREA (EIBCALEN > 0), SE COPIA A UNA VARIABLE
+      *--- LOCAL, OCURRE CUANDO EL PROGRAMA ES LLAMADO CON XCTL O LINK
+      *
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA  TO  CH-COMMAREA
+           END-IF
+      *
+      *--- SI NO HAY COMMAREA (EIBCALEN = 0) SE INICIALIZA EL COMMAREA
+      *--- Y SE ENVIA EL MAPA LIMPIO
+      *
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO TRNFMPI
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              SET WS-PRIMERA-VEZ TO TRUE
+              PERFORM 300-RETURN
+           END-IF
+      *
+      *--- HAY COMMAREA.
+      *--- EL PROGRAMA HA PODIDO ARRANCAR POR XCTL DESDE OTRO
+      *--- PROGRAMA COMO RETORNO ACTUAL.EN ESTE CASO EL CAMPO
+      *--- CH-TRANS-RETORNO CONTIENE ALGUN VALOR (TRANSACCIONDE RETORNO)
+      *--- EN ESTE CASO SE INICIALIZA EL COMMAREA Y ENVIAMOS
+      *--- EL MAPA LIMPIO.
+      *
+           IF EIBCALEN > 0 AND EIBTRNID NOT = 'TRNF'
+              MOVE LOW-VALUES TO TRNFMPI
+              MOVE 'N' TO CH-CONF-PENDIENTE
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              SET WS-PRIMERA-VEZ TO TRUE
+              PERFORM 300-RETURN
+           END-IF.
+
+       110-ENVIAR-MAPA-VACIO.
+           EXEC CICS SEND MAP('TRNFMP')
+                MAPONLY
+                ERASE
+                NOHANDLE
+           END-EXEC.
+      *----------------------------------------------------------------
+      *--- PROCESA LA PANTALLA SEGUN TECLA ELEGIDA POR EL USUARIO   ---
+      *----------------------------------------------------------------
+       200-PROCESO.
+           IF WS-PRIMERA-VEZ
+              CONTINUE
+           ELSE
+      *
+      *--- RECUPERAMOS EL MAPA DESDE EL TERMINAL
+      *
+              EXEC CICS RECEIVE
+                   MAP('TRNFMP')
+                   INTO(TRNFMPO)
+                   NOHANDLE
+              END-EXEC
+      *
+      *--- ENTER: VALIDAMOS EL MAPA Y SI ES CORRECTO PROCESO ENTER
+      *
+              EVALUATE EIBAID
+                   WHEN DFHPF3
+                        PERFORM 216-VOLVER-MENU
+                   WHEN DFHENTER
+                        PERFORM 210-PROCESAR-DATOS
+              END-EVALUATE
+           END-IF.
+
+       210-PROCESAR-DATOS.
+      *
+      *--- SI YA SE MOSTRO LA PANTALLA DE CONFIRMACION Y EL OPERADOR
+      *--- PULSA ENTER DE NUEVO, SE APLICA LA TRANSFERENCIA YA
+      *--- VALIDADA SIN VOLVER A PEDIR LOS CAMPOS DE ENTRADA
+      *
+           IF CH-CONF-PENDIENTE = 'Y'
+              PERFORM 215-CONFIRMAR-TRANSFERENCIA
+              PERFORM 300-RETURN
+           END-IF
+      *
+      *--- VALIDAR CAMPOS DE ENTRADA ANTES DE CONSULTAR DB2
+      *
+           IF CAMPO1I = LOW-VALUES OR CAMPO2I = LOW-VALUES
+                             OR CAMPO3I = LOW-VALUES
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              PERFORM 300-RETURN
+           END-IF
+           IF CAMPO1I = CAMPO2I
+              MOVE 'LA CUENTA ORIGEN Y DESTINO NO PUEDEN SER IGUALES'
+                                                              TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           PERFORM 212-CONSULTAR-CUENTAS-DB2.
+
+       212-CONSULTAR-CUENTAS-DB2.
+      *
+      *--- CONSULTAR AMBAS CUENTAS Y MOSTRAR UNA PANTALLA DE
+      *--- CONFIRMACION ANTES DE MOVER EL DINERO ENTRE ELLAS. ANTES DE
+      *--- IR A DB2 SE VALIDA EL DIGITO DE VERIFICACION DE CAMPO1I Y
+      *--- CAMPO2I (VER 800-VALIDAR-DIGITO-VERIF) PARA RECHAZAR
+      *--- LOCALMENTE UN NUMERO DE CUENTA OBVIAMENTE MAL DIGITADO SIN
+      *--- GASTAR UN VIAJE A LA BASE DE DATOS
+      *
+           MOVE CAMPO1I TO WS-VC-NUMERO
+           PERFORM 800-VALIDAR-DIGITO-VERIF
+           IF NOT WS-VC-CUENTA-VALIDA
+              MOVE 'NUMERO DE CUENTA ORIGEN INVALIDO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           MOVE CAMPO2I TO WS-VC-NUMERO
+           PERFORM 800-VALIDAR-DIGITO-VERIF
+           IF NOT WS-VC-CUENTA-VALIDA
+              MOVE 'NUMERO DE CUENTA DESTINO INVALIDO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+
+           MOVE CAMPO1I TO CL-NUMERO-CUENTA
+           PERFORM 222-SQL-CONSULTA-ORIGEN
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-FICHERO
+           END-IF
+      *
+      *--- NO SE POSTEA NADA CONTRA UNA CUENTA QUE NO ESTE ACTIVA
+      *--- (POR EJEMPLO, BLOQUEADA POR BLOQCOB O POR EL BLOQUEO
+      *--- AUTOMATICO DE CLNTCOB), NI EN LA CUENTA ORIGEN NI EN LA
+      *--- DESTINO
+      *
+           IF CL-ESTADO-CUENTA NOT = WC-ESTADO-ACTIVO
+              MOVE 'CUENTA ORIGEN BLOQUEADA' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           MOVE CL-NUMERO-CUENTA TO WS-ORIGEN-CUENTA
+           MOVE CL-SALDO         TO WS-ORIGEN-SALDO
+           MOVE CL-LIMITE-SOBREGIRO TO WS-ORIGEN-LIMITE
+           MOVE CL-SALDO-RETENIDO   TO WS-ORIGEN-RETENIDO
+
+           MOVE CAMPO2I TO CL-NUMERO-CUENTA
+           PERFORM 223-SQL-CONSULTA-DESTINO
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-FICHERO
+           END-IF
+           IF CL-ESTADO-CUENTA NOT = WC-ESTADO-ACTIVO
+              MOVE 'CUENTA DESTINO BLOQUEADA' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           MOVE CL-NUMERO-CUENTA TO WS-DESTINO-CUENTA
+           MOVE CL-SALDO         TO WS-DESTINO-SALDO
+
+           PERFORM 213-RELLENAR-CAMPO3I
+      *
+      *--- EL SALDO RETENIDO (VER DEPOCOB/226-SQL-CREAR-RETENCION) SE
+      *--- RESTA DEL DISPONIBLE, IGUAL QUE RETRCOB, PARA QUE UNA
+      *--- TRANSFERENCIA NO PUEDA SACAR FONDOS QUE ESTAN EN RETENCION
+      *
+           COMPUTE WS-ORIGEN-DISPONIBLE = WS-ORIGEN-SALDO
+                                         - WS-ORIGEN-RETENIDO
+                                         + WS-ORIGEN-LIMITE
+           IF WS-CAMPO3I-NUM > WS-ORIGEN-DISPONIBLE
+              MOVE 'SALDO INSUFICIENTE EN LA CUENTA ORIGEN' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           PERFORM 211-PEDIR-CONFIRMACION.
+
+       211-PEDIR-CONFIRMACION.
+      *
+      *--- SE GUARDAN LAS CUENTAS Y EL MONTO YA VALIDADOS EN EL
+      *--- COMMAREA Y SE PIDE UN SEGUNDO ENTER PARA CONFIRMAR
+      *--- LA TRANSFERENCIA. CH-COMUN GUARDA LA CUENTA ORIGEN Y
+      *--- CH-CONF-CUENTA/CH-CONF-MONTO GUARDAN DESTINO Y MONTO,
+      *--- EL MISMO MECANISMO DE CONFIRMACION QUE DEPOCOB
+      *
+           MOVE 'Y'              TO CH-CONF-PENDIENTE
+           MOVE WS-ORIGEN-CUENTA  TO CH-COMUN(1:10)
+           MOVE WS-DESTINO-CUENTA TO CH-CONF-CUENTA
+           MOVE WS-CAMPO3I-NUM    TO CH-CONF-MONTO
+           MOVE SPACES TO MSGO
+           STRING 'TRANSF '        DELIMITED BY SIZE
+                  CH-CONF-MONTO    DELIMITED BY SIZE
+                  ' DE '           DELIMITED BY SIZE
+                  WS-ORIGEN-CUENTA DELIMITED BY SIZE
+                  ' A '            DELIMITED BY SIZE
+                  CH-CONF-CUENTA   DELIMITED BY SIZE
+                  ' ENTER=OK PF3=NO' DELIMITED BY SIZE
+             INTO MSGO
+           END-STRING
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       213-RELLENAR-CAMPO3I.
+      *-------------------------------------------------------------
+      *--- CAMPO3I VIENE DE ESTA FORMA 1000______ Y SE NECESITA DE
+      *--- ESTA FORMA 0000001000
+      *-------------------------------------------------------------
+           UNSTRING CAMPO3I DELIMITED BY '_'
+               INTO WS-CAMPO3I-JUST
+           END-UNSTRING
+           INSPECT WS-CAMPO3I-JUST REPLACING ALL '_' BY ZEROES
+           MOVE WS-CAMPO3I-JUST TO WS-CAMPO3I-NUM.
+
+       215-CONFIRMAR-TRANSFERENCIA.
+      *
+      *--- SE APLICA LA TRANSFERENCIA CON LOS DATOS GUARDADOS EN EL
+      *--- COMMAREA DURANTE 211-PEDIR-CONFIRMACION. LAS CUATRO
+      *--- SENTENCIAS SQL (DEBITO, CREDITO Y LOS DOS INSERT EN
+      *--- TATRANS) SE TRATAN COMO UNA SOLA UNIDAD DE TRABAJO: SI
+      *--- CUALQUIERA FALLA SE HACE SYNCPOINT ROLLBACK PARA DESHACER
+      *--- LAS ANTERIORES, Y SOLO SE CONFIRMA CON SYNCPOINT SI LAS
+      *--- CUATRO TERMINAN BIEN
+      *
+           MOVE 'N'               TO CH-CONF-PENDIENTE
+           MOVE CH-COMUN(1:10)    TO WS-ORIGEN-CUENTA
+           MOVE CH-CONF-CUENTA    TO WS-DESTINO-CUENTA
+           MOVE CH-CONF-MONTO     TO WS-CAMPO3I-NUM
+
+           MOVE WS-ORIGEN-CUENTA  TO CL-NUMERO-CUENTA
+           PERFORM 222-SQL-CONSULTA-ORIGEN
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-FICHERO
+           END-IF
+      *
+      *--- SE VUELVE A VALIDAR EL SALDO DISPONIBLE DE LA CUENTA ORIGEN
+      *--- PORQUE PUDO HABER CAMBIADO ENTRE LA PRIMERA PANTALLA Y ESTE
+      *--- SEGUNDO ENTER. SE RESTA EL SALDO RETENIDO IGUAL QUE EN
+      *--- 212-CONSULTAR-CUENTAS-DB2
+      *
+           COMPUTE WS-ORIGEN-DISPONIBLE = CL-SALDO
+                                         - CL-SALDO-RETENIDO
+                                         + CL-LIMITE-SOBREGIRO
+           IF WS-CAMPO3I-NUM > WS-ORIGEN-DISPONIBLE
+              MOVE 'SALDO INSUFICIENTE EN LA CUENTA ORIGEN' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           SUBTRACT WS-CAMPO3I-NUM FROM CL-SALDO
+           PERFORM 224-SQL-ACTUALIZAR-ORIGEN
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-TRANSFERENCIA
+           END-IF
+
+           MOVE WS-DESTINO-CUENTA TO CL-NUMERO-CUENTA
+           PERFORM 223-SQL-CONSULTA-DESTINO
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-TRANSFERENCIA
+           END-IF
+           ADD WS-CAMPO3I-NUM TO CL-SALDO
+           PERFORM 225-SQL-ACTUALIZAR-DESTINO
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-TRANSFERENCIA
+           END-IF
+
+           PERFORM 226-SQL-INSERTAR-TRANS-ORIGEN
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-TRANSFERENCIA
+           END-IF
+
+           PERFORM 227-SQL-INSERTAR-TRANS-DESTINO
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-TRANSFERENCIA
+           END-IF
+
+           EXEC CICS SYNCPOINT END-EXEC
+           MOVE 'TRANSFERENCIA REALIZADA CORRECTAMENTE' TO MSGO
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       216-VOLVER-MENU.
+           MOVE 'MENUPGM'        TO CH-XCTL
+           MOVE WC-TRANSACCION   TO CH-TRANSACCION
+           MOVE WC-TRANSACCION   TO CH-TRANS-RETORNO
+           MOVE WC-PROGRAMA      TO CH-PROGRAMA-RETORNO
+           PERFORM 221-XCTL-PROGRAMA.
+
+       220-ENVIAR-MAPA.
+           EXEC CICS SEND
+                MAP('TRNFMP')
+                ERASE
+                FROM(TRNFMPO)
+                NOHANDLE
+           END-EXEC.
+
+       221-XCTL-PROGRAMA.
+           EXEC CICS
+                XCTL
+                PROGRAM(CH-XCTL)
+                COMMAREA(CH-COMMAREA)
+           END-EXEC.
+
+       222-SQL-CONSULTA-ORIGEN.
+           EXEC SQL
+                SELECT
+                   NUMERO_CUENTA
+                  ,SALDO
+                  ,LIMITE_SOBREGIRO
+                  ,ESTADO_CUENTA
+                  ,SALDO_RETENIDO
+                INTO
+                  :CL-NUMERO-CUENTA
+                 ,:CL-SALDO
+                 ,:CL-LIMITE-SOBREGIRO
+                 ,:CL-ESTADO-CUENTA
+                 ,:CL-SALDO-RETENIDO
+                FROM
+                   TACUENT
+                WHERE
+                   NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC.
+
+       223-SQL-CONSULTA-DESTINO.
+           EXEC SQL
+                SELECT
+                   NUMERO_CUENTA
+                  ,SALDO
+                  ,LIMITE_SOBREGIRO
+                  ,ESTADO_CUENTA
+                INTO
+                  :CL-NUMERO-CUENTA
+                 ,:CL-SALDO
+                 ,:CL-LIMITE-SOBREGIRO
+                 ,:CL-ESTADO-CUENTA
+                FROM
+                   TACUENT
+                WHERE
+                   NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC.
+
+       224-SQL-ACTUALIZAR-ORIGEN.
+           EXEC SQL
+                UPDATE TACUENT
+                SET    SALDO = :CL-SALDO
+                WHERE  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC.
+
+       225-SQL-ACTUALIZAR-DESTINO.
+           EXEC SQL
+                UPDATE TACUENT
+                SET    SALDO = :CL-SALDO
+                WHERE  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC.
+
+       226-SQL-INSERTAR-TRANS-ORIGEN.
+      *
+      *--- LA PATA DE DEBITO SE GUARDA CON EL MONTO EN NEGATIVO Y LA
+      *--- DE CREDITO (227) EN POSITIVO, PARA QUE RECNCOB PUEDA SUMAR
+      *--- LOS MOVIMIENTOS TIPO 'T' DE CADA CUENTA SIN NECESITAR UNA
+      *--- COLUMNA APARTE QUE INDIQUE LA DIRECCION. EIBTASKN, UNICO
+      *--- POR TAREA CICS, SE USA COMO REFERENCIA COMUN A LAS DOS
+      *--- PATAS DE LA MISMA TRANSFERENCIA
+      *
+           MOVE WS-ORIGEN-CUENTA     TO CL-NUMERO-CUENTA-T
+           MOVE EIBOPID              TO CL-USUARIO
+           MOVE EIBTRMID             TO CL-TERMINAL
+           MOVE EIBTASKN             TO CL-REFERENCIA-TRANSFERENCIA
+           COMPUTE CL-MONTO = 0 - WS-CAMPO3I-NUM
+           EXEC SQL
+                INSERT INTO TATRANS (
+                    NUMERO_CUENTA_T
+                   ,TIPO_TRANSACCION
+                   ,MONTO
+                   ,FECHA_HORA
+                   ,USUARIO
+                   ,TERMINAL
+                   ,REFERENCIA_TRANSFERENCIA
+                ) VALUES (
+                    :CL-NUMERO-CUENTA-T
+                   ,'T'
+                   ,:CL-MONTO
+                   ,CURRENT TIMESTAMP
+                   ,:CL-USUARIO
+                   ,:CL-TERMINAL
+                   ,:CL-REFERENCIA-TRANSFERENCIA
+                )
+           END-EXEC.
+
+       227-SQL-INSERTAR-TRANS-DESTINO.
+           MOVE WS-DESTINO-CUENTA    TO CL-NUMERO-CUENTA-T
+           MOVE EIBOPID              TO CL-USUARIO
+           MOVE EIBTRMID             TO CL-TERMINAL
+           MOVE EIBTASKN             TO CL-REFERENCIA-TRANSFERENCIA
+           MOVE WS-CAMPO3I-NUM       TO CL-MONTO
+           EXEC SQL
+                INSERT INTO TATRANS (
+                    NUMERO_CUENTA_T
+                   ,TIPO_TRANSACCION
+                   ,MONTO
+                   ,FECHA_HORA
+                   ,USUARIO
+                   ,TERMINAL
+                   ,REFERENCIA_TRANSFERENCIA
+                ) VALUES (
+                    :CL-NUMERO-CUENTA-T
+                   ,'T'
+                   ,:CL-MONTO
+                   ,CURRENT TIMESTAMP
+                   ,:CL-USUARIO
+                   ,:CL-TERMINAL
+                   ,:CL-REFERENCIA-TRANSFERENCIA
+                )
+           END-EXEC.
+
+       300-RETURN.
+           EXEC CICS
+                RETURN
+                TRANSID('TRNF')
+                COMMAREA(CH-COMMAREA)
+           END-EXEC.
+
+       COPY VALCTAPR.
+       COPY AUDCTAPR.
+
+       999-FALLO-FICHERO.
+           IF SQLCODE >= 100
+              MOVE 'CUENTA NO ENCONTRADA' TO  MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           ELSE
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       999-FALLO-TRANSFERENCIA.
+      *
+      *--- SE DESHACEN TODOS LOS CAMBIOS YA APLICADOS EN ESTA UNIDAD
+      *--- DE TRABAJO ANTES DE AVISAR AL OPERADOR
+      *
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+           MOVE 'ERROR AL PROCESAR LA TRANSFERENCIA, NO SE APLICO'
+                                                            TO MSGO
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
+           MOVE SQLERRMC       TO DB2-ERR-MSG.
+           MOVE DB2-ERROR      TO MSGO
+           MOVE SQLSTATE       TO MSGO(54:)
+           MOVE SPACES         TO MSGO
+           MOVE 'ERROR DB2: '  TO MSGO(1:11)
+           MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
+           MOVE DB2-ERR-MSG    TO MSGO(24:30)
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
