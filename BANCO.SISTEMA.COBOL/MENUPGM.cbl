@@ -11,12 +11,37 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TAOPERA END-EXEC.
+           EXEC SQL INCLUDE TAFAVCTA END-EXEC.
        01  SWITCHES.
            03  WS-PRIMERA-FALG        PIC X           VALUE 'N'.
                88 WS-PRIMERA-VEZ                      VALUE 'Y'.
+           03  WS-ROL-FALG            PIC X           VALUE 'N'.
+               88 WS-ROL-AUTORIZADO                   VALUE 'Y'.
        01  WS-CONSTANTES.
            03  WS-TRANSACCION         PIC X(4)        VALUE 'MENU'.
            03  WS-PROGRAMA-RETORNO    PIC X(8)        VALUE 'MENUPGM'.
+           03  WC-ROL-SUPERVISOR      PIC X(1)        VALUE 'S'.
+       01  WS-OPCION-NUM              PIC 9(1).
+      *
+      *--- ROL MINIMO REQUERIDO POR CADA OPCION DE CAMPO1I (1 A 9),
+      *--- VER 205-VALIDAR-ROL. 'T' = CAJERO, 'S' = SUPERVISOR. LAS
+      *--- OPCIONES DE MAS RIESGO (BLOQUEO, ALTA, APROBAR DESBLOQUEO)
+      *--- QUEDAN RESERVADAS A SUPERVISOR
+      *
+       01  WC-ROLES-MENU.
+           03  FILLER PIC X(1) VALUE 'T'.
+           03  FILLER PIC X(1) VALUE 'T'.
+           03  FILLER PIC X(1) VALUE 'T'.
+           03  FILLER PIC X(1) VALUE 'T'.
+           03  FILLER PIC X(1) VALUE 'S'.
+           03  FILLER PIC X(1) VALUE 'S'.
+           03  FILLER PIC X(1) VALUE 'T'.
+           03  FILLER PIC X(1) VALUE 'S'.
+           03  FILLER PIC X(1) VALUE 'T'.
+       01  WC-ROLES-MENU-R REDEFINES WC-ROLES-MENU.
+           03  WC-ROL-REQUERIDO OCCURS 9 TIMES PIC X(1).
 
        COPY MENUMPCP.
        COPY DFHAID.
@@ -24,7 +49,7 @@
        COPY DDCICS.
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA                 PIC X(40).
+       01  DFHCOMMAREA                 PIC X(61).
 
        PROCEDURE DIVISION.
        000-MAIN-LOGIC.
@@ -105,21 +130,101 @@
       *----------------------------------------------------------------
       *--- VALIDA LOS DATOS DEL MAPA. IDENTIFICA LA OPCION          ---
       *----------------------------------------------------------------
-           EVALUATE CAMPO1I
-                WHEN 1
-                     PERFORM 211-CONSULTA
-                WHEN 2
-                     PERFORM 212-DEPOSITO
-                WHEN 3
-                     PERFORM 213-RETIRO
-                WHEN 4
-                     PERFORM 214-MOVIMIENTOS
-                WHEN 5
-                     PERFORM 215-BLOQUEO
-                WHEN OTHER
-                     PERFORM 110-ENVIAR-MAPA-VACIO
-                     PERFORM 300-RETURN
-           END-EVALUATE.
+           PERFORM 205-VALIDAR-ROL
+           IF WS-ROL-AUTORIZADO
+              PERFORM 206-CARGAR-FAVORITO
+              EVALUATE CAMPO1I
+                   WHEN 0
+                        PERFORM 222-FAVORITOS
+                   WHEN 1
+                        PERFORM 211-CONSULTA
+                   WHEN 2
+                        PERFORM 212-DEPOSITO
+                   WHEN 3
+                        PERFORM 213-RETIRO
+                   WHEN 4
+                        PERFORM 214-MOVIMIENTOS
+                   WHEN 5
+                        PERFORM 215-BLOQUEO
+                   WHEN 6
+                        PERFORM 216-ALTA
+                   WHEN 7
+                        PERFORM 217-HISTORIAL-ESTADOS
+                   WHEN 8
+                        PERFORM 218-APROBAR-DESBLOQUEO
+                   WHEN 9
+                        PERFORM 219-TRANSFERENCIA
+                   WHEN OTHER
+                        PERFORM 110-ENVIAR-MAPA-VACIO
+                        PERFORM 300-RETURN
+              END-EVALUATE
+           ELSE
+              MOVE 'OPCION NO AUTORIZADA PARA SU ROL DE OPERADOR'
+                                                            TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF.
+
+      *----------------------------------------------------------------
+      *--- CONSULTA EL ROL DEL OPERADOR CONECTADO (EIBOPID) EN TAOPERA
+      *--- Y LO COMPARA CONTRA EL ROL MINIMO DE LA OPCION ELEGIDA.
+      *--- POR PRUDENCIA, SI EL OPERADOR NO ESTA EN EL CATALOGO QUEDA
+      *--- SIN AUTORIZAR (NO SE ASUME UN ROL POR DEFECTO). SI LA TECLA
+      *--- NO ES UNA OPCION VALIDA SE DEJA PASAR, PARA QUE EL EVALUATE
+      *--- DE 210-PROCESAR-DATOS LA TRATE COMO WHEN OTHER
+      *----------------------------------------------------------------
+       205-VALIDAR-ROL.
+           MOVE 'N' TO WS-ROL-FALG
+           IF CAMPO1I IS NUMERIC
+              MOVE CAMPO1I TO WS-OPCION-NUM
+           ELSE
+              MOVE 0 TO WS-OPCION-NUM
+           END-IF
+           IF WS-OPCION-NUM < 1 OR WS-OPCION-NUM > 9
+              SET WS-ROL-AUTORIZADO TO TRUE
+           ELSE
+              MOVE EIBOPID TO CL-OPERADOR-ID
+              EXEC SQL
+                   SELECT ROL_OPERADOR
+                   INTO   :CL-ROL-OPERADOR
+                   FROM   TAOPERA
+                   WHERE  OPERADOR_ID = :CL-OPERADOR-ID
+              END-EXEC
+              IF SQLCODE = 0
+                 IF CL-ROL-OPERADOR = WC-ROL-SUPERVISOR
+                    SET WS-ROL-AUTORIZADO TO TRUE
+                 ELSE
+                    IF WC-ROL-REQUERIDO(WS-OPCION-NUM) NOT =
+                                                       WC-ROL-SUPERVISOR
+                       SET WS-ROL-AUTORIZADO TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      *--- SI EL OPERADOR ELIGIO UNA CUENTA FAVORITA (CAMPO2I = 1 A
+      *--- WC-MAX-FAVORITOS DE FAVOCOB), SE BUSCA EN TAFAVCTA Y SE
+      *--- DEJA EL NUMERO DE CUENTA EN CH-COMUN PARA QUE EL PROGRAMA
+      *--- DESTINO LA PRECARGUE EN SU PANTALLA. SI NO SE ELIGIO
+      *--- NINGUNA O NO SE ENCUENTRA, CH-COMUN QUEDA EN BLANCO
+      *----------------------------------------------------------------
+       206-CARGAR-FAVORITO.
+           MOVE SPACES TO CH-COMUN
+           IF CAMPO2I IS NUMERIC AND CAMPO2I NOT = ZERO
+              MOVE EIBOPID TO CL-OPERADOR-ID-F
+              MOVE CAMPO2I TO CL-ORDEN
+              EXEC SQL
+                   SELECT NUMERO_CUENTA_F
+                   INTO   :CL-NUMERO-CUENTA-F
+                   FROM   TAFAVCTA
+                   WHERE  OPERADOR_ID_F = :CL-OPERADOR-ID-F
+                   AND    ORDEN = :CL-ORDEN
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE CL-NUMERO-CUENTA-F TO CH-COMUN(1:10)
+              END-IF
+           END-IF.
 
       *----------------------------------------------------------------
       *--- LLAMAMOS AL PROGRAMA CONSULTA CLIENTE                    ---
@@ -171,6 +276,56 @@
            MOVE WS-TRANSACCION       TO CH-TRANS-RETORNO
            PERFORM 221-XCTL-PROGRAMA.
 
+      *----------------------------------------------------------------
+      *--- LLAMAMOS AL PROGRAMA ALTA/MANTENIMIENTO DE CLIENTE        ---
+      *----------------------------------------------------------------
+       216-ALTA.
+           MOVE 'ALTACOB'            TO CH-XCTL
+           MOVE WS-TRANSACCION       TO CH-TRANSACCION
+           MOVE WS-PROGRAMA-RETORNO  TO CH-PROGRAMA-RETORNO
+           MOVE WS-TRANSACCION       TO CH-TRANS-RETORNO
+           PERFORM 221-XCTL-PROGRAMA.
+
+      *----------------------------------------------------------------
+      *--- LLAMAMOS AL PROGRAMA HISTORIAL DE ESTADOS DE CUENTA       ---
+      *----------------------------------------------------------------
+       217-HISTORIAL-ESTADOS.
+           MOVE 'ESTHCOB'            TO CH-XCTL
+           MOVE WS-TRANSACCION       TO CH-TRANSACCION
+           MOVE WS-PROGRAMA-RETORNO  TO CH-PROGRAMA-RETORNO
+           MOVE WS-TRANSACCION       TO CH-TRANS-RETORNO
+           PERFORM 221-XCTL-PROGRAMA.
+
+      *----------------------------------------------------------------
+      *--- LLAMAMOS AL PROGRAMA APROBACION DE DESBLOQUEOS PENDIENTES ---
+      *----------------------------------------------------------------
+       218-APROBAR-DESBLOQUEO.
+           MOVE 'BAPRCOB'            TO CH-XCTL
+           MOVE WS-TRANSACCION       TO CH-TRANSACCION
+           MOVE WS-PROGRAMA-RETORNO  TO CH-PROGRAMA-RETORNO
+           MOVE WS-TRANSACCION       TO CH-TRANS-RETORNO
+           PERFORM 221-XCTL-PROGRAMA.
+
+      *----------------------------------------------------------------
+      *--- LLAMAMOS AL PROGRAMA TRANSFERENCIA ENTRE CUENTAS          ---
+      *----------------------------------------------------------------
+       219-TRANSFERENCIA.
+           MOVE 'TRNFCOB'            TO CH-XCTL
+           MOVE WS-TRANSACCION       TO CH-TRANSACCION
+           MOVE WS-PROGRAMA-RETORNO  TO CH-PROGRAMA-RETORNO
+           MOVE WS-TRANSACCION       TO CH-TRANS-RETORNO
+           PERFORM 221-XCTL-PROGRAMA.
+
+      *----------------------------------------------------------------
+      *--- LLAMAMOS AL PROGRAMA DE MANTENIMIENTO DE CUENTAS FAVORITAS  -
+      *----------------------------------------------------------------
+       222-FAVORITOS.
+           MOVE 'FAVOCOB'            TO CH-XCTL
+           MOVE WS-TRANSACCION       TO CH-TRANSACCION
+           MOVE WS-PROGRAMA-RETORNO  TO CH-PROGRAMA-RETORNO
+           MOVE WS-TRANSACCION       TO CH-TRANS-RETORNO
+           PERFORM 221-XCTL-PROGRAMA.
+
        220-ENVIAR-MAPA.
            EXEC CICS SEND
                 MAP('MENUMP')
@@ -189,7 +344,7 @@
            EXEC CICS RETURN
                 TRANSID(WS-TRANSACCION)
                 COMMAREA(CH-COMMAREA)
-                LENGTH(40)
+                LENGTH(61)
            END-EXEC.
 
        400-FIN.
