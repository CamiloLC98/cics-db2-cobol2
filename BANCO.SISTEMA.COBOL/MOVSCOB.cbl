@@ -16,13 +16,60 @@
        WORKING-STORAGE SECTION.
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE TATRANS END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+           EXEC SQL INCLUDE TAAUDIT END-EXEC.
+      *
+      *--- CURSOR DE BUSQUEDA POR COINCIDENCIA PARCIAL DE NUMERO_CUENTA
+      *--- (INICIO O FINAL), PARA CUANDO CAMPO1I NO PASA EL DIGITO DE
+      *--- VERIFICACION (VER 800-VALIDAR-DIGITO-VERIF Y 229-BUSQUEDA-
+      *--- PARCIAL-CUENTA). MISMA IDEA QUE EL CURSOR C_BUSQUEDA DE
+      *--- CLNTCOB: EL CAJERO NO SABE SI LOS DIGITOS QUE EL CLIENTE DIO
+      *--- POR TELEFONO SON LOS PRIMEROS O LOS ULTIMOS DE LA CUENTA, ASI
+      *--- QUE SE PRUEBAN LOS DOS PATRONES LIKE A LA VEZ.
+      *
+           EXEC SQL
+                DECLARE C_BUSQUEDA_CUENTA CURSOR FOR
+                SELECT
+                   NUMERO_CUENTA
+                  ,NOMBRE_CLIENTE
+                FROM
+                   TACUENT
+                WHERE
+                   NUMERO_CUENTA LIKE :WS-CUENTA-PREFIJO
+                   OR NUMERO_CUENTA LIKE :WS-CUENTA-SUFIJO
+                ORDER BY
+                   NUMERO_CUENTA
+           END-EXEC.
       *
       *--- DECLARACION DE CURSOR PARA LEER SECUENCIALMENTE LA TABLA
       *--- TATRANS
-      *     
-           EXEC SQL 
+      *
+      *--- REQUIERE EL SIGUIENTE INDICE EN TATRANS, A CREAR POR EL DBA
+      *--- FUERA DE ESTE PROGRAMA (NO HAY DDL EN ESTE REPOSITORIO):
+      *
+      *        CREATE INDEX IXTATR01 ON TATRANS
+      *               (NUMERO_CUENTA_T, FECHA_HORA)
+      *
+      *--- SIN ESTE INDICE EL WHERE NUMERO_CUENTA_T = :CL-NUMERO-CUENTA-T
+      *--- Y EL ORDER BY FECHA_HORA DE ABAJO FUERZAN UN SCAN COMPLETO DE
+      *--- LA TABLA CON UN SORT POR CADA PAGINA, QUE ES EXACTAMENTE EL
+      *--- COSTO QUE 227-SQL-CONTAR-TRANSACCIONES Y 232-SQL-LEER-PAGINA
+      *--- QUIEREN EVITAR AL PEDIR SOLO LA PAGINA VISIBLE.
+      *
+      *--- EL CURSOR ACEPTA FILTROS OPCIONALES DE TIPO DE TRANSACCION
+      *--- Y RANGO DE FECHA. SI EL HOST-VARIABLE DEL FILTRO VIENE EN
+      *--- BLANCO SE IGNORA ESA CONDICION Y SE TRAEN TODAS LAS FILAS.
+      *
+      *--- OFFSET/FETCH FIRST/OPTIMIZE FOR USAN WS-OFFSET-ACTUAL Y
+      *--- WS-LIMITE-FETCH PARA TRAER SOLO LA PAGINA PEDIDA EN VEZ DE
+      *--- TODO EL HISTORICO DE LA CUENTA (VER 232-SQL-LEER-PAGINA, QUE
+      *--- LOS CARGA ANTES DE CADA OPEN). 222-EXPORTAR-MOVIMIENTOS
+      *--- REUTILIZA EL MISMO CURSOR CON OFFSET 0 Y EL LIMITE EN
+      *--- WC-MAX-TRANSACCIONES PARA TRAER EL HISTORICO COMPLETO.
+      *
+           EXEC SQL
                 DECLARE C_TATRANS CURSOR FOR
-                SELECT 
+                SELECT
                    TIPO_TRANSACCION
                   ,MONTO
                   ,FECHA_HORA
@@ -31,6 +78,20 @@
                    TATRANS
                 WHERE
                    NUMERO_CUENTA_T = :CL-NUMERO-CUENTA-T
+                   AND (:WS-FILTRO-TIPO = ' '
+                        OR TIPO_TRANSACCION = :WS-FILTRO-TIPO)
+                   AND (:WS-FILTRO-FEC-INI = SPACES
+                        OR FECHA_HORA >= :WS-FILTRO-FEC-INI)
+                   AND (:WS-FILTRO-FEC-FIN = SPACES
+                        OR FECHA_HORA <= :WS-FILTRO-FEC-FIN)
+                ORDER BY
+                   FECHA_HORA
+                OFFSET
+                   :WS-OFFSET-ACTUAL ROWS
+                FETCH FIRST
+                   :WS-LIMITE-FETCH ROWS ONLY
+                OPTIMIZE FOR
+                   :WS-LIMITE-FETCH ROWS
            END-EXEC.
 
        01  SWITCHES.
@@ -39,33 +100,88 @@
            03 WS-PRFORM                  PIC X          VALUE 'N'.
                88 WS-EXIT-PERFORM                       VALUE 'Y'.  
            03 WS-CONTINUAR               PIC X          VALUE 'N'.
-               88 WS-EXIT                               VALUE 'Y'.   
+               88 WS-EXIT                               VALUE 'Y'.
+           03 WS-CERRADA-FALG            PIC X          VALUE 'N'.
+               88 WS-CUENTA-CERRADA                     VALUE 'Y'.
        01 DB2-ERROR.
           05 DB2-SQLCODE                 PIC S9(9).
           05 DB2-SQLCODE-Z               PIC -ZZZZZZZZ9.
           05 DB2-ERROR-MSG.
-             06 DB2-ERR-MSG              PIC X(40).
+             06 DB2-ERR-MSG              PIC X(61).
              06 DB2-ERR-CODE             PIC X(20).
        01 WC-CONSTANTES.
           03 WC-PROGRAMA                 PIC X(8)       VALUE 'MOVSCOB'.
           03 WC-TRANSACCION              PIC X(4)       VALUE 'MOVS'.
           03 WC-CANTIDAD-TRANSACCIONES   PIC S9(9)      COMP-5.
+      *
+      *--- TOPE DE MOVIMIENTOS QUE SE TRAEN DE TATRANS POR CONSULTA.
+      *--- DEBE COINCIDIR CON EL OCCURS DE WS-TATRANS-DATA; SE
+      *--- EXTERNALIZA AQUI PARA PODER SUBIRLO SIN TOCAR EL PERFORM
+      *--- VARYING QUE LEE EL CURSOR.
+      *
+          03 WC-MAX-TRANSACCIONES        PIC S9(4)      COMP
+                                          VALUE 100.
+      *
+      *--- TAMANO DE PAGINA PARA LA CONSULTA PAGINADA EN PANTALLA. DEBE
+      *--- COINCIDIR CON EL OCCURS DE WS-TATRANS-DATA Y CON LAS 5 FILAS
+      *--- MOVX1-MOVX5 DEL MAPA (VER 227-SQL-CONTAR-TRANSACCIONES Y
+      *--- 232-SQL-LEER-PAGINA, QUE LO USAN COMO FETCH FIRST/OPTIMIZE
+      *--- FOR PARA TRAER SOLO LA PAGINA VISIBLE EN VEZ DE TODO EL
+      *--- HISTORICO DE LA CUENTA EN CADA ENTER/PF4/PF5).
+      *
+          03 WC-FILAS-PAGINA             PIC S9(4)      COMP
+                                          VALUE 5.
+      *
+      *--- TOPE DE COINCIDENCIAS QUE SE MUESTRAN EN LA BUSQUEDA PARCIAL
+      *--- DE CUENTA. DEBE COINCIDIR CON EL OCCURS DE WS-BUSQUEDA-DATA
+      *--- Y CON LA CANTIDAD DE FILAS MOVX1-MOVX5 QUE SE REUTILIZAN
+      *--- PARA MOSTRAR LA LISTA (VER 215-MOSTRAR-LISTA-COINCIDENCIAS)
+      *
+          03 WC-MAX-RESULTADOS-BUSQUEDA  PIC S9(4)      COMP
+                                          VALUE 5.
+      *
+      *--- ESTADO TERMINAL DE UNA CUENTA CERRADA (VER 225-VERIFICAR-
+      *--- CUENTA-CERRADA Y 226-CERRAR-CUENTA EN BLOQCOB, QUE ES DONDE
+      *--- SE ASIGNA ESTE CODIGO). UNA CUENTA CERRADA NO MUESTRA
+      *--- MOVIMIENTOS NUEVOS NI VIEJOS.
+      *
+          03 WC-ESTADO-CERRADA           PIC X(1)       VALUE 'C'.
        01  WS-PAGINACION.
-          03  WS-INDEX                   PIC 9(2)       VALUE 1.   
+          03  WS-INDEX                   PIC 9(2)       VALUE 1.
           03  WS-NUM-PAG                 PIC 9(1).
-          03  WS-REGISTROS-TOTALES       PIC 9(2)       VALUE 0.
+      *
+      *--- NUMPAGO/ALLPAGO (VER MOVSMPCP) SON DE UN SOLO DIGITO EN EL
+      *--- MAPA, ASI QUE WS-NUM-PAG SE QUEDA EN PIC 9(1) Y 217-
+      *--- IMPRIMIR-NUMERO-PAGINAS TOPA EL RESULTADO EN 9 PAGINAS (VER
+      *--- WS-NUM-PAG-CALC). WS-REGISTROS-TOTALES SE ENSANCHA PORQUE
+      *--- AHORA VIENE DE UN SELECT COUNT(*) SIN TOPE EN MEMORIA (VER
+      *--- 227-SQL-CONTAR-TRANSACCIONES), NO DEL VIEJO LOOP ACOTADO A
+      *--- 20 LECTURAS
+      *
+          03  WS-REGISTROS-TOTALES       PIC 9(9)       VALUE 0.
+          03  WS-NUM-PAG-CALC            PIC 9(9)       VALUE 0.
           03  WS-FILAS-PAG               PIC 9(2)       VALUE 5.
           03  WS-RESTO                   PIC 9(2).
           03  WS-PAG-ACTUAL              PIC 9(1).
           03  WS-PAG-INI                 PIC 9(2).
           03  WS-PAG-FIN                 PIC 9(2).
-          03  WS-REL-COUNT               PIC 9(2).      
+          03  WS-REL-COUNT               PIC 9(2).
+      *
+      *--- WS-OFFSET-ACTUAL/WS-LIMITE-FETCH SON LOS HOST-VARIABLES DEL
+      *--- OFFSET/FETCH FIRST/OPTIMIZE FOR DE C_TATRANS. 232-SQL-LEER-
+      *--- PAGINA LOS CARGA ANTES DE CADA OPEN PARA TRAER SOLO LA
+      *--- PAGINA PEDIDA; 222-EXPORTAR-MOVIMIENTOS LOS CARGA APARTE
+      *--- CON OFFSET 0 Y EL LIMITE EN WC-MAX-TRANSACCIONES PARA TRAER
+      *--- EL HISTORICO COMPLETO.
+      *
+          03  WS-OFFSET-ACTUAL           PIC S9(9)      COMP.
+          03  WS-LIMITE-FETCH            PIC S9(4)      COMP.
        01  WS-TATRANS-DATA.
-          03  WS-NUM-CUENTA       OCCURS 20 TIMES PIC X(10).
-          03  WS-TIPO-TRANS       OCCURS 20 TIMES PIC X(1).
-          03  WS-MONTO            OCCURS 20 TIMES
+          03  WS-NUM-CUENTA       OCCURS 5 TIMES PIC X(10).
+          03  WS-TIPO-TRANS       OCCURS 5 TIMES PIC X(1).
+          03  WS-MONTO            OCCURS 5 TIMES
                                   PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZZ,ZZ.
-          03  WS-FECHA-HORA       OCCURS 20 TIMES PIC X(26).    
+          03  WS-FECHA-HORA       OCCURS 5 TIMES PIC X(26).
        01 WS-VARIABLES.
           03  WS-MONTO-VIEW                 PIC X(21).
           03  WS-INDICE                     PIC 9(2).
@@ -74,13 +190,59 @@
           03  WS-FECHA-HORA-A               PIC X(26).
           03  WS-FECHA                      PIC X(10).
           03  WS-HORA                       PIC X(8).
+          03  WS-FILTRO-TIPO                PIC X(1).
+          03  WS-FILTRO-FEC-INI             PIC X(26).
+          03  WS-FILTRO-FEC-FIN             PIC X(26).
+      *
+      *--- LINEA DEL EXTRACTO DE MOVIMIENTOS PARA PF6 (VER
+      *--- 222-EXPORTAR-MOVIMIENTOS). MISMO LARGO FIJO QUE LAS
+      *--- LINEAS DE LOS REPORTES BATCH (RPT-LINEA EN RECNCOB,
+      *--- EXTRCOB, CASHCOB) PARA QUE UN JOB DE IMPRESION/EXPORTE
+      *--- DOWNSTREAM LA PUEDA LEER COMO LINE SEQUENTIAL.
+      *
+          03  WS-EXPORT-LINEA               PIC X(100).
+      *
+      *--- CL-MONTO ES COMP-3 Y NO SE PUEDE STRINGEAR DIRECTAMENTE;
+      *--- 222-EXPORTAR-MOVIMIENTOS LO EDITA AQUI ANTES DEL STRING,
+      *--- MISMO PATRON QUE WS-MONTO EN WS-TATRANS-DATA.
+      *
+          03  WS-EXPORT-MONTO-ED            PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZZ,ZZ.
+          03  WS-CUENTA-PREFIJO             PIC X(11).
+          03  WS-CUENTA-SUFIJO              PIC X(11).
+          03  WS-LONGITUD-PARCIAL           PIC 9(02)      VALUE 0.
+          03  WS-TOTAL-COINCIDENCIAS        PIC 9(02)      VALUE 0.
+       01  WS-BUSQUEDA-DATA.
+          03  WS-B-CUENTA    OCCURS 5 TIMES PIC X(10).
+          03  WS-B-NOMBRE    OCCURS 5 TIMES PIC X(50).
+
+       01  WS-FAV-CUENTA              PIC X(10).
+      *
+      *--- TOTALES DE DEPOSITOS Y RETIROS DEL MES EN CURSO Y DEL AÑO EN
+      *--- CURSO PARA CL-NUMERO-CUENTA-T, CALCULADOS POR 226-CALCULAR-
+      *--- TOTALES-PERIODO CON EL MISMO COALESCE(SUM(CASE...)) QUE
+      *--- CUADCOB USA PARA EL CUADRE DE CAJA POR TILL. WS-TOT-RAW/
+      *--- WS-TOT-ED/WS-TOT-VIEW SON CAMPOS DE TRABAJO QUE 228-
+      *--- JUSTIFICAR-TOTAL REUTILIZA PARA LOS CUATRO TOTALES, UNO A LA
+      *--- VEZ, IGUAL DE ESPIRITU QUE WS-MONTO-VIEW EN 211-FORMATEAR-
+      *--- MOVIMIENTOS.
+      *
+       01  WS-TOTALES.
+          03  WS-TOT-MES-DEP      PIC S9(13)V9(2) COMP-3 VALUE 0.
+          03  WS-TOT-MES-RET      PIC S9(13)V9(2) COMP-3 VALUE 0.
+          03  WS-TOT-ANO-DEP      PIC S9(13)V9(2) COMP-3 VALUE 0.
+          03  WS-TOT-ANO-RET      PIC S9(13)V9(2) COMP-3 VALUE 0.
+          03  WS-TOT-RAW          PIC S9(13)V9(2) COMP-3.
+          03  WS-TOT-ED           PIC -ZZZ.ZZZ.ZZZ.ZZZ,ZZ.
+          03  WS-TOT-VIEW         PIC X(18).
 
+       COPY VALCTACP.
+       COPY ERRCTACP.
        COPY MOVSMPCP.
        COPY DFHAID.
        COPY DDCICS.
 
        LINKAGE SECTION. 
-       01 DFHCOMMAREA                    PIC X(40).
+       01 DFHCOMMAREA                    PIC X(61).
 
        PROCEDURE DIVISION.
        000-MAIN-LOGIC.
@@ -90,12 +252,18 @@
 
        100-INICIO.
       *
+      *--- SE REGISTRA LA INVOCACION DE ESTA TRANSACCION EN TAAUDIT
+      *--- ANTES DE CUALQUIER OTRA COSA (VER 820-REGISTRAR-AUDITORIA
+      *--- EN AUDCTAPR.cpy)
+      *
+           PERFORM 820-REGISTRAR-AUDITORIA
+      *
       *--- SI SE RECIBE COMMAREA (EIBCALEN > 0), SE COPIA A UNA VARIABLE
       *--- LOCAL, OCURRE CUANDO EL PROGRAMA ES LLAMADO CON XCTL O LINK
       *
-           IF EIBCALEN > 0 
-              MOVE DFHCOMMAREA TO CH-COMMAREA 
-           END-IF    
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA TO CH-COMMAREA
+           END-IF
       *
       *--- SI NO HAY COMMAREA (EIBCALEN = 0) SE INICIALIZA EL COMMAREA
       *--- Y SE ENVIA EL MAPA LIMPIO
@@ -115,11 +283,17 @@
       *--- EL MAPA LIMPIO.
       *
            IF EIBCALEN > 0 AND EIBTRNID NOT = 'MOVS'
-              MOVE LOW-VALUES  TO MOVSMPI 
-              PERFORM  110-ENVIAR-MAPA-VACIO
-              SET WS-PRIMERA-VEZ TO TRUE 
+              MOVE CH-COMUN(1:10) TO WS-FAV-CUENTA
+              MOVE LOW-VALUES  TO MOVSMPI
+              IF WS-FAV-CUENTA IS NUMERIC AND WS-FAV-CUENTA NOT = ZERO
+                 MOVE WS-FAV-CUENTA TO CAMPO1O
+                 PERFORM 220-ENVIAR-MAPA
+              ELSE
+                 PERFORM  110-ENVIAR-MAPA-VACIO
+              END-IF
+              SET WS-PRIMERA-VEZ TO TRUE
               PERFORM  300-RETURN
-           END-IF.  
+           END-IF.
 
        110-ENVIAR-MAPA-VACIO.
            EXEC CICS SEND MAP('MOVSMP')
@@ -145,17 +319,22 @@
       *
       *--- F4   : IR A LA PAGINA ANTERIOR
       *--- F5   : IR A LA PAGINA SIGUIENTE
+      *--- F6   : EXPORTAR EL RESULTADO COMPLETO (SIN PAGINAR) A UN
+      *---        ARCHIVO DE EXTRACTO PARA UN JOB DE IMPRESION/ENVIO
+      *---        AL CLIENTE (VER 222-EXPORTAR-MOVIMIENTOS)
       *--- ENTER: VALIDAMOS EL MAPA Y SI ES CORRECTO PROCESO ENTER
       *
               EVALUATE EIBAID
                    WHEN DFHPF3
-                        PERFORM 216-VOLVER-MENU 
-                   WHEN DFHPF4 
-                        PERFORM 219-PAGINA-ANTERIOR 
+                        PERFORM 216-VOLVER-MENU
+                   WHEN DFHPF4
+                        PERFORM 219-PAGINA-ANTERIOR
                    WHEN DFHPF5
                         PERFORM 218-PAGINA-SIGUIENTE
+                   WHEN DFHPF6
+                        PERFORM 222-EXPORTAR-MOVIMIENTOS
                    WHEN DFHENTER
-                        PERFORM 210-PROCESAR-DATOS 
+                        PERFORM 210-PROCESAR-DATOS
               END-EVALUATE
            END-IF.
 
@@ -163,75 +342,240 @@
       *
       *--- VALIDAR CAMPOS DE ENTRADA ANTES DE CONSULTAR DB2
       *    
-           IF CAMPO1I = LOW-VALUES 
+           IF CAMPO1I = LOW-VALUES
               PERFORM  110-ENVIAR-MAPA-VACIO
               PERFORM  300-RETURN
-           END-IF 
+           END-IF
+      *
+      *--- SE VALIDA EL DIGITO DE VERIFICACION DE CAMPO1I (VER
+      *--- 800-VALIDAR-DIGITO-VERIF) PARA RECHAZAR LOCALMENTE UN
+      *--- NUMERO DE CUENTA OBVIAMENTE MAL DIGITADO SIN GASTAR UN
+      *--- VIAJE A LA BASE DE DATOS
+      *
+           MOVE CAMPO1I TO WS-VC-NUMERO
+           PERFORM 800-VALIDAR-DIGITO-VERIF
+           IF NOT WS-VC-CUENTA-VALIDA
+      *
+      *--- UN CAMPO1I QUE NO PASA EL DIGITO DE VERIFICACION NO ES
+      *--- NECESARIAMENTE UN ERROR: PUEDE SER UN NUMERO DE CUENTA
+      *--- PARCIAL/ENMASCARADO, COMO EL QUE UN CLIENTE DA POR TELEFONO
+      *--- PARA VERIFICACION. VER 229-BUSQUEDA-PARCIAL-CUENTA
+      *
+              PERFORM 229-BUSQUEDA-PARCIAL-CUENTA
+           ELSE
       *
       *--- SI LLEGA AQUÖ, LOS CAMPOS TIENEN DATOS VµLIDOS Y SE
       *--- CONSULTA EL NUMERO DE CUENTA PARA VERIFICAR SU EXISTENCIA.
       *--- TAMBIEN SE LEE SECUENCIALMENTE LOS DATOS DE LA TABLA TATRANS
-      *--- PASANDO CAMPO1I A CÑ-NUMERO-CUENTA-T PARA TRAER LAS 
+      *--- PASANDO CAMPO1I A CÑ-NUMERO-CUENTA-T PARA TRAER LAS
       *--- TRANSACCIONES POR NUMERO DE CUENTA.
-      *  
-           MOVE CAMPO1I TO CL-NUMERO-CUENTA-T 
+      *
+              MOVE CAMPO1I TO CL-NUMERO-CUENTA-T
+              PERFORM 230-CONSULTAR-MOVIMIENTOS
+           END-IF.
+
+       230-CONSULTAR-MOVIMIENTOS.
+      *
+      *--- UNA CUENTA CERRADA (VER 226-CERRAR-CUENTA EN BLOQCOB) NO
+      *--- MUESTRA MOVIMIENTOS, IGUAL QUE DEPOCOB/RETRCOB RECHAZAN
+      *--- CUALQUIER TRANSACCION NUEVA CONTRA ELLA
+      *
+           PERFORM 225-VERIFICAR-CUENTA-CERRADA
+           IF WS-CUENTA-CERRADA
+              MOVE 'CUENTA CERRADA, NO SE MUESTRAN MOVIMIENTOS' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
       *
       *--- SE PONE ESPACIONS VACIOS A WS-TATRANS-DATA PARA NO
       *--- SOBREESCRIBIR LOS DATOS DE UNA NUEVA CONSULTA SI LA HAY
       *
-           MOVE SPACES TO WS-TATRANS-DATA 
+           MOVE SPACES TO WS-TATRANS-DATA
       *
       *--- SE RESETEA EL SWITCHE WS-CONTINUAR POR SI HAY UNA NUEVA
       *--- CONSULTA, DE LO CONTRARIO NO ENTRARIA AL PERFORM VARYING
       *
-           MOVE 'N' TO WS-CONTINUAR    
+           MOVE 'N' TO WS-CONTINUAR
       *
-      *--- SE INICIA LA LECTURA DE LA TABLA TATRANS ABRIENDO EL CURSOR.
-      *--- WS-INDEX > 20: SOLO SE LEE 20 VECES DE LA TABLA TATRANS DADO
-      *--- QUE SOLO SE CREARON 20 ESPACION EN LAS VARIABLES DE
-      *--- WS-TATRANS-DATA, SI SE QUIERE LEER MAS ES SOLO MODIFICAR 
-      *--- LOS OCCURS DE LAS VARIBLES Y MODIFICAR WS-INDEX > 20.
+      *--- SE ESTABLECEN LOS FILTROS OPCIONALES DE TIPO DE TRANSACCION
+      *--- Y RANGO DE FECHA INGRESADOS EN PANTALLA (CAMPO2I, CAMPO3I Y
+      *--- CAMPO4I). SI EL CAJERO DEJA UN CAMPO EN BLANCO, EL FILTRO
+      *--- CORRESPONDIENTE SE IGNORA Y SE TRAEN TODAS LAS FILAS.
       *
-           EXEC SQL OPEN C_TATRANS END-EXEC
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-EXIT 
-                   OR WS-INDEX > 20
-              PERFORM 223-SQL-LEER-TRANSACCIONES
-              IF SQLCODE = 0
-                 ADD 1 TO WS-REGISTROS-TOTALES
-                 MOVE CL-TIPO-TRANSACCION TO WS-TIPO-TRANS(WS-INDEX)
-                 MOVE CL-MONTO            TO WS-MONTO(WS-INDEX)
-                 MOVE CL-FECHA-HORA       TO WS-FECHA-HORA(WS-INDEX)
-                 MOVE CL-NUMERO-CUENTA-T  TO WS-NUM-CUENTA(WS-INDEX)
-              ELSE 
-                IF SQLCODE = 100
-                   SET WS-EXIT TO TRUE 
-                ELSE    
-                   PERFORM 999-FALLO-FICHERO 
-                END-IF 
-              END-IF    
-           END-PERFORM
-           EXEC SQL CLOSE C_TATRANS END-EXEC
+           IF CAMPO2I = LOW-VALUES OR CAMPO2I = SPACES
+              MOVE SPACE TO WS-FILTRO-TIPO
+           ELSE
+              MOVE CAMPO2I TO WS-FILTRO-TIPO
+           END-IF
+
+           IF CAMPO3I = LOW-VALUES OR CAMPO3I = SPACES
+              MOVE SPACES TO WS-FILTRO-FEC-INI
+           ELSE
+              STRING CAMPO3I         DELIMITED BY SIZE
+                     '-00.00.00.000000' DELIMITED BY SIZE
+                     INTO WS-FILTRO-FEC-INI
+           END-IF
+
+           IF CAMPO4I = LOW-VALUES OR CAMPO4I = SPACES
+              MOVE SPACES TO WS-FILTRO-FEC-FIN
+           ELSE
+              STRING CAMPO4I         DELIMITED BY SIZE
+                     '-23.59.59.999999' DELIMITED BY SIZE
+                     INTO WS-FILTRO-FEC-FIN
+           END-IF
       *
-      *--- UNA VES FINALIZADA LA LECTURA DE LA TABLA TATRANS SE INICIA
-      *--- WS-PAG-ACTUAL A 1 PARA MOSTRAR LA PAGINA ACTUAL EN CICS
-      *--- Y SE CALCULA EL NUMERO DE PAGINAS DEPENDIENDO DE CUANTAS
-      *--- FILAS SE LEYERON DE LA TABLA TATRANS.
+      *--- SE CUENTA EL TOTAL DE MOVIMIENTOS QUE CUMPLEN LOS FILTROS
+      *--- (PARA CALCULAR EL NUMERO DE PAGINAS) Y LUEGO SE TRAE SOLO LA
+      *--- PRIMERA PAGINA CON EL CURSOR C_TATRANS, EN VEZ DE LEER TODO
+      *--- EL HISTORICO DE LA CUENTA A WS-TATRANS-DATA COMO ANTES. EL
+      *--- RESTO DE LAS PAGINAS SE TRAEN BAJo DEMANDA EN 218-PAGINA-
+      *--- SIGUIENTE/219-PAGINA-ANTERIOR.
       *
+           PERFORM 227-SQL-CONTAR-TRANSACCIONES
            MOVE 1 TO WS-PAG-ACTUAL
-           PERFORM 217-IMPRIMIR-NUMERO-PAGINAS 
+           PERFORM 217-IMPRIMIR-NUMERO-PAGINAS
+           MOVE 0 TO WS-OFFSET-ACTUAL
+           PERFORM 232-SQL-LEER-PAGINA
       *
       *--- SE INICIA LOS LIMITES PARA SOLO MOSTRAR 5 FILAS EN LA TABLA
       *--- LUEGO SE IMPRIME LAS FILAS EN LA TABLA
       *
-           MOVE 1 TO WS-PAG-INI 
-           MOVE 5 TO WS-PAG-FIN 
-           PERFORM 211-IMPRIMIR-DATOS-CICS 
+           MOVE 1 TO WS-PAG-INI
+           MOVE 5 TO WS-PAG-FIN
+           PERFORM 211-IMPRIMIR-DATOS-CICS
+      *
+      *--- SE CALCULAN LOS TOTALES DEL MES Y DEL AÑO EN CURSO PARA LA
+      *--- CUENTA, ADEMAS DEL LISTADO PAGINADO DE ARRIBA
+      *
+           PERFORM 226-CALCULAR-TOTALES-PERIODO
       *
       *--- FINALIZAMOS CON UN REOTRNO TRANS PARA ENVIAR EL MAPA Y
       *--- DEVOLVER EL CONTROL A CICS
-      *   
+      *
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       229-BUSQUEDA-PARCIAL-CUENTA.
+      *
+      *--- CAMPO1I NO PASO EL DIGITO DE VERIFICACION: SE TOMA COMO UN
+      *--- NUMERO DE CUENTA PARCIAL/ENMASCARADO (POR EJEMPLO, LOS
+      *--- DIGITOS QUE EL CLIENTE DIO POR TELEFONO) Y SE ARMAN LOS DOS
+      *--- PATRONES LIKE DEL CURSOR C_BUSQUEDA_CUENTA: UNO CONTRA EL
+      *--- INICIO Y OTRO CONTRA EL FINAL DE NUMERO_CUENTA, YA QUE NO SE
+      *--- SABE DE QUE EXTREMO SON LOS DIGITOS DADOS.
+      *
+           MOVE SPACES TO WS-CUENTA-PREFIJO
+           MOVE SPACES TO WS-CUENTA-SUFIJO
+           MOVE 0 TO WS-LONGITUD-PARCIAL
+           MOVE 'N' TO WS-PRFORM
+           PERFORM VARYING WS-INDICE FROM 10 BY -1
+                   UNTIL WS-INDICE < 1 OR WS-EXIT-PERFORM
+              IF CAMPO1I(WS-INDICE:1) NOT = SPACE
+                 MOVE WS-INDICE TO WS-LONGITUD-PARCIAL
+                 SET WS-EXIT-PERFORM TO TRUE
+              END-IF
+           END-PERFORM
+           IF WS-LONGITUD-PARCIAL = 0
+              MOVE 'NUMERO DE CUENTA INVALIDO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           STRING CAMPO1I(1:WS-LONGITUD-PARCIAL) DELIMITED BY SIZE
+                  '%'                            DELIMITED BY SIZE
+             INTO WS-CUENTA-PREFIJO
+           END-STRING
+           STRING '%'                            DELIMITED BY SIZE
+                  CAMPO1I(1:WS-LONGITUD-PARCIAL) DELIMITED BY SIZE
+             INTO WS-CUENTA-SUFIJO
+           END-STRING
+      *
+      *--- WS-PRFORM/WS-EXIT-PERFORM SOLO SIRVE PARA CORTAR EL SCAN DE
+      *--- DIGITOS DE ARRIBA; SE DEJA EN 'N' PARA QUE NO QUEDE EN TRUE
+      *--- PARA OTROS PARRAFOS (211-FORMATEAR-MOVIMIENTOS, MAS ADELANTE
+      *--- EN ESTA MISMA TAREA) QUE REUSAN EL MISMO SWITCH.
+      *
+           MOVE 'N' TO WS-PRFORM
+      *
+      *--- SE LEE EL CURSOR HASTA WC-MAX-RESULTADOS-BUSQUEDA PARA NO
+      *--- DESBORDAR WS-BUSQUEDA-DATA, IGUAL QUE EL TOPE DE CLNTCOB
+      *
+           MOVE 0 TO WS-TOTAL-COINCIDENCIAS
+           MOVE SPACES TO WS-BUSQUEDA-DATA
+           EXEC SQL OPEN C_BUSQUEDA_CUENTA END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-EXIT
+                   OR WS-INDEX > WC-MAX-RESULTADOS-BUSQUEDA
+              PERFORM 224-SQL-BUSQUEDA-CUENTA-LEER
+              IF SQLCODE = 0
+                 ADD 1 TO WS-TOTAL-COINCIDENCIAS
+                 MOVE CL-NUMERO-CUENTA  TO WS-B-CUENTA(WS-INDEX)
+                 MOVE CL-NOMBRE-CLIENTE TO WS-B-NOMBRE(WS-INDEX)
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    EXEC SQL CLOSE C_BUSQUEDA_CUENTA END-EXEC
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_BUSQUEDA_CUENTA END-EXEC
+      *
+      *--- SIN COINCIDENCIAS: MISMO MENSAJE QUE LA BUSQUEDA EXACTA.
+      *--- UNA SOLA COINCIDENCIA: SE MUESTRAN LOS MOVIMIENTOS DIRECTO
+      *--- COMO SI EL CAJERO HUBIERA TECLEADO ESE NUMERO DE CUENTA.
+      *--- VARIAS COINCIDENCIAS: SE LISTAN PARA QUE EL CAJERO ELIJA.
+      *
+           EVALUATE WS-TOTAL-COINCIDENCIAS
+              WHEN 0
+                 MOVE 'CUENTA NO ENCONTRADA' TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              WHEN 1
+                 MOVE WS-B-CUENTA(1) TO CL-NUMERO-CUENTA-T
+                 PERFORM 230-CONSULTAR-MOVIMIENTOS
+              WHEN OTHER
+                 PERFORM 231-MOSTRAR-LISTA-COINCIDENCIAS
+           END-EVALUATE.
+
+       231-MOSTRAR-LISTA-COINCIDENCIAS.
+      *
+      *--- SE REUTILIZA LA MISMA CUADRICULA DE 5 FILAS QUE MUESTRA LOS
+      *--- MOVIMIENTOS (MOV1xO/MOV4xO) PARA LISTAR LAS CUENTAS
+      *--- CANDIDATAS: NUMERO DE CUENTA EN LA COLUMNA DE FECHA (10
+      *--- POSICIONES, EL ANCHO EXACTO DE NUMERO_CUENTA) Y UN FRAGMENTO
+      *--- DEL NOMBRE EN LA COLUMNA DE MONTO (21 POSICIONES, LA MAS
+      *--- ANCHA DISPONIBLE). LAS DEMAS COLUMNAS QUEDAN EN BLANCO.
+      *
+           MOVE SPACES TO MOV11O MOV21O MOV31O MOV41O
+           MOVE SPACES TO MOV12O MOV22O MOV32O MOV42O
+           MOVE SPACES TO MOV13O MOV23O MOV33O MOV43O
+           MOVE SPACES TO MOV14O MOV24O MOV34O MOV44O
+           MOVE SPACES TO MOV15O MOV25O MOV35O MOV45O
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-TOTAL-COINCIDENCIAS
+              EVALUATE WS-INDEX
+                 WHEN 1
+                    MOVE WS-B-CUENTA(1)        TO MOV11O
+                    MOVE WS-B-NOMBRE(1)(1:21)  TO MOV41O
+                 WHEN 2
+                    MOVE WS-B-CUENTA(2)        TO MOV12O
+                    MOVE WS-B-NOMBRE(2)(1:21)  TO MOV42O
+                 WHEN 3
+                    MOVE WS-B-CUENTA(3)        TO MOV13O
+                    MOVE WS-B-NOMBRE(3)(1:21)  TO MOV43O
+                 WHEN 4
+                    MOVE WS-B-CUENTA(4)        TO MOV14O
+                    MOVE WS-B-NOMBRE(4)(1:21)  TO MOV44O
+                 WHEN 5
+                    MOVE WS-B-CUENTA(5)        TO MOV15O
+                    MOVE WS-B-NOMBRE(5)(1:21)  TO MOV45O
+              END-EVALUATE
+           END-PERFORM
+           MOVE 'VARIAS COINCIDENCIAS, INGRESE EL NUMERO DE CUENTA'
+                                                        TO MSGO
            PERFORM 220-ENVIAR-MAPA
-           PERFORM 300-RETURN.    
+           PERFORM 300-RETURN.
       *
       *-----------------------------------------------------------------
       *--- Este bloque se encarga de imprimir en la pantalla CICS una 
@@ -340,35 +684,57 @@
 
        217-IMPRIMIR-NUMERO-PAGINAS.
            DIVIDE WS-REGISTROS-TOTALES BY WS-FILAS-PAG
-               GIVING WS-NUM-PAG 
-               REMAINDER WS-RESTO 
+               GIVING WS-NUM-PAG-CALC
+               REMAINDER WS-RESTO
            IF WS-RESTO > 0
-              ADD 1 TO WS-NUM-PAG 
-           END-IF 
+              ADD 1 TO WS-NUM-PAG-CALC
+           END-IF
+      *
+      *--- SE TOPA EN 9 PORQUE NUMPAGO/ALLPAGO/WS-PAG-ACTUAL SON DE UN
+      *--- SOLO DIGITO (VER WS-PAGINACION)
+      *
+           IF WS-NUM-PAG-CALC > 9
+              MOVE 9 TO WS-NUM-PAG
+           ELSE
+              MOVE WS-NUM-PAG-CALC TO WS-NUM-PAG
+           END-IF
            MOVE WS-NUM-PAG TO ALLPAGO
            MOVE WS-PAG-ACTUAL TO NUMPAGO.
 
        218-PAGINA-SIGUIENTE.
-           IF WS-PAG-ACTUAL < WS-NUM-PAG 
-              ADD 5 TO WS-PAG-INI 
-              ADD 5 TO WS-PAG-FIN
+      *
+      *--- EN VEZ DE SOLO MOVER WS-PAG-INI/WS-PAG-FIN SOBRE UNA TABLA
+      *--- QUE YA TENIA TODO EL HISTORICO EN MEMORIA, SE TRAE DE NUEVO
+      *--- LA SIGUIENTE PAGINA DE 5 FILAS CON 232-SQL-LEER-PAGINA, YA
+      *--- QUE WS-TATRANS-DATA AHORA SOLO GUARDA UNA PAGINA A LA VEZ.
+      *
+           IF WS-PAG-ACTUAL < WS-NUM-PAG
               ADD 1 TO WS-PAG-ACTUAL
-   
-              PERFORM 211-IMPRIMIR-DATOS-CICS 
+              COMPUTE WS-OFFSET-ACTUAL =
+                      (WS-PAG-ACTUAL - 1) * WC-FILAS-PAGINA
+              PERFORM 232-SQL-LEER-PAGINA
+
+              PERFORM 211-IMPRIMIR-DATOS-CICS
               MOVE WS-PAG-ACTUAL TO NUMPAGO
             END-IF
            PERFORM 220-ENVIAR-MAPA
            PERFORM 300-RETURN.
 
        219-PAGINA-ANTERIOR.
+      *
+      *--- MISMO CAMBIO QUE 218-PAGINA-SIGUIENTE: SE RELEE LA PAGINA
+      *--- ANTERIOR EN VEZ DE DESLIZAR INDICES SOBRE UNA TABLA QUE YA
+      *--- NO TIENE TODO EL HISTORICO.
+      *
            IF WS-PAG-ACTUAL > 1
-              SUBTRACT 5 FROM WS-PAG-INI 
-              SUBTRACT 5 FROM WS-PAG-FIN 
-              SUBTRACT 1 FROM WS-PAG-ACTUAL 
-              
+              SUBTRACT 1 FROM WS-PAG-ACTUAL
+              COMPUTE WS-OFFSET-ACTUAL =
+                      (WS-PAG-ACTUAL - 1) * WC-FILAS-PAGINA
+              PERFORM 232-SQL-LEER-PAGINA
+
               PERFORM 211-IMPRIMIR-DATOS-CICS
-              MOVE WS-PAG-ACTUAL TO NUMPAGO 
-           END-IF  
+              MOVE WS-PAG-ACTUAL TO NUMPAGO
+           END-IF
            PERFORM 220-ENVIAR-MAPA
            PERFORM 300-RETURN.
            
@@ -387,6 +753,64 @@
                 COMMAREA(CH-COMMAREA)
            END-EXEC.
      
+       222-EXPORTAR-MOVIMIENTOS.
+      *
+      *--- ESCRIBE A UN TD QUEUE EXTRA-PARTITION (ARCHIVO SECUENCIAL
+      *--- PARA EL SISTEMA OPERATIVO) EL RESULTADO COMPLETO DE TATRANS
+      *--- PARA LA CUENTA, SIN EL LIMITE DE 5 FILAS POR PAGINA QUE USA
+      *--- 211-IMPRIMIR-DATOS-CICS PARA LA PANTALLA. UN JOB DE
+      *--- IMPRESION/EXPORTE DOWNSTREAM LEE LA COLA MOVX COMO ARCHIVO
+      *--- PLANO.
+      *--- WS-TATRANS-DATA YA NO ALCANZA PARA GUARDAR TODO EL HISTORICO
+      *--- (SOLO TIENE UNA PAGINA DE WC-FILAS-PAGINA FILAS), ASI QUE
+      *--- ESTE PARRAFO ABRE SU PROPIA LECTURA INDEPENDIENTE DE
+      *--- C_TATRANS CON OFFSET 0 Y EL LIMITE EN WC-MAX-TRANSACCIONES,
+      *--- ESCRIBIENDO CADA FILA DIRECTO A LA COLA SIN PASAR POR
+      *--- WS-TATRANS-DATA.
+      *
+           IF WS-REGISTROS-TOTALES = 0
+              MOVE 'NO HAY MOVIMIENTOS PARA EXPORTAR' TO MSGO
+           ELSE
+              MOVE 0 TO WS-OFFSET-ACTUAL
+              MOVE WC-MAX-TRANSACCIONES TO WS-LIMITE-FETCH
+              MOVE 'N' TO WS-CONTINUAR
+              EXEC SQL OPEN C_TATRANS END-EXEC
+              PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-EXIT
+                      OR WS-INDEX > WC-MAX-TRANSACCIONES
+                 PERFORM 223-SQL-LEER-TRANSACCIONES
+                 IF SQLCODE = 0
+                    MOVE CL-MONTO TO WS-EXPORT-MONTO-ED
+                    MOVE SPACES TO WS-EXPORT-LINEA
+                    STRING CL-NUMERO-CUENTA-T   DELIMITED BY SIZE
+                           ' '                  DELIMITED BY SIZE
+                           CL-TIPO-TRANSACCION  DELIMITED BY SIZE
+                           ' '                  DELIMITED BY SIZE
+                           WS-EXPORT-MONTO-ED   DELIMITED BY SIZE
+                           ' '                  DELIMITED BY SIZE
+                           CL-FECHA-HORA        DELIMITED BY SIZE
+                      INTO WS-EXPORT-LINEA
+                    END-STRING
+                    EXEC CICS WRITEQ TD
+                         QUEUE('MOVX')
+                         FROM(WS-EXPORT-LINEA)
+                         LENGTH(LENGTH OF WS-EXPORT-LINEA)
+                         NOHANDLE
+                    END-EXEC
+                 ELSE
+                    IF SQLCODE = 100
+                       SET WS-EXIT TO TRUE
+                    ELSE
+                       EXEC SQL CLOSE C_TATRANS END-EXEC
+                       PERFORM 999-FALLO-FICHERO
+                    END-IF
+                 END-IF
+              END-PERFORM
+              EXEC SQL CLOSE C_TATRANS END-EXEC
+              MOVE 'MOVIMIENTOS EXPORTADOS' TO MSGO
+           END-IF
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
        223-SQL-LEER-TRANSACCIONES.
            EXEC SQL 
                 FETCH C_TATRANS INTO
@@ -396,12 +820,190 @@
                  ,:CL-NUMERO-CUENTA-T
             END-EXEC.
 
+       224-SQL-BUSQUEDA-CUENTA-LEER.
+           EXEC SQL
+                FETCH C_BUSQUEDA_CUENTA INTO
+                  :CL-NUMERO-CUENTA
+                 ,:CL-NOMBRE-CLIENTE
+           END-EXEC.
+
+       225-VERIFICAR-CUENTA-CERRADA.
+      *
+      *--- SI LA CUENTA NO EXISTE (SQLCODE = 100) SE DEJA QUE EL
+      *--- PERFORM VARYING DE 230-CONSULTAR-MOVIMIENTOS SIGA SU CURSO
+      *--- NORMAL (SIMPLEMENTE NO TRAERA MOVIMIENTOS), IGUAL QUE ANTES
+      *--- DE ESTE CAMBIO; AQUI SOLO NOS INTERESA EL CASO DE UNA CUENTA
+      *--- QUE SI EXISTE PERO QUEDO CERRADA. SE CONSULTA POR
+      *--- CL-NUMERO-CUENTA-T (YA RESUELTO AL NUMERO DE CUENTA
+      *--- COMPLETO POR 210-PROCESAR-DATOS O 229-BUSQUEDA-PARCIAL-
+      *--- CUENTA) Y NO POR CAMPO1I, QUE PUEDE TRAER SOLO UN
+      *--- FRAGMENTO DE LA CUENTA CUANDO SE LLEGA POR LA BUSQUEDA
+      *--- PARCIAL.
+      *
+           MOVE 'N' TO WS-CERRADA-FALG
+           MOVE CL-NUMERO-CUENTA-T TO CL-NUMERO-CUENTA
+           EXEC SQL
+                SELECT
+                   ESTADO_CUENTA
+                INTO
+                  :CL-ESTADO-CUENTA
+                FROM
+                   TACUENT
+                WHERE
+                   NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE = 0 AND CL-ESTADO-CUENTA = WC-ESTADO-CERRADA
+              SET WS-CUENTA-CERRADA TO TRUE
+           END-IF.
+
+       226-CALCULAR-TOTALES-PERIODO.
+      *
+      *--- SUMA DEPOSITOS Y RETIROS DEL MES EN CURSO Y DEL AÑO EN CURSO
+      *--- PARA CL-NUMERO-CUENTA-T, CON EL MISMO COALESCE(SUM(CASE...))
+      *--- POR COLUMNA QUE USA CUADCOB PARA EL CUADRE DE CAJA POR TILL,
+      *--- EN VEZ DE ACUMULAR FILA POR FILA EN EL PERFORM VARYING QUE
+      *--- YA LEYO WC-MAX-TRANSACCIONES FILAS: ASI EL TOTAL ES EXACTO
+      *--- AUNQUE LA CUENTA TENGA MAS MOVIMIENTOS DE LOS QUE CABEN EN
+      *--- WS-TATRANS-DATA.
+      *
+           MOVE 0 TO WS-TOT-MES-DEP
+           MOVE 0 TO WS-TOT-MES-RET
+           MOVE 0 TO WS-TOT-ANO-DEP
+           MOVE 0 TO WS-TOT-ANO-RET
+           EXEC SQL
+                SELECT
+                   COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'D'
+                                     AND YEAR(FECHA_HORA) =
+                                         YEAR(CURRENT DATE)
+                                     AND MONTH(FECHA_HORA) =
+                                         MONTH(CURRENT DATE)
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'R'
+                                     AND YEAR(FECHA_HORA) =
+                                         YEAR(CURRENT DATE)
+                                     AND MONTH(FECHA_HORA) =
+                                         MONTH(CURRENT DATE)
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'D'
+                                     AND YEAR(FECHA_HORA) =
+                                         YEAR(CURRENT DATE)
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'R'
+                                     AND YEAR(FECHA_HORA) =
+                                         YEAR(CURRENT DATE)
+                                     THEN MONTO ELSE 0 END), 0)
+                INTO
+                   :WS-TOT-MES-DEP
+                  ,:WS-TOT-MES-RET
+                  ,:WS-TOT-ANO-DEP
+                  ,:WS-TOT-ANO-RET
+                FROM
+                   TATRANS
+                WHERE
+                   NUMERO_CUENTA_T = :CL-NUMERO-CUENTA-T
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM 999-ERROR-DB2
+           END-IF
+           MOVE WS-TOT-MES-DEP TO WS-TOT-RAW
+           PERFORM 228-JUSTIFICAR-TOTAL
+           MOVE WS-TOT-VIEW    TO TOTMDO
+           MOVE WS-TOT-MES-RET TO WS-TOT-RAW
+           PERFORM 228-JUSTIFICAR-TOTAL
+           MOVE WS-TOT-VIEW    TO TOTMRO
+           MOVE WS-TOT-ANO-DEP TO WS-TOT-RAW
+           PERFORM 228-JUSTIFICAR-TOTAL
+           MOVE WS-TOT-VIEW    TO TOTADO
+           MOVE WS-TOT-ANO-RET TO WS-TOT-RAW
+           PERFORM 228-JUSTIFICAR-TOTAL
+           MOVE WS-TOT-VIEW    TO TOTARO.
+
+       227-SQL-CONTAR-TRANSACCIONES.
+      *
+      *--- CUENTA EL TOTAL DE MOVIMIENTOS QUE CUMPLEN LOS MISMOS
+      *--- FILTROS OPCIONALES DE C_TATRANS (VER SU DECLARE), PARA QUE
+      *--- 217-IMPRIMIR-NUMERO-PAGINAS SEPA CUANTAS PAGINAS HAY SIN
+      *--- TENER QUE LEER TODO EL HISTORICO DE LA CUENTA A WS-TATRANS-
+      *--- DATA COMO ANTES.
+      *
+           MOVE 0 TO WS-REGISTROS-TOTALES
+           EXEC SQL
+                SELECT
+                   COUNT(*)
+                INTO
+                   :WS-REGISTROS-TOTALES
+                FROM
+                   TATRANS
+                WHERE
+                   NUMERO_CUENTA_T = :CL-NUMERO-CUENTA-T
+                   AND (:WS-FILTRO-TIPO = ' '
+                        OR TIPO_TRANSACCION = :WS-FILTRO-TIPO)
+                   AND (:WS-FILTRO-FEC-INI = SPACES
+                        OR FECHA_HORA >= :WS-FILTRO-FEC-INI)
+                   AND (:WS-FILTRO-FEC-FIN = SPACES
+                        OR FECHA_HORA <= :WS-FILTRO-FEC-FIN)
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       232-SQL-LEER-PAGINA.
+      *
+      *--- ABRE Y LEE C_TATRANS DESDE WS-OFFSET-ACTUAL HASTA TRAER
+      *--- WS-LIMITE-FETCH FILAS (O MENOS, SI NO HAY TANTAS), DEJANDO
+      *--- EL RESULTADO EN WS-TATRANS-DATA(1) EN ADELANTE. QUIEN LLAMA
+      *--- ESTE PARRAFO DEBE HABER PUESTO WS-OFFSET-ACTUAL ANTES.
+      *
+           MOVE WC-FILAS-PAGINA TO WS-LIMITE-FETCH
+           MOVE SPACES TO WS-TATRANS-DATA
+           MOVE 'N' TO WS-CONTINUAR
+           EXEC SQL OPEN C_TATRANS END-EXEC
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-EXIT
+                   OR WS-INDEX > WC-FILAS-PAGINA
+              PERFORM 223-SQL-LEER-TRANSACCIONES
+              IF SQLCODE = 0
+                 MOVE CL-TIPO-TRANSACCION TO WS-TIPO-TRANS(WS-INDEX)
+                 MOVE CL-MONTO            TO WS-MONTO(WS-INDEX)
+                 MOVE CL-FECHA-HORA       TO WS-FECHA-HORA(WS-INDEX)
+                 MOVE CL-NUMERO-CUENTA-T  TO WS-NUM-CUENTA(WS-INDEX)
+              ELSE
+                IF SQLCODE = 100
+                   SET WS-EXIT TO TRUE
+                ELSE
+                   EXEC SQL CLOSE C_TATRANS END-EXEC
+                   PERFORM 999-FALLO-FICHERO
+                END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_TATRANS END-EXEC.
+
+       228-JUSTIFICAR-TOTAL.
+      *
+      *--- FORMATEA WS-TOT-RAW A LA IZQUIERDA EN WS-TOT-VIEW, IGUAL DE
+      *--- ESPIRITU QUE 211-FORMATEAR-MOVIMIENTOS CON WS-MONTO-VIEW
+      *
+           MOVE WS-TOT-RAW TO WS-TOT-ED
+           MOVE SPACES     TO WS-TOT-VIEW
+           MOVE 'N' TO WS-PRFORM
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 19
+                   OR WS-EXIT-PERFORM
+                   IF WS-TOT-ED(WS-INDICE:1) NOT = SPACE
+                      SET WS-EXIT-PERFORM TO TRUE
+                   END-IF
+           END-PERFORM
+           MOVE WS-TOT-ED(WS-INDICE - 1:) TO WS-TOT-VIEW
+           MOVE 'N' TO WS-PRFORM.
+
        300-RETURN.
            EXEC CICS RETURN
                 TRANSID('MOVS')
                 COMMAREA(CH-COMMAREA)
            END-EXEC.
 
+       COPY VALCTAPR.
+       COPY ERRCTAPR.
+       COPY AUDCTAPR.
+
        999-FALLO-FICHERO.
            IF SQLCODE >= 100
               MOVE 'CUENTA NO ENCONTRADA' TO  MSGO
@@ -414,13 +1016,25 @@
        999-ERROR-DB2.
            MOVE SQLCODE        TO DB2-SQLCODE
            MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
-           MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
-           MOVE SQLERRMC       TO DB2-ERR-MSG.
-           MOVE DB2-ERROR      TO MSGO
-           MOVE SQLSTATE       TO MSGO(54:)
-           MOVE SPACES         TO MSGO
-           MOVE 'ERROR DB2: '  TO MSGO(1:11)
-           MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
-           MOVE DB2-ERR-MSG    TO MSGO(24:30)
+      *
+      *--- SE CONSULTA PRIMERO EL CATALOGO DE MENSAJES (VER ERRCTACP/
+      *--- ERRCTAPR) PARA MOSTRAR UN MENSAJE EN LENGUAJE CLARO; SOLO SI
+      *--- EL SQLCODE NO ESTA EN EL CATALOGO SE MUESTRA EL VOLCADO
+      *--- CRUDO DE SQLCODE/SQLERRMC DE SIEMPRE
+      *
+           PERFORM 810-BUSCAR-ERROR-CATALOGO
+           IF WS-ERR-SI-ENCONTRADO
+              MOVE SPACES              TO MSGO
+              MOVE WS-ERR-MSG-CATALOGO TO MSGO
+           ELSE
+              MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
+              MOVE SQLERRMC       TO DB2-ERR-MSG
+              MOVE DB2-ERROR      TO MSGO
+              MOVE SQLSTATE       TO MSGO(54:)
+              MOVE SPACES         TO MSGO
+              MOVE 'ERROR DB2: '  TO MSGO(1:11)
+              MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
+              MOVE DB2-ERR-MSG    TO MSGO(24:30)
+           END-IF
            PERFORM 220-ENVIAR-MAPA
            PERFORM 300-RETURN.
\ No newline at end of file
