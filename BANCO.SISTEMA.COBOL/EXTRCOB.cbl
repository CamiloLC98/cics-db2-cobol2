@@ -0,0 +1,340 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA BATCH EXTRACTO DE CUENTA MENSUAL       *
+      *   TACUENT / TATRANS - SISTEMA BANCARIO            *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EXTRCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHK-FILE ASSIGN TO CHKFILE
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA                  PIC X(100).
+       FD  CHK-FILE
+           RECORDING MODE IS F.
+       01  CHK-LINEA                  PIC X(10).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+           EXEC SQL INCLUDE TATRANS END-EXEC.
+      *
+      *--- CURSOR QUE RECORRE TODAS LAS CUENTAS DE TACUENT
+      *
+           EXEC SQL
+                DECLARE C_TACUENT CURSOR FOR
+                SELECT
+                   NUMERO_CUENTA
+                  ,SALDO
+                FROM
+                   TACUENT
+                WHERE
+                   NUMERO_CUENTA > :WS-CUENTA-REINICIO
+                ORDER BY
+                   NUMERO_CUENTA
+           END-EXEC.
+      *
+      *--- CURSOR QUE RECORRE LOS MOVIMIENTOS DE LA CUENTA ACTUAL
+      *--- DENTRO DEL PERIODO DEL EXTRACTO
+      *
+           EXEC SQL
+                DECLARE C_TATRANS_PERIODO CURSOR FOR
+                SELECT
+                   TIPO_TRANSACCION
+                  ,MONTO
+                  ,FECHA_HORA
+                FROM
+                   TATRANS
+                WHERE
+                   NUMERO_CUENTA_T = :CL-NUMERO-CUENTA
+                   AND DATE(FECHA_HORA) BETWEEN :WS-FECHA-INICIO
+                                             AND :WS-FECHA-FIN
+                ORDER BY
+                   FECHA_HORA
+           END-EXEC.
+
+       01  WS-VARIABLES.
+           03 WS-FECHA-INICIO         PIC X(10).
+           03 WS-FECHA-FIN            PIC X(10).
+           03 WS-FECHA-SISTEMA        PIC 9(8).
+           03 WS-SALDO-INICIAL        PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-TOTAL-D              PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-TOTAL-R              PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-TOTAL-T              PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-TOTAL-I              PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-MOVTO-MONTO          PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-MOVTO-TIPO           PIC X(1).
+           03 WS-MOVTO-FECHA          PIC X(26).
+           03 WS-CTA-LEIDAS           PIC 9(9)        VALUE 0.
+           03 WS-PARM-REINICIO        PIC X(1)        VALUE 'N'.
+           03 WS-CUENTA-REINICIO      PIC X(10)       VALUE LOW-VALUES.
+      *
+      *--- CAMPOS EDITADOS DISPLAY PARA PODER USAR LOS MONTOS COMP-3
+      *--- DE ARRIBA COMO OPERANDOS DE UN STRING (EL VERBO STRING EXIGE
+      *--- USAGE DISPLAY, IGUAL QUE DB2-SQLCODE-Z MAS ABAJO)
+      *
+           03 WS-SALDO-INICIAL-ED     PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-MOVTO-MONTO-ED       PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-SALDO-FINAL-ED       PIC -ZZZ.ZZZ.ZZZ,ZZ.
+       01  SWITCHES.
+           03 WS-CONTINUAR            PIC X           VALUE 'N'.
+              88 WS-EXIT                              VALUE 'Y'.
+           03 WS-CONTINUAR-MOVTO      PIC X           VALUE 'N'.
+              88 WS-EXIT-MOVTO                        VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'EXTRCOB'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-FIN.
+
+       100-INICIO.
+      *
+      *--- EL PERIODO DEL EXTRACTO VA DESDE EL PRIMER DIA DEL MES
+      *--- EN CURSO HASTA LA FECHA DE CORRIDA DEL JOB (SE ASUME QUE
+      *--- SE LANZA AL CIERRE DEL MES)
+      *
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+      *
+      *--- WS-FECHA-INICIO/WS-FECHA-FIN SE COMPARAN CONTRA DATE(FECHA_
+      *--- HORA) EN SQL, QUE EXIGE EL FORMATO EXTERNO DE FECHA DB2
+      *--- 'YYYY-MM-DD' (NO LOS 8 DIGITOS CORRIDOS DE WS-FECHA-SISTEMA)
+      *
+           STRING WS-FECHA-SISTEMA(1:4) '-' WS-FECHA-SISTEMA(5:2) '-01'
+                  DELIMITED BY SIZE
+             INTO WS-FECHA-INICIO
+           END-STRING
+           STRING WS-FECHA-SISTEMA(1:4) '-' WS-FECHA-SISTEMA(5:2)
+                  '-'                       WS-FECHA-SISTEMA(7:2)
+                  DELIMITED BY SIZE
+             INTO WS-FECHA-FIN
+           END-STRING
+      *
+      *--- PARAMETRO DE REINICIO: 'S' CONTINUA DESDE EL ULTIMO PUNTO
+      *--- DE CONTROL GRABADO EN CHK-FILE, 'N' (U OTRO VALOR) CORRE
+      *--- EL EXTRACTO COMPLETO DESDE EL PRINCIPIO. NO EXISTE EN ESTE
+      *--- SISTEMA UN MECANISMO DE PARM VIA JCL, ASI QUE SE LEE POR
+      *--- SYSIN IGUAL QUE UN PARAMETRO DE ARRANQUE DE UN JOB BATCH
+      *
+           ACCEPT WS-PARM-REINICIO FROM SYSIN
+           PERFORM 105-PREPARAR-REINICIO.
+
+       105-PREPARAR-REINICIO.
+           IF WS-PARM-REINICIO = 'S'
+              PERFORM 106-LEER-ULTIMO-PUNTO-CONTROL
+              OPEN EXTEND RPT-FILE
+              OPEN EXTEND CHK-FILE
+           ELSE
+              MOVE LOW-VALUES TO WS-CUENTA-REINICIO
+              OPEN OUTPUT RPT-FILE
+              OPEN OUTPUT CHK-FILE
+           END-IF
+           MOVE SPACES TO RPT-LINEA
+           STRING 'EXTRACTO DE CUENTA - PERIODO '  DELIMITED BY SIZE
+                  WS-FECHA-INICIO                  DELIMITED BY SIZE
+                  ' A '                             DELIMITED BY SIZE
+                  WS-FECHA-FIN                      DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       106-LEER-ULTIMO-PUNTO-CONTROL.
+      *
+      *--- EL ARCHIVO DE PUNTOS DE CONTROL TIENE UN REGISTRO POR CADA
+      *--- CUENTA YA PROCESADA EN LA CORRIDA ANTERIOR, EN ORDEN. EL
+      *--- ULTIMO REGISTRO LEIDO ES EL ULTIMO PUNTO DE CONTROL GRABADO
+      *
+           MOVE LOW-VALUES TO WS-CUENTA-REINICIO
+           OPEN INPUT CHK-FILE
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              READ CHK-FILE
+                 AT END
+                    SET WS-EXIT TO TRUE
+                 NOT AT END
+                    MOVE CHK-LINEA TO WS-CUENTA-REINICIO
+              END-READ
+           END-PERFORM
+           CLOSE CHK-FILE
+           MOVE 'N' TO WS-CONTINUAR.
+
+       200-PROCESO.
+           EXEC SQL OPEN C_TACUENT END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              EXEC SQL
+                   FETCH C_TACUENT INTO
+                      :CL-NUMERO-CUENTA
+                     ,:CL-SALDO
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-CTA-LEIDAS
+                 PERFORM 210-ESCRIBIR-ENCABEZADO-CUENTA
+                 PERFORM 220-SUMAR-MOVIMIENTOS-PERIODO
+                 PERFORM 230-ESCRIBIR-MOVIMIENTOS-PERIODO
+                 PERFORM 240-ESCRIBIR-SALDO-FINAL
+                 PERFORM 250-GRABAR-PUNTO-CONTROL
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_TACUENT END-EXEC.
+
+       210-ESCRIBIR-ENCABEZADO-CUENTA.
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTA: ' DELIMITED BY SIZE
+                  CL-NUMERO-CUENTA DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       220-SUMAR-MOVIMIENTOS-PERIODO.
+      *
+      *--- EL SALDO INICIAL DEL PERIODO SE CALCULA RESTANDOLE AL SALDO
+      *--- ACTUAL DE TACUENT EL NETO DE LOS MOVIMIENTOS DEL PERIODO,
+      *--- EL MISMO CRITERIO DE RECNCOB PARA TIPO_TRANSACCION = 'T'
+      *--- (YA VIENE CON SIGNO) Y 'I' (INTERESES CAUSADOS POR INTRCOB,
+      *--- SE TRATAN COMO CREDITO IGUAL QUE 'D')
+      *
+           MOVE 0 TO WS-TOTAL-D
+           MOVE 0 TO WS-TOTAL-R
+           MOVE 0 TO WS-TOTAL-T
+           MOVE 0 TO WS-TOTAL-I
+           EXEC SQL
+                SELECT
+                   COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'D'
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'R'
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'T'
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'I'
+                                     THEN MONTO ELSE 0 END), 0)
+                INTO
+                  :WS-TOTAL-D
+                 ,:WS-TOTAL-R
+                 ,:WS-TOTAL-T
+                 ,:WS-TOTAL-I
+                FROM
+                   TATRANS
+                WHERE
+                   NUMERO_CUENTA_T = :CL-NUMERO-CUENTA
+                   AND DATE(FECHA_HORA) BETWEEN :WS-FECHA-INICIO
+                                             AND :WS-FECHA-FIN
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM 999-ERROR-DB2
+           END-IF
+           COMPUTE WS-SALDO-INICIAL = CL-SALDO
+                                     - WS-TOTAL-D + WS-TOTAL-R
+                                     - WS-TOTAL-T - WS-TOTAL-I
+           MOVE SPACES TO RPT-LINEA
+           MOVE WS-SALDO-INICIAL TO WS-SALDO-INICIAL-ED
+           STRING '  SALDO INICIAL: ' DELIMITED BY SIZE
+                  WS-SALDO-INICIAL-ED DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       230-ESCRIBIR-MOVIMIENTOS-PERIODO.
+           EXEC SQL OPEN C_TATRANS_PERIODO END-EXEC
+           MOVE 'N' TO WS-CONTINUAR-MOVTO
+           PERFORM UNTIL WS-EXIT-MOVTO
+              EXEC SQL
+                   FETCH C_TATRANS_PERIODO INTO
+                      :WS-MOVTO-TIPO
+                     ,:WS-MOVTO-MONTO
+                     ,:WS-MOVTO-FECHA
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE SPACES TO RPT-LINEA
+                 MOVE WS-MOVTO-MONTO TO WS-MOVTO-MONTO-ED
+                 STRING '    ' DELIMITED BY SIZE
+                        WS-MOVTO-FECHA(1:19) DELIMITED BY SIZE
+                        ' TIPO='              DELIMITED BY SIZE
+                        WS-MOVTO-TIPO         DELIMITED BY SIZE
+                        ' MONTO='             DELIMITED BY SIZE
+                        WS-MOVTO-MONTO-ED     DELIMITED BY SIZE
+                   INTO RPT-LINEA
+                 END-STRING
+                 WRITE RPT-LINEA
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT-MOVTO TO TRUE
+                 ELSE
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_TATRANS_PERIODO END-EXEC.
+
+       240-ESCRIBIR-SALDO-FINAL.
+           MOVE SPACES TO RPT-LINEA
+           MOVE CL-SALDO TO WS-SALDO-FINAL-ED
+           STRING '  SALDO FINAL: ' DELIMITED BY SIZE
+                  WS-SALDO-FINAL-ED DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       250-GRABAR-PUNTO-CONTROL.
+      *
+      *--- SE GRABA UN PUNTO DE CONTROL POR CADA CUENTA YA PROCESADA
+      *--- PARA QUE UNA CORRIDA CON WS-PARM-REINICIO = 'S' PUEDA
+      *--- REANUDAR DESPUES DE LA ULTIMA CUENTA CONFIRMADA EN VEZ DE
+      *--- REPROCESAR TODO EL ARCHIVO DESDE EL INICIO
+      *
+           MOVE CL-NUMERO-CUENTA TO CHK-LINEA
+           WRITE CHK-LINEA.
+
+       300-FIN.
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTAS PROCESADAS: ' DELIMITED BY SIZE
+                  WS-CTA-LEIDAS          DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           CLOSE CHK-FILE
+           STOP RUN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE SPACES TO RPT-LINEA
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           CLOSE CHK-FILE
+           STOP RUN.
