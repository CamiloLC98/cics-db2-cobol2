@@ -0,0 +1,161 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA BATCH DETECCION DE CUENTAS DORMANTES   *
+      *   POR INACTIVIDAD - SISTEMA BANCARIO              *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DORMCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+      *
+      *--- UNA CUENTA ES DORMANTE CUANDO NO TIENE NINGUN MOVIMIENTO EN
+      *--- TATRANS DENTRO DE LA VENTANA DE WC-DIAS-INACTIVIDAD DIAS
+      *--- (INCLUYE CUENTAS SIN NINGUN MOVIMIENTO REGISTRADO), Y AUN NO
+      *--- ESTA MARCADA COMO DORMANTE
+      *
+           EXEC SQL
+                DECLARE C_DORMANTES CURSOR FOR
+                SELECT
+                   NUMERO_CUENTA
+                  ,CEDULA_CLIENTE
+                  ,NOMBRE_CLIENTE
+                FROM
+                   TACUENT C
+                WHERE
+                   ESTADO_DORMANTE = 'N'
+                   AND NOT EXISTS (
+                       SELECT 1
+                       FROM   TATRANS T
+                       WHERE  T.NUMERO_CUENTA_T = C.NUMERO_CUENTA
+                              AND T.FECHA_HORA >=
+                              CURRENT DATE - :WC-DIAS-INACTIVIDAD DAYS
+                   )
+                ORDER BY
+                   NUMERO_CUENTA
+           END-EXEC.
+
+       01  WS-VARIABLES.
+           03 WS-CUENTAS-LEIDAS       PIC 9(9)        VALUE 0.
+           03 WS-CUENTAS-MARCADAS     PIC 9(9)        VALUE 0.
+       01  SWITCHES.
+           03 WS-CONTINUAR            PIC X           VALUE 'N'.
+              88 WS-EXIT                              VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'DORMCOB'.
+          03 WC-DIAS-INACTIVIDAD      PIC 9(3)     VALUE 180.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-FIN.
+
+       100-INICIO.
+           OPEN OUTPUT RPT-FILE
+           MOVE 'REPORTE DE CUENTAS MARCADAS COMO DORMANTES'
+                TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       200-PROCESO.
+           EXEC SQL OPEN C_DORMANTES END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              EXEC SQL
+                   FETCH C_DORMANTES INTO
+                      :CL-NUMERO-CUENTA
+                     ,:CL-CEDULA-CLIENTE
+                     ,:CL-NOMBRE-CLIENTE
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-CUENTAS-LEIDAS
+                 PERFORM 210-MARCAR-DORMANTE
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_DORMANTES END-EXEC.
+
+       210-MARCAR-DORMANTE.
+           EXEC SQL
+                UPDATE TACUENT
+                SET    ESTADO_DORMANTE = 'S'
+                WHERE  NUMERO_CUENTA   = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO WS-CUENTAS-MARCADAS
+              PERFORM 250-ESCRIBIR-DORMANTE
+           ELSE
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       250-ESCRIBIR-DORMANTE.
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTA '          DELIMITED BY SIZE
+                  CL-NUMERO-CUENTA   DELIMITED BY SIZE
+                  ' CEDULA='         DELIMITED BY SIZE
+                  CL-CEDULA-CLIENTE  DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  CL-NOMBRE-CLIENTE  DELIMITED BY SIZE
+                  ' MARCADA DORMANTE' DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       300-FIN.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTAS LEIDAS: '    DELIMITED BY SIZE
+                  WS-CUENTAS-LEIDAS     DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTAS MARCADAS DORMANTES: ' DELIMITED BY SIZE
+                  WS-CUENTAS-MARCADAS            DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE SPACES TO RPT-LINEA
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
