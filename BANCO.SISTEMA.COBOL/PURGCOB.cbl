@@ -0,0 +1,221 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA BATCH PURGA/ARCHIVO DE TATRANS         *
+      *   POR RETENCION - SISTEMA BANCARIO                *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. PURGCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TATRANS END-EXEC.
+           EXEC SQL INCLUDE TATRANHS END-EXEC.
+      *
+      *--- TRANSACCIONES DE TATRANS MAS VIEJAS QUE WC-DIAS-RETENCION
+      *--- DIAS, LISTAS PARA ARCHIVAR Y PURGAR. MOVSCOB SOLO CONSULTA
+      *--- TATRANS (NUNCA TATRANHS), ASI QUE ESTAS FILAS YA NO
+      *--- APARECEN EN PANTALLA DESPUES DE ESTE BATCH
+      *
+           EXEC SQL
+                DECLARE C_PURGA CURSOR FOR
+                SELECT
+                   ID_TRANSACTION
+                  ,NUMERO_CUENTA_T
+                  ,TIPO_TRANSACCION
+                  ,MONTO
+                  ,FECHA_HORA
+                  ,USUARIO
+                  ,TERMINAL
+                  ,REFERENCIA_TRANSFERENCIA
+                  ,TASA_CAMBIO
+                  ,TILL_ID_T
+                FROM
+                   TATRANS
+                WHERE
+                   FECHA_HORA < CURRENT DATE - :WC-DIAS-RETENCION DAYS
+                ORDER BY
+                   ID_TRANSACTION
+           END-EXEC.
+
+       01  WS-VARIABLES.
+           03 WS-LEIDAS               PIC 9(9)        VALUE 0.
+           03 WS-ARCHIVADAS           PIC 9(9)        VALUE 0.
+       01  SWITCHES.
+           03 WS-CONTINUAR            PIC X           VALUE 'N'.
+              88 WS-EXIT                              VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'PURGCOB'.
+      *
+      *--- DIAS DE RETENCION EN LA TABLA VIVA TATRANS ANTES DE ARCHIVAR
+      *--- Y PURGAR UNA TRANSACCION A TATRANHS
+      *
+          03 WC-DIAS-RETENCION        PIC 9(5)     VALUE 1095.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-FIN.
+
+       100-INICIO.
+           OPEN OUTPUT RPT-FILE
+           MOVE 'REPORTE DE PURGA/ARCHIVO DE TATRANS'
+                TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       200-PROCESO.
+           EXEC SQL OPEN C_PURGA END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              EXEC SQL
+                   FETCH C_PURGA INTO
+                      :CL-ID-TRANSACTION
+                     ,:CL-NUMERO-CUENTA-T
+                     ,:CL-TIPO-TRANSACCION
+                     ,:CL-MONTO
+                     ,:CL-FECHA-HORA
+                     ,:CL-USUARIO
+                     ,:CL-TERMINAL
+                     ,:CL-REFERENCIA-TRANSFERENCIA
+                     ,:CL-TASA-CAMBIO
+                     ,:CL-TILL-ID-T
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-LEIDAS
+                 PERFORM 210-ARCHIVAR-TRANSACCION
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_PURGA END-EXEC.
+
+       210-ARCHIVAR-TRANSACCION.
+      *
+      *--- SE COPIA LA FILA A TATRANHS Y SOLO SI EL INSERT TERMINA BIEN
+      *--- SE BORRA DE TATRANS, PARA NO PERDER HISTORIA SI FALLA EL
+      *--- ARCHIVO
+      *
+           MOVE CL-ID-TRANSACTION     TO CL-ID-TRANSACTION-H
+           MOVE CL-NUMERO-CUENTA-T    TO CL-NUMERO-CUENTA-H
+           MOVE CL-TIPO-TRANSACCION   TO CL-TIPO-TRANSACCION-H
+           MOVE CL-MONTO              TO CL-MONTO-H
+           MOVE CL-FECHA-HORA         TO CL-FECHA-HORA-H
+           MOVE CL-USUARIO            TO CL-USUARIO-H
+           MOVE CL-TERMINAL           TO CL-TERMINAL-H
+           MOVE CL-REFERENCIA-TRANSFERENCIA
+                                      TO CL-REFERENCIA-TRANSFERENCIA-H
+           MOVE CL-TASA-CAMBIO        TO CL-TASA-CAMBIO-H
+           MOVE CL-TILL-ID-T          TO CL-TILL-ID-H
+           EXEC SQL
+                INSERT INTO TATRANHS (
+                    ID_TRANSACTION_H
+                   ,NUMERO_CUENTA_H
+                   ,TIPO_TRANSACCION_H
+                   ,MONTO_H
+                   ,FECHA_HORA_H
+                   ,USUARIO_H
+                   ,TERMINAL_H
+                   ,REFERENCIA_TRANSFERENCIA_H
+                   ,TASA_CAMBIO_H
+                   ,FECHA_ARCHIVO
+                   ,TILL_ID_H
+                ) VALUES (
+                    :CL-ID-TRANSACTION-H
+                   ,:CL-NUMERO-CUENTA-H
+                   ,:CL-TIPO-TRANSACCION-H
+                   ,:CL-MONTO-H
+                   ,:CL-FECHA-HORA-H
+                   ,:CL-USUARIO-H
+                   ,:CL-TERMINAL-H
+                   ,:CL-REFERENCIA-TRANSFERENCIA-H
+                   ,:CL-TASA-CAMBIO-H
+                   ,CURRENT TIMESTAMP
+                   ,:CL-TILL-ID-H
+                )
+           END-EXEC
+           IF SQLCODE = 0
+              PERFORM 220-PURGAR-TRANSACCION
+           ELSE
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       220-PURGAR-TRANSACCION.
+           EXEC SQL
+                DELETE FROM TATRANS
+                WHERE ID_TRANSACTION = :CL-ID-TRANSACTION
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO WS-ARCHIVADAS
+              PERFORM 250-ESCRIBIR-ARCHIVADA
+           ELSE
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       250-ESCRIBIR-ARCHIVADA.
+           MOVE SPACES TO RPT-LINEA
+           STRING 'TRANSACCION '     DELIMITED BY SIZE
+                  CL-ID-TRANSACTION  DELIMITED BY SIZE
+                  ' CUENTA '         DELIMITED BY SIZE
+                  CL-NUMERO-CUENTA-T DELIMITED BY SIZE
+                  ' ARCHIVADA Y PURGADA DE TATRANS' DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       300-FIN.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'TRANSACCIONES LEIDAS: '      DELIMITED BY SIZE
+                  WS-LEIDAS                     DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'TRANSACCIONES ARCHIVADAS Y PURGADAS: '
+                                                 DELIMITED BY SIZE
+                  WS-ARCHIVADAS                 DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE SPACES TO RPT-LINEA
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
