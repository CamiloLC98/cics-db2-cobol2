@@ -0,0 +1,360 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA ALTA/MANTENIMIENTO CLIENTE CICS-DB2    *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ALTACOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+
+       01  WS-AUXILIARES.
+           03 WS-SALDOI-JUST          PIC X(15)   JUST RIGHT.
+           03 WS-SALDOI-NUM           PIC 9(13)V9(2).
+       01  SWITCHES.
+           03  WS-PRIMERA-FALG        PIC X           VALUE 'N'.
+               88 WS-PRIMERA-VEZ                      VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+          05 DB2-ERROR-MSG.
+             06 DB2-ERR-MSG           PIC X(40).
+             06 DB2-ERR-CODE          PIC X(20).
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'ALTACOB'.
+          03 WC-TRANSACCION           PIC X(4)     VALUE 'ALTA'.
+      *
+      *--- MONEDA POR DEFECTO PARA CUENTAS NUEVAS CUANDO MONEDAI
+      *--- VIENE VACIO (VER 211-CREAR-CUENTA)
+      *
+          03 WC-MONEDA-LOCAL          PIC X(3)     VALUE 'COP'.
+
+       COPY ALTAMPCP.
+       COPY VALCTACP.
+       COPY DFHAID.
+       COPY DDCICS.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-RETURN.
+
+       100-INICIO.
+      *
+      *--- SI SE RECIBE COMMAREA (EIBCALEN > 0), SE COPIA A UNA VARIABLE
+      *--- LOCAL, OCURRE CUANDO EL PROGRAMA ES LLAMADO CON XCTL O LINK
+      *
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA  TO  CH-COMMAREA
+           END-IF
+      *
+      *--- SI NO HAY COMMAREA (EIBCALEN = 0) SE INICIALIZA EL COMMAREA
+      *--- Y SE ENVIA EL MAPA LIMPIO
+      *
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO ALTAMPI
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              SET WS-PRIMERA-VEZ TO TRUE
+              PERFORM 300-RETURN
+           END-IF.
+      *
+      *--- HAY COMMAREA.
+      *--- EL PROGRAMA HA PODIDO ARRANCAR POR XCTL DESDE OTRO
+      *--- PROGRAMA COMO RETORNO ACTUAL.EN ESTE CASO EL CAMPO
+      *--- CH-TRANS-RETORNO CONTIENE ALGUN VALOR (TRANSACCIONDE RETORNO)
+      *--- EN ESTE CASO SE INICIALIZA EL COMMAREA Y ENVIAMOS
+      *--- EL MAPA LIMPIO.
+      *
+           IF EIBCALEN > 0 AND EIBTRNID NOT = 'ALTA'
+              MOVE LOW-VALUES TO ALTAMPI
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              SET WS-PRIMERA-VEZ TO TRUE
+              PERFORM 300-RETURN
+           END-IF.
+
+       110-ENVIAR-MAPA-VACIO.
+           EXEC CICS SEND MAP('ALTAMP')
+                MAPONLY
+                ERASE
+                NOHANDLE
+           END-EXEC.
+      *----------------------------------------------------------------
+      *--- PROCESA LA PANTALLA SEGUN TECLA ELEGIDA POR EL USUARIO   ---
+      *----------------------------------------------------------------
+       200-PROCESO.
+           IF WS-PRIMERA-VEZ
+              CONTINUE
+           ELSE
+      *
+      *--- RECUPERAMOS EL MAPA DESDE EL TERMINAL
+      *
+              EXEC CICS RECEIVE
+                   MAP('ALTAMP')
+                   INTO(ALTAMPI)
+                   NOHANDLE
+              END-EXEC
+      *
+      *--- ENTER: VALIDAMOS EL MAPA Y SI ES CORRECTO PROCESO ENTER
+      *
+              EVALUATE EIBAID
+                   WHEN DFHPF3
+                        PERFORM 216-VOLVER-MENU
+                   WHEN DFHENTER
+                        PERFORM 210-PROCESAR-DATOS
+              END-EVALUATE
+           END-IF.
+
+       210-PROCESAR-DATOS.
+      *
+      *--- VALIDAR CAMPOS DE ENTRADA ANTES DE CONSULTAR DB2.
+      *--- CAMPO1I: '1' CREA UNA CUENTA NUEVA, '2' CORRIGE CEDULA Y
+      *--- NOMBRE DE UNA CUENTA YA EXISTENTE. CUENTAI Y CEDULAI Y
+      *--- NOMBREI SIEMPRE SON OBLIGATORIOS PARA AMBAS OPCIONES.
+      *
+           IF CAMPO1I = LOW-VALUES OR CUENTAI = LOW-VALUES
+              OR CEDULAI = LOW-VALUES OR NOMBREI = LOW-VALUES
+              MOVE 'FALTAN DATOS OBLIGATORIOS' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+      *
+      *--- SI LLEGA AQUI, LOS CAMPOS TIENEN DATOS VALIDOS
+      *
+           EVALUATE CAMPO1I
+                WHEN '1'
+                     PERFORM 211-CREAR-CUENTA
+                WHEN '2'
+                     PERFORM 212-CORREGIR-CLIENTE
+                WHEN OTHER
+                     MOVE 'OPCION INVALIDA' TO MSGO
+                     PERFORM 220-ENVIAR-MAPA
+                     PERFORM 300-RETURN
+           END-EVALUATE.
+
+       211-CREAR-CUENTA.
+      *
+      *--- CUENTAI SE RECIBE COMPLETA (10 POSICIONES) DEL CAJERO, PERO
+      *--- LA DECIMA POSICION SE RECALCULA EN 214-ASIGNAR-DIGITO-VERIF
+      *--- EN VEZ DE CONFIAR EN LO TECLEADO, PARA QUE TODA CUENTA
+      *--- NUEVA PASE LA VALIDACION DE DIGITO DE VERIFICACION QUE
+      *--- DEPOCOB/RETRCOB/BLOQCOB/FAVOCOB/MOVSCOB/TRNFCOB LE HACEN AL
+      *--- NUMERO DE CUENTA ANTES DE CONSULTAR DB2 (VER VALCTAPR)
+      *
+           IF CUENTAI(1:9) NOT NUMERIC
+              MOVE 'NUMERO DE CUENTA INVALIDO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           PERFORM 214-ASIGNAR-DIGITO-VERIF
+      *
+      *--- ANTES DE INSERTAR SE VERIFICA QUE LA CUENTA NO EXISTA YA
+      *--- PARA NO DUPLICAR LA LLAVE PRIMARIA DE TACUENT.
+      *
+           PERFORM 222-SQL-CONSULTA
+           IF SQLCODE = 0
+              MOVE 'LA CUENTA YA EXISTE' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           IF SQLCODE NOT = 100
+              PERFORM 999-ERROR-DB2
+           END-IF
+           PERFORM 213-RELLENAR-SALDOI
+           MOVE CEDULAI         TO CL-CEDULA-CLIENTE
+           MOVE NOMBREI         TO CL-NOMBRE-CLIENTE
+           MOVE WS-SALDOI-NUM   TO CL-SALDO
+           MOVE 'A'             TO CL-ESTADO-CUENTA
+           MOVE 0               TO CL-LIMITE-SOBREGIRO
+           IF MONEDAI = LOW-VALUES OR MONEDAI = SPACES
+              MOVE WC-MONEDA-LOCAL TO CL-MONEDA-CUENTA
+           ELSE
+              MOVE MONEDAI      TO CL-MONEDA-CUENTA
+           END-IF
+           PERFORM 223-SQL-INSERTAR-CUENTA.
+      *-------------------------------------------------------------
+      *--- SALDOI VIENE DE ESTA FORMA 1000__________ Y SE NECESITA
+      *--- DE ESTA FORMA 0000000001000,00
+      *-------------------------------------------------------------
+       213-RELLENAR-SALDOI.
+           UNSTRING SALDOI DELIMITED BY '_'
+               INTO WS-SALDOI-JUST
+           END-UNSTRING
+           INSPECT WS-SALDOI-JUST REPLACING ALL '_' BY ZEROES
+           MOVE WS-SALDOI-JUST TO WS-SALDOI-NUM.
+
+       214-ASIGNAR-DIGITO-VERIF.
+      *
+      *--- CALCULA EL DIGITO DE VERIFICACION (ALGORITMO DE LUHN, VER
+      *--- 800-VALIDAR-DIGITO-VERIF) SOBRE LAS PRIMERAS 9 POSICIONES
+      *--- DE CUENTAI Y LO GRABA EN LA DECIMA POSICION DE CL-NUMERO-
+      *--- CUENTA. LA DECIMA POSICION DE WS-VC-NUMERO SE FUERZA A '0'
+      *--- SOLO PARA QUE 800-VALIDAR-DIGITO-VERIF (QUE EXIGE WS-VC-
+      *--- NUMERO COMPLETAMENTE NUMERICO) PUEDA CALCULAR; LO QUE
+      *--- TRAIGA CUENTAI EN ESA POSICION SE IGNORA Y SE REEMPLAZA POR
+      *--- EL DIGITO CALCULADO
+      *
+           MOVE CUENTAI            TO WS-VC-NUMERO
+           MOVE 0                  TO WS-VC-DIGITO(10)
+           PERFORM 800-VALIDAR-DIGITO-VERIF
+           MOVE CUENTAI(1:9)       TO CL-NUMERO-CUENTA(1:9)
+           MOVE WS-VC-DIGITO-VERIF TO CL-NUMERO-CUENTA(10:1).
+
+       212-CORREGIR-CLIENTE.
+      *
+      *--- SOLO SE CORRIGEN CEDULA_CLIENTE Y NOMBRE_CLIENTE DE UNA
+      *--- CUENTA YA ABIERTA. EL SALDO Y EL ESTADO NO SE TOCAN AQUI.
+      *
+           MOVE CUENTAI TO CL-NUMERO-CUENTA
+           PERFORM 222-SQL-CONSULTA
+           IF SQLCODE = 0
+              MOVE CEDULAI TO CL-CEDULA-CLIENTE
+              MOVE NOMBREI TO CL-NOMBRE-CLIENTE
+              PERFORM 224-SQL-ACTUALIZAR-CLIENTE
+           ELSE
+              PERFORM 999-FALLO-FICHERO
+           END-IF.
+
+       216-VOLVER-MENU.
+           MOVE 'MENUPGM'       TO CH-XCTL
+           MOVE WC-TRANSACCION  TO CH-TRANSACCION
+           MOVE WC-TRANSACCION  TO CH-TRANS-RETORNO
+           MOVE WC-PROGRAMA     TO CH-PROGRAMA-RETORNO
+           PERFORM 221-XCTL-PROGRAMA.
+
+       220-ENVIAR-MAPA.
+           EXEC CICS SEND
+                MAP('ALTAMP')
+                ERASE
+                FROM(ALTAMPO)
+                NOHANDLE
+           END-EXEC.
+
+       221-XCTL-PROGRAMA.
+           EXEC CICS
+                XCTL
+                PROGRAM(CH-XCTL)
+                COMMAREA(CH-COMMAREA)
+           END-EXEC.
+
+       222-SQL-CONSULTA.
+           EXEC SQL
+                SELECT
+                   NUMERO_CUENTA
+                INTO
+                  :CL-NUMERO-CUENTA
+                FROM
+                  TACUENT
+                WHERE
+                  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC.
+
+       223-SQL-INSERTAR-CUENTA.
+      *
+      *--- INTENTOS_FALLIDOS (VER CLNTCOB) ARRANCA EN CERO PARA TODA
+      *--- CUENTA NUEVA. LIMITE_RETIRO_SEMANAL (VER RETRCOB) TAMBIEN
+      *--- ARRANCA EN CERO, QUE SIGNIFICA SIN TOPE SEMANAL DE RETIRO,
+      *--- IGUAL QUE LIMITE_SOBREGIRO EN CERO SIGNIFICA SIN SOBREGIRO.
+      *--- SALDO_MINIMO (VER RETRCOB) TAMBIEN ARRANCA EN CERO, QUE
+      *--- SIGNIFICA QUE LA CUENTA NO TIENE PISO MINIMO CONTRACTUAL.
+      *--- SALDO_RETENIDO (VER DEPOCOB/RETNCOB) ARRANCA EN CERO PORQUE
+      *--- UNA CUENTA NUEVA NO TIENE DEPOSITOS EN RETENCION.
+      *--- ESTADO_DORMANTE (VER DORMCOB) ARRANCA EN 'N' PORQUE UNA
+      *--- CUENTA RECIEN ABIERTA NO PUEDE ESTAR INACTIVA TODAVIA
+      *
+           MOVE 0 TO CL-INTENTOS-FALLIDOS
+           MOVE 0 TO CL-LIMITE-RETIRO-SEMANAL
+           MOVE 0 TO CL-SALDO-MINIMO
+           MOVE 0 TO CL-SALDO-RETENIDO
+           MOVE 'N' TO CL-ESTADO-DORMANTE
+           EXEC SQL
+                INSERT INTO TACUENT (
+                    NUMERO_CUENTA
+                   ,CEDULA_CLIENTE
+                   ,NOMBRE_CLIENTE
+                   ,SALDO
+                   ,ESTADO_CUENTA
+                   ,LIMITE_SOBREGIRO
+                   ,MONEDA_CUENTA
+                   ,INTENTOS_FALLIDOS
+                   ,LIMITE_RETIRO_SEMANAL
+                   ,SALDO_MINIMO
+                   ,SALDO_RETENIDO
+                   ,ESTADO_DORMANTE
+                ) VALUES (
+                    :CL-NUMERO-CUENTA
+                   ,:CL-CEDULA-CLIENTE
+                   ,:CL-NOMBRE-CLIENTE
+                   ,:CL-SALDO
+                   ,:CL-ESTADO-CUENTA
+                   ,:CL-LIMITE-SOBREGIRO
+                   ,:CL-MONEDA-CUENTA
+                   ,:CL-INTENTOS-FALLIDOS
+                   ,:CL-LIMITE-RETIRO-SEMANAL
+                   ,:CL-SALDO-MINIMO
+                   ,:CL-SALDO-RETENIDO
+                   ,:CL-ESTADO-DORMANTE
+                )
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE 'CUENTA CREADA' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           ELSE
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       224-SQL-ACTUALIZAR-CLIENTE.
+           EXEC SQL
+                UPDATE TACUENT
+                SET    CEDULA_CLIENTE = :CL-CEDULA-CLIENTE
+                      ,NOMBRE_CLIENTE = :CL-NOMBRE-CLIENTE
+                WHERE  NUMERO_CUENTA  = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE 'DATOS ACTUALIZADOS' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           ELSE
+              PERFORM 999-FALLO-FICHERO
+           END-IF.
+
+       300-RETURN.
+           EXEC CICS RETURN
+                TRANSID('ALTA')
+                COMMAREA(CH-COMMAREA)
+           END-EXEC.
+
+       COPY VALCTAPR.
+
+       999-FALLO-FICHERO.
+           IF SQLCODE >= 100
+              MOVE 'CUENTA NO ENCONTRADA' TO  MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           ELSE
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
+           MOVE SQLERRMC       TO DB2-ERR-MSG.
+           MOVE DB2-ERROR      TO MSGO
+           MOVE SQLSTATE       TO MSGO(54:)
+           MOVE SPACES         TO MSGO
+           MOVE 'ERROR DB2: '  TO MSGO(1:11)
+           MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
+           MOVE DB2-ERR-MSG    TO MSGO(24:30)
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
