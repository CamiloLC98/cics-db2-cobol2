@@ -16,20 +16,125 @@
        WORKING-STORAGE SECTION.
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE TACUENT END-EXEC.
+           EXEC SQL INCLUDE TATRANS END-EXEC.
+           EXEC SQL INCLUDE TAESTLOG END-EXEC.
+           EXEC SQL INCLUDE TATITULAR END-EXEC.
+           EXEC SQL INCLUDE TAAUDIT END-EXEC.
+      *
+      *--- CURSOR DE LOS TITULARES ADICIONALES DE LA CUENTA CONSULTADA
+      *--- (TATITULAR), PARA EL MINI-LISTADO QUE SE MUESTRA JUNTO A LOS
+      *--- DATOS DE LA CUENTA. EL CEDULA_CLIENTE/NOMBRE_CLIENTE DE
+      *--- TACUENT SIGUE SIENDO EL TITULAR PRINCIPAL; TATITULAR SOLO
+      *--- GUARDA LOS DEMAS (CONJUNTOS, AUTORIZADOS, ETC).
+      *
+           EXEC SQL
+                DECLARE C_TITULARES CURSOR FOR
+                SELECT
+                   CEDULA_CLIENTE_H
+                  ,ROL_TITULAR
+                FROM
+                   TATITULAR
+                WHERE
+                   NUMERO_CUENTA_H = :CL-NUMERO-CUENTA
+                ORDER BY
+                   CEDULA_CLIENTE_H
+                FETCH FIRST 5 ROWS ONLY
+           END-EXEC.
+      *
+      *--- CURSOR DE LOS ULTIMOS MOVIMIENTOS DE LA CUENTA CONSULTADA,
+      *--- PARA EL MINI-LISTADO QUE SE MUESTRA JUNTO AL SALDO. USA
+      *--- FETCH FIRST...ROWS ONLY, IGUAL QUE BAPRCOB PARA EL ULTIMO
+      *--- ESTADO PENDIENTE, EN VEZ DE TRAER TODA LA HISTORIA.
+      *
+           EXEC SQL
+                DECLARE C_MINI_MOVS CURSOR FOR
+                SELECT
+                   TIPO_TRANSACCION
+                  ,MONTO
+                  ,FECHA_HORA
+                FROM
+                   TATRANS
+                WHERE
+                   NUMERO_CUENTA_T = :CL-NUMERO-CUENTA
+                ORDER BY
+                   FECHA_HORA DESC
+                FETCH FIRST 5 ROWS ONLY
+           END-EXEC.
+      *
+      *--- CURSOR DE BUSQUEDA POR CEDULA_CLIENTE, POR COINCIDENCIA
+      *--- PARCIAL DE NOMBRE_CLIENTE, O POR COINCIDENCIA PARCIAL DE
+      *--- NUMERO_CUENTA (INICIO O FINAL), USADO EN EL MODO DE
+      *--- BUSQUEDA ALTERNO (PF4). EL FILTRO QUE VENGA EN BLANCO SE
+      *--- IGNORA, IGUAL QUE LOS FILTROS OPCIONALES DE MOVSCOB. EL
+      *--- FILTRO DE CUENTA SE PRUEBA CONTRA INICIO Y CONTRA FINAL A
+      *--- LA VEZ (VER 229-BUSQUEDA-PARCIAL-CUENTA) PORQUE EL CAJERO
+      *--- NO INDICA SI LOS DIGITOS QUE EL CLIENTE DIO POR TELEFONO
+      *--- SON LOS PRIMEROS O LOS ULTIMOS DE LA CUENTA.
+      *--- TAMBIEN TRAE SALDO, PARA QUE UNA BUSQUEDA SOLO POR
+      *--- CEDULA_CLIENTE (SIN NOMBRE NI CUENTA) SIRVA COMO VISTA
+      *--- CONSOLIDADA DE TODAS LAS CUENTAS DE UN MISMO CLIENTE
+      *--- (VER 231-IMPRIMIR-PAGINA-BUSQUEDA)
+      *
+           EXEC SQL
+                DECLARE C_BUSQUEDA CURSOR FOR
+                SELECT
+                   NUMERO_CUENTA
+                  ,NOMBRE_CLIENTE
+                  ,SALDO
+                FROM
+                   TACUENT
+                WHERE
+                   (:WS-CEDULA-BUSQUEDA = SPACES
+                        OR CEDULA_CLIENTE = :WS-CEDULA-BUSQUEDA)
+                   AND (:WS-NOMBRE-LIKE = SPACES
+                        OR NOMBRE_CLIENTE LIKE :WS-NOMBRE-LIKE)
+                   AND (:WS-CUENTA-PREFIJO = SPACES
+                        OR NUMERO_CUENTA LIKE :WS-CUENTA-PREFIJO
+                        OR NUMERO_CUENTA LIKE :WS-CUENTA-SUFIJO)
+                ORDER BY
+                   NUMERO_CUENTA
+           END-EXEC.
 
        01  WS-AUXILIARES.
-           03 WS-SALDO                PIC ZZZ.ZZZ.ZZZ.ZZZ,ZZZ.
+           03 WS-SALDO                PIC -ZZ.ZZZ.ZZZ.ZZZ,ZZZ.
            03 WS-SALDO-FAN            PIC X(15).
            03 WS-SALDO-JUST           PIC X(15).
            03 INDICE                  PIC 9(02).
-
-       01  MI-COMMAREA.
-           03  CAMPOINICIO            PIC  X(8).
+           03 WS-CEDULA-BUSQUEDA      PIC X(10).
+           03 WS-NOMBRE-LIKE          PIC X(32).
+           03 WS-CUENTA-PREFIJO       PIC X(11).
+           03 WS-CUENTA-SUFIJO        PIC X(11).
+           03 WS-LONGITUD-PARCIAL     PIC 9(02)       VALUE 0.
+           03 WS-TOTAL-COINCIDENCIAS  PIC 9(02)       VALUE 0.
+           03 WS-INDEX                PIC 9(02)       VALUE 1.
+           03 WS-MONTO-VIEW           PIC ZZZ.ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-FAV-CUENTA           PIC X(10).
+       01  WS-BUSQUEDA-DATA.
+           03  WS-B-CUENTA    OCCURS 50 TIMES PIC X(10).
+           03  WS-B-NOMBRE    OCCURS 50 TIMES PIC X(50).
+           03  WS-B-SALDO     OCCURS 50 TIMES PIC S9(13)V9(2) COMP-3.
+           03  WS-B-SALDO-ED                  PIC -ZZZ.ZZZ.ZZZ,ZZ.
+      *
+      *--- PAGINACION DE LA LISTA DE COINCIDENCIAS (VER 231-IMPRIMIR-
+      *--- PAGINA-BUSQUEDA Y 232/233/234), MISMO ESQUEMA DE WS-PAG-INI/
+      *--- WS-PAG-FIN QUE USA MOVSCOB PARA PAGINAR TATRANS.
+      *
+       01  WS-PAGINACION-BUSQUEDA.
+           03  WS-NUM-PAG-BUSQ            PIC 9(2)       VALUE 0.
+           03  WS-FILAS-PAG-BUSQ          PIC 9(2)       VALUE 5.
+           03  WS-RESTO-BUSQ              PIC 9(2)       VALUE 0.
+           03  WS-PAG-ACTUAL-BUSQ         PIC 9(2)       VALUE 0.
+           03  WS-PAG-INI-BUSQ            PIC 9(2)       VALUE 0.
+           03  WS-PAG-FIN-BUSQ            PIC 9(2)       VALUE 0.
+           03  WS-REL-COUNT-BUSQ          PIC 9(2).
+           03  WS-COUNT-BUSQ              PIC 9(2).
        01  SWITCHES.
            03  WS-PRIMERA-FALG        PIC X           VALUE 'N'.
                88 WS-PRIMERA-VEZ                      VALUE 'Y'.
            03  WS-PRFORM              PIC X           VALUE 'N'.
                88 WS-EXIT-PERFORM                     VALUE 'Y'.
+           03  WS-CONTINUAR           PIC X           VALUE 'N'.
+               88 WS-EXIT                             VALUE 'Y'.
        01 DB2-ERROR.
           05 DB2-SQLCODE              PIC S9(9).
           05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
@@ -39,11 +144,40 @@
        01 WC-CONSTANTES.
           03 WC-PROGRAMA              PIC X(8)     VALUE 'CLNTCOB'.
           03 WC-TRANSACCION           PIC X(4)     VALUE 'CLIE'.
+      *
+      *--- TOPE DE COINCIDENCIAS QUE SE TRAEN DEL CURSOR C_BUSQUEDA POR
+      *--- CONSULTA. DEBE COINCIDIR CON EL OCCURS DE WS-BUSQUEDA-DATA;
+      *--- SE EXTERNALIZA AQUI PARA PODER SUBIRLO SIN TOCAR EL PERFORM
+      *--- VARYING QUE LEE EL CURSOR, IGUAL QUE WC-MAX-TRANSACCIONES EN
+      *--- MOVSCOB. LA PANTALLA SOLO MUESTRA WS-FILAS-PAG-BUSQ (5)
+      *--- COINCIDENCIAS A LA VEZ EN RES1O-RES5O; VER 231-IMPRIMIR-
+      *--- PAGINA-BUSQUEDA Y LOS PARRAFOS DE PAGINACION (233/234).
+      *
+          03 WC-MAX-RESULTADOS-BUSQUEDA PIC S9(4)   COMP
+                                         VALUE 50.
+      *
+      *--- CODIGOS DE ESTADO_CUENTA, IGUAL QUE EN BLOQCOB, PARA EL
+      *--- BLOQUEO AUTOMATICO DE 218-VERIFICAR-CEDULA
+      *
+          03 WC-ESTADO-ACTIVO         PIC X(1)     VALUE 'A'.
+          03 WC-ESTADO-BLOQUEADO      PIC X(1)     VALUE 'B'.
+      *
+      *--- NUMERO DE VERIFICACIONES DE CEDULA FALLIDAS CONSECUTIVAS QUE
+      *--- SE PERMITEN ANTES DE BLOQUEAR LA CUENTA AUTOMATICAMENTE
+      *--- (VER 218-VERIFICAR-CEDULA)
+      *
+          03 WC-MAX-INTENTOS-FALLIDOS PIC S9(4)   COMP
+                                         VALUE 3.
 
+       COPY VALCTACP.
+       COPY ERRCTACP.
        COPY CONSMPCP.
        COPY DFHAID.
        COPY DDCICS.
 
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(61).
+
        PROCEDURE DIVISION.
        000-MAIN-LOGIC.
            PERFORM 100-INICIO
@@ -52,6 +186,12 @@
 
        100-INICIO.
       *
+      *--- SE REGISTRA LA INVOCACION DE ESTA TRANSACCION EN TAAUDIT
+      *--- ANTES DE CUALQUIER OTRA COSA (VER 820-REGISTRAR-AUDITORIA
+      *--- EN AUDCTAPR.cpy)
+      *
+           PERFORM 820-REGISTRAR-AUDITORIA
+      *
       *--- SI SE RECIBE COMMAREA (EIBCALEN > 0), SE COPIA A UNA VARIABLE
       *--- LOCAL, OCURRE CUANDO EL PROGRAMA ES LLAMADO CON XCTL O LINK
       *
@@ -64,6 +204,8 @@
       *
            IF EIBCALEN = 0
               MOVE LOW-VALUES TO CONSMPI
+              MOVE SPACES TO CH-COMUN
+              MOVE 'C' TO CH-COMUN(1:1)
               PERFORM 110-ENVIAR-MAPA-VACIO
               SET WS-PRIMERA-VEZ TO TRUE
               PERFORM 300-RETURN
@@ -77,8 +219,16 @@
       *--- EL MAPA LIMPIO.
       *
            IF EIBCALEN > 0 AND EIBTRNID NOT = 'CLIE'
+              MOVE CH-COMUN(1:10) TO WS-FAV-CUENTA
               MOVE LOW-VALUES TO CONSMPI
-              PERFORM 110-ENVIAR-MAPA-VACIO
+              MOVE SPACES TO CH-COMUN
+              MOVE 'C' TO CH-COMUN(1:1)
+              IF WS-FAV-CUENTA IS NUMERIC AND WS-FAV-CUENTA NOT = ZERO
+                 MOVE WS-FAV-CUENTA TO CAMPO1O
+                 PERFORM 220-ENVIAR-MAPA
+              ELSE
+                 PERFORM 110-ENVIAR-MAPA-VACIO
+              END-IF
               SET WS-PRIMERA-VEZ TO TRUE
               PERFORM 300-RETURN
            END-IF.
@@ -105,11 +255,21 @@
                    NOHANDLE
               END-EXEC
       *
+      *--- PF4 YA ESTA OCUPADO CON 211-TOGGLE-MODO-BUSQUEDA, ASI QUE LA
+      *--- PAGINACION DE LA LISTA DE COINCIDENCIAS (VER 231/233/234) SE
+      *--- ATA A PF5/PF6 EN VEZ DEL PF4/PF5 QUE USA MOVSCOB PARA
+      *--- PAGINAR MOVIMIENTOS (PF5 SIGUIENTE, PF6 ANTERIOR)
       *--- ENTER: VALIDAMOS EL MAPA Y SI ES CORRECTO PROCESO ENTER
       *
               EVALUATE EIBAID
                    WHEN DFHPF3
                         PERFORM 216-VOLVER-MENU
+                   WHEN DFHPF4
+                        PERFORM 211-TOGGLE-MODO-BUSQUEDA
+                   WHEN DFHPF5
+                        PERFORM 233-PAGINA-SIGUIENTE-BUSQUEDA
+                   WHEN DFHPF6
+                        PERFORM 234-PAGINA-ANTERIOR-BUSQUEDA
                    WHEN DFHENTER
                         PERFORM 210-PROCESAR-DATOS
               END-EVALUATE
@@ -117,33 +277,371 @@
 
        210-PROCESAR-DATOS.
       *
-      *--- VALIDAR CAMPOS DE ENTRADA ANTES DE CONSULTAR DB2
+      *--- SI CAMPO1I TRAE UN NUMERO DE CUENTA SE HACE LA BUSQUEDA
+      *--- EXACTA DE SIEMPRE, SIN IMPORTAR EL MODO ACTUAL. ESTO CUBRE
+      *--- TAMBIEN EL CASO EN QUE EL CAJERO ELIGE UNA CUENTA DE LA
+      *--- LISTA DE COINCIDENCIAS MOSTRADA POR 215-MOSTRAR-LISTA-
+      *--- COINCIDENCIAS Y LA TECLEA EN CAMPO1I.
       *
-           IF CAMPO1I = LOW-VALUES
-              PERFORM 110-ENVIAR-MAPA-VACIO
-              PERFORM 300-RETURN
+           IF CAMPO1I NOT = LOW-VALUES AND CAMPO1I NOT = SPACES
+              PERFORM 212-CONSULTAR-CUENTA-DB2
+           ELSE
+      *
+      *--- SIN NUMERO DE CUENTA, SOLO SE BUSCA POR CEDULA/NOMBRE SI EL
+      *--- MODO DE BUSQUEDA ALTERNO (PF4) ESTA ACTIVO
+      *
+              IF CH-COMUN(1:1) = 'B'
+                 PERFORM 214-CONSULTAR-CEDULA-NOMBRE
+              ELSE
+                 PERFORM 110-ENVIAR-MAPA-VACIO
+                 PERFORM 300-RETURN
+              END-IF
+           END-IF.
+
+       211-TOGGLE-MODO-BUSQUEDA.
+      *
+      *--- PF4 ALTERNA ENTRE EL MODO DE CONSULTA POR NUMERO DE CUENTA
+      *--- (POR DEFECTO) Y EL MODO DE BUSQUEDA POR CEDULA O NOMBRE.
+      *--- EL MODO ACTUAL SE GUARDA EN CH-COMUN PARA QUE SOBREVIVA
+      *--- ENTRE ENVIOS DEL MAPA (CONVERSACION PSEUDO-CONVERSACIONAL)
+      *
+           IF CH-COMUN(1:1) = 'B'
+              MOVE 'C' TO CH-COMUN(1:1)
+              MOVE 'MODO CONSULTA POR NUMERO DE CUENTA' TO MSGO
+           ELSE
+              MOVE 'B' TO CH-COMUN(1:1)
+              MOVE 'MODO BUSQUEDA POR CEDULA O NOMBRE (PF4 REGRESA)'
+                                                         TO MSGO
            END-IF
+           MOVE LOW-VALUES TO CAMPO1I
+           MOVE LOW-VALUES TO CEDULAI
+           MOVE LOW-VALUES TO NOMBREI
+           MOVE SPACES TO RES1O RES2O RES3O RES4O RES5O
+           MOVE SPACES TO TRN1O TRN2O TRN3O TRN4O TRN5O
       *
-      *--- SI LLEGA AQUÖ, LOS CAMPOS TIENEN DATOS VµLIDOS
+      *--- SE REINICIA LA PAGINACION DE LA BUSQUEDA ANTERIOR PARA QUE
+      *--- PF5/PF6 NO QUEDEN OPERANDO SOBRE UNA LISTA YA DESCARTADA
       *
-           PERFORM 212-CONSULTAR-CUENTA-DB2.
+           MOVE 0 TO WS-TOTAL-COINCIDENCIAS
+           MOVE 0 TO WS-PAG-ACTUAL-BUSQ
+           MOVE 0 TO WS-NUM-PAG-BUSQ
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
 
        212-CONSULTAR-CUENTA-DB2.
       *
-      *--- CONSULTAR CUENTA EN LA BASE DE DATOS.
+      *--- CONSULTAR CUENTA EN LA BASE DE DATOS. ANTES DE IR A DB2 SE
+      *--- VALIDA EL DIGITO DE VERIFICACION DE CAMPO1I (VER
+      *--- 800-VALIDAR-DIGITO-VERIF) PARA RECHAZAR LOCALMENTE UN
+      *--- NUMERO DE CUENTA OBVIAMENTE MAL DIGITADO (POR EJEMPLO, UNA
+      *--- TRANSPOSICION DE DIGITOS) SIN GASTAR UN VIAJE A LA BASE DE
+      *--- DATOS
       *
-           MOVE CAMPO1I TO CL-NUMERO-CUENTA
-           PERFORM 222-SQL-CONSULTA
+           MOVE CAMPO1I TO WS-VC-NUMERO
+           PERFORM 800-VALIDAR-DIGITO-VERIF
+           IF NOT WS-VC-CUENTA-VALIDA
       *
-      *--- SI EXISTE LA CUENTA SE MUESTRAN LOS DATOS DE LA CUENTA
+      *--- EN MODO BUSQUEDA (PF4) UN CAMPO1I QUE NO PASA EL DIGITO DE
+      *--- VERIFICACION NO ES NECESARIAMENTE UN ERROR: PUEDE SER UN
+      *--- NUMERO DE CUENTA PARCIAL/ENMASCARADO, COMO EL QUE UN
+      *--- CLIENTE DA POR TELEFONO PARA VERIFICACION. VER 229-
+      *--- BUSQUEDA-PARCIAL-CUENTA
       *
-           IF SQLCODE = 0
+              IF CH-COMUN(1:1) = 'B'
+                 PERFORM 229-BUSQUEDA-PARCIAL-CUENTA
+              ELSE
+                 MOVE 'NUMERO DE CUENTA INVALIDO' TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
+           ELSE
+              MOVE CAMPO1I TO CL-NUMERO-CUENTA
+              PERFORM 222-SQL-CONSULTA
+      *
+      *--- SI EXISTE LA CUENTA SE MUESTRAN LOS DATOS DE LA CUENTA, A
+      *--- MENOS QUE SE HAYA DIGITADO CEDULAI JUNTO CON CAMPO1I COMO
+      *--- VERIFICACION DE IDENTIDAD (VER 218-VERIFICAR-CEDULA)
+      *
+              IF SQLCODE = 0
+                 IF CEDULAI NOT = LOW-VALUES AND CEDULAI NOT = SPACES
+                    PERFORM 218-VERIFICAR-CEDULA
+                 ELSE
+                    PERFORM 213-MOSTRAR-DATOS-CUENTA
+                 END-IF
+              ELSE
+                 PERFORM 999-FALLO-FICHERO
+              END-IF
+           END-IF.
+
+       218-VERIFICAR-CEDULA.
+      *
+      *--- CEDULAI, FUERA DEL MODO DE BUSQUEDA POR CEDULA/NOMBRE (PF4),
+      *--- SE REUTILIZA AQUI COMO VERIFICACION DE IDENTIDAD CONTRA LA
+      *--- CEDULA REGISTRADA EN LA CUENTA. CADA VEZ QUE NO COINCIDE SE
+      *--- CUENTA COMO UN INTENTO FALLIDO Y, AL LLEGAR AL TOPE
+      *--- (WC-MAX-INTENTOS-FALLIDOS), LA CUENTA SE BLOQUEA
+      *--- AUTOMATICAMENTE CON LA MISMA LOGICA DE BLOQCOB (223-SQL-
+      *--- ACTUALIZAR-ESTADO/224-SQL-INSERTAR-LOG), SIN ESPERAR A QUE
+      *--- UN OPERADOR ENTRE A BLOQCOB
+      *
+           IF CEDULAI = CL-CEDULA-CLIENTE
+              PERFORM 219-SQL-RESETEAR-INTENTOS
               PERFORM 213-MOSTRAR-DATOS-CUENTA
            ELSE
-              PERFORM 999-FALLO-FICHERO
+              PERFORM 226-SQL-INCREMENTAR-INTENTOS
+              IF CL-INTENTOS-FALLIDOS >= WC-MAX-INTENTOS-FALLIDOS
+                 PERFORM 227-SQL-AUTOBLOQUEAR
+                 PERFORM 228-SQL-INSERTAR-LOG-BLOQUEO
+                 MOVE 'CEDULA NO COINCIDE, CUENTA BLOQUEADA' TO MSGO
+              ELSE
+                 MOVE 'CEDULA NO COINCIDE CON LA CUENTA' TO MSGO
+              END-IF
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
            END-IF.
 
+       214-CONSULTAR-CEDULA-NOMBRE.
+      *
+      *--- ARMA LOS FILTROS DE BUSQUEDA A PARTIR DE CEDULAI Y/O
+      *--- NOMBREI. SI AMBOS VIENEN EN BLANCO SE RECHAZA LA BUSQUEDA
+      *--- EN VEZ DE TRAER TODA LA TABLA TACUENT. TECLEAR SOLO CEDULAI
+      *--- (SIN NOMBREI NI CAMPO1I) FUNCIONA COMO VISTA CONSOLIDADA DE
+      *--- TODAS LAS CUENTAS DE ESE CLIENTE, YA QUE EL FILTRO DE
+      *--- NOMBRE QUEDA VACIO Y C_BUSQUEDA DEVUELVE TODAS LAS CUENTAS
+      *--- CON ESA CEDULA_CLIENTE, CON SALDO INCLUIDO (VER 231-
+      *--- IMPRIMIR-PAGINA-BUSQUEDA); DE AHI EL CAJERO ELIGE UNA CUENTA
+      *--- Y LA TECLEA EN CAMPO1I PARA ENTRAR A 213-MOSTRAR-DATOS-
+      *--- CUENTA COMO DE COSTUMBRE.
+      *
+           MOVE SPACES TO WS-CEDULA-BUSQUEDA
+           MOVE SPACES TO WS-NOMBRE-LIKE
+           MOVE SPACES TO WS-CUENTA-PREFIJO
+           MOVE SPACES TO WS-CUENTA-SUFIJO
+           IF CEDULAI NOT = LOW-VALUES AND CEDULAI NOT = SPACES
+              MOVE CEDULAI TO WS-CEDULA-BUSQUEDA
+           END-IF
+           IF NOMBREI NOT = LOW-VALUES AND NOMBREI NOT = SPACES
+              STRING '%' DELIMITED BY SIZE
+                     NOMBREI DELIMITED BY SIZE
+                     '%' DELIMITED BY SIZE
+                INTO WS-NOMBRE-LIKE
+              END-STRING
+           END-IF
+           IF WS-CEDULA-BUSQUEDA = SPACES AND WS-NOMBRE-LIKE = SPACES
+              MOVE 'INGRESE CEDULA O NOMBRE PARA BUSCAR' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           PERFORM 230-EJECUTAR-BUSQUEDA.
+
+       229-BUSQUEDA-PARCIAL-CUENTA.
+      *
+      *--- CAMPO1I NO PASO EL DIGITO DE VERIFICACION Y EL CAJERO ESTA
+      *--- EN MODO BUSQUEDA (PF4): SE TOMA COMO UN NUMERO DE CUENTA
+      *--- PARCIAL/ENMASCARADO (POR EJEMPLO, LOS DIGITOS QUE EL CLIENTE
+      *--- DIO POR TELEFONO) Y SE ARMAN LOS DOS PATRONES LIKE DEL
+      *--- CURSOR C_BUSQUEDA: UNO CONTRA EL INICIO Y OTRO CONTRA EL
+      *--- FINAL DE NUMERO_CUENTA, YA QUE NO SE SABE DE QUE EXTREMO
+      *--- SON LOS DIGITOS DADOS.
+      *
+           MOVE SPACES TO WS-CEDULA-BUSQUEDA
+           MOVE SPACES TO WS-NOMBRE-LIKE
+           MOVE SPACES TO WS-CUENTA-PREFIJO
+           MOVE SPACES TO WS-CUENTA-SUFIJO
+           MOVE 0 TO WS-LONGITUD-PARCIAL
+           MOVE 'N' TO WS-PRFORM
+           PERFORM VARYING INDICE FROM 10 BY -1
+                   UNTIL INDICE < 1 OR WS-EXIT-PERFORM
+              IF CAMPO1I(INDICE:1) NOT = SPACE
+                 MOVE INDICE TO WS-LONGITUD-PARCIAL
+                 SET WS-EXIT-PERFORM TO TRUE
+              END-IF
+           END-PERFORM
+           IF WS-LONGITUD-PARCIAL = 0
+              MOVE 'INGRESE AL MENOS UN DIGITO DE LA CUENTA' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           STRING CAMPO1I(1:WS-LONGITUD-PARCIAL) DELIMITED BY SIZE
+                  '%'                            DELIMITED BY SIZE
+             INTO WS-CUENTA-PREFIJO
+           END-STRING
+           STRING '%'                            DELIMITED BY SIZE
+                  CAMPO1I(1:WS-LONGITUD-PARCIAL) DELIMITED BY SIZE
+             INTO WS-CUENTA-SUFIJO
+           END-STRING
+      *
+      *--- WS-PRFORM/WS-EXIT-PERFORM SOLO SE USA PARA CORTAR EL SCAN DE
+      *--- DIGITOS DE ARRIBA; SE DEJA EN 'N' PARA QUE NO QUEDE EN TRUE
+      *--- PARA OTROS PARRAFOS (213-MOSTRAR-DATOS-CUENTA, MAS ADELANTE
+      *--- EN ESTA MISMA TAREA) QUE REUSAN EL MISMO SWITCH.
+      *
+           MOVE 'N' TO WS-PRFORM
+           PERFORM 230-EJECUTAR-BUSQUEDA.
+
+       230-EJECUTAR-BUSQUEDA.
+      *
+      *--- SE LEE EL CURSOR HASTA WC-MAX-RESULTADOS-BUSQUEDA PARA NO
+      *--- DESBORDAR WS-BUSQUEDA-DATA, IGUAL QUE EL TOPE DE MOVSCOB.
+      *--- COMPARTIDO ENTRE 214-CONSULTAR-CEDULA-NOMBRE Y 229-
+      *--- BUSQUEDA-PARCIAL-CUENTA, QUE SOLO DIFIEREN EN QUE FILTROS
+      *--- DEL CURSOR C_BUSQUEDA DEJAN ACTIVOS.
+      *
+           MOVE 0 TO WS-TOTAL-COINCIDENCIAS
+           MOVE SPACES TO WS-BUSQUEDA-DATA
+           EXEC SQL OPEN C_BUSQUEDA END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-EXIT
+                   OR WS-INDEX > WC-MAX-RESULTADOS-BUSQUEDA
+              PERFORM 224-SQL-BUSQUEDA-LEER
+              IF SQLCODE = 0
+                 ADD 1 TO WS-TOTAL-COINCIDENCIAS
+                 MOVE CL-NUMERO-CUENTA  TO WS-B-CUENTA(WS-INDEX)
+                 MOVE CL-NOMBRE-CLIENTE TO WS-B-NOMBRE(WS-INDEX)
+                 MOVE CL-SALDO          TO WS-B-SALDO(WS-INDEX)
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    EXEC SQL CLOSE C_BUSQUEDA END-EXEC
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_BUSQUEDA END-EXEC
+      *
+      *--- SIN COINCIDENCIAS: MISMO MENSAJE QUE LA BUSQUEDA EXACTA.
+      *--- UNA SOLA COINCIDENCIA: SE MUESTRA DIRECTO COMO SI EL CAJERO
+      *--- HUBIERA TECLEADO ESE NUMERO DE CUENTA. VARIAS COINCIDENCIAS:
+      *--- SE LISTAN PARA QUE EL CAJERO ELIJA.
+      *
+           EVALUATE WS-TOTAL-COINCIDENCIAS
+              WHEN 0
+                 MOVE 'CUENTA NO ENCONTRADA' TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              WHEN 1
+                 MOVE WS-B-CUENTA(1) TO CL-NUMERO-CUENTA
+                 PERFORM 222-SQL-CONSULTA
+                 IF SQLCODE = 0
+                    PERFORM 213-MOSTRAR-DATOS-CUENTA
+                 ELSE
+                    PERFORM 999-FALLO-FICHERO
+                 END-IF
+              WHEN OTHER
+                 PERFORM 215-MOSTRAR-LISTA-COINCIDENCIAS
+           END-EVALUATE.
+
+       215-MOSTRAR-LISTA-COINCIDENCIAS.
+      *
+      *--- PRIMERA PANTALLA DE LA LISTA DE COINCIDENCIAS: SIEMPRE
+      *--- ARRANCA EN LA PAGINA 1. VER 233/234-PAGINA-SIGUIENTE/
+      *--- ANTERIOR-BUSQUEDA (PF5/PF6) PARA AVANZAR/RETROCEDER.
+      *
+           MOVE 1 TO WS-PAG-ACTUAL-BUSQ
+           MOVE 1 TO WS-PAG-INI-BUSQ
+           MOVE WS-FILAS-PAG-BUSQ TO WS-PAG-FIN-BUSQ
+           PERFORM 232-CALCULAR-PAGINAS-BUSQUEDA
+           PERFORM 231-IMPRIMIR-PAGINA-BUSQUEDA
+           PERFORM 235-MOSTRAR-MSG-PAGINA-BUSQUEDA
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       231-IMPRIMIR-PAGINA-BUSQUEDA.
+      *
+      *--- PINTA EN RES1O-RES5O SOLO LAS COINCIDENCIAS DE LA PAGINA
+      *--- ACTUAL (WS-PAG-INI-BUSQ A WS-PAG-FIN-BUSQ), IGUAL DE
+      *--- ESPIRITU A 211-IMPRIMIR-DATOS-CICS EN MOVSCOB.
+      *--- EL NOMBRE SE TRUNCA A 18 POSICIONES PARA DEJAR ESPACIO AL
+      *--- SALDO EN LOS 45 CARACTERES DE RES1O-RES5O; CUANDO LA
+      *--- BUSQUEDA ES SOLO POR CEDULA_CLIENTE (VISTA CONSOLIDADA DE
+      *--- LAS CUENTAS DE UN MISMO CLIENTE) EL NOMBRE SALE IGUAL EN
+      *--- TODAS LAS FILAS, ASI QUE EL SALDO ES EL DATO QUE IMPORTA
+      *--- PARA ELEGIR ENTRE CUENTAS SIN TENER QUE ENTRAR A CADA UNA
+      *
+           MOVE SPACES TO RES1O RES2O RES3O RES4O RES5O
+           PERFORM VARYING WS-COUNT-BUSQ FROM WS-PAG-INI-BUSQ BY 1
+                   UNTIL WS-COUNT-BUSQ > WS-PAG-FIN-BUSQ
+              COMPUTE WS-REL-COUNT-BUSQ =
+                      WS-COUNT-BUSQ - WS-PAG-INI-BUSQ + 1
+              MOVE WS-B-SALDO(WS-COUNT-BUSQ) TO WS-B-SALDO-ED
+              EVALUATE WS-REL-COUNT-BUSQ
+                 WHEN 1
+                    STRING WS-B-CUENTA(WS-COUNT-BUSQ) ' '
+                           WS-B-NOMBRE(WS-COUNT-BUSQ)(1:18) ' '
+                           WS-B-SALDO-ED
+                           DELIMITED BY SIZE INTO RES1O
+                 WHEN 2
+                    STRING WS-B-CUENTA(WS-COUNT-BUSQ) ' '
+                           WS-B-NOMBRE(WS-COUNT-BUSQ)(1:18) ' '
+                           WS-B-SALDO-ED
+                           DELIMITED BY SIZE INTO RES2O
+                 WHEN 3
+                    STRING WS-B-CUENTA(WS-COUNT-BUSQ) ' '
+                           WS-B-NOMBRE(WS-COUNT-BUSQ)(1:18) ' '
+                           WS-B-SALDO-ED
+                           DELIMITED BY SIZE INTO RES3O
+                 WHEN 4
+                    STRING WS-B-CUENTA(WS-COUNT-BUSQ) ' '
+                           WS-B-NOMBRE(WS-COUNT-BUSQ)(1:18) ' '
+                           WS-B-SALDO-ED
+                           DELIMITED BY SIZE INTO RES4O
+                 WHEN 5
+                    STRING WS-B-CUENTA(WS-COUNT-BUSQ) ' '
+                           WS-B-NOMBRE(WS-COUNT-BUSQ)(1:18) ' '
+                           WS-B-SALDO-ED
+                           DELIMITED BY SIZE INTO RES5O
+              END-EVALUATE
+           END-PERFORM.
+
+       232-CALCULAR-PAGINAS-BUSQUEDA.
+           DIVIDE WS-TOTAL-COINCIDENCIAS BY WS-FILAS-PAG-BUSQ
+               GIVING WS-NUM-PAG-BUSQ
+               REMAINDER WS-RESTO-BUSQ
+           IF WS-RESTO-BUSQ > 0
+              ADD 1 TO WS-NUM-PAG-BUSQ
+           END-IF.
+
+       233-PAGINA-SIGUIENTE-BUSQUEDA.
+           IF WS-PAG-ACTUAL-BUSQ < WS-NUM-PAG-BUSQ
+              ADD WS-FILAS-PAG-BUSQ TO WS-PAG-INI-BUSQ
+              ADD WS-FILAS-PAG-BUSQ TO WS-PAG-FIN-BUSQ
+              ADD 1 TO WS-PAG-ACTUAL-BUSQ
+              PERFORM 231-IMPRIMIR-PAGINA-BUSQUEDA
+           END-IF
+           PERFORM 235-MOSTRAR-MSG-PAGINA-BUSQUEDA
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       234-PAGINA-ANTERIOR-BUSQUEDA.
+           IF WS-PAG-ACTUAL-BUSQ > 1
+              SUBTRACT WS-FILAS-PAG-BUSQ FROM WS-PAG-INI-BUSQ
+              SUBTRACT WS-FILAS-PAG-BUSQ FROM WS-PAG-FIN-BUSQ
+              SUBTRACT 1 FROM WS-PAG-ACTUAL-BUSQ
+              PERFORM 231-IMPRIMIR-PAGINA-BUSQUEDA
+           END-IF
+           PERFORM 235-MOSTRAR-MSG-PAGINA-BUSQUEDA
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       235-MOSTRAR-MSG-PAGINA-BUSQUEDA.
+      *
+      *--- CONSMP NO TIENE CAMPOS DEDICADOS PARA NUMERO DE PAGINA
+      *--- (A DIFERENCIA DE MOVSMP CON ALLPAGO/NUMPAGO), ASI QUE LA
+      *--- PAGINA ACTUAL SE INFORMA DENTRO DE MSGO
+      *
+           MOVE SPACES TO MSGO
+           STRING 'COINCIDENCIAS PAG '   DELIMITED BY SIZE
+                  WS-PAG-ACTUAL-BUSQ     DELIMITED BY SIZE
+                  '/'                    DELIMITED BY SIZE
+                  WS-NUM-PAG-BUSQ        DELIMITED BY SIZE
+                  ' - PF5 SIG PF6 ANT, ELIJA CUENTA'
+                                         DELIMITED BY SIZE
+             INTO MSGO
+           END-STRING.
+
        213-MOSTRAR-DATOS-CUENTA.
+           MOVE SPACES TO RES1O RES2O RES3O RES4O RES5O
            MOVE CL-NUMERO-CUENTA  TO  CUENTAO
            MOVE CL-CEDULA-CLIENTE TO  CEDULAO
            MOVE CL-NOMBRE-CLIENTE TO  NOMBREO
@@ -160,10 +658,96 @@
            MOVE WS-SALDO-FAN(INDICE - 1:) TO WS-SALDO-JUST
            MOVE WS-SALDO-JUST  TO SALDOO
 
-           MOVE CL-ESTADO-CUENTA  TO  ESTADOO
+           MOVE CL-ESTADO-CUENTA OF CL-ESTCUENT TO  ESTADOO
+           MOVE CL-MONEDA-CUENTA  TO  MONEDAO
+           PERFORM 217-MOSTRAR-ULTIMOS-MOVIMIENTOS
+           PERFORM 218-MOSTRAR-TITULARES
            PERFORM 220-ENVIAR-MAPA
            PERFORM 300-RETURN.
 
+       218-MOSTRAR-TITULARES.
+      *
+      *--- LISTA LOS TITULARES ADICIONALES DE LA CUENTA (TATITULAR),
+      *--- SI LOS HAY, REUTILIZANDO RES1O-RES5O (YA EN BLANCO A ESTA
+      *--- ALTURA DE 213-MOSTRAR-DATOS-CUENTA). EL TITULAR PRINCIPAL
+      *--- SIGUE MOSTRANDOSE EN CEDULAO/NOMBREO COMO SIEMPRE.
+      *
+           EXEC SQL OPEN C_TITULARES END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-EXIT
+                   OR WS-INDEX > 5
+              PERFORM 226-SQL-TITULARES-LEER
+              IF SQLCODE = 0
+                 EVALUATE WS-INDEX
+                    WHEN 1
+                       STRING CL-CEDULA-CLIENTE-H ' ' CL-ROL-TITULAR
+                              DELIMITED BY SIZE INTO RES1O
+                    WHEN 2
+                       STRING CL-CEDULA-CLIENTE-H ' ' CL-ROL-TITULAR
+                              DELIMITED BY SIZE INTO RES2O
+                    WHEN 3
+                       STRING CL-CEDULA-CLIENTE-H ' ' CL-ROL-TITULAR
+                              DELIMITED BY SIZE INTO RES3O
+                    WHEN 4
+                       STRING CL-CEDULA-CLIENTE-H ' ' CL-ROL-TITULAR
+                              DELIMITED BY SIZE INTO RES4O
+                    WHEN 5
+                       STRING CL-CEDULA-CLIENTE-H ' ' CL-ROL-TITULAR
+                              DELIMITED BY SIZE INTO RES5O
+                 END-EVALUATE
+              ELSE
+                 SET WS-EXIT TO TRUE
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_TITULARES END-EXEC.
+
+       217-MOSTRAR-ULTIMOS-MOVIMIENTOS.
+      *
+      *--- MINI-LISTADO DE LOS ULTIMOS MOVIMIENTOS DE LA CUENTA QUE SE
+      *--- ACABA DE CONSULTAR, PARA QUE EL CAJERO NO TENGA QUE SALIR
+      *--- DE CLIE Y ENTRAR A MOVSCOB SOLO PARA VER LA ACTIVIDAD RECIENTE
+      *
+           MOVE SPACES TO TRN1O TRN2O TRN3O TRN4O TRN5O
+           EXEC SQL OPEN C_MINI_MOVS END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-EXIT
+                   OR WS-INDEX > 5
+              PERFORM 225-SQL-MINI-MOVS-LEER
+              IF SQLCODE = 0
+                 MOVE CL-MONTO TO WS-MONTO-VIEW
+                 EVALUATE WS-INDEX
+                    WHEN 1
+                       STRING CL-FECHA-HORA(1:10) ' '
+                              CL-TIPO-TRANSACCION ' '
+                              WS-MONTO-VIEW
+                              DELIMITED BY SIZE INTO TRN1O
+                    WHEN 2
+                       STRING CL-FECHA-HORA(1:10) ' '
+                              CL-TIPO-TRANSACCION ' '
+                              WS-MONTO-VIEW
+                              DELIMITED BY SIZE INTO TRN2O
+                    WHEN 3
+                       STRING CL-FECHA-HORA(1:10) ' '
+                              CL-TIPO-TRANSACCION ' '
+                              WS-MONTO-VIEW
+                              DELIMITED BY SIZE INTO TRN3O
+                    WHEN 4
+                       STRING CL-FECHA-HORA(1:10) ' '
+                              CL-TIPO-TRANSACCION ' '
+                              WS-MONTO-VIEW
+                              DELIMITED BY SIZE INTO TRN4O
+                    WHEN 5
+                       STRING CL-FECHA-HORA(1:10) ' '
+                              CL-TIPO-TRANSACCION ' '
+                              WS-MONTO-VIEW
+                              DELIMITED BY SIZE INTO TRN5O
+                 END-EVALUATE
+              ELSE
+                 SET WS-EXIT TO TRUE
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_MINI_MOVS END-EXEC.
+
        216-VOLVER-MENU.
            MOVE 'MENUPGM' TO CH-XCTL
            MOVE WC-TRANSACCION TO CH-TRANSACCION
@@ -187,6 +771,13 @@
            END-EXEC.
 
        222-SQL-CONSULTA.
+      *
+      *--- CL-ESTADO-CUENTA SE CUALIFICA CON "OF CL-ESTCUENT" PORQUE
+      *--- TACUENT Y TAESTLOG DECLARAN CADA UNA SU PROPIA COLUMNA
+      *--- ESTADO_CUENTA Y, AL INCLUIR LOS DOS DCLGEN EN ESTE PROGRAMA
+      *--- (VER 228-SQL-INSERTAR-LOG-BLOQUEO), EL NOMBRE SIN CUALIFICAR
+      *--- QUEDARIA AMBIGUO, IGUAL QUE EN BLOQCOB
+      *
            EXEC SQL
                 SELECT
                    NUMERO_CUENTA
@@ -194,25 +785,138 @@
                   ,NOMBRE_CLIENTE
                   ,SALDO
                   ,ESTADO_CUENTA
+                  ,MONEDA_CUENTA
+                  ,INTENTOS_FALLIDOS
                 INTO
                   :CL-NUMERO-CUENTA
                  ,:CL-CEDULA-CLIENTE
                  ,:CL-NOMBRE-CLIENTE
                  ,:CL-SALDO
-                 ,:CL-ESTADO-CUENTA
+                 ,:CL-ESTADO-CUENTA OF CL-ESTCUENT
+                 ,:CL-MONEDA-CUENTA
+                 ,:CL-INTENTOS-FALLIDOS
                 FROM
                    TACUENT
                 WHERE
                    NUMERO_CUENTA = :CL-NUMERO-CUENTA
            END-EXEC.
 
+       219-SQL-RESETEAR-INTENTOS.
+      *
+      *--- LA CEDULA COINCIDIO: SE REINICIA EL CONTADOR DE INTENTOS
+      *--- FALLIDOS DE LA CUENTA
+      *
+           IF CL-INTENTOS-FALLIDOS NOT = 0
+              MOVE 0 TO CL-INTENTOS-FALLIDOS
+              EXEC SQL
+                   UPDATE TACUENT
+                   SET    INTENTOS_FALLIDOS = :CL-INTENTOS-FALLIDOS
+                   WHERE  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 PERFORM 999-ERROR-DB2
+              END-IF
+           END-IF.
+
+       226-SQL-INCREMENTAR-INTENTOS.
+           ADD 1 TO CL-INTENTOS-FALLIDOS
+           EXEC SQL
+                UPDATE TACUENT
+                SET    INTENTOS_FALLIDOS = :CL-INTENTOS-FALLIDOS
+                WHERE  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       227-SQL-AUTOBLOQUEAR.
+      *
+      *--- MISMA ACTUALIZACION QUE BLOQCOB (223-SQL-ACTUALIZAR-ESTADO):
+      *--- LA CUENTA PASA DE ACTIVA A BLOQUEADA SIN ESPERAR APROBACION
+      *--- DE OPERADOR, YA QUE ES UN BLOQUEO AUTOMATICO POR SEGURIDAD
+      *
+           MOVE CL-ESTADO-CUENTA OF CL-ESTCUENT TO CL-ESTADO-CUENTA-L
+           MOVE CL-NUMERO-CUENTA                TO CL-NUMERO-CUENTA-L
+           MOVE WC-ESTADO-BLOQUEADO              TO CL-ESTADO-NUEVO
+           MOVE WC-ESTADO-BLOQUEADO  TO CL-ESTADO-CUENTA OF CL-ESTCUENT
+           EXEC SQL
+                UPDATE TACUENT
+                SET    ESTADO_CUENTA = :CL-ESTADO-CUENTA OF CL-ESTCUENT
+                WHERE  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       228-SQL-INSERTAR-LOG-BLOQUEO.
+      *
+      *--- MISMO INSERT DE AUDITORIA QUE BLOQCOB (224-SQL-INSERTAR-
+      *--- LOG). COMO BLOQUEAR (A DIFERENCIA DE DESBLOQUEAR) NO
+      *--- REQUIERE DOBLE APROBACION, QUEDA COMO YA APROBADO
+      *
+           MOVE EIBOPID  TO CL-OPERADOR-SOLICITA
+           MOVE EIBOPID  TO CL-OPERADOR-APRUEBA
+           MOVE 'A'      TO CL-ESTADO-APROBACION
+           MOVE 'BLOQUEO AUTOMATICO POR INTENTOS FALLIDOS'
+                         TO CL-MOTIVO-BLOQUEO
+           EXEC SQL
+                INSERT INTO TAESTLOG (
+                    NUMERO_CUENTA_L
+                   ,ESTADO_CUENTA
+                   ,ESTADO_NUEVO
+                   ,FECHA_HORA
+                   ,OPERADOR_SOLICITA
+                   ,ESTADO_APROBACION
+                   ,OPERADOR_APRUEBA
+                   ,MOTIVO_BLOQUEO
+                ) VALUES (
+                    :CL-NUMERO-CUENTA-L
+                   ,:CL-ESTADO-CUENTA-L
+                   ,:CL-ESTADO-NUEVO
+                   ,CURRENT TIMESTAMP
+                   ,:CL-OPERADOR-SOLICITA
+                   ,:CL-ESTADO-APROBACION
+                   ,:CL-OPERADOR-APRUEBA
+                   ,:CL-MOTIVO-BLOQUEO
+                )
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       224-SQL-BUSQUEDA-LEER.
+           EXEC SQL
+                FETCH C_BUSQUEDA INTO
+                   :CL-NUMERO-CUENTA
+                  ,:CL-NOMBRE-CLIENTE
+                  ,:CL-SALDO
+           END-EXEC.
+
+       225-SQL-MINI-MOVS-LEER.
+           EXEC SQL
+                FETCH C_MINI_MOVS INTO
+                   :CL-TIPO-TRANSACCION
+                  ,:CL-MONTO
+                  ,:CL-FECHA-HORA
+           END-EXEC.
+
+       226-SQL-TITULARES-LEER.
+           EXEC SQL
+                FETCH C_TITULARES INTO
+                   :CL-CEDULA-CLIENTE-H
+                  ,:CL-ROL-TITULAR
+           END-EXEC.
+
        300-RETURN.
            EXEC CICS RETURN
-                TRANSID('CLIE')
-                COMMAREA(MI-COMMAREA)
-                LENGTH(8)
+                TRANSID(WC-TRANSACCION)
+                COMMAREA(CH-COMMAREA)
            END-EXEC.
 
+       COPY VALCTAPR.
+       COPY ERRCTAPR.
+       COPY AUDCTAPR.
+
        999-FALLO-FICHERO.
            IF SQLCODE >= 100
               MOVE 'CUENTA NO ENCONTRADA' TO  MSGO
@@ -225,14 +929,26 @@
        999-ERROR-DB2.
            MOVE SQLCODE        TO DB2-SQLCODE
            MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
-           MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
-           MOVE SQLERRMC       TO DB2-ERR-MSG.
-           MOVE DB2-ERROR      TO MSGO
-           MOVE SQLSTATE       TO MSGO(54:)
-           MOVE SPACES         TO MSGO
-           MOVE 'ERROR DB2: '  TO MSGO(1:11)
-           MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
-           MOVE DB2-ERR-MSG    TO MSGO(24:30)
+      *
+      *--- SE CONSULTA PRIMERO EL CATALOGO DE MENSAJES (VER ERRCTACP/
+      *--- ERRCTAPR) PARA MOSTRAR UN MENSAJE EN LENGUAJE CLARO; SOLO SI
+      *--- EL SQLCODE NO ESTA EN EL CATALOGO SE MUESTRA EL VOLCADO
+      *--- CRUDO DE SQLCODE/SQLERRMC DE SIEMPRE
+      *
+           PERFORM 810-BUSCAR-ERROR-CATALOGO
+           IF WS-ERR-SI-ENCONTRADO
+              MOVE SPACES              TO MSGO
+              MOVE WS-ERR-MSG-CATALOGO TO MSGO
+           ELSE
+              MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
+              MOVE SQLERRMC       TO DB2-ERR-MSG
+              MOVE DB2-ERROR      TO MSGO
+              MOVE SQLSTATE       TO MSGO(54:)
+              MOVE SPACES         TO MSGO
+              MOVE 'ERROR DB2: '  TO MSGO(1:11)
+              MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
+              MOVE DB2-ERR-MSG    TO MSGO(24:30)
+           END-IF
            PERFORM 220-ENVIAR-MAPA
            PERFORM 300-RETURN.
 
