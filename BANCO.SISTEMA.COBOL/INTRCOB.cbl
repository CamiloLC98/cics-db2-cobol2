@@ -0,0 +1,230 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA BATCH CAUSACION DE INTERESES TACUENT   *
+      *   SISTEMA BANCARIO                                *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. INTRCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+           EXEC SQL INCLUDE TATRANS END-EXEC.
+      *
+      *--- CURSOR QUE RECORRE TODAS LAS CUENTAS ACTIVAS DE TACUENT.
+      *--- LAS CUENTAS BLOQUEADAS NO CAUSAN INTERES
+      *
+           EXEC SQL
+                DECLARE C_TACUENT_INT CURSOR FOR
+                SELECT
+                   NUMERO_CUENTA
+                  ,SALDO
+                FROM
+                   TACUENT
+                WHERE
+                   ESTADO_CUENTA = 'A'
+                ORDER BY
+                   NUMERO_CUENTA
+           END-EXEC.
+
+       01  WS-VARIABLES.
+           03 WS-TASA-INTERES         PIC 9V9(4)      COMP-3 VALUE 0.
+           03 WS-INTERES              PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-CTA-LEIDAS           PIC 9(9)        VALUE 0.
+           03 WS-CTA-CAUSADAS         PIC 9(9)        VALUE 0.
+      *
+      *--- CAMPOS EDITADOS DISPLAY PARA PODER USAR LOS MONTOS COMP-3
+      *--- DE ARRIBA COMO OPERANDOS DE UN STRING (EL VERBO STRING EXIGE
+      *--- USAGE DISPLAY, IGUAL QUE DB2-SQLCODE-Z MAS ABAJO)
+      *
+           03 WS-INTERES-ED           PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-SALDO-NUEVO-ED       PIC -ZZZ.ZZZ.ZZZ,ZZ.
+       01  SWITCHES.
+           03 WS-CONTINUAR            PIC X           VALUE 'N'.
+              88 WS-EXIT                              VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'INTRCOB'.
+      *
+      *--- TRANSACCION DE INTERES QUEDA REGISTRADA EN TATRANS CON ESTE
+      *--- USUARIO/TERMINAL DE JOB BATCH, YA QUE NO HAY UN OPERADOR DE
+      *--- CAJA QUE LA DIGITE
+      *
+          03 WC-USUARIO-BATCH         PIC X(3)     VALUE 'BAT'.
+          03 WC-TERMINAL-BATCH        PIC X(4)     VALUE 'BATC'.
+      *
+      *--- TASA DE INTERES MENSUAL, ESCALONADA POR RANGO DE SALDO. UNA
+      *--- CUENTA CON SALDO EN CERO O SOBREGIRADA NO CAUSA INTERES
+      *
+          03 WC-TOPE-SALDO-TIER1      PIC S9(13)V9(2) COMP-3
+                                            VALUE 1000000,00.
+          03 WC-TOPE-SALDO-TIER2      PIC S9(13)V9(2) COMP-3
+                                            VALUE 5000000,00.
+          03 WC-TASA-INTERES-TIER1    PIC 9V9(4)      COMP-3
+                                            VALUE 0,0050.
+          03 WC-TASA-INTERES-TIER2    PIC 9V9(4)      COMP-3
+                                            VALUE 0,0075.
+          03 WC-TASA-INTERES-TIER3    PIC 9V9(4)      COMP-3
+                                            VALUE 0,0100.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-FIN.
+
+       100-INICIO.
+           OPEN OUTPUT RPT-FILE
+           MOVE 'REPORTE DE CAUSACION DE INTERESES - TACUENT'
+                TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       200-PROCESO.
+           EXEC SQL OPEN C_TACUENT_INT END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              EXEC SQL
+                   FETCH C_TACUENT_INT INTO
+                      :CL-NUMERO-CUENTA
+                     ,:CL-SALDO
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-CTA-LEIDAS
+                 PERFORM 210-CALCULAR-INTERES
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_TACUENT_INT END-EXEC.
+
+       210-CALCULAR-INTERES.
+      *
+      *--- SE ESCOGE LA TASA SEGUN EL RANGO AL QUE PERTENECE EL SALDO
+      *--- ACTUAL Y SE CALCULA EL INTERES DEL PERIODO. SALDOS EN CERO O
+      *--- NEGATIVOS (SOBREGIRO) NO CAUSAN INTERES
+      *
+           IF CL-SALDO <= 0
+              CONTINUE
+           ELSE
+              IF CL-SALDO <= WC-TOPE-SALDO-TIER1
+                 MOVE WC-TASA-INTERES-TIER1 TO WS-TASA-INTERES
+              ELSE
+                 IF CL-SALDO <= WC-TOPE-SALDO-TIER2
+                    MOVE WC-TASA-INTERES-TIER2 TO WS-TASA-INTERES
+                 ELSE
+                    MOVE WC-TASA-INTERES-TIER3 TO WS-TASA-INTERES
+                 END-IF
+              END-IF
+              COMPUTE WS-INTERES ROUNDED = CL-SALDO * WS-TASA-INTERES
+              IF WS-INTERES > 0
+                 ADD WS-INTERES TO CL-SALDO
+                 PERFORM 220-SQL-ACTUALIZAR-SALDO
+                 PERFORM 230-SQL-CREAR-TRANSACCION
+                 ADD 1 TO WS-CTA-CAUSADAS
+                 PERFORM 240-ESCRIBIR-CAUSACION
+              END-IF
+           END-IF.
+
+       220-SQL-ACTUALIZAR-SALDO.
+           EXEC SQL
+                UPDATE TACUENT
+                SET    SALDO = :CL-SALDO
+                WHERE  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       230-SQL-CREAR-TRANSACCION.
+           MOVE WC-USUARIO-BATCH  TO CL-USUARIO
+           MOVE WC-TERMINAL-BATCH TO CL-TERMINAL
+           EXEC SQL
+                INSERT INTO TATRANS (
+                    NUMERO_CUENTA_T
+                   ,TIPO_TRANSACCION
+                   ,MONTO
+                   ,FECHA_HORA
+                   ,USUARIO
+                   ,TERMINAL
+                ) VALUES (
+                    :CL-NUMERO-CUENTA
+                   ,'I'
+                   ,:WS-INTERES
+                   ,CURRENT TIMESTAMP
+                   ,:CL-USUARIO
+                   ,:CL-TERMINAL
+                )
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       240-ESCRIBIR-CAUSACION.
+           MOVE SPACES TO RPT-LINEA
+           MOVE WS-INTERES TO WS-INTERES-ED
+           MOVE CL-SALDO   TO WS-SALDO-NUEVO-ED
+           STRING 'CUENTA '      DELIMITED BY SIZE
+                  CL-NUMERO-CUENTA DELIMITED BY SIZE
+                  ' INTERES='     DELIMITED BY SIZE
+                  WS-INTERES-ED   DELIMITED BY SIZE
+                  ' SALDO-NUEVO=' DELIMITED BY SIZE
+                  WS-SALDO-NUEVO-ED DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       300-FIN.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTAS PROCESADAS: ' DELIMITED BY SIZE
+                  WS-CTA-LEIDAS          DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTAS CON INTERES CAUSADO: ' DELIMITED BY SIZE
+                  WS-CTA-CAUSADAS                 DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE SPACES TO RPT-LINEA
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
