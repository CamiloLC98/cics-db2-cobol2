@@ -0,0 +1,266 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA BATCH EXTRACTO NOCTURNO TACUENT/TATRANS*
+      *   PARA EL DATA WAREHOUSE - SISTEMA BANCARIO       *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DWEXCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *--- UN REGISTRO POR CUENTA, SNAPSHOT COMPLETO DE TACUENT CADA
+      *--- NOCHE (LA TABLA DE DIMENSION DE CUENTAS PARA EL DATA
+      *--- WAREHOUSE, POR ESO SE MANDA COMPLETA Y NO INCREMENTAL)
+      *
+           SELECT CTA-EXT-FILE ASSIGN TO CTAEXT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *--- UN REGISTRO POR TRANSACCION DEL DIA ANTERIOR (TABLA DE
+      *--- HECHOS INCREMENTAL, SOLO LO NUEVO DESDE EL ULTIMO CORTE)
+      *
+           SELECT TRN-EXT-FILE ASSIGN TO TRNEXT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA                  PIC X(100).
+      *
+      *--- LAYOUT DOCUMENTADO DEL EXTRACTO DE CUENTAS (UNA LINEA POR
+      *--- CUENTA DE TACUENT). POSICIONES FIJAS PARA QUE EL JOB DE
+      *--- CARGA DEL DATA WAREHOUSE LAS LEA SIN AMBIGUEDAD
+      *
+      *--- POS  1-10  NUMERO_CUENTA
+      *--- POS 11-20  CEDULA_CLIENTE
+      *--- POS 21-70  NOMBRE_CLIENTE
+      *--- POS 71-86  SALDO            (S9(13)V99)
+      *--- POS 87     ESTADO_CUENTA
+      *--- POS 88-90  MONEDA_CUENTA
+      *--- POS 91     ESTADO_DORMANTE
+      *
+       FD  CTA-EXT-FILE
+           RECORDING MODE IS F.
+       01  CTA-EXT-REGISTRO.
+           03 CTE-NUMERO-CUENTA        PIC X(10).
+           03 CTE-CEDULA-CLIENTE       PIC X(10).
+           03 CTE-NOMBRE-CLIENTE       PIC X(50).
+           03 CTE-SALDO                PIC S9(13)V99.
+           03 CTE-ESTADO-CUENTA        PIC X(1).
+           03 CTE-MONEDA-CUENTA        PIC X(3).
+           03 CTE-ESTADO-DORMANTE      PIC X(1).
+      *
+      *--- LAYOUT DOCUMENTADO DEL EXTRACTO DE TRANSACCIONES (UNA LINEA
+      *--- POR MOVIMIENTO DE TATRANS DEL DIA ANTERIOR)
+      *
+      *--- POS  1-9   ID_TRANSACTION
+      *--- POS 10-19  NUMERO_CUENTA_T
+      *--- POS 20     TIPO_TRANSACCION
+      *--- POS 21-36  MONTO            (S9(13)V99)
+      *--- POS 37-62  FECHA_HORA
+      *--- POS 63-65  USUARIO
+      *--- POS 66-69  TERMINAL
+      *
+       FD  TRN-EXT-FILE
+           RECORDING MODE IS F.
+       01  TRN-EXT-REGISTRO.
+           03 TRE-ID-TRANSACTION       PIC 9(9).
+           03 TRE-NUMERO-CUENTA-T      PIC X(10).
+           03 TRE-TIPO-TRANSACCION     PIC X(1).
+           03 TRE-MONTO                PIC S9(13)V99.
+           03 TRE-FECHA-HORA           PIC X(26).
+           03 TRE-USUARIO              PIC X(3).
+           03 TRE-TERMINAL             PIC X(4).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+           EXEC SQL INCLUDE TATRANS END-EXEC.
+      *
+      *--- CURSOR QUE RECORRE TODAS LAS CUENTAS DE TACUENT
+      *
+           EXEC SQL
+                DECLARE C_CUENTAS CURSOR FOR
+                SELECT
+                   NUMERO_CUENTA
+                  ,CEDULA_CLIENTE
+                  ,NOMBRE_CLIENTE
+                  ,SALDO
+                  ,ESTADO_CUENTA
+                  ,MONEDA_CUENTA
+                  ,ESTADO_DORMANTE
+                FROM
+                   TACUENT
+                ORDER BY
+                   NUMERO_CUENTA
+           END-EXEC.
+      *
+      *--- CURSOR QUE RECORRE LAS TRANSACCIONES DEL DIA ANTERIOR A LA
+      *--- FECHA DE CORRIDA DEL JOB (EL JOB SE LANZA EN LA NOCHE,
+      *--- DESPUES DEL CIERRE DEL DIA)
+      *
+           EXEC SQL
+                DECLARE C_TRANSACCIONES CURSOR FOR
+                SELECT
+                   ID_TRANSACTION
+                  ,NUMERO_CUENTA_T
+                  ,TIPO_TRANSACCION
+                  ,MONTO
+                  ,FECHA_HORA
+                  ,USUARIO
+                  ,TERMINAL
+                FROM
+                   TATRANS
+                WHERE
+                   DATE(FECHA_HORA) = CURRENT DATE - 1 DAY
+                ORDER BY
+                   ID_TRANSACTION
+           END-EXEC.
+
+       01  WS-VARIABLES.
+           03 WS-CUENTAS-EXTRAIDAS    PIC 9(9)        VALUE 0.
+           03 WS-TRANS-EXTRAIDAS      PIC 9(9)        VALUE 0.
+       01  SWITCHES.
+           03 WS-CONTINUAR            PIC X           VALUE 'N'.
+              88 WS-EXIT                              VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'DWEXCOB'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO-CUENTAS
+           PERFORM 210-PROCESO-TRANSACCIONES
+           PERFORM 300-FIN.
+
+       100-INICIO.
+           OPEN OUTPUT RPT-FILE
+           OPEN OUTPUT CTA-EXT-FILE
+           OPEN OUTPUT TRN-EXT-FILE
+           MOVE SPACES TO RPT-LINEA
+           STRING 'EXTRACTO NOCTURNO PARA DATA WAREHOUSE'
+                                                DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       200-PROCESO-CUENTAS.
+           EXEC SQL OPEN C_CUENTAS END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              EXEC SQL
+                   FETCH C_CUENTAS INTO
+                      :CL-NUMERO-CUENTA
+                     ,:CL-CEDULA-CLIENTE
+                     ,:CL-NOMBRE-CLIENTE
+                     ,:CL-SALDO
+                     ,:CL-ESTADO-CUENTA
+                     ,:CL-MONEDA-CUENTA
+                     ,:CL-ESTADO-DORMANTE
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-CUENTAS-EXTRAIDAS
+                 PERFORM 220-ESCRIBIR-CUENTA
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_CUENTAS END-EXEC.
+
+       220-ESCRIBIR-CUENTA.
+           MOVE CL-NUMERO-CUENTA    TO CTE-NUMERO-CUENTA
+           MOVE CL-CEDULA-CLIENTE   TO CTE-CEDULA-CLIENTE
+           MOVE CL-NOMBRE-CLIENTE   TO CTE-NOMBRE-CLIENTE
+           MOVE CL-SALDO            TO CTE-SALDO
+           MOVE CL-ESTADO-CUENTA    TO CTE-ESTADO-CUENTA
+           MOVE CL-MONEDA-CUENTA    TO CTE-MONEDA-CUENTA
+           MOVE CL-ESTADO-DORMANTE  TO CTE-ESTADO-DORMANTE
+           WRITE CTA-EXT-REGISTRO.
+
+       210-PROCESO-TRANSACCIONES.
+           EXEC SQL OPEN C_TRANSACCIONES END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              EXEC SQL
+                   FETCH C_TRANSACCIONES INTO
+                      :CL-ID-TRANSACTION
+                     ,:CL-NUMERO-CUENTA-T
+                     ,:CL-TIPO-TRANSACCION
+                     ,:CL-MONTO
+                     ,:CL-FECHA-HORA
+                     ,:CL-USUARIO
+                     ,:CL-TERMINAL
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-TRANS-EXTRAIDAS
+                 PERFORM 230-ESCRIBIR-TRANSACCION
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_TRANSACCIONES END-EXEC.
+
+       230-ESCRIBIR-TRANSACCION.
+           MOVE CL-ID-TRANSACTION   TO TRE-ID-TRANSACTION
+           MOVE CL-NUMERO-CUENTA-T  TO TRE-NUMERO-CUENTA-T
+           MOVE CL-TIPO-TRANSACCION TO TRE-TIPO-TRANSACCION
+           MOVE CL-MONTO            TO TRE-MONTO
+           MOVE CL-FECHA-HORA       TO TRE-FECHA-HORA
+           MOVE CL-USUARIO          TO TRE-USUARIO
+           MOVE CL-TERMINAL         TO TRE-TERMINAL
+           WRITE TRN-EXT-REGISTRO.
+
+       300-FIN.
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CUENTAS EXTRAIDAS: '     DELIMITED BY SIZE
+                  WS-CUENTAS-EXTRAIDAS      DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'TRANSACCIONES EXTRAIDAS: ' DELIMITED BY SIZE
+                  WS-TRANS-EXTRAIDAS          DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           CLOSE CTA-EXT-FILE
+           CLOSE TRN-EXT-FILE
+           STOP RUN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE SPACES TO RPT-LINEA
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           CLOSE CTA-EXT-FILE
+           CLOSE TRN-EXT-FILE
+           STOP RUN.
