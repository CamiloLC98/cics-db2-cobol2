@@ -0,0 +1,218 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA BATCH CUADRE DE CAJA DE FIN DE TURNO   *
+      *   POR TILL_ID - SISTEMA BANCARIO                  *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CUADCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TATRANS END-EXEC.
+      *
+      *--- CURSOR QUE RECORRE LAS CAJAS (TILL_ID_T) CON MOVIMIENTOS
+      *--- DE DEPOSITO ('D') O RETIRO ('R') REGISTRADOS EN TATRANS EN
+      *--- EL DIA DE CORRIDA DEL JOB (IGUAL QUE CASHCOB ASUME SU FECHA
+      *--- DE CORRIDA COMO EL TURNO A CUADRAR), PARA EL CUADRE DE CAJA
+      *--- DE FIN DE TURNO
+      *
+           EXEC SQL
+                DECLARE C_TILLS CURSOR FOR
+                SELECT DISTINCT
+                   TILL_ID_T
+                FROM
+                   TATRANS
+                WHERE
+                   TILL_ID_T IS NOT NULL
+                   AND TIPO_TRANSACCION IN ('D', 'R')
+                   AND DATE(FECHA_HORA) = :WS-FECHA-REPORTE
+                ORDER BY
+                   TILL_ID_T
+           END-EXEC.
+
+       01  WS-VARIABLES.
+           03 WS-FECHA-REPORTE        PIC X(10).
+           03 WS-FECHA-SISTEMA        PIC 9(8).
+           03 WS-TOTAL-DEPOSITOS      PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-TOTAL-RETIROS        PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-NETO-CAJA            PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-GRAN-TOTAL-DEPOSITOS PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-GRAN-TOTAL-RETIROS   PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-GRAN-TOTAL-NETO      PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-CAJAS-LEIDAS         PIC 9(9)        VALUE 0.
+      *
+      *--- CAMPOS EDITADOS DISPLAY PARA PODER USAR LOS MONTOS COMP-3
+      *--- DE ARRIBA COMO OPERANDOS DE UN STRING (EL VERBO STRING EXIGE
+      *--- USAGE DISPLAY, IGUAL QUE DB2-SQLCODE-Z MAS ABAJO)
+      *
+           03 WS-TOTAL-DEPOSITOS-ED      PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-TOTAL-RETIROS-ED        PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-NETO-CAJA-ED            PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-GRAN-TOTAL-DEPOSITOS-ED PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-GRAN-TOTAL-RETIROS-ED   PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-GRAN-TOTAL-NETO-ED      PIC -ZZZ.ZZZ.ZZZ,ZZ.
+       01  SWITCHES.
+           03 WS-CONTINUAR            PIC X           VALUE 'N'.
+              88 WS-EXIT                              VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'CUADCOB'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-FIN.
+
+       100-INICIO.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           STRING WS-FECHA-SISTEMA(1:4) '-' DELIMITED BY SIZE
+                  WS-FECHA-SISTEMA(5:2) '-' DELIMITED BY SIZE
+                  WS-FECHA-SISTEMA(7:2)     DELIMITED BY SIZE
+             INTO WS-FECHA-REPORTE
+           END-STRING
+           OPEN OUTPUT RPT-FILE
+           MOVE SPACES TO RPT-LINEA
+           STRING 'REPORTE DE CUADRE DE CAJA DE FIN DE TURNO - '
+                                                DELIMITED BY SIZE
+                  WS-FECHA-REPORTE             DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       200-PROCESO.
+           EXEC SQL OPEN C_TILLS END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              EXEC SQL
+                   FETCH C_TILLS INTO
+                      :CL-TILL-ID-T
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-CAJAS-LEIDAS
+                 PERFORM 210-SUMAR-MOVIMIENTOS-TILL
+                 PERFORM 220-ESCRIBIR-CUADRE-TILL
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_TILLS END-EXEC.
+
+       210-SUMAR-MOVIMIENTOS-TILL.
+      *
+      *--- SUMA EL EFECTIVO RECIBIDO (DEPOSITOS) Y ENTREGADO (RETIROS)
+      *--- POR LA CAJA ACTUAL, PARA EL CUADRE DEL TURNO
+      *
+           MOVE 0 TO WS-TOTAL-DEPOSITOS
+           MOVE 0 TO WS-TOTAL-RETIROS
+           EXEC SQL
+                SELECT
+                   COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'D'
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'R'
+                                     THEN MONTO ELSE 0 END), 0)
+                INTO
+                  :WS-TOTAL-DEPOSITOS
+                 ,:WS-TOTAL-RETIROS
+                FROM
+                   TATRANS
+                WHERE
+                   TILL_ID_T = :CL-TILL-ID-T
+                   AND TIPO_TRANSACCION IN ('D', 'R')
+                   AND DATE(FECHA_HORA) = :WS-FECHA-REPORTE
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM 999-ERROR-DB2
+           END-IF
+           COMPUTE WS-NETO-CAJA = WS-TOTAL-DEPOSITOS - WS-TOTAL-RETIROS
+           ADD WS-TOTAL-DEPOSITOS TO WS-GRAN-TOTAL-DEPOSITOS
+           ADD WS-TOTAL-RETIROS   TO WS-GRAN-TOTAL-RETIROS
+           ADD WS-NETO-CAJA       TO WS-GRAN-TOTAL-NETO.
+
+       220-ESCRIBIR-CUADRE-TILL.
+           MOVE SPACES TO RPT-LINEA
+           MOVE WS-TOTAL-DEPOSITOS TO WS-TOTAL-DEPOSITOS-ED
+           MOVE WS-TOTAL-RETIROS   TO WS-TOTAL-RETIROS-ED
+           MOVE WS-NETO-CAJA       TO WS-NETO-CAJA-ED
+           STRING 'CAJA '         DELIMITED BY SIZE
+                  CL-TILL-ID-T    DELIMITED BY SIZE
+                  ' DEPOSITOS='   DELIMITED BY SIZE
+                  WS-TOTAL-DEPOSITOS-ED DELIMITED BY SIZE
+                  ' RETIROS='     DELIMITED BY SIZE
+                  WS-TOTAL-RETIROS-ED   DELIMITED BY SIZE
+                  ' NETO='        DELIMITED BY SIZE
+                  WS-NETO-CAJA-ED DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       300-FIN.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CAJAS PROCESADAS: ' DELIMITED BY SIZE
+                  WS-CAJAS-LEIDAS      DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           MOVE WS-GRAN-TOTAL-DEPOSITOS TO WS-GRAN-TOTAL-DEPOSITOS-ED
+           STRING 'TOTAL DEPOSITOS: ' DELIMITED BY SIZE
+                  WS-GRAN-TOTAL-DEPOSITOS-ED DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           MOVE WS-GRAN-TOTAL-RETIROS TO WS-GRAN-TOTAL-RETIROS-ED
+           STRING 'TOTAL RETIROS: '  DELIMITED BY SIZE
+                  WS-GRAN-TOTAL-RETIROS-ED DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           MOVE WS-GRAN-TOTAL-NETO TO WS-GRAN-TOTAL-NETO-ED
+           STRING 'NETO GENERAL: '   DELIMITED BY SIZE
+                  WS-GRAN-TOTAL-NETO-ED   DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE SPACES TO RPT-LINEA
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
