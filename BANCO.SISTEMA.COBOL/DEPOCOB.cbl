@@ -17,30 +17,99 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE TACUENT END-EXEC.
            EXEC SQL INCLUDE TATRANS END-EXEC.
+           EXEC SQL INCLUDE TAPENDTR END-EXEC.
+           EXEC SQL INCLUDE TARETEN END-EXEC.
+           EXEC SQL INCLUDE TAOPERA END-EXEC.
+           EXEC SQL INCLUDE TAAUDIT END-EXEC.
 
        01  WS-AUXILIARES.
            03 WS-CAMPO2I-JUST         PIC X(10)   JUST RIGHT.
            03 WS-CAMPO2I-NUM          PIC 9(10).
+           03 WS-TOTAL-DIARIO         PIC S9(13)V9(2) COMP-3.
+           03 WS-TASA-APLICADA        PIC 9(5)V9(4)   VALUE 1,0000.
+           03 WS-FECHA-SISTEMA        PIC 9(8).
+           03 WS-DUPLICADOS           PIC 9(9)        VALUE 0.
+           03 WS-FAV-CUENTA           PIC X(10).
+      *
+      *--- DATOS DEL RECIBO QUE 229-ESCRIBIR-RECIBO-TDQ ESCRIBE A LA
+      *--- COLA RECP DESPUES DE UN DEPOSITO EXITOSO EN 224-SQL-CREAR-
+      *--- TRANSACCION. WS-RECIBO-TS Y CL-ID-TRANSACTION SE OBTIENEN
+      *--- CON UN SELECT DE IDENTITY_VAL_LOCAL()/CURRENT TIMESTAMP
+      *--- PORQUE EL INSERT DE TATRANS NO LOS DEVUELVE.
+      *
+           03 WS-RECIBO-TS            PIC X(26).
+           03 WS-RECIBO-MONTO-ED      PIC ZZZ.ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-RECIBO-SALDO-ED      PIC ZZZ.ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-RECIBO-ID-ED         PIC ZZZZZZZZ9.
+           03 WS-RECIBO-LINEA         PIC X(100).
        01  SWITCHES.
            03  WS-PRIMERA-FALG        PIC X           VALUE 'N'.
                88 WS-PRIMERA-VEZ                      VALUE 'Y'.
+           03  WS-RETENCION-FALG      PIC X           VALUE 'N'.
+               88 WS-DEPOSITO-RETENIDO                VALUE 'Y'.
+           03  WS-CAMPO2I-FALG        PIC X           VALUE 'N'.
+               88 WS-CAMPO2I-VALIDO                   VALUE 'Y'.
        01 DB2-ERROR.
           05 DB2-SQLCODE              PIC S9(9).
           05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
           05 DB2-ERROR-MSG.
-             06 DB2-ERR-MSG           PIC X(40).
+             06 DB2-ERR-MSG           PIC X(61).
              06 DB2-ERR-CODE          PIC X(20).
        01 WC-CONSTANTES.
           03 WC-PROGRAMA              PIC X(8)     VALUE 'DEPOCOB'.
           03 WC-TRANSACCION           PIC X(4)     VALUE 'DEPO'.
+      *
+      *--- ESTADO DE CUENTA QUE PERMITE POSTEAR TRANSACCIONES, IGUAL
+      *--- QUE EN BLOQCOB/CLNTCOB. CUALQUIER OTRO ESTADO (POR EJEMPLO
+      *--- BLOQUEADA) SE RECHAZA EN 212-CONSULTAR-CUENTA-DB2
+      *
+          03 WC-ESTADO-ACTIVO         PIC X(1)     VALUE 'A'.
+      *
+      *--- TOPES DE MONTO USADOS EN 215-SQL-TOTAL-DIARIO PARA LIMITAR
+      *--- EL VALOR DE UN DEPOSITO Y LA SUMA DE DEPOSITOS DEL DIA
+      *--- PARA UNA MISMA CUENTA (VER TIPO_TRANSACCION = 'D' EN TATRANS)
+      *
+          03 WC-MAX-MONTO-TRANSACCION PIC S9(13)V9(2) COMP-3
+                                            VALUE 1000000,00.
+          03 WC-MAX-MONTO-DIARIO      PIC S9(13)V9(2) COMP-3
+                                            VALUE 5000000,00.
+      *
+      *--- UMBRAL DE RETENCION: UN DEPOSITO POR ENCIMA DE ESTE VALOR
+      *--- (POR EJEMPLO UN CHEQUE DE TERCEROS) NO SE ABONA DE INMEDIATO
+      *--- A SALDO, QUEDA EN SALDO_RETENIDO (VER 226-SQL-CREAR-
+      *--- RETENCION Y TARETEN) HASTA QUE EL BATCH RETNCOB LO LIBERE,
+      *--- PASADOS WC-DIAS-RETENCION DIAS
+      *
+          03 WC-UMBRAL-RETENCION      PIC S9(13)V9(2) COMP-3
+                                            VALUE 3000000,00.
+          03 WC-DIAS-RETENCION        PIC 9(2)     VALUE 3.
+      *
+      *--- MONEDAS SOPORTADAS Y TASA FIJA ENTRE ELLAS, USADAS EN
+      *--- 217-CONVERTIR-MONEDA PARA UN DEPOSITO EN MONEDA DISTINTA
+      *--- A LA MONEDA DE LA CUENTA (CL-MONEDA-CUENTA)
+      *
+          03 WC-MONEDA-LOCAL          PIC X(3)     VALUE 'COP'.
+          03 WC-MONEDA-EXTRANJERA     PIC X(3)     VALUE 'USD'.
+          03 WC-TASA-CAMBIO           PIC 9(5)V9(4)
+                                            VALUE 4000,0000.
+      *
+      *--- VENTANA DE TIEMPO, EN SEGUNDOS, DENTRO DE LA CUAL SE
+      *--- CONSIDERA QUE UNA TRANSACCION IDENTICA (MISMA CUENTA, TIPO,
+      *--- MONTO Y TERMINAL) YA APLICADA ES UN REENVIO DUPLICADO EN VEZ
+      *--- DE UN DEPOSITO NUEVO. VER 219-SQL-VERIFICAR-DUPLICADO
+      *
+          03 WC-VENTANA-DUPLICADO     PIC S9(4)    COMP
+                                            VALUE 60.
 
+       COPY VALCTACP.
+       COPY ERRCTACP.
        COPY DEPOMPCP.
        COPY DFHAID.
        COPY DFHBMSCA.
        COPY DDCICS.
 
        LINKAGE SECTION.
-       01 DFHCOMMAREA                 PIC X(40).
+       01 DFHCOMMAREA                 PIC X(61).
 
        PROCEDURE DIVISION.
        000-MAIN-LOGIC.
@@ -50,6 +119,18 @@
 
        100-INICIO.
       *
+      *--- SE REGISTRA LA INVOCACION DE ESTA TRANSACCION EN TAAUDIT
+      *--- ANTES DE CUALQUIER OTRA COSA (VER 820-REGISTRAR-AUDITORIA
+      *--- EN AUDCTAPR.cpy)
+      *
+           PERFORM 820-REGISTRAR-AUDITORIA
+      *
+      *--- FECHA DE CORRIDA, USADA EN 218-PROGRAMAR-DEPOSITO PARA
+      *--- VALIDAR QUE LA FECHA PROGRAMADA (CAMPO4I) NO SEA ANTERIOR
+      *--- AL DIA DE HOY
+      *
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+      *
       *--- SI SE RECIBE COMMAREA (EIBCALEN > 0), SE COPIA A UNA VARIABLE
       *--- LOCAL, OCURRE CUANDO EL PROGRAMA ES LLAMADO CON XCTL O LINK
       *
@@ -75,8 +156,15 @@
       *--- EL MAPA LIMPIO.
       *
            IF EIBCALEN > 0 AND EIBTRNID NOT = 'DEPO'
+              MOVE CH-COMUN(1:10) TO WS-FAV-CUENTA
               MOVE LOW-VALUES TO DEPOBMPI
-              PERFORM 110-ENVIAR-MAPA-VACIO
+              MOVE 'N' TO CH-CONF-PENDIENTE
+              IF WS-FAV-CUENTA IS NUMERIC AND WS-FAV-CUENTA NOT = ZERO
+                 MOVE WS-FAV-CUENTA TO CAMPO1O
+                 PERFORM 220-ENVIAR-MAPA
+              ELSE
+                 PERFORM 110-ENVIAR-MAPA-VACIO
+              END-IF
               SET WS-PRIMERA-VEZ TO TRUE
               PERFORM 300-RETURN
            END-IF.
@@ -115,6 +203,15 @@
 
        210-PROCESAR-DATOS.
       *
+      *--- SI YA SE MOSTRO LA PANTALLA DE CONFIRMACION Y EL OPERADOR
+      *--- PULSA ENTER DE NUEVO, SE APLICA EL DEPOSITO YA VALIDADO
+      *--- SIN VOLVER A PEDIR LOS CAMPOS DE ENTRADA
+      *
+           IF CH-CONF-PENDIENTE = 'Y'
+              PERFORM 214-CONFIRMAR-DEPOSITO
+              PERFORM 300-RETURN
+           END-IF
+      *
       *--- VALIDAR CAMPOS DE ENTRADA ANTES DE CONSULTAR DB2
       *
            IF CAMPO1I = LOW-VALUES OR CAMPO2I = LOW-VALUES
@@ -128,32 +225,244 @@
 
        212-CONSULTAR-CUENTA-DB2.
       *
-      *--- CONSULTAR CUENTA EN LA BASE DE DATOS.
+      *--- CONSULTAR CUENTA EN LA BASE DE DATOS Y MOSTRAR UNA PANTALLA
+      *--- DE CONFIRMACION ANTES DE ACTUALIZAR SALDO Y TATRANS.
+      *--- ANTES DE IR A DB2 SE VALIDA EL DIGITO DE VERIFICACION DE
+      *--- CAMPO1I (VER 800-VALIDAR-DIGITO-VERIF) PARA RECHAZAR
+      *--- LOCALMENTE UN NUMERO DE CUENTA OBVIAMENTE MAL DIGITADO SIN
+      *--- GASTAR UN VIAJE A LA BASE DE DATOS
       *
+           MOVE CAMPO1I TO WS-VC-NUMERO
+           PERFORM 800-VALIDAR-DIGITO-VERIF
+           IF NOT WS-VC-CUENTA-VALIDA
+              MOVE 'NUMERO DE CUENTA INVALIDO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
            MOVE CAMPO1I TO CL-NUMERO-CUENTA
            PERFORM 222-SQL-CONSULTA
+           IF SQLCODE = 0
       *
-      *--- SUMAR SALDO A CL-SALDO PARA ACTUALIZAR SALDO EN TACUENT Y
-      *--- INSERTAR AL VALOR DEL DEPOSITO A LA TABLA TATRANS
+      *--- NO SE POSTEA NADA CONTRA UNA CUENTA QUE NO ESTE ACTIVA
+      *--- (POR EJEMPLO, BLOQUEADA POR BLOQCOB O POR EL BLOQUEO
+      *--- AUTOMATICO DE CLNTCOB)
       *
-           IF SQLCODE = 0
+              IF CL-ESTADO-CUENTA NOT = WC-ESTADO-ACTIVO
+                 MOVE 'CUENTA BLOQUEADA' TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
               PERFORM 213-RELLENAR-CAMPO2I
-              ADD WS-CAMPO2I-NUM TO CL-SALDO
-              PERFORM 223-SQL-ACTUALIZAR-SALDO
-              PERFORM 224-SQL-CREAR-TRANSACCION
+              IF NOT WS-CAMPO2I-VALIDO
+                 MOVE 'MONTO INVALIDO' TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
+              PERFORM 217-CONVERTIR-MONEDA
+      *
+      *--- TOPE POR TRANSACCION: SE RECHAZA ANTES DE CONSULTAR EL
+      *--- ACUMULADO DEL DIA, QUE SOLO TIENE SENTIDO SI EL MONTO
+      *--- INDIVIDUAL YA ES VALIDO (EL MONTO YA CONVERTIDO A LA
+      *--- MONEDA DE LA CUENTA POR 217-CONVERTIR-MONEDA)
+      *
+              IF WS-CAMPO2I-NUM > WC-MAX-MONTO-TRANSACCION
+                 MOVE 'MONTO SUPERA EL MAXIMO POR TRANSACCION' TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
+              PERFORM 215-SQL-TOTAL-DIARIO
+              IF WS-TOTAL-DIARIO + WS-CAMPO2I-NUM > WC-MAX-MONTO-DIARIO
+                 MOVE 'MONTO SUPERA EL LIMITE DIARIO DE LA CUENTA'
+                                                              TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
+      *
+      *--- SI SE DIGITO CAMPO4I (FECHA PROGRAMADA) EL DEPOSITO NO SE
+      *--- APLICA DE INMEDIATO, SE DEJA PENDIENTE EN TAPENDTR PARA QUE
+      *--- LO APLIQUE EL BATCH DE TRANSACCIONES PROGRAMADAS (TRPGCOB)
+      *
+              IF CAMPO4I NOT = LOW-VALUES AND CAMPO4I NOT = SPACES
+                 PERFORM 218-PROGRAMAR-DEPOSITO
+              ELSE
+                 PERFORM 211-PEDIR-CONFIRMACION
+              END-IF
            ELSE
               PERFORM 999-FALLO-FICHERO
            END-IF.
+
+       211-PEDIR-CONFIRMACION.
+      *
+      *--- SE GUARDA LA CUENTA Y EL MONTO YA VALIDADOS EN EL COMMAREA
+      *--- Y SE PIDE UN SEGUNDO ENTER PARA CONFIRMAR EL DEPOSITO
+      *
+           MOVE 'Y'             TO CH-CONF-PENDIENTE
+           MOVE CL-NUMERO-CUENTA TO CH-CONF-CUENTA
+           MOVE WS-CAMPO2I-NUM  TO CH-CONF-MONTO
+           MOVE WS-TASA-APLICADA TO CH-COMUN(1:9)
+           MOVE SPACES TO MSGO
+           STRING 'DEPOSITO DE '  DELIMITED BY SIZE
+                  CH-CONF-MONTO   DELIMITED BY SIZE
+                  ' A CTA '       DELIMITED BY SIZE
+                  CH-CONF-CUENTA  DELIMITED BY SIZE
+                  ' ENTER=OK PF3=NO' DELIMITED BY SIZE
+             INTO MSGO
+           END-STRING
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       218-PROGRAMAR-DEPOSITO.
+      *
+      *--- LA FECHA PROGRAMADA NO PUEDE SER ANTERIOR A HOY. SI ES VALIDA
+      *--- SE DEJA EL DEPOSITO PENDIENTE EN TAPENDTR, YA CONVERTIDO A LA
+      *--- MONEDA DE LA CUENTA, PARA QUE LO APLIQUE TRPGCOB
+      *
+           IF CAMPO4I < WS-FECHA-SISTEMA
+              MOVE 'LA FECHA PROGRAMADA NO PUEDE SER ANTERIOR A HOY'
+                                                              TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           PERFORM 225-SQL-CREAR-PENDIENTE.
+
+       214-CONFIRMAR-DEPOSITO.
+      *
+      *--- SE APLICA EL DEPOSITO CON LOS DATOS GUARDADOS EN EL
+      *--- COMMAREA DURANTE 211-PEDIR-CONFIRMACION
+      *
+           MOVE 'N'              TO CH-CONF-PENDIENTE
+           MOVE CH-CONF-CUENTA   TO CL-NUMERO-CUENTA
+           MOVE CH-CONF-MONTO    TO WS-CAMPO2I-NUM
+           MOVE CH-COMUN(1:9)    TO WS-TASA-APLICADA
+           PERFORM 222-SQL-CONSULTA
+           IF SQLCODE = 0
+              MOVE WS-CAMPO2I-NUM TO CL-MONTO
+              MOVE EIBOPID        TO CL-USUARIO
+              MOVE EIBTRMID       TO CL-TERMINAL
+              PERFORM 219-SQL-VERIFICAR-DUPLICADO
+      *
+      *--- SI EL MONTO SUPERA WC-UMBRAL-RETENCION EL DEPOSITO NO SE
+      *--- ABONA A SALDO DE INMEDIATO, QUEDA EN SALDO_RETENIDO
+      *
+              IF WS-CAMPO2I-NUM > WC-UMBRAL-RETENCION
+                 PERFORM 226-SQL-CREAR-RETENCION
+                 PERFORM 224-SQL-CREAR-TRANSACCION
+              ELSE
+                 ADD WS-CAMPO2I-NUM TO CL-SALDO
+                 PERFORM 223-SQL-ACTUALIZAR-SALDO
+                 PERFORM 224-SQL-CREAR-TRANSACCION
+              END-IF
+           ELSE
+              PERFORM 999-FALLO-FICHERO
+           END-IF.
+
+       219-SQL-VERIFICAR-DUPLICADO.
+      *
+      *--- GUARDA CONTRA DOBLE ENVIO: SI EL TERMINAL SE COLGO DESPUES
+      *--- DE CONFIRMAR EL DEPOSITO Y EL CAJERO VUELVE A PULSAR ENTER
+      *--- (O CICS REENVIA LA MISMA PETICION), YA EXISTIRA EN TATRANS
+      *--- UNA TRANSACCION IDENTICA (MISMA CUENTA, TIPO, MONTO Y
+      *--- TERMINAL) DENTRO DE LOS ULTIMOS WC-VENTANA-DUPLICADO
+      *--- SEGUNDOS, Y SE RECHAZA EN VEZ DE POSTEARLA OTRA VEZ
+      *
+           EXEC SQL
+                SELECT
+                   COUNT(*)
+                INTO
+                   :WS-DUPLICADOS
+                FROM
+                   TATRANS
+                WHERE
+                   NUMERO_CUENTA_T = :CL-NUMERO-CUENTA
+                   AND TIPO_TRANSACCION = 'D'
+                   AND MONTO = :CL-MONTO
+                   AND TERMINAL = :CL-TERMINAL
+                   AND FECHA_HORA >
+                       CURRENT TIMESTAMP - :WC-VENTANA-DUPLICADO SECONDS
+           END-EXEC
+           IF SQLCODE = 0 AND WS-DUPLICADOS > 0
+              MOVE 'DEPOSITO DUPLICADO, YA FUE APLICADO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF.
       *-------------------------------------------------------------
       *--- CAMPO2I VIENE DE ESTA FORMA 1000______ Y SE NECESITA DE
       *--- ESTA FORMA 0000001000
       *-------------------------------------------------------------
        213-RELLENAR-CAMPO2I.
+      *
+      *--- SE VALIDA QUE EL MONTO PARSEADO SEA NUMERICO Y MAYOR QUE
+      *--- CERO ANTES DE DEJARLO EN WS-CAMPO2I-NUM, PARA QUE UN VALOR
+      *--- FUERA DE PRECISION O BASURA EN CAMPO2I NO LLEGUE A LA
+      *--- ARITMETICA DE 212-CONSULTAR-CUENTA-DB2
+      *
+           MOVE 'N' TO WS-CAMPO2I-FALG
            UNSTRING CAMPO2I DELIMITED BY '_'
                INTO WS-CAMPO2I-JUST
            END-UNSTRING
            INSPECT WS-CAMPO2I-JUST REPLACING ALL '_'  BY ZEROES
-           MOVE WS-CAMPO2I-JUST TO WS-CAMPO2I-NUM.
+           IF WS-CAMPO2I-JUST IS NUMERIC
+              MOVE WS-CAMPO2I-JUST TO WS-CAMPO2I-NUM
+              IF WS-CAMPO2I-NUM > 0
+                 SET WS-CAMPO2I-VALIDO TO TRUE
+              END-IF
+           END-IF.
+      *-------------------------------------------------------------
+      *--- SI CAMPO3I (MONEDA DEL DEPOSITO) VIENE VACIO O IGUAL A LA
+      *--- MONEDA DE LA CUENTA, NO HAY CONVERSION. SI VIENE EN LA
+      *--- OTRA MONEDA SOPORTADA, SE CONVIERTE WS-CAMPO2I-NUM A LA
+      *--- MONEDA DE LA CUENTA ANTES DE TOCAR CL-SALDO, Y LA TASA
+      *--- APLICADA QUEDA EN WS-TASA-APLICADA PARA GRABARSE EN
+      *--- TATRANS.TASA_CAMBIO (224-SQL-CREAR-TRANSACCION)
+      *-------------------------------------------------------------
+       217-CONVERTIR-MONEDA.
+           MOVE 1,0000 TO WS-TASA-APLICADA
+           IF CAMPO3I = LOW-VALUES OR CAMPO3I = SPACES
+                        OR CAMPO3I = CL-MONEDA-CUENTA
+              CONTINUE
+           ELSE
+              IF CL-MONEDA-CUENTA = WC-MONEDA-LOCAL
+                 AND CAMPO3I = WC-MONEDA-EXTRANJERA
+                 MOVE WC-TASA-CAMBIO TO WS-TASA-APLICADA
+                 COMPUTE WS-CAMPO2I-NUM ROUNDED =
+                         WS-CAMPO2I-NUM * WC-TASA-CAMBIO
+              ELSE
+                 IF CL-MONEDA-CUENTA = WC-MONEDA-EXTRANJERA
+                    AND CAMPO3I = WC-MONEDA-LOCAL
+                    COMPUTE WS-TASA-APLICADA ROUNDED =
+                            1 / WC-TASA-CAMBIO
+                    COMPUTE WS-CAMPO2I-NUM ROUNDED =
+                            WS-CAMPO2I-NUM / WC-TASA-CAMBIO
+                 ELSE
+                    MOVE 'MONEDA DE DEPOSITO NO VALIDA' TO MSGO
+                    PERFORM 220-ENVIAR-MAPA
+                    PERFORM 300-RETURN
+                 END-IF
+              END-IF
+           END-IF.
+
+       215-SQL-TOTAL-DIARIO.
+      *
+      *--- SUMA LOS DEPOSITOS YA REGISTRADOS HOY EN TATRANS PARA LA
+      *--- CUENTA, USADO PARA EL TOPE DIARIO DE 212-CONSULTAR-CUENTA-DB2
+      *
+           EXEC SQL
+                SELECT
+                   COALESCE(SUM(MONTO), 0)
+                INTO
+                   :WS-TOTAL-DIARIO
+                FROM
+                   TATRANS
+                WHERE
+                   NUMERO_CUENTA_T   = :CL-NUMERO-CUENTA
+                   AND TIPO_TRANSACCION = 'D'
+                   AND DATE(FECHA_HORA) = CURRENT DATE
+           END-EXEC
+           IF SQLCODE = 0
+              CONTINUE
+           ELSE
+              PERFORM 999-FALLO-FICHERO
+           END-IF.
 
        216-VOLVER-MENU.
            MOVE 'MENUPGM'        TO CH-XCTL
@@ -182,9 +491,15 @@
                 SELECT
                    NUMERO_CUENTA
                   ,SALDO
+                  ,MONEDA_CUENTA
+                  ,ESTADO_CUENTA
+                  ,SALDO_RETENIDO
                 INTO
                   :CL-NUMERO-CUENTA
                  ,:CL-SALDO
+                 ,:CL-MONEDA-CUENTA
+                 ,:CL-ESTADO-CUENTA
+                 ,:CL-SALDO-RETENIDO
                 FROM
                    TACUENT
                 WHERE
@@ -204,26 +519,202 @@
            END-IF.
 
        224-SQL-CREAR-TRANSACCION.
+      *
+      *--- SE REGISTRA EL OPERADOR (EIBOPID) Y EL TERMINAL (EIBTRMID)
+      *--- QUE DIGITO LA TRANSACCION PARA PODER RASTREARLA
+      *
            MOVE WS-CAMPO2I-NUM TO CL-MONTO
+           MOVE EIBOPID        TO CL-USUARIO
+           MOVE EIBTRMID       TO CL-TERMINAL
+           MOVE WS-TASA-APLICADA TO CL-TASA-CAMBIO
+           PERFORM 228-CONSULTAR-TILL-OPERADOR
            EXEC SQL
                 INSERT INTO TATRANS (
                     NUMERO_CUENTA_T
                    ,TIPO_TRANSACCION
                    ,MONTO
                    ,FECHA_HORA
+                   ,USUARIO
+                   ,TERMINAL
+                   ,TASA_CAMBIO
+                   ,TILL_ID_T
                 ) VALUES (
                     :CL-NUMERO-CUENTA
                    ,'D'
                    ,:CL-MONTO
                    ,CURRENT TIMESTAMP
+                   ,:CL-USUARIO
+                   ,:CL-TERMINAL
+                   ,:CL-TASA-CAMBIO
+                   ,:CL-TILL-ID-T
                 )
            END-EXEC
            IF SQLCODE = 0
-              MOVE 'SALDO ACTUALIZADO CORRECTAMENTE' TO MSGO
+              EXEC CICS SYNCPOINT END-EXEC
+              PERFORM 229-ESCRIBIR-RECIBO-TDQ
+              IF WS-DEPOSITO-RETENIDO
+                 MOVE 'DEPOSITO EN RETENCION, SE LIBERA EN UNOS DIAS'
+                                                              TO MSGO
+              ELSE
+                 MOVE 'SALDO ACTUALIZADO CORRECTAMENTE' TO MSGO
+              END-IF
               PERFORM 220-ENVIAR-MAPA
               PERFORM 300-RETURN
            ELSE
-              PERFORM 999-FALLO-FICHERO
+              PERFORM 999-FALLO-TRANSACCION
+           END-IF.
+
+       226-SQL-CREAR-RETENCION.
+      *
+      *--- EL DEPOSITO QUEDA EN RETENCION EN VEZ DE ABONARSE A SALDO.
+      *--- SE ACTUALIZA SALDO_RETENIDO Y SE DEJA UNA FILA EN TARETEN
+      *--- CON LA FECHA EN QUE RETNCOB DEBE LIBERARLO
+      *
+           SET WS-DEPOSITO-RETENIDO TO TRUE
+           ADD WS-CAMPO2I-NUM TO CL-SALDO-RETENIDO
+           PERFORM 227-SQL-ACTUALIZAR-RETENIDO
+           MOVE CL-NUMERO-CUENTA TO CL-NUMERO-CUENTA-R
+           MOVE WS-CAMPO2I-NUM   TO CL-MONTO-R
+           MOVE 'R'              TO CL-ESTADO-R
+           MOVE EIBOPID          TO CL-USUARIO-R
+           MOVE EIBTRMID         TO CL-TERMINAL-R
+           EXEC SQL
+                INSERT INTO TARETEN (
+                    NUMERO_CUENTA_R
+                   ,MONTO_R
+                   ,FECHA_CREACION_R
+                   ,FECHA_LIBERACION
+                   ,ESTADO_R
+                   ,USUARIO_R
+                   ,TERMINAL_R
+                ) VALUES (
+                    :CL-NUMERO-CUENTA-R
+                   ,:CL-MONTO-R
+                   ,CURRENT TIMESTAMP
+                   ,CURRENT DATE + :WC-DIAS-RETENCION DAYS
+                   ,:CL-ESTADO-R
+                   ,:CL-USUARIO-R
+                   ,:CL-TERMINAL-R
+                )
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-TRANSACCION
+           END-IF.
+
+       227-SQL-ACTUALIZAR-RETENIDO.
+           EXEC SQL
+                UPDATE TACUENT
+                SET    SALDO_RETENIDO = :CL-SALDO-RETENIDO
+                WHERE  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-TRANSACCION
+           END-IF.
+
+       228-CONSULTAR-TILL-OPERADOR.
+      *
+      *--- SE CONSULTA LA CAJA/GAVETA ASIGNADA AL OPERADOR (EIBOPID)
+      *--- PARA ESTAMPARLA EN TATRANS.TILL_ID_T Y PODER CUADRARLA EN
+      *--- EL REPORTE DE FIN DE TURNO (CUADCOB). SI EL OPERADOR NO
+      *--- TIENE CAJA ASIGNADA EN TAOPERA NO SE RECHAZA EL DEPOSITO,
+      *--- SOLO QUEDA SIN CAJA EN EL HISTORICO
+      *
+           MOVE SPACES TO CL-TILL-ID-T
+           MOVE EIBOPID TO CL-OPERADOR-ID
+           EXEC SQL
+                SELECT TILL_ID
+                INTO   :CL-TILL-ID
+                FROM   TAOPERA
+                WHERE  OPERADOR_ID = :CL-OPERADOR-ID
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE CL-TILL-ID TO CL-TILL-ID-T
+           END-IF.
+
+       229-ESCRIBIR-RECIBO-TDQ.
+      *
+      *--- ESCRIBE UN RECIBO DEL DEPOSITO A LA COLA TRANSIENT DATA RECP
+      *--- PARA QUE UNA TERMINAL CON IMPRESORA LO RECOJA. SE USA
+      *--- IDENTITY_VAL_LOCAL() PARA RECUPERAR EL ID_TRANSACTION QUE
+      *--- EL INSERT DE 224-SQL-CREAR-TRANSACCION ACABA DE GENERAR, YA
+      *--- QUE EL INSERT NO LO DEVUELVE. MISMO PATRON DE WRITEQ TD QUE
+      *--- 222-EXPORTAR-MOVIMIENTOS EN MOVSCOB.
+      *
+           EXEC SQL
+                SELECT IDENTITY_VAL_LOCAL(), CURRENT TIMESTAMP
+                INTO   :CL-ID-TRANSACTION, :WS-RECIBO-TS
+                FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE CL-ID-TRANSACTION TO WS-RECIBO-ID-ED
+              MOVE WS-CAMPO2I-NUM    TO WS-RECIBO-MONTO-ED
+              MOVE CL-SALDO          TO WS-RECIBO-SALDO-ED
+              MOVE SPACES            TO WS-RECIBO-LINEA
+              STRING 'DEPOSITO'             DELIMITED BY SIZE
+                     ' CTA:'                DELIMITED BY SIZE
+                     CL-NUMERO-CUENTA       DELIMITED BY SIZE
+                     ' MONTO:'              DELIMITED BY SIZE
+                     WS-RECIBO-MONTO-ED     DELIMITED BY SIZE
+                     ' SALDO:'              DELIMITED BY SIZE
+                     WS-RECIBO-SALDO-ED     DELIMITED BY SIZE
+                     ' FECHA:'              DELIMITED BY SIZE
+                     WS-RECIBO-TS           DELIMITED BY SIZE
+                     ' ID:'                 DELIMITED BY SIZE
+                     WS-RECIBO-ID-ED        DELIMITED BY SIZE
+                INTO WS-RECIBO-LINEA
+              END-STRING
+              EXEC CICS WRITEQ TD
+                   QUEUE('RECP')
+                   FROM(WS-RECIBO-LINEA)
+                   LENGTH(LENGTH OF WS-RECIBO-LINEA)
+                   NOHANDLE
+              END-EXEC
+           END-IF.
+
+       225-SQL-CREAR-PENDIENTE.
+      *
+      *--- SE REGISTRA EL OPERADOR (EIBOPID) Y EL TERMINAL (EIBTRMID)
+      *--- QUE DIGITO LA TRANSACCION, IGUAL QUE EN 224-SQL-CREAR-
+      *--- TRANSACCION, PARA PODER RASTREARLA
+      *
+           MOVE CL-NUMERO-CUENTA  TO CL-NUMERO-CUENTA-P
+           MOVE 'D'               TO CL-TIPO-TRANSACCION-P
+           MOVE WS-CAMPO2I-NUM    TO CL-MONTO-P
+           MOVE WS-TASA-APLICADA  TO CL-TASA-CAMBIO-P
+           MOVE CAMPO4I           TO CL-FECHA-PROGRAMADA
+           MOVE 'P'               TO CL-ESTADO-P
+           MOVE EIBOPID           TO CL-USUARIO-P
+           MOVE EIBTRMID          TO CL-TERMINAL-P
+           EXEC SQL
+                INSERT INTO TAPENDTR (
+                    NUMERO_CUENTA_P
+                   ,TIPO_TRANSACCION_P
+                   ,MONTO_P
+                   ,TASA_CAMBIO_P
+                   ,FECHA_PROGRAMADA
+                   ,FECHA_CREACION
+                   ,ESTADO_P
+                   ,USUARIO_P
+                   ,TERMINAL_P
+                ) VALUES (
+                    :CL-NUMERO-CUENTA-P
+                   ,:CL-TIPO-TRANSACCION-P
+                   ,:CL-MONTO-P
+                   ,:CL-TASA-CAMBIO-P
+                   ,:CL-FECHA-PROGRAMADA
+                   ,CURRENT TIMESTAMP
+                   ,:CL-ESTADO-P
+                   ,:CL-USUARIO-P
+                   ,:CL-TERMINAL-P
+                )
+           END-EXEC
+           IF SQLCODE = 0
+              EXEC CICS SYNCPOINT END-EXEC
+              MOVE 'DEPOSITO PROGRAMADO CORRECTAMENTE' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           ELSE
+              PERFORM 999-FALLO-TRANSACCION
            END-IF.
 
        300-RETURN.
@@ -242,6 +733,10 @@
            EXEC CICS RETURN
            END-EXEC.
 
+       COPY VALCTAPR.
+       COPY ERRCTAPR.
+       COPY AUDCTAPR.
+
        999-FALLO-FICHERO.
            IF SQLCODE >= 100
               MOVE 'CUENTA NO ENCONTRADA' TO  MSGO
@@ -251,16 +746,40 @@
               PERFORM 999-ERROR-DB2
            END-IF.
 
+       999-FALLO-TRANSACCION.
+      *
+      *--- 223-SQL-ACTUALIZAR-SALDO YA SE APLICO CUANDO FALLA
+      *--- 224-SQL-CREAR-TRANSACCION, ASI QUE SE DESHACE CON
+      *--- SYNCPOINT ROLLBACK PARA NO DEJAR EL SALDO DESCUADRADO
+      *--- SIN SU TRANSACCION CORRESPONDIENTE EN TATRANS
+      *
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+           MOVE 'ERROR AL REGISTRAR EL DEPOSITO, NO SE APLICO' TO MSGO
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
        999-ERROR-DB2.
            MOVE SQLCODE        TO DB2-SQLCODE
            MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
-           MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
-           MOVE SQLERRMC       TO DB2-ERR-MSG.
-           MOVE DB2-ERROR      TO MSGO
-           MOVE SQLSTATE       TO MSGO(54:)
-           MOVE SPACES         TO MSGO
-           MOVE 'ERROR DB2: '  TO MSGO(1:11)
-           MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
-           MOVE DB2-ERR-MSG    TO MSGO(24:30)
+      *
+      *--- SE CONSULTA PRIMERO EL CATALOGO DE MENSAJES (VER ERRCTACP/
+      *--- ERRCTAPR) PARA MOSTRAR UN MENSAJE EN LENGUAJE CLARO; SOLO SI
+      *--- EL SQLCODE NO ESTA EN EL CATALOGO SE MUESTRA EL VOLCADO
+      *--- CRUDO DE SQLCODE/SQLERRMC DE SIEMPRE
+      *
+           PERFORM 810-BUSCAR-ERROR-CATALOGO
+           IF WS-ERR-SI-ENCONTRADO
+              MOVE SPACES              TO MSGO
+              MOVE WS-ERR-MSG-CATALOGO TO MSGO
+           ELSE
+              MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
+              MOVE SQLERRMC       TO DB2-ERR-MSG
+              MOVE DB2-ERROR      TO MSGO
+              MOVE SQLSTATE       TO MSGO(54:)
+              MOVE SPACES         TO MSGO
+              MOVE 'ERROR DB2: '  TO MSGO(1:11)
+              MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
+              MOVE DB2-ERR-MSG    TO MSGO(24:30)
+           END-IF
            PERFORM 220-ENVIAR-MAPA
            PERFORM 300-RETURN.
