@@ -0,0 +1,329 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA BATCH APLICACION DE TRANSACCIONES      *
+      *   PROGRAMADAS (TAPENDTR) - SISTEMA BANCARIO       *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TRPGCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+           EXEC SQL INCLUDE TATRANS END-EXEC.
+           EXEC SQL INCLUDE TAPENDTR END-EXEC.
+      *
+      *--- CURSOR QUE RECORRE LAS TRANSACCIONES PENDIENTES CUYA FECHA
+      *--- PROGRAMADA YA LLEGO (ESTADO_P = 'P' Y FECHA_PROGRAMADA
+      *--- MENOR O IGUAL A LA FECHA DE CORRIDA DEL JOB)
+      *
+           EXEC SQL
+                DECLARE C_TAPENDTR CURSOR FOR
+                SELECT
+                   ID_PENDIENTE
+                  ,NUMERO_CUENTA_P
+                  ,TIPO_TRANSACCION_P
+                  ,MONTO_P
+                  ,TASA_CAMBIO_P
+                  ,USUARIO_P
+                  ,TERMINAL_P
+                FROM
+                   TAPENDTR
+                WHERE
+                   ESTADO_P = 'P'
+                   AND FECHA_PROGRAMADA <= :WS-FECHA-SISTEMA-CHAR
+                ORDER BY
+                   FECHA_PROGRAMADA
+                  ,ID_PENDIENTE
+           END-EXEC.
+
+       01  WS-VARIABLES.
+           03 WS-FECHA-SISTEMA        PIC 9(8).
+           03 WS-FECHA-SISTEMA-CHAR   PIC X(8).
+           03 WS-PEND-LEIDAS          PIC 9(9)        VALUE 0.
+           03 WS-PEND-APLICADAS       PIC 9(9)        VALUE 0.
+           03 WS-PEND-RECHAZADAS      PIC 9(9)        VALUE 0.
+           03 WS-SALDO-DISPONIBLE     PIC S9(13)V9(2) COMP-3 VALUE 0.
+      *
+      *--- CAMPOS EDITADOS DISPLAY PARA PODER USAR EL ID (COMP) Y EL
+      *--- MONTO (COMP-3) DE TAPENDTR COMO OPERANDOS DE UN STRING (EL
+      *--- VERBO STRING EXIGE USAGE DISPLAY, IGUAL QUE DB2-SQLCODE-Z
+      *--- MAS ABAJO)
+      *
+           03 WS-ID-PENDIENTE-ED      PIC -ZZZZZZZZ9.
+           03 WS-MONTO-P-ED           PIC -ZZZ.ZZZ.ZZZ,ZZ.
+       01  SWITCHES.
+           03 WS-CONTINUAR            PIC X           VALUE 'N'.
+              88 WS-EXIT                              VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'TRPGCOB'.
+          03 WC-ESTADO-ACTIVO         PIC X(1)     VALUE 'A'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-FIN.
+
+       100-INICIO.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-FECHA-SISTEMA TO WS-FECHA-SISTEMA-CHAR
+           OPEN OUTPUT RPT-FILE
+           MOVE 'REPORTE DE APLICACION DE TRANSACCIONES PROGRAMADAS'
+                TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       200-PROCESO.
+           EXEC SQL OPEN C_TAPENDTR END-EXEC
+           MOVE 'N' TO WS-CONTINUAR
+           PERFORM UNTIL WS-EXIT
+              EXEC SQL
+                   FETCH C_TAPENDTR INTO
+                      :CL-ID-PENDIENTE
+                     ,:CL-NUMERO-CUENTA-P
+                     ,:CL-TIPO-TRANSACCION-P
+                     ,:CL-MONTO-P
+                     ,:CL-TASA-CAMBIO-P
+                     ,:CL-USUARIO-P
+                     ,:CL-TERMINAL-P
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-PEND-LEIDAS
+                 PERFORM 210-APLICAR-PENDIENTE
+              ELSE
+                 IF SQLCODE = 100
+                    SET WS-EXIT TO TRUE
+                 ELSE
+                    PERFORM 999-ERROR-DB2
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_TAPENDTR END-EXEC.
+
+       210-APLICAR-PENDIENTE.
+      *
+      *--- SE CONSULTA LA CUENTA PARA TOMAR EL SALDO ACTUAL, EL ESTADO
+      *--- Y EL LIMITE DE SOBREGIRO ANTES DE APLICAR EL MOVIMIENTO. SI
+      *--- LA CUENTA YA NO EXISTE SE RECHAZA LA PENDIENTE SIN DETENER
+      *--- EL RESTO DE LA CORRIDA
+      *
+           MOVE CL-NUMERO-CUENTA-P TO CL-NUMERO-CUENTA
+           EXEC SQL
+                SELECT
+                   SALDO
+                  ,ESTADO_CUENTA
+                  ,LIMITE_SOBREGIRO
+                  ,SALDO_RETENIDO
+                INTO
+                   :CL-SALDO
+                  ,:CL-ESTADO-CUENTA
+                  ,:CL-LIMITE-SOBREGIRO
+                  ,:CL-SALDO-RETENIDO
+                FROM
+                   TACUENT
+                WHERE
+                   NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE = 0
+      *
+      *--- NO SE APLICA NADA CONTRA UNA CUENTA QUE NO ESTE ACTIVA
+      *
+              IF CL-ESTADO-CUENTA NOT = WC-ESTADO-ACTIVO
+                 ADD 1 TO WS-PEND-RECHAZADAS
+                 PERFORM 261-ESCRIBIR-RECHAZADA-BLOQ
+              ELSE
+                 IF CL-TIPO-TRANSACCION-P = 'D'
+                    ADD CL-MONTO-P TO CL-SALDO
+                    PERFORM 220-SQL-ACTUALIZAR-SALDO
+                    PERFORM 230-SQL-CREAR-TRANSACCION
+                    PERFORM 240-SQL-MARCAR-APLICADA
+                    ADD 1 TO WS-PEND-APLICADAS
+                    PERFORM 250-ESCRIBIR-APLICADA
+                 ELSE
+      *
+      *--- RETIRO PROGRAMADO: SE VALIDA EL SALDO DISPONIBLE (SALDO
+      *--- MENOS RETENIDO MAS SOBREGIRO) ANTES DE RESTAR, IGUAL QUE
+      *--- RETRCOB VALIDA UN RETIRO INMEDIATO. UN RETIRO PROGRAMADO NO
+      *--- PUEDE DRENAR FONDOS QUE OTRA TRANSACCION DEJO EN RETENCION
+      *--- (VER DEPOCOB/226-SQL-CREAR-RETENCION) DESPUES DE QUE SE
+      *--- PROGRAMO ESTE RETIRO
+      *
+                    COMPUTE WS-SALDO-DISPONIBLE = CL-SALDO
+                                                  - CL-SALDO-RETENIDO
+                                                  + CL-LIMITE-SOBREGIRO
+                    IF CL-MONTO-P > WS-SALDO-DISPONIBLE
+                       ADD 1 TO WS-PEND-RECHAZADAS
+                       PERFORM 262-ESCRIBIR-RECHAZADA-SALDO
+                    ELSE
+                       SUBTRACT CL-MONTO-P FROM CL-SALDO
+                       PERFORM 220-SQL-ACTUALIZAR-SALDO
+                       PERFORM 230-SQL-CREAR-TRANSACCION
+                       PERFORM 240-SQL-MARCAR-APLICADA
+                       ADD 1 TO WS-PEND-APLICADAS
+                       PERFORM 250-ESCRIBIR-APLICADA
+                    END-IF
+                 END-IF
+              END-IF
+           ELSE
+              IF SQLCODE = 100
+                 ADD 1 TO WS-PEND-RECHAZADAS
+                 PERFORM 260-ESCRIBIR-RECHAZADA
+              ELSE
+                 PERFORM 999-ERROR-DB2
+              END-IF
+           END-IF.
+
+       220-SQL-ACTUALIZAR-SALDO.
+           EXEC SQL
+                UPDATE TACUENT
+                SET    SALDO = :CL-SALDO
+                WHERE  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       230-SQL-CREAR-TRANSACCION.
+           EXEC SQL
+                INSERT INTO TATRANS (
+                    NUMERO_CUENTA_T
+                   ,TIPO_TRANSACCION
+                   ,MONTO
+                   ,FECHA_HORA
+                   ,USUARIO
+                   ,TERMINAL
+                   ,TASA_CAMBIO
+                ) VALUES (
+                    :CL-NUMERO-CUENTA
+                   ,:CL-TIPO-TRANSACCION-P
+                   ,:CL-MONTO-P
+                   ,CURRENT TIMESTAMP
+                   ,:CL-USUARIO-P
+                   ,:CL-TERMINAL-P
+                   ,:CL-TASA-CAMBIO-P
+                )
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       240-SQL-MARCAR-APLICADA.
+           EXEC SQL
+                UPDATE TAPENDTR
+                SET    ESTADO_P = 'A'
+                WHERE  ID_PENDIENTE = :CL-ID-PENDIENTE
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       250-ESCRIBIR-APLICADA.
+           MOVE SPACES TO RPT-LINEA
+           MOVE CL-ID-PENDIENTE TO WS-ID-PENDIENTE-ED
+           MOVE CL-MONTO-P      TO WS-MONTO-P-ED
+           STRING 'PENDIENTE '      DELIMITED BY SIZE
+                  WS-ID-PENDIENTE-ED DELIMITED BY SIZE
+                  ' CUENTA='        DELIMITED BY SIZE
+                  CL-NUMERO-CUENTA-P DELIMITED BY SIZE
+                  ' TIPO='          DELIMITED BY SIZE
+                  CL-TIPO-TRANSACCION-P DELIMITED BY SIZE
+                  ' MONTO='         DELIMITED BY SIZE
+                  WS-MONTO-P-ED     DELIMITED BY SIZE
+                  ' APLICADA'       DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       260-ESCRIBIR-RECHAZADA.
+           MOVE SPACES TO RPT-LINEA
+           MOVE CL-ID-PENDIENTE TO WS-ID-PENDIENTE-ED
+           STRING 'PENDIENTE '      DELIMITED BY SIZE
+                  WS-ID-PENDIENTE-ED DELIMITED BY SIZE
+                  ' CUENTA='        DELIMITED BY SIZE
+                  CL-NUMERO-CUENTA-P DELIMITED BY SIZE
+                  ' RECHAZADA, CUENTA NO ENCONTRADA' DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       261-ESCRIBIR-RECHAZADA-BLOQ.
+           MOVE SPACES TO RPT-LINEA
+           MOVE CL-ID-PENDIENTE TO WS-ID-PENDIENTE-ED
+           STRING 'PENDIENTE '      DELIMITED BY SIZE
+                  WS-ID-PENDIENTE-ED DELIMITED BY SIZE
+                  ' CUENTA='        DELIMITED BY SIZE
+                  CL-NUMERO-CUENTA-P DELIMITED BY SIZE
+                  ' RECHAZADA, CUENTA BLOQUEADA' DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       262-ESCRIBIR-RECHAZADA-SALDO.
+           MOVE SPACES TO RPT-LINEA
+           MOVE CL-ID-PENDIENTE TO WS-ID-PENDIENTE-ED
+           STRING 'PENDIENTE '      DELIMITED BY SIZE
+                  WS-ID-PENDIENTE-ED DELIMITED BY SIZE
+                  ' CUENTA='        DELIMITED BY SIZE
+                  CL-NUMERO-CUENTA-P DELIMITED BY SIZE
+                  ' RECHAZADA, SALDO INSUFICIENTE' DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       300-FIN.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'PENDIENTES LEIDAS: '    DELIMITED BY SIZE
+                  WS-PEND-LEIDAS           DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'PENDIENTES APLICADAS: ' DELIMITED BY SIZE
+                  WS-PEND-APLICADAS        DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'PENDIENTES RECHAZADAS: ' DELIMITED BY SIZE
+                  WS-PEND-RECHAZADAS        DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE SPACES TO RPT-LINEA
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
