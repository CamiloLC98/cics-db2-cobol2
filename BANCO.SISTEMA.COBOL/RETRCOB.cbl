@@ -14,24 +14,93 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE TACUENT END-EXEC.
            EXEC SQL INCLUDE TATRANS END-EXEC.
+           EXEC SQL INCLUDE TAPENDTR END-EXEC.
+           EXEC SQL INCLUDE TAOPERA END-EXEC.
+           EXEC SQL INCLUDE TAAUDIT END-EXEC.
 
        01  WS-AUXILIARES.
            03 WS-CAMPO2I-JUST         PIC X(10)   JUST RIGHT.
            03 WS-CAMPO2I-NUM          PIC 9(10).
+           03 WS-SALDO-DISPONIBLE     PIC S9(13)V9(2) COMP-3.
+           03 WS-SALDO-RESULTANTE     PIC S9(13)V9(2) COMP-3.
+           03 WS-TOTAL-DIARIO         PIC S9(13)V9(2) COMP-3.
+           03 WS-TOTAL-SEMANAL        PIC S9(13)V9(2) COMP-3.
+           03 WS-TASA-APLICADA        PIC 9(5)V9(4)   VALUE 1.0000.
+           03 WS-FECHA-SISTEMA        PIC 9(8).
+           03 WS-DUPLICADOS           PIC 9(9)        VALUE 0.
+           03 WS-MONTO-DISPONIBLE     PIC S9(13)V9(2) COMP-3.
+           03 WS-DISP-TMP             PIC S9(13)V9(2) COMP-3.
+           03 WS-MONTO-DISPONIBLE-Z   PIC -(13)9.99.
+           03 WS-FAV-CUENTA           PIC X(10).
+      *
+      *--- DATOS DEL RECIBO QUE 229-ESCRIBIR-RECIBO-TDQ ESCRIBE A LA
+      *--- COLA RECP DESPUES DE UN RETIRO EXITOSO EN 224-SQL-CREAR-
+      *--- TRANSACCION. WS-RECIBO-TS Y CL-ID-TRANSACTION SE OBTIENEN
+      *--- CON UN SELECT DE IDENTITY_VAL_LOCAL()/CURRENT TIMESTAMP
+      *--- PORQUE EL INSERT DE TATRANS NO LOS DEVUELVE.
+      *
+           03 WS-RECIBO-TS            PIC X(26).
+           03 WS-RECIBO-MONTO-ED      PIC -(13)9.99.
+           03 WS-RECIBO-SALDO-ED      PIC -(13)9.99.
+           03 WS-RECIBO-ID-ED         PIC ZZZZZZZZ9.
+           03 WS-RECIBO-LINEA         PIC X(100).
        01  SWITCHES.
            03  WS-PRIMERA-FALG        PIC X           VALUE 'N'.
                88 WS-PRIMERA-VEZ                      VALUE 'Y'.
+           03  WS-CAMPO2I-FALG        PIC X           VALUE 'N'.
+               88 WS-CAMPO2I-VALIDO                   VALUE 'Y'.
        01 DB2-ERROR.
           05 DB2-SQLCODE              PIC S9(9).
           05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
           05 DB2-ERROR-MSG.
              06 DB2-ERR-MSG           PIC X(40).
-             06 DB2-ERR-CODE          PIC X(20).        
+             06 DB2-ERR-CODE          PIC X(20).
        01 WC-CONSTANTES.
           03 WC-PROGRAMA              PIC X(8)     VALUE 'RETRCOB'.
           03 WC-TRANSACCION           PIC X(4)     VALUE 'RETR'.
+      *
+      *--- ESTADO DE CUENTA QUE PERMITE POSTEAR TRANSACCIONES, IGUAL
+      *--- QUE EN BLOQCOB/CLNTCOB. CUALQUIER OTRO ESTADO (POR EJEMPLO
+      *--- BLOQUEADA) SE RECHAZA EN 212-CONSULTAR-CUENTA-DB2
+      *
+          03 WC-ESTADO-ACTIVO         PIC X(1)     VALUE 'A'.
+      *
+      *--- TOPES DE MONTO USADOS EN 214-SQL-TOTAL-DIARIO PARA LIMITAR
+      *--- EL VALOR DE UN RETIRO Y LA SUMA DE RETIROS DEL DIA PARA UNA
+      *--- MISMA CUENTA (VER TIPO_TRANSACCION = 'R' EN TATRANS)
+      *
+          03 WC-MAX-MONTO-TRANSACCION PIC S9(13)V9(2) COMP-3
+                                            VALUE 1000000.00.
+          03 WC-MAX-MONTO-DIARIO      PIC S9(13)V9(2) COMP-3
+                                            VALUE 5000000.00.
+      *
+      *--- A PARTIR DE ESTE MONTO (SIEMPRE POR DEBAJO DE WC-MAX-MONTO-
+      *--- TRANSACCION) SE EXIGE UN SEGUNDO ENTER DE CONFIRMACION
+      *--- ANTES DE APLICAR EL RETIRO, VER 211-PEDIR-CONFIRMACION
+      *
+          03 WC-UMBRAL-CONFIRMACION   PIC S9(13)V9(2) COMP-3
+                                            VALUE 500000.00.
+      *
+      *--- MONEDAS SOPORTADAS Y TASA FIJA ENTRE ELLAS, USADAS EN
+      *--- 215-CONVERTIR-MONEDA PARA UN RETIRO EN MONEDA DISTINTA
+      *--- A LA MONEDA DE LA CUENTA (CL-MONEDA-CUENTA)
+      *
+          03 WC-MONEDA-LOCAL          PIC X(3)     VALUE 'COP'.
+          03 WC-MONEDA-EXTRANJERA     PIC X(3)     VALUE 'USD'.
+          03 WC-TASA-CAMBIO           PIC 9(5)V9(4)
+                                            VALUE 4000.0000.
+      *
+      *--- VENTANA DE TIEMPO, EN SEGUNDOS, DENTRO DE LA CUAL SE
+      *--- CONSIDERA QUE UN RETIRO IDENTICO (MISMA CUENTA, TIPO,
+      *--- MONTO Y TERMINAL) YA APLICADO ES UN REENVIO DUPLICADO EN
+      *--- VEZ DE UN RETIRO NUEVO. VER 226-SQL-VERIFICAR-DUPLICADO
+      *
+          03 WC-VENTANA-DUPLICADO     PIC S9(4)    COMP
+                                            VALUE 60.
 
 
+       COPY VALCTACP.
+       COPY ERRCTACP.
        COPY RETRMPCP.
        COPY DFHAID.
        COPY DDCICS.
@@ -44,6 +113,18 @@
 
        100-INICIO.
       *
+      *--- SE REGISTRA LA INVOCACION DE ESTA TRANSACCION EN TAAUDIT
+      *--- ANTES DE CUALQUIER OTRA COSA (VER 820-REGISTRAR-AUDITORIA
+      *--- EN AUDCTAPR.cpy)
+      *
+           PERFORM 820-REGISTRAR-AUDITORIA
+      *
+      *--- FECHA DE CORRIDA, USADA EN 217-PROGRAMAR-RETIRO PARA
+      *--- VALIDAR QUE LA FECHA PROGRAMADA (CAMPO4I) NO SEA ANTERIOR
+      *--- AL DIA DE HOY
+      *
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+      *
       *--- SI SE RECIBE COMMAREA (EIBCALEN > 0), SE COPIA A UNA VARIABLE
       *--- LOCAL, OCURRE CUANDO EL PROGRAMA ES LLAMADO CON XCTL O LINK
       *
@@ -69,8 +150,15 @@
       *--- EL MAPA LIMPIO.
       *
            IF EIBCALEN > 0 AND EIBTRNID NOT = 'RETR'
+              MOVE CH-COMUN(1:10) TO WS-FAV-CUENTA
               MOVE LOW-VALUES TO RETRMPI
-              PERFORM 110-ENVIAR-MAPA-VACIO
+              MOVE 'N' TO CH-CONF-PENDIENTE
+              IF WS-FAV-CUENTA IS NUMERIC AND WS-FAV-CUENTA NOT = ZERO
+                 MOVE WS-FAV-CUENTA TO CAMPO1O
+                 PERFORM 220-ENVIAR-MAPA
+              ELSE
+                 PERFORM 110-ENVIAR-MAPA-VACIO
+              END-IF
               SET WS-PRIMERA-VEZ TO TRUE
               PERFORM 300-RETURN
            END-IF.
@@ -102,6 +190,8 @@
               EVALUATE EIBAID
                    WHEN DFHPF3
                         PERFORM 216-VOLVER-MENU
+                   WHEN DFHPF7
+                        PERFORM 227-CONSULTAR-DISPONIBLE
                    WHEN DFHENTER
                         PERFORM 210-PROCESAR-DATOS
               END-EVALUATE
@@ -109,6 +199,15 @@
 
        210-PROCESAR-DATOS.
       *
+      *--- SI YA HABIA UNA CONFIRMACION PENDIENTE (VER 211-PEDIR-
+      *--- CONFIRMACION) ESTE ENTER LA CONFIRMA, SIN VOLVER A VALIDAR
+      *--- LOS CAMPOS DE LA PANTALLA
+      *
+           IF CH-CONF-PENDIENTE = 'Y'
+              PERFORM 219-CONFIRMAR-RETIRO
+              PERFORM 300-RETURN
+           END-IF
+      *
       *--- VALIDAR CAMPOS DE ENTRADA ANTES DE CONSULTAR DB2
       *
            IF CAMPO1I = LOW-VALUES OR CAMPO2I = LOW-VALUES
@@ -122,8 +221,19 @@
 
        212-CONSULTAR-CUENTA-DB2.
       *
-      *--- CONSULTAR CUENTA EN LA BASE DE DATOS.
-      * 
+      *--- CONSULTAR CUENTA EN LA BASE DE DATOS. ANTES DE IR A DB2 SE
+      *--- VALIDA EL DIGITO DE VERIFICACION DE CAMPO1I (VER
+      *--- 800-VALIDAR-DIGITO-VERIF) PARA RECHAZAR LOCALMENTE UN
+      *--- NUMERO DE CUENTA OBVIAMENTE MAL DIGITADO SIN GASTAR UN
+      *--- VIAJE A LA BASE DE DATOS
+      *
+           MOVE CAMPO1I TO WS-VC-NUMERO
+           PERFORM 800-VALIDAR-DIGITO-VERIF
+           IF NOT WS-VC-CUENTA-VALIDA
+              MOVE 'NUMERO DE CUENTA INVALIDO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
            MOVE CAMPO1I TO CL-NUMERO-CUENTA
            PERFORM 222-SQL-CONSULTA
       *
@@ -132,29 +242,223 @@
       *--- CL-SALDO SE CORTA LA EJECUCION CON 300-RETURN Y SE ENVIA
       *--- UN MESAJE
       *     
-           IF SQLCODE = 0 
+           IF SQLCODE = 0
+      *
+      *--- NO SE POSTEA NADA CONTRA UNA CUENTA QUE NO ESTE ACTIVA
+      *--- (POR EJEMPLO, BLOQUEADA POR BLOQCOB O POR EL BLOQUEO
+      *--- AUTOMATICO DE CLNTCOB)
+      *
+              IF CL-ESTADO-CUENTA NOT = WC-ESTADO-ACTIVO
+                 MOVE 'CUENTA BLOQUEADA' TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
               PERFORM 213-RELLENAR-CAMPO2I
-              IF WS-CAMPO2I-NUM > CL-SALDO 
-                 MOVE 'SALDO INSUFICIENTE' TO MSGO 
-                 PERFORM 220-ENVIAR-MAPA 
-                 PERFORM 300-RETURN 
-              END-IF 
-              SUBTRACT WS-CAMPO2I-NUM FROM CL-SALDO
-              PERFORM 223-SQL-ACTUALIZAR-SALDO
-              PERFORM 224-SQL-CREAR-TRANSACCION
+              IF NOT WS-CAMPO2I-VALIDO
+                 MOVE 'MONTO INVALIDO' TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
+              PERFORM 215-CONVERTIR-MONEDA
+      *
+      *--- SALDO_RETENIDO (FONDOS EN RETENCION POR UN DEPOSITO GRANDE
+      *--- AUN NO LIBERADO POR EL BATCH RETNCOB, VER DEPOCOB) NO ESTA
+      *--- DISPONIBLE PARA RETIRO, POR ESO SE DESCUENTA ANTES DE SUMAR
+      *--- EL SOBREGIRO
+      *
+              COMPUTE WS-SALDO-DISPONIBLE = CL-SALDO - CL-SALDO-RETENIDO
+                                           + CL-LIMITE-SOBREGIRO
+              IF WS-CAMPO2I-NUM > WS-SALDO-DISPONIBLE
+                 MOVE 'SALDO INSUFICIENTE' TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
+      *
+      *--- PISO MINIMO CONTRACTUAL DE LA CUENTA (SALDO_MINIMO). EN CERO
+      *--- SIGNIFICA QUE LA CUENTA NO TIENE PISO, IGUAL QUE
+      *--- LIMITE_SOBREGIRO Y LIMITE_RETIRO_SEMANAL EN CERO. ESTE
+      *--- CHEQUEO ES DISTINTO DEL DE SALDO INSUFICIENTE DE ARRIBA: AHI
+      *--- SE MIRA CONTRA EL SOBREGIRO DISPONIBLE, AQUI SE MIRA QUE EL
+      *--- RETIRO NO DEJE EL SALDO POR DEBAJO DEL PISO
+      *
+              COMPUTE WS-SALDO-RESULTANTE = CL-SALDO - WS-CAMPO2I-NUM
+              IF WS-SALDO-RESULTANTE < CL-SALDO-MINIMO
+                 MOVE 'RETIRO DEJA LA CUENTA BAJO EL SALDO MINIMO'
+                                                              TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
+      *
+      *--- TOPE POR TRANSACCION: SE RECHAZA ANTES DE CONSULTAR EL
+      *--- ACUMULADO DEL DIA, QUE SOLO TIENE SENTIDO SI EL MONTO
+      *--- INDIVIDUAL YA ES VALIDO
+      *
+              IF WS-CAMPO2I-NUM > WC-MAX-MONTO-TRANSACCION
+                 MOVE 'MONTO SUPERA EL MAXIMO POR TRANSACCION' TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
+              PERFORM 214-SQL-TOTAL-DIARIO
+              IF WS-TOTAL-DIARIO + WS-CAMPO2I-NUM > WC-MAX-MONTO-DIARIO
+                 MOVE 'MONTO SUPERA EL LIMITE DIARIO DE LA CUENTA'
+                                                              TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
+      *
+      *--- TOPE SEMANAL DE RETIRO DE LA CUENTA (LIMITE_RETIRO_SEMANAL).
+      *--- EN CERO SIGNIFICA QUE LA CUENTA NO TIENE TOPE SEMANAL, IGUAL
+      *--- QUE LIMITE_SOBREGIRO EN CERO SIGNIFICA SIN SOBREGIRO
+      *
+              IF CL-LIMITE-RETIRO-SEMANAL NOT = 0
+                 PERFORM 218-SQL-TOTAL-SEMANAL
+                 IF WS-TOTAL-SEMANAL + WS-CAMPO2I-NUM
+                                          > CL-LIMITE-RETIRO-SEMANAL
+                    MOVE 'MONTO SUPERA EL LIMITE SEMANAL DE RETIRO'
+                                                              TO MSGO
+                    PERFORM 220-ENVIAR-MAPA
+                    PERFORM 300-RETURN
+                 END-IF
+              END-IF
+      *
+      *--- SI SE DIGITO CAMPO4I (FECHA PROGRAMADA) EL RETIRO NO SE
+      *--- APLICA DE INMEDIATO, SE DEJA PENDIENTE EN TAPENDTR PARA QUE
+      *--- LO APLIQUE EL BATCH DE TRANSACCIONES PROGRAMADAS (TRPGCOB)
+      *
+              IF CAMPO4I NOT = LOW-VALUES AND CAMPO4I NOT = SPACES
+                 PERFORM 217-PROGRAMAR-RETIRO
+              ELSE
+      *
+      *--- RETIRO DE ALTO VALOR: SE PIDE CONFIRMACION ANTES DE TOCAR
+      *--- EL SALDO, VER 211-PEDIR-CONFIRMACION
+      *
+                 IF WS-CAMPO2I-NUM > WC-UMBRAL-CONFIRMACION
+                    PERFORM 211-PEDIR-CONFIRMACION
+                 ELSE
+                    MOVE WS-CAMPO2I-NUM TO CL-MONTO
+                    MOVE EIBOPID        TO CL-USUARIO
+                    MOVE EIBTRMID       TO CL-TERMINAL
+                    PERFORM 226-SQL-VERIFICAR-DUPLICADO
+                    SUBTRACT WS-CAMPO2I-NUM FROM CL-SALDO
+                    PERFORM 223-SQL-ACTUALIZAR-SALDO
+                    PERFORM 224-SQL-CREAR-TRANSACCION
+                 END-IF
+              END-IF
            ELSE
               PERFORM 999-FALLO-FICHERO
-           END-IF.      
+           END-IF.
+       211-PEDIR-CONFIRMACION.
+      *
+      *--- SE GUARDA LA CUENTA Y EL MONTO YA VALIDADOS EN EL COMMAREA
+      *--- (IGUAL QUE HACE DEPOCOB PARA SU CONFIRMACION DE DEPOSITO) Y
+      *--- SE PIDE UN SEGUNDO ENTER ANTES DE APLICAR EL RETIRO
+      *
+           MOVE 'Y'               TO CH-CONF-PENDIENTE
+           MOVE CL-NUMERO-CUENTA  TO CH-CONF-CUENTA
+           MOVE WS-CAMPO2I-NUM    TO CH-CONF-MONTO
+           MOVE WS-TASA-APLICADA  TO CH-COMUN(1:9)
+           MOVE SPACES TO MSGO
+           STRING 'RETIRO DE '     DELIMITED BY SIZE
+                  CH-CONF-MONTO    DELIMITED BY SIZE
+                  ' CTA '          DELIMITED BY SIZE
+                  CH-CONF-CUENTA   DELIMITED BY SIZE
+                  ' ENTER=OK PF3=NO' DELIMITED BY SIZE
+             INTO MSGO
+           END-STRING
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
       *-------------------------------------------------------------
       *--- CAMPO2I VIENE DE ESTA FORMA 1000______ Y SE NECESITA DE
       *--- ESTA FORMA 0000001000
-      *-------------------------------------------------------------       
+      *-------------------------------------------------------------
        213-RELLENAR-CAMPO2I.
+      *
+      *--- SE VALIDA QUE EL MONTO PARSEADO SEA NUMERICO Y MAYOR QUE
+      *--- CERO ANTES DE DEJARLO EN WS-CAMPO2I-NUM, PARA QUE UN VALOR
+      *--- FUERA DE PRECISION O BASURA EN CAMPO2I NO LLEGUE A LA
+      *--- ARITMETICA DE 212-CONSULTAR-CUENTA-DB2
+      *
+           MOVE 'N' TO WS-CAMPO2I-FALG
            UNSTRING CAMPO2I DELIMITED BY '_'
                INTO WS-CAMPO2I-JUST
            END-UNSTRING
            INSPECT WS-CAMPO2I-JUST REPLACING ALL '_' BY ZEROES
-           MOVE WS-CAMPO2I-JUST TO WS-CAMPO2I-NUM. 
+           IF WS-CAMPO2I-JUST IS NUMERIC
+              MOVE WS-CAMPO2I-JUST TO WS-CAMPO2I-NUM
+              IF WS-CAMPO2I-NUM > 0
+                 SET WS-CAMPO2I-VALIDO TO TRUE
+              END-IF
+           END-IF.
+      *-------------------------------------------------------------
+      *--- SI CAMPO3I (MONEDA DEL RETIRO) VIENE VACIO O IGUAL A LA
+      *--- MONEDA DE LA CUENTA, NO HAY CONVERSION. SI VIENE EN LA
+      *--- OTRA MONEDA SOPORTADA, SE CONVIERTE WS-CAMPO2I-NUM A LA
+      *--- MONEDA DE LA CUENTA ANTES DE TOCAR CL-SALDO, Y LA TASA
+      *--- APLICADA QUEDA EN WS-TASA-APLICADA PARA GRABARSE EN
+      *--- TATRANS.TASA_CAMBIO (224-SQL-CREAR-TRANSACCION)
+      *-------------------------------------------------------------
+       215-CONVERTIR-MONEDA.
+           MOVE 1.0000 TO WS-TASA-APLICADA
+           IF CAMPO3I = LOW-VALUES OR CAMPO3I = SPACES
+                        OR CAMPO3I = CL-MONEDA-CUENTA
+              CONTINUE
+           ELSE
+              IF CL-MONEDA-CUENTA = WC-MONEDA-LOCAL
+                 AND CAMPO3I = WC-MONEDA-EXTRANJERA
+                 MOVE WC-TASA-CAMBIO TO WS-TASA-APLICADA
+                 COMPUTE WS-CAMPO2I-NUM ROUNDED =
+                         WS-CAMPO2I-NUM * WC-TASA-CAMBIO
+              ELSE
+                 IF CL-MONEDA-CUENTA = WC-MONEDA-EXTRANJERA
+                    AND CAMPO3I = WC-MONEDA-LOCAL
+                    COMPUTE WS-TASA-APLICADA ROUNDED =
+                            1 / WC-TASA-CAMBIO
+                    COMPUTE WS-CAMPO2I-NUM ROUNDED =
+                            WS-CAMPO2I-NUM / WC-TASA-CAMBIO
+                 ELSE
+                    MOVE 'MONEDA DE RETIRO NO VALIDA' TO MSGO
+                    PERFORM 220-ENVIAR-MAPA
+                    PERFORM 300-RETURN
+                 END-IF
+              END-IF
+           END-IF.
+
+       217-PROGRAMAR-RETIRO.
+      *
+      *--- LA FECHA PROGRAMADA NO PUEDE SER ANTERIOR A HOY. SI ES VALIDA
+      *--- SE DEJA EL RETIRO PENDIENTE EN TAPENDTR, YA CONVERTIDO A LA
+      *--- MONEDA DE LA CUENTA, PARA QUE LO APLIQUE TRPGCOB
+      *
+           IF CAMPO4I < WS-FECHA-SISTEMA
+              MOVE 'LA FECHA PROGRAMADA NO PUEDE SER ANTERIOR A HOY'
+                                                              TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           PERFORM 225-SQL-CREAR-PENDIENTE.
+
+       214-SQL-TOTAL-DIARIO.
+      *
+      *--- SUMA LOS RETIROS YA REGISTRADOS HOY EN TATRANS PARA LA
+      *--- CUENTA, USADO PARA EL TOPE DIARIO DE 212-CONSULTAR-CUENTA-DB2
+      *
+           EXEC SQL
+                SELECT
+                   COALESCE(SUM(MONTO), 0)
+                INTO
+                   :WS-TOTAL-DIARIO
+                FROM
+                   TATRANS
+                WHERE
+                   NUMERO_CUENTA_T   = :CL-NUMERO-CUENTA
+                   AND TIPO_TRANSACCION = 'R'
+                   AND DATE(FECHA_HORA) = CURRENT DATE
+           END-EXEC
+           IF SQLCODE = 0
+              CONTINUE
+           ELSE
+              PERFORM 999-FALLO-FICHERO
+           END-IF.
 
        216-VOLVER-MENU.
            MOVE 'MENUPGM'       TO CH-XCTL
@@ -163,6 +467,68 @@
            MOVE WC-PROGRAMA     TO CH-PROGRAMA-RETORNO
            PERFORM 221-XCTL-PROGRAMA.
 
+       219-CONFIRMAR-RETIRO.
+      *
+      *--- SE APLICA EL RETIRO DE ALTO VALOR YA VALIDADO EN 212-
+      *--- CONSULTAR-CUENTA-DB2, USANDO LOS DATOS GUARDADOS EN EL
+      *--- COMMAREA POR 211-PEDIR-CONFIRMACION. SE VUELVE A CONSULTAR
+      *--- LA CUENTA Y A VALIDAR EL SALDO DISPONIBLE PORQUE PUDO HABER
+      *--- CAMBIADO ENTRE LA PRIMERA PANTALLA Y ESTE SEGUNDO ENTER
+      *
+           MOVE 'N'              TO CH-CONF-PENDIENTE
+           MOVE CH-CONF-CUENTA   TO CL-NUMERO-CUENTA
+           MOVE CH-CONF-MONTO    TO WS-CAMPO2I-NUM
+           MOVE CH-COMUN(1:9)    TO WS-TASA-APLICADA
+           PERFORM 222-SQL-CONSULTA
+           IF SQLCODE = 0
+              COMPUTE WS-SALDO-DISPONIBLE = CL-SALDO - CL-SALDO-RETENIDO
+                                           + CL-LIMITE-SOBREGIRO
+              IF WS-CAMPO2I-NUM > WS-SALDO-DISPONIBLE
+                 MOVE 'SALDO INSUFICIENTE' TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
+              MOVE WS-CAMPO2I-NUM TO CL-MONTO
+              MOVE EIBOPID        TO CL-USUARIO
+              MOVE EIBTRMID       TO CL-TERMINAL
+              PERFORM 226-SQL-VERIFICAR-DUPLICADO
+              SUBTRACT WS-CAMPO2I-NUM FROM CL-SALDO
+              PERFORM 223-SQL-ACTUALIZAR-SALDO
+              PERFORM 224-SQL-CREAR-TRANSACCION
+           ELSE
+              PERFORM 999-FALLO-FICHERO
+           END-IF.
+
+       226-SQL-VERIFICAR-DUPLICADO.
+      *
+      *--- GUARDA CONTRA DOBLE ENVIO: SI EL TERMINAL SE COLGO DESPUES
+      *--- DE CONFIRMAR EL RETIRO Y EL CAJERO VUELVE A PULSAR ENTER
+      *--- (O CICS REENVIA LA MISMA PETICION), YA EXISTIRA EN TATRANS
+      *--- UNA TRANSACCION IDENTICA (MISMA CUENTA, TIPO, MONTO Y
+      *--- TERMINAL) DENTRO DE LOS ULTIMOS WC-VENTANA-DUPLICADO
+      *--- SEGUNDOS, Y SE RECHAZA EN VEZ DE POSTEARLA OTRA VEZ
+      *
+           EXEC SQL
+                SELECT
+                   COUNT(*)
+                INTO
+                   :WS-DUPLICADOS
+                FROM
+                   TATRANS
+                WHERE
+                   NUMERO_CUENTA_T = :CL-NUMERO-CUENTA
+                   AND TIPO_TRANSACCION = 'R'
+                   AND MONTO = :CL-MONTO
+                   AND TERMINAL = :CL-TERMINAL
+                   AND FECHA_HORA >
+                       CURRENT TIMESTAMP - :WC-VENTANA-DUPLICADO SECONDS
+           END-EXEC
+           IF SQLCODE = 0 AND WS-DUPLICADOS > 0
+              MOVE 'RETIRO DUPLICADO, YA FUE APLICADO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF.
+
        220-ENVIAR-MAPA.
            EXEC CICS SEND
                 MAP('RETRMP')
@@ -182,16 +548,53 @@
            EXEC SQL
                 SELECT
                    NUMERO_CUENTA
-                  ,SALDO 
+                  ,SALDO
+                  ,LIMITE_SOBREGIRO
+                  ,MONEDA_CUENTA
+                  ,ESTADO_CUENTA
+                  ,LIMITE_RETIRO_SEMANAL
+                  ,SALDO_MINIMO
+                  ,SALDO_RETENIDO
                 INTO
                   :CL-NUMERO-CUENTA
                  ,:CL-SALDO
+                 ,:CL-LIMITE-SOBREGIRO
+                 ,:CL-MONEDA-CUENTA
+                 ,:CL-ESTADO-CUENTA
+                 ,:CL-LIMITE-RETIRO-SEMANAL
+                 ,:CL-SALDO-MINIMO
+                 ,:CL-SALDO-RETENIDO
                 FROM
                   TACUENT
                 WHERE
                   NUMERO_CUENTA = :CL-NUMERO-CUENTA
            END-EXEC.
 
+       218-SQL-TOTAL-SEMANAL.
+      *
+      *--- SUMA LOS RETIROS REGISTRADOS EN TATRANS PARA LA CUENTA EN
+      *--- LOS ULTIMOS 7 DIAS (SEMANA MOVIL), USADO PARA EL TOPE
+      *--- REGULATORIO/DE PRODUCTO DE 212-CONSULTAR-CUENTA-DB2. NO
+      *--- CONFUNDIR CON 214-SQL-TOTAL-DIARIO, QUE SOLO MIRA HOY
+      *
+           EXEC SQL
+                SELECT
+                   COALESCE(SUM(MONTO), 0)
+                INTO
+                   :WS-TOTAL-SEMANAL
+                FROM
+                   TATRANS
+                WHERE
+                   NUMERO_CUENTA_T   = :CL-NUMERO-CUENTA
+                   AND TIPO_TRANSACCION = 'R'
+                   AND FECHA_HORA >= CURRENT DATE - 7 DAYS
+           END-EXEC
+           IF SQLCODE = 0
+              CONTINUE
+           ELSE
+              PERFORM 999-FALLO-FICHERO
+           END-IF.
+
        223-SQL-ACTUALIZAR-SALDO.
            EXEC SQL
                 UPDATE TACUENT
@@ -205,27 +608,231 @@
            END-IF.   
 
        224-SQL-CREAR-TRANSACCION.
+      *
+      *--- SE REGISTRA EL OPERADOR (EIBOPID) Y EL TERMINAL (EIBTRMID)
+      *--- QUE DIGITO LA TRANSACCION PARA PODER RASTREARLA
+      *
            MOVE WS-CAMPO2I-NUM TO CL-MONTO
+           MOVE EIBOPID        TO CL-USUARIO
+           MOVE EIBTRMID       TO CL-TERMINAL
+           MOVE WS-TASA-APLICADA TO CL-TASA-CAMBIO
+           PERFORM 228-CONSULTAR-TILL-OPERADOR
            EXEC SQL
                 INSERT INTO TATRANS(
                     NUMERO_CUENTA_T
                    ,TIPO_TRANSACCION
-                   ,MONTO 
+                   ,MONTO
                    ,FECHA_HORA
+                   ,USUARIO
+                   ,TERMINAL
+                   ,TASA_CAMBIO
+                   ,TILL_ID_T
                 ) VALUES (
                     :CL-NUMERO-CUENTA
                    ,'R'
                    ,:CL-MONTO
                    ,CURRENT TIMESTAMP
+                   ,:CL-USUARIO
+                   ,:CL-TERMINAL
+                   ,:CL-TASA-CAMBIO
+                   ,:CL-TILL-ID-T
+                )
+           END-EXEC
+           IF SQLCODE = 0
+              EXEC CICS SYNCPOINT END-EXEC
+              PERFORM 229-ESCRIBIR-RECIBO-TDQ
+              MOVE 'RETIRO EXITOSO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           ELSE
+              PERFORM 999-FALLO-TRANSACCION
+           END-IF.
+
+       228-CONSULTAR-TILL-OPERADOR.
+      *
+      *--- SE CONSULTA LA CAJA/GAVETA ASIGNADA AL OPERADOR (EIBOPID)
+      *--- PARA ESTAMPARLA EN TATRANS.TILL_ID_T Y PODER CUADRARLA EN
+      *--- EL REPORTE DE FIN DE TURNO (CUADCOB). SI EL OPERADOR NO
+      *--- TIENE CAJA ASIGNADA EN TAOPERA NO SE RECHAZA EL RETIRO,
+      *--- SOLO QUEDA SIN CAJA EN EL HISTORICO
+      *
+           MOVE SPACES TO CL-TILL-ID-T
+           MOVE EIBOPID TO CL-OPERADOR-ID
+           EXEC SQL
+                SELECT TILL_ID
+                INTO   :CL-TILL-ID
+                FROM   TAOPERA
+                WHERE  OPERADOR_ID = :CL-OPERADOR-ID
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE CL-TILL-ID TO CL-TILL-ID-T
+           END-IF.
+
+       229-ESCRIBIR-RECIBO-TDQ.
+      *
+      *--- ESCRIBE UN RECIBO DEL RETIRO A LA COLA TRANSIENT DATA RECP
+      *--- PARA QUE UNA TERMINAL CON IMPRESORA LO RECOJA. SE USA
+      *--- IDENTITY_VAL_LOCAL() PARA RECUPERAR EL ID_TRANSACTION QUE
+      *--- EL INSERT DE 224-SQL-CREAR-TRANSACCION ACABA DE GENERAR, YA
+      *--- QUE EL INSERT NO LO DEVUELVE. MISMO PATRON DE WRITEQ TD QUE
+      *--- 222-EXPORTAR-MOVIMIENTOS EN MOVSCOB Y 229-ESCRIBIR-RECIBO-
+      *--- TDQ EN DEPOCOB.
+      *
+           EXEC SQL
+                SELECT IDENTITY_VAL_LOCAL(), CURRENT TIMESTAMP
+                INTO   :CL-ID-TRANSACTION, :WS-RECIBO-TS
+                FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE CL-ID-TRANSACTION TO WS-RECIBO-ID-ED
+              MOVE WS-CAMPO2I-NUM    TO WS-RECIBO-MONTO-ED
+              MOVE CL-SALDO          TO WS-RECIBO-SALDO-ED
+              MOVE SPACES            TO WS-RECIBO-LINEA
+              STRING 'RETIRO'                DELIMITED BY SIZE
+                     ' CTA:'                 DELIMITED BY SIZE
+                     CL-NUMERO-CUENTA        DELIMITED BY SIZE
+                     ' MONTO:'               DELIMITED BY SIZE
+                     WS-RECIBO-MONTO-ED      DELIMITED BY SIZE
+                     ' SALDO:'               DELIMITED BY SIZE
+                     WS-RECIBO-SALDO-ED      DELIMITED BY SIZE
+                     ' FECHA:'               DELIMITED BY SIZE
+                     WS-RECIBO-TS            DELIMITED BY SIZE
+                     ' ID:'                  DELIMITED BY SIZE
+                     WS-RECIBO-ID-ED         DELIMITED BY SIZE
+                INTO WS-RECIBO-LINEA
+              END-STRING
+              EXEC CICS WRITEQ TD
+                   QUEUE('RECP')
+                   FROM(WS-RECIBO-LINEA)
+                   LENGTH(LENGTH OF WS-RECIBO-LINEA)
+                   NOHANDLE
+              END-EXEC
+           END-IF.
+
+       225-SQL-CREAR-PENDIENTE.
+      *
+      *--- SE REGISTRA EL OPERADOR (EIBOPID) Y EL TERMINAL (EIBTRMID)
+      *--- QUE DIGITO LA TRANSACCION, IGUAL QUE EN 224-SQL-CREAR-
+      *--- TRANSACCION, PARA PODER RASTREARLA
+      *
+           MOVE CL-NUMERO-CUENTA  TO CL-NUMERO-CUENTA-P
+           MOVE 'R'               TO CL-TIPO-TRANSACCION-P
+           MOVE WS-CAMPO2I-NUM    TO CL-MONTO-P
+           MOVE WS-TASA-APLICADA  TO CL-TASA-CAMBIO-P
+           MOVE CAMPO4I           TO CL-FECHA-PROGRAMADA
+           MOVE 'P'               TO CL-ESTADO-P
+           MOVE EIBOPID           TO CL-USUARIO-P
+           MOVE EIBTRMID          TO CL-TERMINAL-P
+           EXEC SQL
+                INSERT INTO TAPENDTR (
+                    NUMERO_CUENTA_P
+                   ,TIPO_TRANSACCION_P
+                   ,MONTO_P
+                   ,TASA_CAMBIO_P
+                   ,FECHA_PROGRAMADA
+                   ,FECHA_CREACION
+                   ,ESTADO_P
+                   ,USUARIO_P
+                   ,TERMINAL_P
+                ) VALUES (
+                    :CL-NUMERO-CUENTA-P
+                   ,:CL-TIPO-TRANSACCION-P
+                   ,:CL-MONTO-P
+                   ,:CL-TASA-CAMBIO-P
+                   ,:CL-FECHA-PROGRAMADA
+                   ,CURRENT TIMESTAMP
+                   ,:CL-ESTADO-P
+                   ,:CL-USUARIO-P
+                   ,:CL-TERMINAL-P
                 )
            END-EXEC
            IF SQLCODE = 0
-              MOVE 'RETIRO EXITOSO' TO MSGO  
+              EXEC CICS SYNCPOINT END-EXEC
+              MOVE 'RETIRO PROGRAMADO CORRECTAMENTE' TO MSGO
               PERFORM 220-ENVIAR-MAPA
               PERFORM 300-RETURN
            ELSE
+              PERFORM 999-FALLO-TRANSACCION
+           END-IF.
+
+       227-CONSULTAR-DISPONIBLE.
+      *
+      *--- MODO DE SOLO CONSULTA (PF7): CALCULA CUANTO SE PODRIA
+      *--- RETIRAR AHORA MISMO APLICANDO LOS MISMOS TOPES QUE 212-
+      *--- CONSULTAR-CUENTA-DB2 (SOBREGIRO, SALDO MINIMO, TOPE POR
+      *--- TRANSACCION, TOPE DIARIO Y TOPE SEMANAL), PERO SIN TOCAR
+      *--- CL-SALDO NI GRABAR NADA EN TATRANS. EL CAJERO SOLO NECESITA
+      *--- CAMPO1I LLENO, NO HACE FALTA DIGITAR UN MONTO EN CAMPO2I
+      *
+           IF CAMPO1I = LOW-VALUES
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              PERFORM 300-RETURN
+           END-IF
+           MOVE CAMPO1I TO WS-VC-NUMERO
+           PERFORM 800-VALIDAR-DIGITO-VERIF
+           IF NOT WS-VC-CUENTA-VALIDA
+              MOVE 'NUMERO DE CUENTA INVALIDO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           MOVE CAMPO1I TO CL-NUMERO-CUENTA
+           PERFORM 222-SQL-CONSULTA
+           IF SQLCODE NOT = 0
               PERFORM 999-FALLO-FICHERO
-           END-IF.      
+           END-IF
+           IF CL-ESTADO-CUENTA NOT = WC-ESTADO-ACTIVO
+              MOVE 'CUENTA BLOQUEADA' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+      *
+      *--- DISPONIBLE POR SALDO + SOBREGIRO, MENOS LO RETENIDO
+      *
+           COMPUTE WS-MONTO-DISPONIBLE = CL-SALDO - CL-SALDO-RETENIDO
+                                        + CL-LIMITE-SOBREGIRO
+      *
+      *--- NO SE PUEDE DEJAR EL SALDO POR DEBAJO DEL PISO MINIMO
+      *
+           COMPUTE WS-DISP-TMP = CL-SALDO - CL-SALDO-MINIMO
+           IF WS-DISP-TMP < WS-MONTO-DISPONIBLE
+              MOVE WS-DISP-TMP TO WS-MONTO-DISPONIBLE
+           END-IF
+      *
+      *--- TOPE POR TRANSACCION
+      *
+           IF WC-MAX-MONTO-TRANSACCION < WS-MONTO-DISPONIBLE
+              MOVE WC-MAX-MONTO-TRANSACCION TO WS-MONTO-DISPONIBLE
+           END-IF
+      *
+      *--- LO QUE QUEDA DISPONIBLE DEL TOPE DIARIO
+      *
+           PERFORM 214-SQL-TOTAL-DIARIO
+           COMPUTE WS-DISP-TMP = WC-MAX-MONTO-DIARIO - WS-TOTAL-DIARIO
+           IF WS-DISP-TMP < WS-MONTO-DISPONIBLE
+              MOVE WS-DISP-TMP TO WS-MONTO-DISPONIBLE
+           END-IF
+      *
+      *--- LO QUE QUEDA DISPONIBLE DEL TOPE SEMANAL, SI LA CUENTA TIENE
+      *
+           IF CL-LIMITE-RETIRO-SEMANAL NOT = 0
+              PERFORM 218-SQL-TOTAL-SEMANAL
+              COMPUTE WS-DISP-TMP =
+                      CL-LIMITE-RETIRO-SEMANAL - WS-TOTAL-SEMANAL
+              IF WS-DISP-TMP < WS-MONTO-DISPONIBLE
+                 MOVE WS-DISP-TMP TO WS-MONTO-DISPONIBLE
+              END-IF
+           END-IF
+           IF WS-MONTO-DISPONIBLE < 0
+              MOVE 0 TO WS-MONTO-DISPONIBLE
+           END-IF
+           MOVE WS-MONTO-DISPONIBLE TO WS-MONTO-DISPONIBLE-Z
+           MOVE SPACES TO MSGO
+           STRING 'DISPONIBLE PARA RETIRAR: '  DELIMITED BY SIZE
+                  WS-MONTO-DISPONIBLE-Z        DELIMITED BY SIZE
+             INTO MSGO
+           END-STRING
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
 
        300-RETURN.
            EXEC CICS
@@ -234,6 +841,10 @@
                 COMMAREA(CH-COMMAREA)
            END-EXEC.
 
+       COPY VALCTAPR.
+       COPY ERRCTAPR.
+       COPY AUDCTAPR.
+
        999-FALLO-FICHERO.
            IF SQLCODE >= 100
               MOVE 'CUENTA NO ENCONTRADA' TO  MSGO
@@ -243,17 +854,41 @@
               PERFORM 999-ERROR-DB2
            END-IF.
 
+       999-FALLO-TRANSACCION.
+      *
+      *--- 223-SQL-ACTUALIZAR-SALDO YA SE APLICO CUANDO FALLA
+      *--- 224-SQL-CREAR-TRANSACCION, ASI QUE SE DESHACE CON
+      *--- SYNCPOINT ROLLBACK PARA NO DEJAR EL SALDO DESCUADRADO
+      *--- SIN SU TRANSACCION CORRESPONDIENTE EN TATRANS
+      *
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+           MOVE 'ERROR AL REGISTRAR EL RETIRO, NO SE APLICO' TO MSGO
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
        999-ERROR-DB2.
            MOVE SQLCODE        TO DB2-SQLCODE
            MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
-           MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
-           MOVE SQLERRMC       TO DB2-ERR-MSG.
-           MOVE DB2-ERROR      TO MSGO
-           MOVE SQLSTATE       TO MSGO(54:)
-           MOVE SPACES         TO MSGO
-           MOVE 'ERROR DB2: '  TO MSGO(1:11)
-           MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
-           MOVE DB2-ERR-MSG    TO MSGO(24:30)
+      *
+      *--- SE CONSULTA PRIMERO EL CATALOGO DE MENSAJES (VER ERRCTACP/
+      *--- ERRCTAPR) PARA MOSTRAR UN MENSAJE EN LENGUAJE CLARO; SOLO SI
+      *--- EL SQLCODE NO ESTA EN EL CATALOGO SE MUESTRA EL VOLCADO
+      *--- CRUDO DE SQLCODE/SQLERRMC DE SIEMPRE
+      *
+           PERFORM 810-BUSCAR-ERROR-CATALOGO
+           IF WS-ERR-SI-ENCONTRADO
+              MOVE SPACES              TO MSGO
+              MOVE WS-ERR-MSG-CATALOGO TO MSGO
+           ELSE
+              MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
+              MOVE SQLERRMC       TO DB2-ERR-MSG
+              MOVE DB2-ERROR      TO MSGO
+              MOVE SQLSTATE       TO MSGO(54:)
+              MOVE SPACES         TO MSGO
+              MOVE 'ERROR DB2: '  TO MSGO(1:11)
+              MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
+              MOVE DB2-ERR-MSG    TO MSGO(24:30)
+           END-IF
            PERFORM 220-ENVIAR-MAPA
            PERFORM 300-RETURN.
 
