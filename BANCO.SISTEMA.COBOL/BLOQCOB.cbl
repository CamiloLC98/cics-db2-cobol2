@@ -14,6 +14,8 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE TACUENT END-EXEC.
            EXEC SQL INCLUDE TAESTLOG END-EXEC.
+           EXEC SQL INCLUDE TANOTIF END-EXEC.
+           EXEC SQL INCLUDE TAAUDIT END-EXEC.
 
        01  SWITCHES.
            03  WS-PRIMERA-FALG        PIC X           VALUE 'N'.
@@ -21,6 +23,25 @@
        01 WC-CONSTANTES.
           03 WC-PROGRAMA              PIC X(8)     VALUE 'BLOQCOB'.
           03 WC-TRANSACCION           PIC X(4)     VALUE 'BLOQ'.
+      *
+      *--- CODIGOS DE ESTADO_CUENTA USADOS PARA DECIDIR SI UN CAMBIO
+      *--- DE ESTADO REQUIERE DOBLE APROBACION (VER 212-CONSULTAR-
+      *--- CUENTA-DB2).
+      *
+          03 WC-ESTADO-ACTIVO         PIC X(1)     VALUE 'A'.
+          03 WC-ESTADO-BLOQUEADO      PIC X(1)     VALUE 'B'.
+      *
+      *--- ESTADO TERMINAL DE CIERRE DE CUENTA (VER 226-CERRAR-CUENTA).
+      *--- A DIFERENCIA DE WC-ESTADO-BLOQUEADO, DE AQUI NO SE PUEDE
+      *--- PASAR A NINGUN OTRO ESTADO.
+      *
+          03 WC-ESTADO-CERRADA        PIC X(1)     VALUE 'C'.
+      *
+      *--- ESTADO_ENVIO DE TANOTIF: LA NOTIFICACION QUEDA 'P' (PENDIENTE)
+      *--- AL CREARSE, Y EL JOB BATCH DE DESPACHO SMS/EMAIL LA MARCA 'E'
+      *--- (ENVIADA) CUANDO LA PROCESA
+      *
+          03 WC-NOTIF-PENDIENTE       PIC X(1)     VALUE 'P'.
        01 DB2-ERROR.
           05 DB2-SQLCODE              PIC S9(9).
           05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
@@ -28,6 +49,8 @@
              06 DB2-ERR-MSG           PIC X(40).
              06 DB2-ERR-CODE          PIC X(20).     
 
+       COPY VALCTACP.
+       COPY ERRCTACP.
        COPY BLOQMPCP.
        COPY DFHAID.
        COPY DDCICS.
@@ -40,6 +63,12 @@
 
        100-INICIO.
       *
+      *--- SE REGISTRA LA INVOCACION DE ESTA TRANSACCION EN TAAUDIT
+      *--- ANTES DE CUALQUIER OTRA COSA (VER 820-REGISTRAR-AUDITORIA
+      *--- EN AUDCTAPR.cpy)
+      *
+           PERFORM 820-REGISTRAR-AUDITORIA
+      *
       *--- SI SE RECIBE COMMAREA (EIBCALEN > 0), SE COPIA A UNA VARIABLE
       *--- LOCAL, OCURRE CUANDO EL PROGRAMA ES LLAMADO CON XCTL O LINK
       *
@@ -105,10 +134,11 @@
       *
       *--- VALIDAR CAMPOS DE ENTRADA ANTES DE CONSULTAR DB2
       *    
-           IF CAMPO1I = LOW-VALUES  OR CAMPO2I = LOW-VALUES 
+           IF CAMPO1I = LOW-VALUES  OR CAMPO2I = LOW-VALUES
+                                    OR CAMPO3I = LOW-VALUES
               PERFORM 220-ENVIAR-MAPA
               PERFORM 300-RETURN
-           END-IF 
+           END-IF
       *
       *--- SI LLEGA AQUI, LOS CAMPOS TIENEN DATOS VILIDOS
       *  
@@ -116,14 +146,60 @@
 
        212-CONSULTAR-CUENTA-DB2.
       *
-      *--- CONSULTAR CUENTA EN LA BASE DE DATOS.
-      *  
-           MOVE CAMPO1I TO CL-NUMERO-CUENTA 
+      *--- CONSULTAR CUENTA EN LA BASE DE DATOS. ANTES DE IR A DB2 SE
+      *--- VALIDA EL DIGITO DE VERIFICACION DE CAMPO1I (VER
+      *--- 800-VALIDAR-DIGITO-VERIF) PARA RECHAZAR LOCALMENTE UN
+      *--- NUMERO DE CUENTA OBVIAMENTE MAL DIGITADO SIN GASTAR UN
+      *--- VIAJE A LA BASE DE DATOS
+      *
+           MOVE CAMPO1I TO WS-VC-NUMERO
+           PERFORM 800-VALIDAR-DIGITO-VERIF
+           IF NOT WS-VC-CUENTA-VALIDA
+              MOVE 'NUMERO DE CUENTA INVALIDO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           MOVE CAMPO1I TO CL-NUMERO-CUENTA
            PERFORM 222-SQL-CONSULTA
 
            IF SQLCODE = 0
-              PERFORM 223-SQL-CONSULTA-ESTADO 
-              PERFORM 224-SQL-ACTUALIZAR-ESTADO 
+      *
+      *--- UNA CUENTA CERRADA ES UN ESTADO TERMINAL: NO SE ACEPTA
+      *--- NINGUN OTRO CAMBIO DE ESTADO SOBRE ELLA (NI REABRIRLA NI
+      *--- VOLVER A BLOQUEARLA), A DIFERENCIA DE WC-ESTADO-BLOQUEADO
+      *--- QUE SI PUEDE VOLVER A ACTIVA POR 225-SQL-SOLICITAR-
+      *--- DESBLOQUEO
+      *
+              IF CL-ESTADO-CUENTA OF CL-ESTCUENT = WC-ESTADO-CERRADA
+                 MOVE 'CUENTA CERRADA, NO SE PERMITEN MAS CAMBIOS'
+                                                             TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              END-IF
+      *
+      *--- CERRAR UNA CUENTA (PASAR A WC-ESTADO-CERRADA) EXIGE SALDO
+      *--- CERO, VER 226-CERRAR-CUENTA
+      *
+              IF CAMPO2I = WC-ESTADO-CERRADA
+                 PERFORM 226-CERRAR-CUENTA
+              ELSE
+      *
+      *--- DESBLOQUEAR UNA CUENTA (PASAR DE BLOQUEADA A ACTIVA) EXIGE
+      *--- DOBLE APROBACION POR CONTROL DE FRAUDE: LA SOLICITUD SOLO
+      *--- QUEDA EN TAESTLOG COMO PENDIENTE Y NO TOCA TACUENT HASTA
+      *--- QUE UN SEGUNDO OPERADOR LA CONFIRME EN BAPRCOB. CUALQUIER
+      *--- OTRO CAMBIO DE ESTADO (POR EJEMPLO, BLOQUEAR UNA CUENTA
+      *--- ACTIVA) SE APLICA DE INMEDIATO COMO ANTES.
+      *
+                 IF CL-ESTADO-CUENTA OF CL-ESTCUENT
+                                           = WC-ESTADO-BLOQUEADO
+                    AND CAMPO2I = WC-ESTADO-ACTIVO
+                    PERFORM 225-SQL-SOLICITAR-DESBLOQUEO
+                 ELSE
+                    PERFORM 223-SQL-ACTUALIZAR-ESTADO
+                    PERFORM 224-SQL-INSERTAR-LOG
+                 END-IF
+              END-IF
            ELSE
               PERFORM 999-FALLO-FICHERO
            END-IF .
@@ -151,59 +227,169 @@
            END-EXEC.
           
        222-SQL-CONSULTA.
+      *
+      *--- CL-ESTADO-CUENTA SE CUALIFICA CON "OF CL-ESTCUENT" PORQUE
+      *--- TACUENT Y TAESTLOG DECLARAN CADA UNA SU PROPIA COLUMNA
+      *--- ESTADO_CUENTA Y, AL INCLUIR LOS DOS DCLGEN EN ESTE PROGRAMA,
+      *--- EL NOMBRE SIN CUALIFICAR QUEDARIA AMBIGUO.
+      *
            EXEC SQL
                 SELECT
                    NUMERO_CUENTA
+                  ,ESTADO_CUENTA
+                  ,SALDO
                 INTO
                   :CL-NUMERO-CUENTA
+                 ,:CL-ESTADO-CUENTA OF CL-ESTCUENT
+                 ,:CL-SALDO
                 FROM
                   TACUENT
                 WHERE
                   NUMERO_CUENTA = :CL-NUMERO-CUENTA
            END-EXEC.
-
-       223-SQL-CONSULTA-ESTADO.
-           MOVE CAMPO1I TO CL-NUMERO-CUENTA-L 
+      *
+      *--- TAESTLOG ES UN LOG DE SOLO INSERCION: CADA CAMBIO DE ESTADO
+      *--- QUEDA COMO UNA FILA NUEVA (ID_LOG ES IDENTITY EN DB2, COMO
+      *--- ID_TRANSACTION EN TATRANS) EN LUGAR DE SOBREESCRIBIR LA
+      *--- FILA ANTERIOR, PARA NO PERDER EL HISTORIAL DE BLOQUEOS.
+      *--- EL ESTADO ACTUAL DE LA CUENTA SE GUARDA EN TACUENT.
+      *
+       223-SQL-ACTUALIZAR-ESTADO.
+           MOVE CL-ESTADO-CUENTA OF CL-ESTCUENT TO CL-ESTADO-CUENTA-L
+           MOVE CAMPO1I                         TO CL-NUMERO-CUENTA-L
+           MOVE CAMPO2I                         TO CL-ESTADO-NUEVO
+           MOVE CAMPO2I                TO CL-ESTADO-CUENTA OF CL-ESTCUENT
            EXEC SQL
-                SELECT
-                  NUMERO_CUENTA_L
-                 ,ESTADO_CUENTA_L
-                 ,ESTADO_NUEVO
-                INTO
-                  :CL-NUMERO-CUENTA-L
-                 ,:CL-ESTADO-CUENTA-L
-                 ,:CL-ESTADO-NUEVO
-                FROM
-                  TAESTLOG
-                WHERE
-                  NUMERO_CUENTA_L = :CL-NUMERO-CUENTA-L
+                UPDATE TACUENT
+                SET    ESTADO_CUENTA = :CL-ESTADO-CUENTA OF CL-ESTCUENT
+                WHERE  NUMERO_CUENTA = :CL-NUMERO-CUENTA
            END-EXEC
            IF SQLCODE = 0
-              CONTINUE
-           ELSE 
-              PERFORM 999-FALLO-FICHERO 
+              PERFORM 227-NOTIFICAR-CAMBIO-ESTADO
+           ELSE
+              PERFORM 999-FALLO-FICHERO
            END-IF.
 
-       224-SQL-ACTUALIZAR-ESTADO.
-           MOVE CAMPO2I          TO CL-ESTADO-NUEVO 
-           MOVE CL-ESTADO-NUEVO  TO CL-ESTADO-CUENTA-L 
-           MOVE CAMPO1I          TO CL-NUMERO-CUENTA-L 
-           EXEC SQL  
-                UPDATE TAESTLOG
-                SET 
-                  ESTADO_CUENTA_L = :CL-ESTADO-CUENTA-L
-                 ,ESTADO_NUEVO  = :CL-ESTADO-NUEVO
-                 ,FECHA_HORA    =  CURRENT TIMESTAMP
-                WHERE
-                  NUMERO_CUENTA_L = :CL-NUMERO-CUENTA-L
+       227-NOTIFICAR-CAMBIO-ESTADO.
+      *
+      *--- SE DEJA UNA FILA EN TANOTIF (CUENTA, ESTADO NUEVO, FECHA) PARA
+      *--- QUE UN JOB BATCH DE DESPACHO SMS/EMAIL (AUN NO ESCRITO)
+      *--- AVISE AL CLIENTE DEL CAMBIO DE ESTADO. SI EL INSERT FALLA NO
+      *--- SE DESHACE EL CAMBIO DE ESTADO YA CONFIRMADO EN TACUENT; SOLO
+      *--- SE REPORTA EL ERROR, IGUAL QUE CUALQUIER OTRO 999-ERROR-DB2
+      *
+           MOVE CAMPO1I             TO CL-NUMERO-CUENTA-N
+           MOVE CAMPO2I             TO CL-ESTADO-NUEVO-N
+           MOVE WC-NOTIF-PENDIENTE  TO CL-ESTADO-ENVIO
+           EXEC SQL
+                INSERT INTO TANOTIF (
+                    NUMERO_CUENTA_N
+                   ,ESTADO_NUEVO_N
+                   ,FECHA_HORA_N
+                   ,ESTADO_ENVIO
+                ) VALUES (
+                    :CL-NUMERO-CUENTA-N
+                   ,:CL-ESTADO-NUEVO-N
+                   ,CURRENT TIMESTAMP
+                   ,:CL-ESTADO-ENVIO
+                )
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       224-SQL-INSERTAR-LOG.
+      *
+      *--- CAMBIO DE ESTADO DE UN SOLO PASO: QUEDA REGISTRADO COMO YA
+      *--- APROBADO, CON EL MISMO OPERADOR COMO SOLICITANTE Y APROBADOR
+      *--- (NO REQUIERE SEGUNDO OPERADOR).
+      *
+           MOVE EIBOPID  TO CL-OPERADOR-SOLICITA
+           MOVE EIBOPID  TO CL-OPERADOR-APRUEBA
+           MOVE 'A'      TO CL-ESTADO-APROBACION
+           MOVE CAMPO3I  TO CL-MOTIVO-BLOQUEO
+           EXEC SQL
+                INSERT INTO TAESTLOG (
+                    NUMERO_CUENTA_L
+                   ,ESTADO_CUENTA
+                   ,ESTADO_NUEVO
+                   ,FECHA_HORA
+                   ,OPERADOR_SOLICITA
+                   ,ESTADO_APROBACION
+                   ,OPERADOR_APRUEBA
+                   ,MOTIVO_BLOQUEO
+                ) VALUES (
+                    :CL-NUMERO-CUENTA-L
+                   ,:CL-ESTADO-CUENTA-L
+                   ,:CL-ESTADO-NUEVO
+                   ,CURRENT TIMESTAMP
+                   ,:CL-OPERADOR-SOLICITA
+                   ,:CL-ESTADO-APROBACION
+                   ,:CL-OPERADOR-APRUEBA
+                   ,:CL-MOTIVO-BLOQUEO
+                )
            END-EXEC
            IF SQLCODE = 0
               MOVE 'ACTUALIZADO CORRECTAMENTE' TO MSGO
               PERFORM 220-ENVIAR-MAPA
-              PERFORM 300-RETURN          
-           ELSE 
+              PERFORM 300-RETURN
+           ELSE
+              PERFORM 999-FALLO-FICHERO
+           END-IF.
+
+       225-SQL-SOLICITAR-DESBLOQUEO.
+           MOVE CL-ESTADO-CUENTA OF CL-ESTCUENT TO CL-ESTADO-CUENTA-L
+           MOVE CAMPO1I                         TO CL-NUMERO-CUENTA-L
+           MOVE CAMPO2I                         TO CL-ESTADO-NUEVO
+           MOVE EIBOPID                         TO CL-OPERADOR-SOLICITA
+           MOVE SPACES                          TO CL-OPERADOR-APRUEBA
+           MOVE 'P'                             TO CL-ESTADO-APROBACION
+           MOVE CAMPO3I                         TO CL-MOTIVO-BLOQUEO
+           EXEC SQL
+                INSERT INTO TAESTLOG (
+                    NUMERO_CUENTA_L
+                   ,ESTADO_CUENTA
+                   ,ESTADO_NUEVO
+                   ,FECHA_HORA
+                   ,OPERADOR_SOLICITA
+                   ,ESTADO_APROBACION
+                   ,OPERADOR_APRUEBA
+                   ,MOTIVO_BLOQUEO
+                ) VALUES (
+                    :CL-NUMERO-CUENTA-L
+                   ,:CL-ESTADO-CUENTA-L
+                   ,:CL-ESTADO-NUEVO
+                   ,CURRENT TIMESTAMP
+                   ,:CL-OPERADOR-SOLICITA
+                   ,:CL-ESTADO-APROBACION
+                   ,:CL-OPERADOR-APRUEBA
+                   ,:CL-MOTIVO-BLOQUEO
+                )
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE 'SOLICITUD DE DESBLOQUEO PENDIENTE DE APROBACION'
+                                           TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           ELSE
               PERFORM 999-FALLO-FICHERO
            END-IF.
+
+       226-CERRAR-CUENTA.
+      *
+      *--- EL CIERRE DE CUENTA NO USA EL FLUJO DE DOBLE APROBACION DE
+      *--- 225-SQL-SOLICITAR-DESBLOQUEO (ESO ES ESPECIFICO DE CONTROL
+      *--- DE FRAUDE AL REACTIVAR UNA CUENTA BLOQUEADA); SE APLICA DE
+      *--- INMEDIATO COMO CUALQUIER OTRO CAMBIO DE ESTADO, PERO SOLO SI
+      *--- EL SALDO ESTA EN CERO
+      *
+           IF CL-SALDO NOT = 0
+              MOVE 'NO SE PUEDE CERRAR: EL SALDO DEBE SER CERO' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           PERFORM 223-SQL-ACTUALIZAR-ESTADO
+           PERFORM 224-SQL-INSERTAR-LOG.
                                 
        300-RETURN.
            EXEC CICS RETURN
@@ -211,6 +397,10 @@
                 COMMAREA(CH-COMMAREA )
            END-EXEC.
 
+       COPY VALCTAPR.
+       COPY ERRCTAPR.
+       COPY AUDCTAPR.
+
        999-FALLO-FICHERO.
            IF SQLCODE >= 100
               MOVE 'CUENTA NO ENCONTRADA' TO  MSGO
@@ -223,14 +413,26 @@
        999-ERROR-DB2.
            MOVE SQLCODE        TO DB2-SQLCODE
            MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
-           MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
-           MOVE SQLERRMC       TO DB2-ERR-MSG.
-           MOVE DB2-ERROR      TO MSGO
-           MOVE SQLSTATE       TO MSGO(54:)
-           MOVE SPACES         TO MSGO
-           MOVE 'ERROR DB2: '  TO MSGO(1:11)
-           MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
-           MOVE DB2-ERR-MSG    TO MSGO(24:30)
+      *
+      *--- SE CONSULTA PRIMERO EL CATALOGO DE MENSAJES (VER ERRCTACP/
+      *--- ERRCTAPR) PARA MOSTRAR UN MENSAJE EN LENGUAJE CLARO; SOLO SI
+      *--- EL SQLCODE NO ESTA EN EL CATALOGO SE MUESTRA EL VOLCADO
+      *--- CRUDO DE SQLCODE/SQLERRMC DE SIEMPRE
+      *
+           PERFORM 810-BUSCAR-ERROR-CATALOGO
+           IF WS-ERR-SI-ENCONTRADO
+              MOVE SPACES              TO MSGO
+              MOVE WS-ERR-MSG-CATALOGO TO MSGO
+           ELSE
+              MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
+              MOVE SQLERRMC       TO DB2-ERR-MSG
+              MOVE DB2-ERROR      TO MSGO
+              MOVE SQLSTATE       TO MSGO(54:)
+              MOVE SPACES         TO MSGO
+              MOVE 'ERROR DB2: '  TO MSGO(1:11)
+              MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
+              MOVE DB2-ERR-MSG    TO MSGO(24:30)
+           END-IF
            PERFORM 220-ENVIAR-MAPA
            PERFORM 300-RETURN.
    
