@@ -0,0 +1,288 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA APROBACION DE DESBLOQUEOS CICS-DB2     *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. BAPRCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TACUENT END-EXEC.
+           EXEC SQL INCLUDE TAESTLOG END-EXEC.
+
+       01  SWITCHES.
+           03  WS-PRIMERA-FALG        PIC X           VALUE 'N'.
+               88 WS-PRIMERA-VEZ                      VALUE 'Y'.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'BAPRCOB'.
+          03 WC-TRANSACCION           PIC X(4)     VALUE 'BAPR'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+          05 DB2-ERROR-MSG.
+             06 DB2-ERR-MSG           PIC X(40).
+             06 DB2-ERR-CODE          PIC X(20).
+
+       COPY BAPRMPCP.
+       COPY DFHAID.
+       COPY DDCICS.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-RETURN.
+
+       100-INICIO.
+      *
+      *--- SI SE RECIBE COMMAREA (EIBCALEN > 0), SE COPIA A UNA VARIABLE
+      *--- LOCAL, OCURRE CUANDO EL PROGRAMA ES LLAMADO CON XCTL O LINK
+      *
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA  TO  CH-COMMAREA
+           END-IF
+      *
+      *--- SI NO HAY COMMAREA (EIBCALEN = 0) SE INICIALIZA EL COMMAREA
+      *--- Y SE ENVIA EL MAPA LIMPIO
+      *
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO BAPRMPI
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              SET WS-PRIMERA-VEZ TO TRUE
+              PERFORM 300-RETURN
+           END-IF.
+      *
+      *--- HAY COMMAREA.
+      *--- EL PROGRAMA HA PODIDO ARRANCAR POR XCTL DESDE OTRO
+      *--- PROGRAMA COMO RETORNO ACTUAL.EN ESTE CASO EL CAMPO
+      *--- CH-TRANS-RETORNO CONTIENE ALGUN VALOR (TRANSACCIONDE RETORNO)
+      *--- EN ESTE CASO SE INICIALIZA EL COMMAREA Y ENVIAMOS
+      *--- EL MAPA LIMPIO.
+      *
+           IF EIBCALEN > 0 AND EIBTRNID NOT = 'BAPR'
+              MOVE LOW-VALUES TO BAPRMPI
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              SET WS-PRIMERA-VEZ TO TRUE
+              PERFORM 300-RETURN
+           END-IF.
+
+       110-ENVIAR-MAPA-VACIO.
+           EXEC CICS SEND MAP('BAPRMP')
+                MAPONLY
+                ERASE
+                NOHANDLE
+           END-EXEC.
+      *----------------------------------------------------------------
+      *--- PROCESA LA PANTALLA SEGUN TECLA ELEGIDA POR EL USUARIO   ---
+      *----------------------------------------------------------------
+       200-PROCESO.
+           IF WS-PRIMERA-VEZ
+              CONTINUE
+           ELSE
+      *
+      *--- RECUPERAMOS EL MAPA DESDE EL TERMINAL
+      *
+              EXEC CICS RECEIVE
+                   MAP('BAPRMP')
+                   INTO(BAPRMPO)
+                   NOHANDLE
+              END-EXEC
+      *
+      *--- ENTER: VALIDAMOS EL MAPA Y SI ES CORRECTO PROCESO ENTER
+      *
+              EVALUATE EIBAID
+                   WHEN DFHPF3
+                        PERFORM 216-VOLVER-MENU
+                   WHEN DFHENTER
+                        PERFORM 210-PROCESAR-DATOS
+              END-EVALUATE
+           END-IF.
+
+       210-PROCESAR-DATOS.
+      *
+      *--- VALIDAR CAMPOS DE ENTRADA ANTES DE CONSULTAR DB2. CAMPO1I ES
+      *--- LA CUENTA A REVISAR Y CAMPO2I ES LA DECISION DEL SEGUNDO
+      *--- OPERADOR: 'S' APRUEBA EL DESBLOQUEO, 'N' LO RECHAZA.
+      *
+           IF CAMPO1I = LOW-VALUES OR CAMPO2I = LOW-VALUES
+              MOVE 'FALTAN DATOS OBLIGATORIOS' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           END-IF
+           PERFORM 212-CONSULTAR-PENDIENTE.
+
+       212-CONSULTAR-PENDIENTE.
+      *
+      *--- SE BUSCA LA SOLICITUD DE DESBLOQUEO PENDIENTE MAS RECIENTE
+      *--- PARA LA CUENTA. SI NO HAY NINGUNA, NO HAY NADA QUE APROBAR.
+      *
+           MOVE CAMPO1I TO CL-NUMERO-CUENTA-L
+           MOVE 'P'     TO CL-ESTADO-APROBACION
+           EXEC SQL
+                SELECT
+                   ID_LOG
+                  ,ESTADO_CUENTA
+                  ,ESTADO_NUEVO
+                  ,FECHA_HORA
+                  ,OPERADOR_SOLICITA
+                INTO
+                  :CL-ID-LOG
+                 ,:CL-ESTADO-CUENTA OF CL-ESTLOG
+                 ,:CL-ESTADO-NUEVO
+                 ,:CL-FECHA-HORA
+                 ,:CL-OPERADOR-SOLICITA
+                FROM
+                   TAESTLOG
+                WHERE
+                   NUMERO_CUENTA_L   = :CL-NUMERO-CUENTA-L
+                   AND ESTADO_APROBACION = :CL-ESTADO-APROBACION
+                ORDER BY
+                   FECHA_HORA DESC
+                FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE CL-ESTADO-CUENTA OF CL-ESTLOG TO ESTACO
+              MOVE CL-ESTADO-NUEVO       TO ESTNVO
+              MOVE CL-OPERADOR-SOLICITA  TO OPERSO
+              MOVE CL-FECHA-HORA(1:19)   TO FECHSO
+      *
+      *--- REGLA DE CONTROL DE FRAUDE: EL OPERADOR QUE APRUEBA O
+      *--- RECHAZA NO PUEDE SER EL MISMO QUE PIDIO EL DESBLOQUEO.
+      *
+              IF EIBOPID = CL-OPERADOR-SOLICITA
+                 MOVE 'UN OPERADOR NO PUEDE APROBAR SU PROPIA SOLICITUD'
+                                           TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              ELSE
+                 EVALUATE CAMPO2I
+                      WHEN 'S'
+                           PERFORM 224-SQL-APROBAR
+                      WHEN 'N'
+                           PERFORM 225-SQL-RECHAZAR
+                      WHEN OTHER
+                           MOVE 'DECISION INVALIDA, USE S O N' TO MSGO
+                           PERFORM 220-ENVIAR-MAPA
+                           PERFORM 300-RETURN
+                 END-EVALUATE
+              END-IF
+           ELSE
+              IF SQLCODE = 100
+                 MOVE 'NO HAY SOLICITUD PENDIENTE PARA ESTA CUENTA'
+                                           TO MSGO
+                 PERFORM 220-ENVIAR-MAPA
+                 PERFORM 300-RETURN
+              ELSE
+                 PERFORM 999-ERROR-DB2
+              END-IF
+           END-IF.
+
+       216-VOLVER-MENU.
+           MOVE 'MENUPGM'       TO CH-XCTL
+           MOVE WC-TRANSACCION  TO CH-TRANSACCION
+           MOVE WC-TRANSACCION  TO CH-TRANS-RETORNO
+           MOVE WC-PROGRAMA     TO CH-PROGRAMA-RETORNO
+           PERFORM 221-XCTL-PROGRAMA.
+
+       220-ENVIAR-MAPA.
+           EXEC CICS SEND
+                MAP('BAPRMP')
+                ERASE
+                FROM(BAPRMPO)
+                NOHANDLE
+           END-EXEC.
+
+       221-XCTL-PROGRAMA.
+           EXEC CICS
+                XCTL
+                PROGRAM(CH-XCTL)
+                COMMAREA(CH-COMMAREA)
+           END-EXEC.
+
+       224-SQL-APROBAR.
+      *
+      *--- LAS DOS SENTENCIAS UPDATE (TAESTLOG Y TACUENT) SE TRATAN
+      *--- COMO UNA SOLA UNIDAD DE TRABAJO: SI LA SEGUNDA FALLA SE
+      *--- HACE SYNCPOINT ROLLBACK PARA DESHACER LA PRIMERA, Y SOLO SE
+      *--- CONFIRMA CON SYNCPOINT SI LAS DOS TERMINAN BIEN (VER
+      *--- 999-FALLO-APROBACION, MISMO PATRON DE TRNFCOB/215-CONFIRMAR-
+      *--- TRANSFERENCIA)
+      *
+           MOVE EIBOPID TO CL-OPERADOR-APRUEBA
+           MOVE 'A'     TO CL-ESTADO-APROBACION
+           EXEC SQL
+                UPDATE TAESTLOG
+                SET    ESTADO_APROBACION = :CL-ESTADO-APROBACION
+                      ,OPERADOR_APRUEBA  = :CL-OPERADOR-APRUEBA
+                WHERE  ID_LOG            = :CL-ID-LOG
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-APROBACION
+           END-IF
+           MOVE CAMPO1I         TO CL-NUMERO-CUENTA
+           MOVE CL-ESTADO-NUEVO TO CL-ESTADO-CUENTA OF CL-ESTCUENT
+           EXEC SQL
+                UPDATE TACUENT
+                SET    ESTADO_CUENTA = :CL-ESTADO-CUENTA OF CL-ESTCUENT
+                WHERE  NUMERO_CUENTA = :CL-NUMERO-CUENTA
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 999-FALLO-APROBACION
+           END-IF
+           EXEC CICS SYNCPOINT END-EXEC
+           MOVE 'DESBLOQUEO APROBADO Y APLICADO' TO MSGO
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       225-SQL-RECHAZAR.
+           MOVE EIBOPID TO CL-OPERADOR-APRUEBA
+           MOVE 'R'     TO CL-ESTADO-APROBACION
+           EXEC SQL
+                UPDATE TAESTLOG
+                SET    ESTADO_APROBACION = :CL-ESTADO-APROBACION
+                      ,OPERADOR_APRUEBA  = :CL-OPERADOR-APRUEBA
+                WHERE  ID_LOG            = :CL-ID-LOG
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE 'SOLICITUD DE DESBLOQUEO RECHAZADA' TO MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           ELSE
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       300-RETURN.
+           EXEC CICS RETURN
+                TRANSID('BAPR')
+                COMMAREA(CH-COMMAREA)
+           END-EXEC.
+
+       999-FALLO-APROBACION.
+      *
+      *--- SE DESHACEN TODOS LOS CAMBIOS YA APLICADOS EN ESTA UNIDAD
+      *--- DE TRABAJO ANTES DE AVISAR AL OPERADOR
+      *
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+           MOVE 'ERROR AL PROCESAR LA APROBACION, NO SE APLICO'
+                                                            TO MSGO
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
+           MOVE SQLERRMC       TO DB2-ERR-MSG.
+           MOVE DB2-ERROR      TO MSGO
+           MOVE SQLSTATE       TO MSGO(54:)
+           MOVE SPACES         TO MSGO
+           MOVE 'ERROR DB2: '  TO MSGO(1:11)
+           MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
+           MOVE DB2-ERR-MSG    TO MSGO(24:30)
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
