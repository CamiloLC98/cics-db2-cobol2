@@ -0,0 +1,177 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA BATCH POSICION DE CAJA DIARIA          *
+      *   TATRANS - SISTEMA BANCARIO                      *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CASHCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TATRANS END-EXEC.
+
+       01  WS-VARIABLES.
+           03 WS-FECHA-REPORTE        PIC X(10).
+           03 WS-FECHA-SISTEMA        PIC 9(8).
+           03 WS-TOTAL-DEPOSITOS      PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-TOTAL-RETIROS        PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-NETO-CAJA            PIC S9(13)V9(2) COMP-3 VALUE 0.
+           03 WS-CANT-DEPOSITOS       PIC 9(9)        VALUE 0.
+           03 WS-CANT-RETIROS         PIC 9(9)        VALUE 0.
+           03 WS-CANT-TRANSACCIONES   PIC 9(9)        VALUE 0.
+      *
+      *--- CAMPOS EDITADOS DISPLAY PARA PODER USAR LOS MONTOS COMP-3
+      *--- DE ARRIBA COMO OPERANDOS DE UN STRING (EL VERBO STRING EXIGE
+      *--- USAGE DISPLAY, IGUAL QUE DB2-SQLCODE-Z MAS ABAJO)
+      *
+           03 WS-TOTAL-DEPOSITOS-ED   PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-TOTAL-RETIROS-ED     PIC -ZZZ.ZZZ.ZZZ,ZZ.
+           03 WS-NETO-CAJA-ED         PIC -ZZZ.ZZZ.ZZZ,ZZ.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE              PIC S9(9).
+          05 DB2-SQLCODE-Z            PIC -ZZZZZZZZ9.
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA              PIC X(8)     VALUE 'CASHCOB'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-FIN.
+
+       100-INICIO.
+      *
+      *--- EL REPORTE CUBRE EL DIA DE CORRIDA DEL JOB, YA QUE SE
+      *--- LANZA CADA MAÑANA PARA EL CIERRE DEL DIA ANTERIOR (IGUAL
+      *--- QUE EXTRCOB ASUME SU FECHA DE CORRIDA PARA EL PERIODO)
+      *
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           STRING WS-FECHA-SISTEMA(1:4) '-' DELIMITED BY SIZE
+                  WS-FECHA-SISTEMA(5:2) '-' DELIMITED BY SIZE
+                  WS-FECHA-SISTEMA(7:2)     DELIMITED BY SIZE
+             INTO WS-FECHA-REPORTE
+           END-STRING
+           OPEN OUTPUT RPT-FILE
+           MOVE SPACES TO RPT-LINEA
+           STRING 'POSICION DE CAJA DIARIA - ' DELIMITED BY SIZE
+                  WS-FECHA-REPORTE             DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       200-PROCESO.
+           PERFORM 210-SQL-TOTALES-DIA
+           PERFORM 220-ESCRIBIR-REPORTE.
+
+       210-SQL-TOTALES-DIA.
+      *
+      *--- SUMA Y CUENTA LOS DEPOSITOS ('D') Y RETIROS ('R') DE TODAS
+      *--- LAS CUENTAS EN TATRANS PARA EL DIA DEL REPORTE. EL MISMO
+      *--- CRITERIO DE SEPARAR MONTOS POR TIPO_TRANSACCION QUE USAN
+      *--- RECNCOB Y EXTRCOB
+      *
+           EXEC SQL
+                SELECT
+                   COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'D'
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'R'
+                                     THEN MONTO ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'D'
+                                     THEN 1 ELSE 0 END), 0)
+                  ,COALESCE(SUM(CASE WHEN TIPO_TRANSACCION = 'R'
+                                     THEN 1 ELSE 0 END), 0)
+                  ,COUNT(*)
+                INTO
+                  :WS-TOTAL-DEPOSITOS
+                 ,:WS-TOTAL-RETIROS
+                 ,:WS-CANT-DEPOSITOS
+                 ,:WS-CANT-RETIROS
+                 ,:WS-CANT-TRANSACCIONES
+                FROM
+                   TATRANS
+                WHERE
+                   DATE(FECHA_HORA) = :WS-FECHA-REPORTE
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM 999-ERROR-DB2
+           END-IF
+           COMPUTE WS-NETO-CAJA = WS-TOTAL-DEPOSITOS - WS-TOTAL-RETIROS.
+
+       220-ESCRIBIR-REPORTE.
+           MOVE SPACES TO RPT-LINEA
+           MOVE WS-TOTAL-DEPOSITOS TO WS-TOTAL-DEPOSITOS-ED
+           STRING 'TOTAL DEPOSITOS:      ' DELIMITED BY SIZE
+                  WS-TOTAL-DEPOSITOS-ED    DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           MOVE WS-TOTAL-RETIROS TO WS-TOTAL-RETIROS-ED
+           STRING 'TOTAL RETIROS:        ' DELIMITED BY SIZE
+                  WS-TOTAL-RETIROS-ED      DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           MOVE WS-NETO-CAJA TO WS-NETO-CAJA-ED
+           STRING 'CAMBIO NETO DE CAJA:  ' DELIMITED BY SIZE
+                  WS-NETO-CAJA-ED          DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CANTIDAD DEPOSITOS:   ' DELIMITED BY SIZE
+                  WS-CANT-DEPOSITOS        DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CANTIDAD RETIROS:     ' DELIMITED BY SIZE
+                  WS-CANT-RETIROS          DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           MOVE SPACES TO RPT-LINEA
+           STRING 'TOTAL TRANSACCIONES:  ' DELIMITED BY SIZE
+                  WS-CANT-TRANSACCIONES    DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA.
+
+       300-FIN.
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE SPACES TO RPT-LINEA
+           STRING 'ERROR DB2: ' DELIMITED BY SIZE
+                  DB2-SQLCODE-Z DELIMITED BY SIZE
+             INTO RPT-LINEA
+           END-STRING
+           WRITE RPT-LINEA
+           CLOSE RPT-FILE
+           STOP RUN.
