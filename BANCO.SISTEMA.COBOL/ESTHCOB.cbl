@@ -0,0 +1,387 @@
+      *****************************************************
+      *                                                   *
+      *   PROGRAMA HISTORIAL DE ESTADOS CICS-DB2          *
+      *                                                   *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ESTHCOB.
+       AUTHOR. CAMILO LOPEZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TAESTLOG END-EXEC.
+      *
+      *--- DECLARACION DE CURSOR PARA LEER SECUENCIALMENTE EL
+      *--- HISTORIAL DE ESTADOS DE UNA CUENTA EN TAESTLOG
+      *
+           EXEC SQL
+                DECLARE C_TAESTLOG CURSOR FOR
+                SELECT
+                   ESTADO_CUENTA
+                  ,ESTADO_NUEVO
+                  ,FECHA_HORA
+                  ,NUMERO_CUENTA_L
+                FROM
+                   TAESTLOG
+                WHERE
+                   NUMERO_CUENTA_L = :CL-NUMERO-CUENTA-L
+                ORDER BY
+                   FECHA_HORA
+           END-EXEC.
+
+       01  SWITCHES.
+           03  WS-PRIMERA-FALG           PIC X          VALUE 'N'.
+               88 WS-PRIMERA-VEZ                        VALUE 'Y'.
+           03 WS-CONTINUAR               PIC X          VALUE 'N'.
+               88 WS-EXIT                               VALUE 'Y'.
+       01 DB2-ERROR.
+          05 DB2-SQLCODE                 PIC S9(9).
+          05 DB2-SQLCODE-Z               PIC -ZZZZZZZZ9.
+          05 DB2-ERROR-MSG.
+             06 DB2-ERR-MSG              PIC X(40).
+             06 DB2-ERR-CODE             PIC X(20).
+       01 WC-CONSTANTES.
+          03 WC-PROGRAMA                 PIC X(8)       VALUE 'ESTHCOB'.
+          03 WC-TRANSACCION              PIC X(4)       VALUE 'ESTH'.
+      *
+      *--- TOPE DE CAMBIOS DE ESTADO QUE SE TRAEN DE TAESTLOG POR
+      *--- CONSULTA. DEBE COINCIDIR CON EL OCCURS DE WS-ESTLOG-DATA.
+      *
+          03 WC-MAX-REGISTROS            PIC S9(4)      COMP
+                                          VALUE 100.
+       01  WS-PAGINACION.
+          03  WS-INDEX                   PIC 9(3)       VALUE 1.
+          03  WS-NUM-PAG                 PIC 9(1).
+      *
+      *--- NUMPAGO/ALLPAGO (VER ESTHMPCP) SON DE UN SOLO DIGITO EN EL
+      *--- MAPA, ASI QUE WS-NUM-PAG SE QUEDA EN PIC 9(1) Y 217-
+      *--- IMPRIMIR-NUMERO-PAGINAS TOPA EL RESULTADO EN 9 PAGINAS (VER
+      *--- WS-NUM-PAG-CALC)
+      *
+          03  WS-NUM-PAG-CALC            PIC 9(9)       VALUE 0.
+          03  WS-REGISTROS-TOTALES       PIC 9(3)       VALUE 0.
+          03  WS-FILAS-PAG               PIC 9(2)       VALUE 5.
+          03  WS-RESTO                   PIC 9(2).
+          03  WS-PAG-ACTUAL              PIC 9(1).
+          03  WS-PAG-INI                 PIC 9(3).
+          03  WS-PAG-FIN                 PIC 9(3).
+       01  WS-ESTLOG-DATA.
+          03  WS-ESTADO-ANT       OCCURS 100 TIMES PIC X(1).
+          03  WS-ESTADO-NVO       OCCURS 100 TIMES PIC X(1).
+          03  WS-FECHA-HORA       OCCURS 100 TIMES PIC X(26).
+       01 WS-VARIABLES.
+          03  WS-COUNT                      PIC 9(3).
+          03  WS-REL-COUNT                  PIC 9(2).
+          03  WS-FECHA-HORA-A               PIC X(26).
+          03  WS-FECHA                      PIC X(10).
+          03  WS-HORA                       PIC X(8).
+
+       COPY ESTHMPCP.
+       COPY DFHAID.
+       COPY DDCICS.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                    PIC X(61).
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESO
+           PERFORM 300-RETURN.
+
+       100-INICIO.
+      *
+      *--- SI SE RECIBE COMMAREA (EIBCALEN > 0), SE COPIA A UNA VARIABLE
+      *--- LOCAL, OCURRE CUANDO EL PROGRAMA ES LLAMADO CON XCTL O LINK
+      *
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA TO CH-COMMAREA
+           END-IF
+      *
+      *--- SI NO HAY COMMAREA (EIBCALEN = 0) SE INICIALIZA EL COMMAREA
+      *--- Y SE ENVIA EL MAPA LIMPIO
+      *
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO ESTHMPI
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              SET WS-PRIMERA-VEZ TO TRUE
+              PERFORM 300-RETURN
+           END-IF
+      *
+      *--- HAY COMMAREA.
+      *--- EL PROGRAMA HA PODIDO ARRANCAR POR XCTL DESDE OTRO
+      *--- PROGRAMA COMO RETORNO ACTUAL.EN ESTE CASO EL CAMPO
+      *--- CH-TRANS-RETORNO CONTIENE ALGUN VALOR (TRANSACCIONDE RETORNO)
+      *--- EN ESTE CASO SE INICIALIZA EL COMMAREA Y ENVIAMOS
+      *--- EL MAPA LIMPIO.
+      *
+           IF EIBCALEN > 0 AND EIBTRNID NOT = 'ESTH'
+              MOVE LOW-VALUES TO ESTHMPI
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              SET WS-PRIMERA-VEZ TO TRUE
+              PERFORM 300-RETURN
+           END-IF.
+
+       110-ENVIAR-MAPA-VACIO.
+           EXEC CICS SEND MAP('ESTHMP')
+                MAPONLY
+                ERASE
+                NOHANDLE
+           END-EXEC.
+      *----------------------------------------------------------------
+      *--- PROCESA LA PANTALLA SEGUN TECLA ELEGIDA POR EL USUARIO   ---
+      *----------------------------------------------------------------
+       200-PROCESO.
+           IF WS-PRIMERA-VEZ
+              CONTINUE
+           ELSE
+      *
+      *--- RECUPERAMOS EL MAPA DESDE EL TERMINAL
+      *
+              EXEC CICS RECEIVE
+                   MAP('ESTHMP')
+                   INTO(ESTHMPI)
+                   NOHANDLE
+              END-EXEC
+      *
+      *--- F4   : IR A LA PAGINA ANTERIOR
+      *--- F5   : IR A LA PAGINA SIGUIENTE
+      *--- ENTER: VALIDAMOS EL MAPA Y SI ES CORRECTO PROCESO ENTER
+      *
+              EVALUATE EIBAID
+                   WHEN DFHPF3
+                        PERFORM 216-VOLVER-MENU
+                   WHEN DFHPF4
+                        PERFORM 219-PAGINA-ANTERIOR
+                   WHEN DFHPF5
+                        PERFORM 218-PAGINA-SIGUIENTE
+                   WHEN DFHENTER
+                        PERFORM 210-PROCESAR-DATOS
+              END-EVALUATE
+           END-IF.
+
+       210-PROCESAR-DATOS.
+      *
+      *--- VALIDAR CAMPOS DE ENTRADA ANTES DE CONSULTAR DB2
+      *
+           IF CAMPO1I = LOW-VALUES
+              PERFORM 110-ENVIAR-MAPA-VACIO
+              PERFORM 300-RETURN
+           END-IF
+      *
+      *--- SI LLEGA AQUI, LOS CAMPOS TIENEN DATOS VALIDOS Y SE LEE
+      *--- SECUENCIALMENTE EL HISTORIAL DE ESTADOS DE LA CUENTA
+      *
+           MOVE CAMPO1I TO CL-NUMERO-CUENTA-L
+           MOVE SPACES TO WS-ESTLOG-DATA
+           MOVE 'N' TO WS-CONTINUAR
+           MOVE 0 TO WS-REGISTROS-TOTALES
+      *
+      *--- WS-INDEX > WC-MAX-REGISTROS: SOLO SE LEE HASTA ESE TOPE
+      *--- DADO QUE WS-ESTLOG-DATA SOLO TIENE ESA CANTIDAD DE ESPACIOS
+      *--- OCCURS.
+      *
+           EXEC SQL OPEN C_TAESTLOG END-EXEC
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-EXIT
+                   OR WS-INDEX > WC-MAX-REGISTROS
+              PERFORM 223-SQL-LEER-ESTADOS
+              IF SQLCODE = 0
+                 ADD 1 TO WS-REGISTROS-TOTALES
+                 MOVE CL-ESTADO-CUENTA TO WS-ESTADO-ANT(WS-INDEX)
+                 MOVE CL-ESTADO-NUEVO  TO WS-ESTADO-NVO(WS-INDEX)
+                 MOVE CL-FECHA-HORA    TO WS-FECHA-HORA(WS-INDEX)
+              ELSE
+                IF SQLCODE = 100
+                   SET WS-EXIT TO TRUE
+                ELSE
+                   PERFORM 999-FALLO-FICHERO
+                END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE C_TAESTLOG END-EXEC
+      *
+      *--- UNA VEZ FINALIZADA LA LECTURA SE INICIA WS-PAG-ACTUAL A 1
+      *--- PARA MOSTRAR LA PAGINA ACTUAL EN CICS Y SE CALCULA EL
+      *--- NUMERO DE PAGINAS DEPENDIENDO DE CUANTAS FILAS SE LEYERON.
+      *
+           MOVE 1 TO WS-PAG-ACTUAL
+           PERFORM 217-IMPRIMIR-NUMERO-PAGINAS
+      *
+      *--- SE INICIA LOS LIMITES PARA SOLO MOSTRAR 5 FILAS EN LA TABLA
+      *--- LUEGO SE IMPRIME LAS FILAS EN LA TABLA
+      *
+           MOVE 1 TO WS-PAG-INI
+           MOVE 5 TO WS-PAG-FIN
+           PERFORM 211-IMPRIMIR-DATOS-CICS
+           IF WS-REGISTROS-TOTALES = 0
+              MOVE 'NO HAY HISTORIAL PARA ESTA CUENTA' TO MSGO
+           END-IF
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       211-IMPRIMIR-DATOS-CICS.
+           PERFORM VARYING WS-COUNT FROM WS-PAG-INI BY 1
+                   UNTIL WS-COUNT > WS-PAG-FIN
+                   COMPUTE WS-REL-COUNT = WS-COUNT - WS-PAG-INI + 1
+                   EVALUATE WS-REL-COUNT
+                     WHEN 1
+                       PERFORM 211-FORMATEAR-ESTADOS
+                       PERFORM 212-SALIDA-CICS-LOGX1
+                     WHEN 2
+                       PERFORM 211-FORMATEAR-ESTADOS
+                       PERFORM 213-SALIDA-CICS-LOGX2
+                     WHEN 3
+                       PERFORM 211-FORMATEAR-ESTADOS
+                       PERFORM 214-SALIDA-CICS-LOGX3
+                     WHEN 4
+                       PERFORM 211-FORMATEAR-ESTADOS
+                       PERFORM 215-SALIDA-CICS-LOGX4
+                     WHEN 5
+                       PERFORM 211-FORMATEAR-ESTADOS
+                       PERFORM 215-SALIDA-CICS-LOGX5
+                   END-EVALUATE
+           END-PERFORM.
+
+       211-FORMATEAR-ESTADOS.
+           MOVE WS-FECHA-HORA(WS-COUNT)  TO WS-FECHA-HORA-A
+           MOVE WS-FECHA-HORA-A(1:10)    TO WS-FECHA
+           MOVE WS-FECHA-HORA-A(12:8)    TO WS-HORA.
+
+       212-SALIDA-CICS-LOGX1.
+           MOVE WS-FECHA                   TO LOG11O
+           MOVE WS-HORA                    TO LOG21O
+           MOVE WS-ESTADO-ANT(WS-COUNT)    TO LOG31O
+           MOVE WS-ESTADO-NVO(WS-COUNT)    TO LOG41O.
+
+       213-SALIDA-CICS-LOGX2.
+           MOVE WS-FECHA                   TO LOG12O
+           MOVE WS-HORA                    TO LOG22O
+           MOVE WS-ESTADO-ANT(WS-COUNT)    TO LOG32O
+           MOVE WS-ESTADO-NVO(WS-COUNT)    TO LOG42O.
+
+       214-SALIDA-CICS-LOGX3.
+           MOVE WS-FECHA                   TO LOG13O
+           MOVE WS-HORA                    TO LOG23O
+           MOVE WS-ESTADO-ANT(WS-COUNT)    TO LOG33O
+           MOVE WS-ESTADO-NVO(WS-COUNT)    TO LOG43O.
+
+       215-SALIDA-CICS-LOGX4.
+           MOVE WS-FECHA                   TO LOG14O
+           MOVE WS-HORA                    TO LOG24O
+           MOVE WS-ESTADO-ANT(WS-COUNT)    TO LOG34O
+           MOVE WS-ESTADO-NVO(WS-COUNT)    TO LOG44O.
+
+       215-SALIDA-CICS-LOGX5.
+           MOVE WS-FECHA                   TO LOG15O
+           MOVE WS-HORA                    TO LOG25O
+           MOVE WS-ESTADO-ANT(WS-COUNT)    TO LOG35O
+           MOVE WS-ESTADO-NVO(WS-COUNT)    TO LOG45O.
+
+       216-VOLVER-MENU.
+           MOVE 'MENUPGM'         TO CH-XCTL
+           MOVE WC-TRANSACCION    TO CH-TRANSACCION
+           MOVE WC-TRANSACCION    TO CH-TRANS-RETORNO
+           MOVE WC-PROGRAMA       TO CH-PROGRAMA-RETORNO
+           PERFORM 221-XCTL-PROGRAMA.
+
+       217-IMPRIMIR-NUMERO-PAGINAS.
+           DIVIDE WS-REGISTROS-TOTALES BY WS-FILAS-PAG
+               GIVING WS-NUM-PAG-CALC
+               REMAINDER WS-RESTO
+           IF WS-RESTO > 0
+              ADD 1 TO WS-NUM-PAG-CALC
+           END-IF
+      *
+      *--- SE TOPA EN 9 PORQUE NUMPAGO/ALLPAGO/WS-PAG-ACTUAL SON DE UN
+      *--- SOLO DIGITO (VER WS-PAGINACION)
+      *
+           IF WS-NUM-PAG-CALC > 9
+              MOVE 9 TO WS-NUM-PAG
+           ELSE
+              MOVE WS-NUM-PAG-CALC TO WS-NUM-PAG
+           END-IF
+           MOVE WS-NUM-PAG TO ALLPAGO
+           MOVE WS-PAG-ACTUAL TO NUMPAGO.
+
+       218-PAGINA-SIGUIENTE.
+           IF WS-PAG-ACTUAL < WS-NUM-PAG
+              ADD 5 TO WS-PAG-INI
+              ADD 5 TO WS-PAG-FIN
+              ADD 1 TO WS-PAG-ACTUAL
+
+              PERFORM 211-IMPRIMIR-DATOS-CICS
+              MOVE WS-PAG-ACTUAL TO NUMPAGO
+            END-IF
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       219-PAGINA-ANTERIOR.
+           IF WS-PAG-ACTUAL > 1
+              SUBTRACT 5 FROM WS-PAG-INI
+              SUBTRACT 5 FROM WS-PAG-FIN
+              SUBTRACT 1 FROM WS-PAG-ACTUAL
+
+              PERFORM 211-IMPRIMIR-DATOS-CICS
+              MOVE WS-PAG-ACTUAL TO NUMPAGO
+           END-IF
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
+
+       220-ENVIAR-MAPA.
+           EXEC CICS SEND
+                MAP('ESTHMP')
+                ERASE
+                FROM(ESTHMPO)
+                NOHANDLE
+           END-EXEC.
+
+       221-XCTL-PROGRAMA.
+           EXEC CICS
+                XCTL
+                PROGRAM(CH-XCTL)
+                COMMAREA(CH-COMMAREA)
+           END-EXEC.
+
+       223-SQL-LEER-ESTADOS.
+           EXEC SQL
+                FETCH C_TAESTLOG INTO
+                  :CL-ESTADO-CUENTA
+                 ,:CL-ESTADO-NUEVO
+                 ,:CL-FECHA-HORA
+                 ,:CL-NUMERO-CUENTA-L
+            END-EXEC.
+
+       300-RETURN.
+           EXEC CICS RETURN
+                TRANSID('ESTH')
+                COMMAREA(CH-COMMAREA)
+           END-EXEC.
+
+       999-FALLO-FICHERO.
+           IF SQLCODE >= 100
+              MOVE 'CUENTA NO ENCONTRADA' TO  MSGO
+              PERFORM 220-ENVIAR-MAPA
+              PERFORM 300-RETURN
+           ELSE
+              PERFORM 999-ERROR-DB2
+           END-IF.
+
+       999-ERROR-DB2.
+           MOVE SQLCODE        TO DB2-SQLCODE
+           MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z
+           MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE
+           MOVE SQLERRMC       TO DB2-ERR-MSG.
+           MOVE DB2-ERROR      TO MSGO
+           MOVE SQLSTATE       TO MSGO(54:)
+           MOVE SPACES         TO MSGO
+           MOVE 'ERROR DB2: '  TO MSGO(1:11)
+           MOVE DB2-SQLCODE-Z  TO MSGO(13:10)
+           MOVE DB2-ERR-MSG    TO MSGO(24:30)
+           PERFORM 220-ENVIAR-MAPA
+           PERFORM 300-RETURN.
